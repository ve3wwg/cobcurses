@@ -0,0 +1,197 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TEST013.
+      *>
+      *> THIS PROGRAM TESTS NC-CSV-FIXED-WIDTH MODE FOR THE CSV
+      *> EXTRACT API. IT WRITES A FIXED-WIDTH HEADING RECORD PLUS TWO
+      *> FIXED-WIDTH DATA RECORDS TO test013.csv (MIRRORING TEST012'S
+      *> WRITER), THEN RE-OPENS THE SAME FILE AND READS THE RECORDS
+      *> BACK (MIRRORING TEST002'S READER), CONFIRMING THE VALUES
+      *> ROUND-TRIP WITHOUT A DELIMITER OR QUOTING IN EITHER
+      *> DIRECTION.
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT CSV-FILE
+                ASSIGN TO "test013.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+            FD  CSV-FILE.
+            01  CSV-RECORD                      PIC X(4096).
+
+        WORKING-STORAGE SECTION.
+
+            COPY COBCRETC.
+
+            01  FILLER.
+                10  WS-CSV-EOF-FLAG             PIC X VALUE 'N'.
+                    88  WS-CSV-EOF              VALUE 'Y'.
+                10  WS-RECORD-NO                PIC 9999 VALUE 0.
+
+            01  CSV-VALUES.
+                10  CSV-ONE                     PIC X(6).
+                10  CSV-TWO                     PIC X(22).
+                10  CSV-THREE                   PIC X(10).
+
+            COPY COBCEXTRA.
+
+        PROCEDURE DIVISION.
+      *>
+      *> MAIN PROGRAM
+      *>
+        MAIN-PROG.
+            PERFORM 1000-WRITE-FIXED-WIDTH.
+            PERFORM 2000-READ-FIXED-WIDTH.
+            STOP RUN.
+
+      *>
+      *> WRITE A FIXED-WIDTH HEADING RECORD PLUS TWO DATA RECORDS
+      *>
+        1000-WRITE-FIXED-WIDTH.
+            OPEN OUTPUT CSV-FILE.
+            PERFORM NC-CLEAR-CSV-OUT-HEADINGS.
+
+            SET NC-CSV-FIXED-WIDTH TO TRUE.
+
+            SET NC-CSV-OUT-TEXT TO ADDRESS OF CSV-RECORD.
+            MOVE LENGTH OF CSV-RECORD TO NC-CSV-OUT-BUFLEN.
+
+            MOVE "COLUMN 1" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-ONE.
+            MOVE LENGTH OF CSV-ONE TO NC-CSV-OUT-COL-BUFLEN.
+            MOVE LENGTH OF CSV-ONE TO NC-CSV-OUT-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+
+            MOVE "COL TWO" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-TWO.
+            MOVE LENGTH OF CSV-TWO TO NC-CSV-OUT-COL-BUFLEN.
+            MOVE LENGTH OF CSV-TWO TO NC-CSV-OUT-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+
+            MOVE "COLUMN-003" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-THREE.
+            MOVE LENGTH OF CSV-THREE TO NC-CSV-OUT-COL-BUFLEN.
+            MOVE LENGTH OF CSV-THREE TO NC-CSV-OUT-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+
+            PERFORM NC-FORMAT-CSV-OUT-HEADINGS
+            DISPLAY "FORMATTED FIXED-WIDTH HEADINGS, RC = ", RETURN-CODE.
+            PERFORM 1100-WRITE-CSV.
+
+            MOVE "ABC" TO CSV-ONE.
+            MOVE "HELLO WORLD" TO CSV-TWO.
+            MOVE "PLAIN" TO CSV-THREE.
+            PERFORM NC-FORMAT-CSV-RECORD.
+            PERFORM 1100-WRITE-CSV.
+
+            MOVE "XYZ" TO CSV-ONE.
+            MOVE "SECOND ROW" TO CSV-TWO.
+            MOVE "LAST" TO CSV-THREE.
+            PERFORM NC-FORMAT-CSV-RECORD.
+            PERFORM 1100-WRITE-CSV.
+
+            CLOSE CSV-FILE.
+            PERFORM NC-CLEAR-CSV-OUT-HEADINGS.
+            EXIT.
+
+      *>
+      *> WRITE ONE FORMATTED FIXED-WIDTH RECORD TO THE OUTPUT FILE
+      *>
+        1100-WRITE-CSV.
+            DISPLAY "WRITING : '",
+                CSV-RECORD(1:NC-CSV-OUT-LENGTH), "'".
+            WRITE CSV-RECORD.
+            EXIT.
+
+      *>
+      *> RE-OPEN test013.csv AND READ THE FIXED-WIDTH RECORDS BACK
+      *>
+        2000-READ-FIXED-WIDTH.
+            OPEN INPUT CSV-FILE.
+            PERFORM NC-CLEAR-CSV-HEADINGS.
+
+            SET NC-CSV-FIXED-WIDTH TO TRUE.
+
+            SET NC-CSV-TEXT TO ADDRESS OF CSV-RECORD.
+            MOVE LENGTH OF CSV-RECORD TO NC-CSV-LENGTH.
+
+            PERFORM 2100-READ-CSV
+            IF NOT WS-CSV-EOF THEN
+                PERFORM NC-LOAD-CSV-HEADINGS
+                DISPLAY "LOADED FIXED-WIDTH HEADINGS, RC = ",
+                    RETURN-CODE
+            END-IF.
+
+            MOVE "COLUMN 1" TO NC-CSV-HEADING.
+            SET NC-CSV-COL-BUFFER TO ADDRESS OF CSV-ONE.
+            MOVE LENGTH OF CSV-ONE TO NC-CSV-COL-BUFLEN.
+            MOVE LENGTH OF CSV-ONE TO NC-CSV-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-COLUMN.
+
+            MOVE "COL TWO" TO NC-CSV-HEADING.
+            SET NC-CSV-COL-BUFFER TO ADDRESS OF CSV-TWO.
+            MOVE LENGTH OF CSV-TWO TO NC-CSV-COL-BUFLEN.
+            MOVE LENGTH OF CSV-TWO TO NC-CSV-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-COLUMN.
+
+            MOVE "COLUMN-003" TO NC-CSV-HEADING.
+            SET NC-CSV-COL-BUFFER TO ADDRESS OF CSV-THREE.
+            MOVE LENGTH OF CSV-THREE TO NC-CSV-COL-BUFLEN.
+            MOVE LENGTH OF CSV-THREE TO NC-CSV-COL-WIDTH.
+            PERFORM NC-REGISTER-CSV-COLUMN.
+
+            PERFORM UNTIL WS-CSV-EOF
+                PERFORM 2100-READ-CSV
+                IF NOT WS-CSV-EOF THEN
+                    PERFORM 2200-TEST
+                END-IF
+            END-PERFORM.
+
+            CLOSE CSV-FILE.
+            PERFORM NC-CLEAR-CSV-HEADINGS.
+            EXIT.
+
+      *>
+      *> PROCESS ONE FIXED-WIDTH RECORD
+      *>
+        2200-TEST.
+            PERFORM NC-EXTRACT-CSV-RECORD
+            EVALUATE RETURN-CODE
+            WHEN NC-RET-OK
+                DISPLAY "FIXED-WIDTH RECORD LOADED SUCCESSFULLY :"
+            WHEN NC-RET-TRUNCATED
+                DISPLAY "FIXED-WIDTH RECORD TRUNCATED :"
+            WHEN OTHER
+                DISPLAY "*** UNEXPECTED RETURN-CODE = ",
+                    RETURN-CODE, " :"
+            END-EVALUATE.
+
+            DISPLAY "COLUMN 1 PIC X(6)  : '", CSV-ONE, "'".
+            DISPLAY "COLUMN 2 PIC X(22) : '", CSV-TWO, "'".
+            DISPLAY "COLUMN 3 PIC X(10) : '", CSV-THREE, "'".
+            DISPLAY "END RECORD         : ", WS-RECORD-NO.
+            DISPLAY " ".
+            EXIT.
+
+      *>
+      *> READ ONE RECORD FROM THE FIXED-WIDTH FILE
+      *>
+        2100-READ-CSV.
+            READ CSV-FILE
+                AT END
+                    SET WS-CSV-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECORD-NO
+            END-READ.
+            EXIT.
+
+      *>
+      *> SUPPORT ROUTINES
+      *>
+            COPY COBCURSX.
+
+        END PROGRAM TEST013.
