@@ -15,6 +15,10 @@
                 VALUE "${TEST_CASE_2}/${TEST_CASE_1}/END".
             10  WS-BEFORE-CASE-3            PIC X(30)
                 VALUE "${TEST_CASE_2}/TRUNCATES".
+            10  WS-BEFORE-CASE-4            PIC X(80)
+                VALUE "${TEST010_UNSET_VAR:-fallback}/END".
+            10  WS-BEFORE-CASE-5            PIC X(80)
+                VALUE "${TEST010_SET_VAR:-fallback}/END".
 
         77  WS-SB-RC                        PIC S9(9).
         77  WS-FAIL-COUNT                   PIC 9999.
@@ -22,11 +26,14 @@
         01  WS-LENGTHS.
             10  WS-LENGTHS-1-2              PIC 9999.
             10  WS-LENGTH-3                 PIC 9999.
+            10  WS-LENGTHS-4-5              PIC 9999.
 
         01  WS-AFTER-IMAGES.
             10  WS-CASE-1                   PIC X(80).
             10  WS-CASE-2                   PIC X(80).
             10  WS-CASE-3                   PIC X(30).
+            10  WS-CASE-4                   PIC X(80).
+            10  WS-CASE-5                   PIC X(80).
 
         PROCEDURE DIVISION.
             PERFORM 1000-INITIALIZE.
@@ -38,6 +45,7 @@
             MOVE WS-BEFORE-IMAGES TO WS-AFTER-IMAGES.
             MOVE LENGTH OF WS-CASE-1 TO WS-LENGTHS-1-2.
             MOVE LENGTH OF WS-CASE-3 TO WS-LENGTH-3.
+            MOVE LENGTH OF WS-CASE-4 TO WS-LENGTHS-4-5.
             EXIT.
 
         5000-PROCESS.
@@ -45,6 +53,8 @@
             PERFORM 6050-CASE-1.
             PERFORM 6100-CASE-2.
             PERFORM 6200-CASE-3.
+            PERFORM 6300-CASE-4.
+            PERFORM 6400-CASE-5.
             EXIT.
 
         6000-CASE-0.
@@ -99,6 +109,44 @@
             DISPLAY " ".
             EXIT.
 
+        6300-CASE-4.
+            DISPLAY "*** TEST CASE 4 ***".
+            DISPLAY "  ${VARNAME:-DEFAULT} WHERE VARNAME IS UNSET".
+            MOVE NC-RET-OK TO WS-SB-RC.
+            CALL "COBCURSES-INIT-PATHNAME"
+              USING
+                BY REFERENCE WS-CASE-4,
+                WS-LENGTHS-4-5.
+            PERFORM 7000-RETURN-CODE.
+            DISPLAY "BEFORE '", WS-BEFORE-CASE-4, "'".
+            DISPLAY "AFTER  '", WS-CASE-4, "'".
+            IF WS-CASE-4(1:12) NOT = "fallback/END" THEN
+                DISPLAY "    *** FAILED: EXPECTED 'fallback/END...'"
+                ADD 1 TO WS-FAIL-COUNT
+            END-IF.
+            DISPLAY " ".
+            EXIT.
+
+        6400-CASE-5.
+            DISPLAY "*** TEST CASE 5 ***".
+            DISPLAY "  ${VARNAME:-DEFAULT} WHERE VARNAME IS SET".
+            DISPLAY "TEST010_SET_VAR" UPON ENVIRONMENT-NAME.
+            DISPLAY "fromenv" UPON ENVIRONMENT-VALUE.
+            MOVE NC-RET-OK TO WS-SB-RC.
+            CALL "COBCURSES-INIT-PATHNAME"
+              USING
+                BY REFERENCE WS-CASE-5,
+                WS-LENGTHS-4-5.
+            PERFORM 7000-RETURN-CODE.
+            DISPLAY "BEFORE '", WS-BEFORE-CASE-5, "'".
+            DISPLAY "AFTER  '", WS-CASE-5, "'".
+            IF WS-CASE-5(1:11) NOT = "fromenv/END" THEN
+                DISPLAY "    *** FAILED: EXPECTED 'fromenv/END...'"
+                ADD 1 TO WS-FAIL-COUNT
+            END-IF.
+            DISPLAY " ".
+            EXIT.
+
         7000-RETURN-CODE.
             DISPLAY "  RETURN-CODE = ", RETURN-CODE.
             IF RETURN-CODE NOT = WS-SB-RC THEN
