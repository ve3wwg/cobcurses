@@ -0,0 +1,154 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TEST012.
+      *>
+      *> THIS PROGRAM TESTS THE CSV OUTPUT API (NC-REGISTER-CSV-OUT-
+      *> COLUMN, NC-FORMAT-CSV-OUT-HEADINGS, NC-FORMAT-CSV-RECORD),
+      *> WHICH MATCHES THE CSV INPUT API EXERCISED BY TEST002. THE
+      *> SAME NC-CSV-DELIMITER/NC-CSV-QUOTE-CONVENTION SETTINGS DRIVE
+      *> BOTH DIRECTIONS.
+      *>
+      *> A FEW COLUMNS ARE REGISTERED, GIVEN VALUES (ONE CONTAINING
+      *> AN EMBEDDED COMMA AND QUOTE, TO EXERCISE ESCAPING), AND
+      *> WRITTEN TO test012.csv AS A HEADING RECORD FOLLOWED BY TWO
+      *> DATA RECORDS.
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT CSV-FILE
+                ASSIGN TO "test012.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+            FD  CSV-FILE.
+            01  CSV-RECORD                      PIC X(4096).
+
+        WORKING-STORAGE SECTION.
+
+            COPY COBCRETC.
+
+            01  CSV-VALUES.
+                10  CSV-ONE                     PIC X(6).
+                10  CSV-TWO                     PIC X(22).
+                10  CSV-THREE                   PIC X(10).
+
+            COPY COBCEXTRA.
+
+        PROCEDURE DIVISION.
+      *>
+      *> MAIN PROGRAM
+      *>
+        MAIN-PROG.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 5000-PROCESS.
+            PERFORM 9000-FINALIZE.
+            STOP RUN.
+
+      *>
+      *> INITIALIZATION
+      *>
+        1000-INITIALIZE.
+            OPEN OUTPUT CSV-FILE.
+      *>
+      *> CLEAR ALL PRIOR ASSOCIATIONS, IF ANY.
+      *>
+            PERFORM NC-CLEAR-CSV-OUT-HEADINGS.
+      *>
+      *> SET ALL CSV OPTIONS (THESE ARE DEFAULTS)
+      *>
+            MOVE ',' TO NC-CSV-DELIMITER.
+            SET NC-SINGLE-DELIMTER TO TRUE.
+            SET NC-CSV-QUOTE TO TRUE.
+      *>
+      *> TELL COBCURSES WHERE THE OUTPUT RECORD BUFFER IS :
+      *>
+            SET NC-CSV-OUT-TEXT TO ADDRESS OF CSV-RECORD.
+            MOVE LENGTH OF CSV-RECORD TO NC-CSV-OUT-BUFLEN.
+      *>
+      *> REGISTER THE OUTPUT COLUMNS, IN WRITE ORDER :
+      *>
+            MOVE "COLUMN 1" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-ONE.
+            MOVE LENGTH OF CSV-ONE TO NC-CSV-OUT-COL-BUFLEN.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+
+            MOVE "COL TWO" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-TWO.
+            MOVE LENGTH OF CSV-TWO TO NC-CSV-OUT-COL-BUFLEN.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+
+            MOVE "COLUMN-003" TO NC-CSV-OUT-HEADING.
+            SET NC-CSV-OUT-COL-BUFFER TO ADDRESS OF CSV-THREE.
+            MOVE LENGTH OF CSV-THREE TO NC-CSV-OUT-COL-BUFLEN.
+            PERFORM NC-REGISTER-CSV-OUT-COLUMN.
+      *>
+      *> WRITE THE HEADING RECORD FIRST :
+      *>
+            PERFORM NC-FORMAT-CSV-OUT-HEADINGS
+            DISPLAY "FORMATTED CSV HEADINGS, RC = ", RETURN-CODE
+            PERFORM 5200-WRITE-CSV.
+            EXIT.
+
+      *>
+      *> MAIN PROCESSING LOOP -- WRITE TWO SAMPLE DATA RECORDS
+      *>
+        5000-PROCESS.
+            MOVE "ABC" TO CSV-ONE.
+            MOVE "HELLO, WORLD" TO CSV-TWO.
+            MOVE "PLAIN" TO CSV-THREE.
+            PERFORM 5100-WRITE-RECORD.
+
+            MOVE "XYZ" TO CSV-ONE.
+            MOVE 'HAS "QUOTES" IN IT' TO CSV-TWO.
+            MOVE "LAST" TO CSV-THREE.
+            PERFORM 5100-WRITE-RECORD.
+            EXIT.
+
+      *>
+      *> FORMAT AND WRITE ONE *.CSV DATA RECORD
+      *>
+        5100-WRITE-RECORD.
+            PERFORM NC-FORMAT-CSV-RECORD
+            EVALUATE RETURN-CODE
+            WHEN NC-RET-OK
+                DISPLAY "CSV RECORD FORMATTED SUCCESSFULLY :"
+            WHEN NC-RET-TRUNCATED
+                DISPLAY "CSV RECORD FORMATTED BUT TRUNCATED :"
+            WHEN OTHER
+                DISPLAY "*** UNEXPECTED RETURN-CODE = ",
+                    RETURN-CODE, " :"
+            END-EVALUATE.
+            PERFORM 5200-WRITE-CSV.
+            EXIT.
+
+      *>
+      *> WRITE ONE FORMATTED *.CSV RECORD (NC-CSV-OUT-LENGTH BYTES OF
+      *> CSV-RECORD) TO THE OUTPUT FILE.
+      *>
+        5200-WRITE-CSV.
+            DISPLAY "WRITING : '",
+                CSV-RECORD(1:NC-CSV-OUT-LENGTH), "'".
+            WRITE CSV-RECORD.
+            EXIT.
+
+      *>
+      *> PROGRAM CLEANUP
+      *>
+        9000-FINALIZE.
+            CLOSE CSV-FILE.
+      *>
+      *> CLEARING THE HEADINGS IS NOT STRICTLY REQUIRED,
+      *> BUT IS DONE HERE AS PART OF THE TEST (DOES IT ABORT?)
+      *>
+            PERFORM NC-CLEAR-CSV-OUT-HEADINGS.
+            EXIT.
+
+      *>
+      *> SUPPORT ROUTINES
+      *>
+            COPY COBCURSX.
+
+        END PROGRAM TEST012.
