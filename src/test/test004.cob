@@ -79,6 +79,11 @@
             88  WS-GOT-5                VALUE 'Y'.
         77  WS-INSTANCE-COUNT           PIC 9999 COMP VALUE 0.
 
+        77  WS-SAVE-INSTANCE            PIC 9(9).
+        77  WS-LOAD-INSTANCE            PIC 9(9).
+        77  WS-CHECKPOINT-FILE          PIC X(256)
+            VALUE "test004_assoc.ckpt".
+
             COPY COBCEXTRA.
 
         PROCEDURE DIVISION.
@@ -147,6 +152,7 @@
             PERFORM 5800-TEST-8.
             PERFORM 5900-TEST-9.
             PERFORM 5950-TEST-10.
+            PERFORM 5960-TEST-11.
             EXIT.
 
         5100-TEST-1.
@@ -656,6 +662,61 @@
             END-IF.
             EXIT.
 
+        5960-TEST-11.
+            DISPLAY " ".
+            DISPLAY "TEST-11: COBCURSEX-ASSOC-SAVE / ",
+                "COBCURSEX-ASSOC-LOAD".
+
+            MOVE 23 TO WS-SAVE-INSTANCE.
+            MOVE 24 TO WS-LOAD-INSTANCE.
+
+            DISPLAY "  BUILDING A FRESH ASSOCIATION IN INSTANCE ",
+                WS-SAVE-INSTANCE.
+            MOVE WS-SAVE-INSTANCE TO WS-INSTANCE.
+            MOVE 1 TO WS-TEST-X.
+            PERFORM 6300-SETUP-KEY-DATA.
+            CALL "COBCURSEX-ASSOC-ASSIGN"
+                USING WS-INSTANCE, WS-ASSOC-KEY-PARAM,
+                    WS-ASSOC-DATA-PARAM.
+
+            MOVE NC-RET-OK TO WS-EXPECTED-RET-CODE.
+            PERFORM 6000-RETURN-CODE.
+
+            DISPLAY "  CHECKPOINTING INSTANCE ", WS-SAVE-INSTANCE,
+                " TO ", WS-CHECKPOINT-FILE.
+            CALL "COBCURSEX-ASSOC-SAVE"
+                USING WS-SAVE-INSTANCE, WS-CHECKPOINT-FILE.
+
+            MOVE NC-RET-OK TO WS-EXPECTED-RET-CODE.
+            PERFORM 6000-RETURN-CODE.
+
+            DISPLAY "  LOADING CHECKPOINT INTO A DIFFERENT INSTANCE ",
+                WS-LOAD-INSTANCE.
+            CALL "COBCURSEX-ASSOC-LOAD"
+                USING WS-LOAD-INSTANCE, WS-CHECKPOINT-FILE.
+
+            MOVE NC-RET-OK TO WS-EXPECTED-RET-CODE.
+            PERFORM 6000-RETURN-CODE.
+
+            DISPLAY "  VERIFYING THE RELOADED INSTANCE HOLDS ",
+                "THE SAME DATA.".
+            MOVE WS-LOAD-INSTANCE TO WS-INSTANCE.
+            INITIALIZE WS-ASSOC-DATA.
+            CALL "COBCURSEX-ASSOC-FETCH"
+              USING
+                WS-INSTANCE,
+                WS-ASSOC-KEY-PARAM,
+                WS-ASSOC-DATA-PARAM,
+                BY REFERENCE WS-OUT-DATA-LENGTH.
+
+            MOVE NC-RET-OK TO WS-EXPECTED-RET-CODE.
+            PERFORM 6000-RETURN-CODE.
+            IF RETURN-CODE = NC-RET-OK THEN
+                PERFORM 6200-RPT-DATA
+                PERFORM 6300-CMP-DATA-X
+            END-IF.
+            EXIT.
+
         6000-RETURN-CODE.
             DISPLAY "  RETURN-CODE= ", RETURN-CODE.
             IF RETURN-CODE NOT = WS-EXPECTED-RET-CODE THEN
