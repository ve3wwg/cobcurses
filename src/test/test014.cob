@@ -0,0 +1,270 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TEST014.
+      *>
+      *> THIS PROGRAM EXERCISES THE 'F' PREFIX-FILTER REQUEST ADDED TO
+      *> EACH OF THE DYNAMIC MENU-LOAD MODULES (COBCURSES-MENU-SD-
+      *> SCREENS/-MENUS/-CHARSETS/-FIELDS/-STATES) AND THE 'A'/'B'
+      *> BATCH-READ REQUESTS ADDED TO COBCURSES-MENU-SD-MENU-ITEMS,
+      *> MIRRORING HOW TEST002 EXERCISES THE PRE-EXISTING 'O'/'R'/'C'
+      *> REQUESTS ON A DYNAMIC MENU-LOAD MODULE.
+      *>
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+            COPY COBCRETC.
+
+            01  LS-REQUEST-TYPE             PIC X.
+            01  LS-ITEM-NAME                PIC X(32).
+            01  LS-ITEM-DESCRIPTION         PIC X(64).
+            01  LS-MENU-NAME                PIC X(16).
+
+        PROCEDURE DIVISION.
+      *>
+      *> MAIN PROGRAM
+      *>
+        MAIN-PROG.
+            PERFORM 1000-TEST-SCREENS-FILTER.
+            PERFORM 2000-TEST-MENUS-FILTER.
+            PERFORM 3000-TEST-CHARSETS-FILTER.
+            PERFORM 4000-TEST-FIELDS-FILTER.
+            PERFORM 5000-TEST-STATES-FILTER.
+            PERFORM 6000-TEST-MENU-ITEMS-FILTER.
+            PERFORM 7000-TEST-MENU-ITEMS-BATCH.
+            STOP RUN.
+
+      *>
+      *> 'F' PREFIX FILTER ON THE SCREEN-NAME PICK LIST
+      *>
+        1000-TEST-SCREENS-FILTER.
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "SD" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-SCREENS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            DISPLAY "SCREENS 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-SCREENS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-SCREENS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "SCREEN : ", LS-ITEM-NAME
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-SCREENS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            EXIT.
+
+      *>
+      *> 'F' PREFIX FILTER ON THE MENU-NAME PICK LIST
+      *>
+        2000-TEST-MENUS-FILTER.
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "GRAPHICS" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-MENUS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            DISPLAY "MENUS 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENUS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-MENUS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "MENU : ", LS-ITEM-NAME
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENUS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            EXIT.
+
+      *>
+      *> 'F' PREFIX FILTER ON THE CHARSET-NAME PICK LIST
+      *>
+        3000-TEST-CHARSETS-FILTER.
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "CS" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-CHARSETS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            DISPLAY "CHARSETS 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-CHARSETS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-CHARSETS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "CHARSET : ", LS-ITEM-NAME
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-CHARSETS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            EXIT.
+
+      *>
+      *> 'F' DESCRIPTION-PREFIX FILTER ON A SCREEN'S FIELD PICK LIST
+      *>
+        4000-TEST-FIELDS-FILTER.
+            MOVE 'X' TO LS-REQUEST-TYPE.
+            MOVE "TESTSCRN" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-FIELDS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "CUSTOMER" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-FIELDS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            DISPLAY "FIELDS 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-FIELDS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-FIELDS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "FIELD : ", LS-ITEM-DESCRIPTION
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-FIELDS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            EXIT.
+
+      *>
+      *> 'F' DESCRIPTION-PREFIX FILTER ON A SCREEN'S FIELD-STATE PICK
+      *> LIST
+      *>
+        5000-TEST-STATES-FILTER.
+            MOVE 'X' TO LS-REQUEST-TYPE.
+            MOVE "TESTSCRN" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-STATES"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "ACTIVE" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-STATES"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            DISPLAY "STATES 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-STATES"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-STATES"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "STATE : ", LS-ITEM-DESCRIPTION
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-STATES"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            EXIT.
+
+      *>
+      *> 'F' DESCRIPTION-PREFIX FILTER ON A SINGLE MENU'S ITEM LIST
+      *>
+        6000-TEST-MENU-ITEMS-FILTER.
+            MOVE 'X' TO LS-REQUEST-TYPE.
+            MOVE "GRAPHICS-CHAR" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+
+            MOVE 'F' TO LS-REQUEST-TYPE.
+            MOVE "UPPER" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+            DISPLAY "MENU-ITEMS 'F' SET, RC = ", RETURN-CODE.
+
+            MOVE 'O' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION, LS-MENU-NAME
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "ITEM : ", LS-ITEM-DESCRIPTION
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+            EXIT.
+
+      *>
+      *> 'A'/'B' BATCH READ ACROSS EVERY MENU A SCREEN REFERENCES, IN
+      *> ONE SEQUENTIAL PASS OF ITEM-FILE INSTEAD OF ONE START/READ
+      *> PASS PER MENU
+      *>
+        7000-TEST-MENU-ITEMS-BATCH.
+            MOVE 'A' TO LS-REQUEST-TYPE.
+            MOVE "GRAPHICS-CHAR" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+
+            MOVE 'A' TO LS-REQUEST-TYPE.
+            MOVE "MAIN-MENU" TO LS-ITEM-NAME.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+
+            MOVE 'B' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+            DISPLAY "MENU-ITEMS 'B' OPEN, RC = ", RETURN-CODE.
+
+            PERFORM UNTIL RETURN-CODE NOT = ZERO
+                MOVE 'R' TO LS-REQUEST-TYPE
+                CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                    USING LS-REQUEST-TYPE, LS-ITEM-NAME,
+                        LS-ITEM-DESCRIPTION, LS-MENU-NAME
+                IF RETURN-CODE = ZERO THEN
+                    DISPLAY "ITEM : ", LS-ITEM-DESCRIPTION,
+                        " (MENU ", LS-MENU-NAME, ")"
+                END-IF
+            END-PERFORM.
+
+            MOVE 'C' TO LS-REQUEST-TYPE.
+            CALL "COBCURSES-MENU-SD-MENU-ITEMS"
+                USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+                    LS-MENU-NAME.
+            EXIT.
+
+        END PROGRAM TEST014.
