@@ -67,7 +67,13 @@
             MOVE ',' TO NC-CSV-DELIMITER.
             SET NC-SINGLE-DELIMTER TO TRUE.
             SET NC-CSV-QUOTE TO TRUE.
-      *> 
+      *>
+      *> MALFORMED ROWS (WRONG COLUMN COUNT / UNTERMINATED QUOTE)
+      *> ARE LOGGED HERE RATHER THAN ABORTING THE BATCH :
+      *>
+            MOVE "test002_rejects.txt" TO NC-CSV-REJECT-FILE.
+            PERFORM NC-SET-CSV-REJECT-FILE.
+      *>
       *> TELL COBCURSES WHERE THE INPUT IS COMING FROM
       *> 
             SET NC-CSV-TEXT TO ADDRESS OF CSV-RECORD.
@@ -137,6 +143,10 @@
                 DISPLAY "CSV RECORD LOADED SUCCESSFULLY :"
             WHEN NC-RET-TRUNCATED
                 DISPLAY "CSV RECORD LOADED WITH TRUNCATED FIELDS :"
+            WHEN NC-RET-NSUPPORT
+                DISPLAY "*** MALFORMED CSV RECORD -- LOGGING REJECT :"
+                MOVE WS-RECORD-NO TO NC-CSV-REJECT-LINE-NO
+                PERFORM NC-LOG-CSV-REJECT
             WHEN OTHER
                 DISPLAY "*** UNEXPECTED RETURN-CODE = ",
                     RETURN-CODE, " :"
