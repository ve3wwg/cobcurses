@@ -0,0 +1,170 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FIELDXREF.
+      *>
+      *> FIELDXREF WALKS SCRFDEF-FILE (MAINTAINED BY SD002040) SHOP-WIDE
+      *> AND JOINS EACH FIELD'S SCR-FDEF-RES-CHARSET REFERENCE AGAINST
+      *> CHARSET-FILE (MAINTAINED BY SD002060) AND EACH FIELD'S
+      *> SCR-FDEF-MENU-REF REFERENCE AGAINST MENU-FILE (MAINTAINED BY
+      *> SD002080). THIS SHOWS EXACTLY WHICH SCREENS AND FIELDS DEPEND
+      *> ON A GIVEN CHARACTER SET OR MENU BEFORE IT IS DELETED, AND
+      *> FLAGS ANY REFERENCE THAT IS ALREADY ORPHANED.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCRFDEF-FILE
+                ASSIGN TO SCRFDEF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FDEF-KEY.
+
+            SELECT CHARSET-FILE
+                ASSIGN TO CHARSET-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS CHARSET-NAME OF CHARSET-RECORD.
+
+            SELECT MENU-FILE
+                ASSIGN TO MENU-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MNU-MENU-NAME.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCRFDEF-FILE.
+        01  SCRFDEF-RECORD.
+            COPY SCREEN-FD.
+
+        FD  CHARSET-FILE.
+        01  CHARSET-RECORD.
+            COPY SCREEN-CS.
+
+        FD  MENU-FILE.
+        01  MENU-RECORD.
+            COPY MENURECD.
+
+        WORKING-STORAGE SECTION.
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  END-OF-FIELDS                   VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  SCRFDEF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
+            10  CHARSET-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRCHRSET.X".
+            10  MENU-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUS.X".
+            10  FIELD-COUNT                     PIC 9(6) VALUE 0.
+
+        01  REF-COUNTS.
+            10  CHARSET-REF-COUNT               PIC 9999 VALUE 0.
+            10  CHARSET-ORPHAN-COUNT            PIC 9999 VALUE 0.
+            10  MENU-REF-COUNT                  PIC 9999 VALUE 0.
+            10  MENU-ORPHAN-COUNT               PIC 9999 VALUE 0.
+
+        01  WS-FOUND-FLAG                       PIC X(7).
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-INITIALIZE.
+
+            DISPLAY "FIELD CROSS-REFERENCE (SCRFDEF-FILE -> ",
+                "CHARSET-FILE / MENU-FILE)".
+            DISPLAY "SCREEN-NAME      FIELD-NO REF-TYPE REF-NAME",
+                "         STATUS".
+            DISPLAY "---------------- -------- -------- --------",
+                "-------- -------".
+
+            INITIALIZE SCRFDEF-RECORD.
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET END-OF-FIELDS TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FIELDS
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FIELDS TO TRUE
+                    NOT AT END
+                        PERFORM 2000-CHECK-FIELD
+                END-READ
+            END-PERFORM.
+
+            PERFORM 9000-FINALIZE.
+
+            DISPLAY "---------------- -------- -------- --------",
+                "-------- -------".
+            DISPLAY "CHECKED ", FIELD-COUNT, " FIELD(S): ",
+                CHARSET-REF-COUNT, " CHARSET REFERENCE(S) (",
+                CHARSET-ORPHAN-COUNT, " ORPHAN), ", MENU-REF-COUNT,
+                " MENU REFERENCE(S) (", MENU-ORPHAN-COUNT, " ORPHAN).".
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE LENGTH OF SCRFDEF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFDEF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF CHARSET-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE CHARSET-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF MENU-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENU-FILE-NAME, FILE-NAME-LENGTH.
+
+            OPEN INPUT SCRFDEF-FILE, CHARSET-FILE, MENU-FILE.
+            EXIT.
+
+        2000-CHECK-FIELD.
+            ADD 1 TO FIELD-COUNT.
+            IF SCR-FDEF-RES-CHARSET NOT = SPACES THEN
+                PERFORM 2100-CHECK-CHARSET-REF
+            END-IF.
+            IF SCR-FDEF-MENU-REF NOT = SPACES THEN
+                PERFORM 2200-CHECK-MENU-REF
+            END-IF.
+            EXIT.
+
+        2100-CHECK-CHARSET-REF.
+            ADD 1 TO CHARSET-REF-COUNT.
+            MOVE SCR-FDEF-RES-CHARSET TO CHARSET-NAME OF CHARSET-RECORD.
+            READ CHARSET-FILE
+                INVALID KEY
+                    MOVE "ORPHAN" TO WS-FOUND-FLAG
+                    ADD 1 TO CHARSET-ORPHAN-COUNT
+                NOT INVALID KEY
+                    MOVE "OK" TO WS-FOUND-FLAG
+            END-READ.
+            DISPLAY SCR-FDEF-SCREEN-NAME, " ", SCR-FDEF-NO, " ",
+                "CHARSET  ", SCR-FDEF-RES-CHARSET, " ", WS-FOUND-FLAG.
+            EXIT.
+
+        2200-CHECK-MENU-REF.
+            ADD 1 TO MENU-REF-COUNT.
+            MOVE SCR-FDEF-MENU-REF TO MNU-MENU-NAME.
+            READ MENU-FILE
+                INVALID KEY
+                    MOVE "ORPHAN" TO WS-FOUND-FLAG
+                    ADD 1 TO MENU-ORPHAN-COUNT
+                NOT INVALID KEY
+                    MOVE "OK" TO WS-FOUND-FLAG
+            END-READ.
+            DISPLAY SCR-FDEF-SCREEN-NAME, " ", SCR-FDEF-NO, " ",
+                "MENU     ", SCR-FDEF-MENU-REF, " ", WS-FOUND-FLAG.
+            EXIT.
+
+        9000-FINALIZE.
+            CLOSE SCRFDEF-FILE, CHARSET-FILE, MENU-FILE.
+            EXIT.
+
+        END PROGRAM FIELDXREF.
