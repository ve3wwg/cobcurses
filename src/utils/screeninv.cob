@@ -0,0 +1,301 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SCREENINV.
+      *>
+      *> SCREENINV READS SCREEN-FILE (MAINTAINED BY SD002010) END TO
+      *> END AND PRINTS A ONE-LINE CATALOG ENTRY FOR EVERY SCREEN: ITS
+      *> NAME, DESCRIPTION, AND DESIGNED DIMENSIONS, ALONG WITH ITS
+      *> FIELD (SCRFDEF-FILE), STATE (SCRFSTA-FILE), MENU (MENUREF-FILE)
+      *> AND MENU ITEM (ITEM-FILE) COUNTS. THIS GIVES A REVIEWABLE
+      *> INVENTORY OF EVERY SCREEN WITHOUT HAVING TO OPEN EACH ONE IN
+      *> THE DESIGNER.
+      *>
+      *> MENU AND ITEM COUNTS ARE DRIVEN OFF MENUREF-FILE, THE SAME
+      *> SCREEN-TO-MENU ASSOCIATION FILE MENUREFORPH.COB SCANS, RATHER
+      *> THAN THE PER-FIELD SCR-FDEF-MENU-REF VALUES ON SCRFDEF-FILE.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCREEN-FILE
+                ASSIGN TO SCREEN-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCN-NAME.
+
+            SELECT SCRFDEF-FILE
+                ASSIGN TO SCRFDEF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FDEF-KEY.
+
+            SELECT SCRFSTA-FILE
+                ASSIGN TO SCRFSTA-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FST-KEY.
+
+            SELECT MENUREF-FILE
+                ASSIGN TO MENUREF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MREF-KEY.
+
+            SELECT ITEM-FILE
+                ASSIGN TO ITEM-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS ITM-KEY.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCREEN-FILE.
+        01  SCREEN-RECORD.
+            COPY SCREEN-01.
+
+        FD  SCRFDEF-FILE.
+        01  SCRFDEF-RECORD.
+            COPY SCREEN-FD.
+
+        FD  SCRFSTA-FILE.
+        01  SCRFSTA-RECORD.
+            COPY SCREEN-FS.
+
+        FD  MENUREF-FILE.
+        01  MENUREF-RECORD.
+            COPY MENUREF.
+
+        FD  ITEM-FILE.
+        01  ITEM-RECORD.
+            COPY ITEMRECD.
+
+        WORKING-STORAGE SECTION.
+
+        01  SCREEN-EOF-FLAG                     PIC X VALUE 'N'.
+            88  END-OF-SCREENS                  VALUE 'Y'.
+
+        01  SUB-EOF-FLAG                        PIC X VALUE 'N'.
+            88  END-OF-SUBFILE                  VALUE 'Y'.
+
+        01  ITEM-EOF-FLAG                       PIC X VALUE 'N'.
+            88  END-OF-ITEMS                    VALUE 'Y'.
+
+        01  WS-ITEM-MENU-NAME                   PIC X(16).
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  SCREEN-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCREENS.X".
+            10  SCRFDEF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
+            10  SCRFSTA-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFSTA.X".
+            10  MENUREF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUREFS.X".
+            10  ITEM-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/ITEMS.X".
+            10  SCREEN-COUNT                    PIC 9(6) VALUE 0.
+
+        01  COUNT-AREAS.
+            10  WS-FIELD-COUNT                  PIC 9(6).
+            10  WS-STATE-COUNT                  PIC 9(6).
+            10  WS-MENU-COUNT                   PIC 9(6).
+            10  WS-ITEM-COUNT                   PIC 9(6).
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-INITIALIZE.
+
+            DISPLAY "SCREEN INVENTORY".
+            DISPLAY "NAME             DESCRIPTION",
+                "                              LINES COLS",
+                " FIELDS STATES MENUS  ITEMS".
+            DISPLAY "---------------- ----------------",
+                "------------------------ ----- -----",
+                " ------ ------ -----  -----".
+
+            INITIALIZE SCREEN-RECORD.
+            START SCREEN-FILE KEY IS >= SCN-NAME
+                INVALID KEY
+                    SET END-OF-SCREENS TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-SCREENS
+                READ SCREEN-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SCREENS TO TRUE
+                    NOT AT END
+                        PERFORM 2000-REPORT-SCREEN
+                END-READ
+            END-PERFORM.
+
+            PERFORM 9000-FINALIZE.
+
+            DISPLAY "---------------- ----------------",
+                "------------------------ ----- -----",
+                " ------ ------ -----  -----".
+            DISPLAY SCREEN-COUNT, " SCREEN(S) LISTED.".
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE LENGTH OF SCREEN-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCREEN-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFDEF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFDEF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFSTA-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFSTA-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF MENUREF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENUREF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF ITEM-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE ITEM-FILE-NAME, FILE-NAME-LENGTH.
+
+            OPEN INPUT SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                MENUREF-FILE, ITEM-FILE.
+            EXIT.
+
+        2000-REPORT-SCREEN.
+            ADD 1 TO SCREEN-COUNT.
+            PERFORM 2100-COUNT-FIELDS.
+            PERFORM 2200-COUNT-STATES.
+            PERFORM 2300-COUNT-MENUS-AND-ITEMS.
+
+            DISPLAY SCN-NAME, " ", SCN-DESCRIPTION, " ",
+                SCN-LINES-MIN, " ", SCN-COLUMNS-MIN, " ",
+                WS-FIELD-COUNT, " ", WS-STATE-COUNT, " ",
+                WS-MENU-COUNT, "  ", WS-ITEM-COUNT.
+            EXIT.
+
+      *>
+      *> 2100-COUNT-FIELDS :
+      *>     COUNTS SCRFDEF-FILE RECORDS FOR THE CURRENT SCREEN.
+      *>
+        2100-COUNT-FIELDS.
+            MOVE ZERO TO WS-FIELD-COUNT.
+            INITIALIZE SCRFDEF-RECORD.
+            MOVE SCN-NAME TO SCR-FDEF-SCREEN-NAME.
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF SCR-FDEF-SCREEN-NAME = SCN-NAME THEN
+                            ADD 1 TO WS-FIELD-COUNT
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 2200-COUNT-STATES :
+      *>     COUNTS SCRFSTA-FILE RECORDS FOR THE CURRENT SCREEN.
+      *>
+        2200-COUNT-STATES.
+            MOVE ZERO TO WS-STATE-COUNT.
+            INITIALIZE SCRFSTA-RECORD.
+            MOVE SCN-NAME TO SCR-FST-SCREEN-NAME.
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF SCR-FST-SCREEN-NAME = SCN-NAME THEN
+                            ADD 1 TO WS-STATE-COUNT
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 2300-COUNT-MENUS-AND-ITEMS :
+      *>     COUNTS MENUREF-FILE RECORDS FOR THE CURRENT SCREEN, AND
+      *>     SUMS THE ITEM-FILE ITEMS BELONGING TO EACH REFERENCED MENU.
+      *>
+        2300-COUNT-MENUS-AND-ITEMS.
+            MOVE ZERO TO WS-MENU-COUNT, WS-ITEM-COUNT.
+            INITIALIZE MENUREF-RECORD.
+            MOVE SCN-NAME TO MREF-SCREEN-NAME.
+            START MENUREF-FILE KEY IS >= MREF-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ MENUREF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF MREF-SCREEN-NAME = SCN-NAME THEN
+                            ADD 1 TO WS-MENU-COUNT
+                            PERFORM 2310-COUNT-ITEMS
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2310-COUNT-ITEMS.
+            MOVE MREF-MENU-NAME TO WS-ITEM-MENU-NAME.
+            INITIALIZE ITEM-RECORD.
+            MOVE MREF-MENU-NAME TO ITM-MENU-NAME.
+            START ITEM-FILE KEY IS >= ITM-KEY
+                INVALID KEY
+                    SET END-OF-ITEMS TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO ITEM-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-ITEMS
+                READ ITEM-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-ITEMS TO TRUE
+                    NOT AT END
+                        IF ITM-MENU-NAME = WS-ITEM-MENU-NAME THEN
+                            ADD 1 TO WS-ITEM-COUNT
+                        ELSE
+                            SET END-OF-ITEMS TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        9000-FINALIZE.
+            CLOSE SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                MENUREF-FILE, ITEM-FILE.
+            EXIT.
+
+        END PROGRAM SCREENINV.
