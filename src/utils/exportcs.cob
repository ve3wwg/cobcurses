@@ -0,0 +1,95 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EXPORTCS.
+      *>
+      *> EXPORTCS UNLOADS THE CHARSET-FILE (MAINTAINED BY SD002060) TO A
+      *> LINE SEQUENTIAL TEXT FILE, SO A SHOP'S CUSTOM CHARACTER SETS
+      *> CAN BE CARRIED FROM ONE COBCURSES_DATADIR (DEV/QA/PROD) TO
+      *> ANOTHER WITHOUT RE-KEYING EVERY GLYPH BY HAND. SEE ALSO:
+      *> IMPORTCS.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT CHARSET-FILE
+                ASSIGN TO CHARSET-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS CHARSET-NAME OF CHARSET-RECORD.
+
+            SELECT U-FILE ASSIGN TO WS-OUTPUT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  U-FILE.
+        01  U-RECD.
+            COPY SCREEN-CS.
+
+        FD  CHARSET-FILE.
+        01  CHARSET-RECORD.
+            COPY SCREEN-CS.
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-ENV-VAR                          PIC X(512).
+
+        01  WS-OUTPUT-FILENAME                  PIC X(512)
+            VALUE "scrchrset.txt".
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  HAVE-DATA                       VALUE 'N'.
+            88  END-OF-FILE                     VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  CHARSET-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRCHRSET.X".
+            10  RECORD-COUNT                    PIC 9999 VALUE 0.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            MOVE LENGTH OF CHARSET-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE CHARSET-FILE-NAME, FILE-NAME-LENGTH.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_CSSAVE_FILE".
+            IF WS-ENV-VAR NOT = SPACES THEN
+                MOVE WS-ENV-VAR TO WS-OUTPUT-FILENAME
+            END-IF.
+
+            OPEN INPUT CHARSET-FILE.
+            OPEN OUTPUT U-FILE.
+
+            INITIALIZE CHARSET-RECORD.
+
+            START CHARSET-FILE KEY IS >= CHARSET-NAME OF CHARSET-RECORD
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    SET HAVE-DATA TO TRUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ CHARSET-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE CHARSET-RECORD TO U-RECD
+                        WRITE U-RECD
+                        ADD 1 TO RECORD-COUNT
+                END-READ
+            END-PERFORM.
+
+            CLOSE U-FILE.
+            CLOSE CHARSET-FILE.
+
+            DISPLAY "EXPORTED ", RECORD-COUNT,
+                " CHARACTER SET RECORDS TO ", WS-OUTPUT-FILENAME.
+            STOP RUN.
+
+        END PROGRAM EXPORTCS.
