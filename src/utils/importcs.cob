@@ -0,0 +1,126 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. IMPORTCS.
+      *>
+      *> IMPORTCS IS THE COUNTERPART TO EXPORTCS. IT READS A LINE
+      *> SEQUENTIAL TEXT FILE PRODUCED BY EXPORTCS AND LOADS EACH
+      *> CHARACTER SET RECORD INTO THE CHARSET-FILE MAINTAINED BY
+      *> SD002060, SO A CHARSET DEFINED IN ONE ENVIRONMENT CAN BE
+      *> CARRIED TO ANOTHER WITHOUT RE-KEYING EVERY GLYPH BY HAND.
+      *>
+      *> BY DEFAULT, A DUPLICATE CHARSET-NAME IS REPORTED AND SKIPPED.
+      *> SETTING COBCURSES_CSLOAD_UPSERT TO 'Y' REWRITES THE EXISTING
+      *> RECORD IN PLACE INSTEAD, SO A CHARSET CAN BE RE-IMPORTED AFTER
+      *> BEING TOUCHED UP IN THE SOURCE ENVIRONMENT.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT U-FILE ASSIGN TO WS-INPUT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHARSET-FILE
+                ASSIGN TO CHARSET-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS CHARSET-NAME OF CHARSET-RECORD.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  U-FILE.
+        01  U-RECD.
+            COPY SCREEN-CS.
+
+        FD  CHARSET-FILE.
+        01  CHARSET-RECORD.
+            COPY SCREEN-CS.
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-ENV-VAR                          PIC X(512).
+
+        01  WS-INPUT-FILENAME                   PIC X(512)
+            VALUE "scrchrset.txt".
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  HAVE-DATA                       VALUE 'N'.
+            88  END-OF-FILE                     VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  CHARSET-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRCHRSET.X".
+            10  RECORD-COUNT                    PIC 9999 VALUE 0.
+
+        01  UPDATE-COUNT                        PIC 9999 VALUE 0.
+        01  SKIP-COUNT                          PIC 9999 VALUE 0.
+
+        01  CSLOAD-OPTIONS.
+            05  WS-UPSERT-FLAG                  PIC X VALUE 'N'.
+                88  UPSERT-REQUESTED            VALUE 'Y', 'y'.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            MOVE LENGTH OF CHARSET-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE CHARSET-FILE-NAME, FILE-NAME-LENGTH.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_CSLOAD_FILE".
+            IF WS-ENV-VAR NOT = SPACES THEN
+                MOVE WS-ENV-VAR TO WS-INPUT-FILENAME
+            END-IF.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_CSLOAD_UPSERT".
+            IF WS-ENV-VAR(1:1) = 'Y' OR WS-ENV-VAR(1:1) = 'y' THEN
+                SET UPSERT-REQUESTED TO TRUE
+            END-IF.
+
+            OPEN INPUT U-FILE.
+            OPEN I-O CHARSET-FILE.
+
+            INITIALIZE CHARSET-RECORD.
+
+            PERFORM UNTIL END-OF-FILE
+                READ U-FILE
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        MOVE U-RECD TO CHARSET-RECORD
+                        WRITE CHARSET-RECORD
+                            INVALID KEY
+                                IF UPSERT-REQUESTED THEN
+                                    REWRITE CHARSET-RECORD
+                                    ADD 1 TO UPDATE-COUNT
+                                ELSE
+                                    DISPLAY "DUP KEY, SKIPPED: ",
+                                        CHARSET-NAME OF CHARSET-RECORD
+                                    ADD 1 TO SKIP-COUNT
+                                END-IF
+                            NOT INVALID KEY
+                                ADD 1 TO RECORD-COUNT
+                        END-WRITE
+                END-READ
+            END-PERFORM.
+
+            CLOSE U-FILE.
+            CLOSE CHARSET-FILE.
+
+            DISPLAY "IMPORTED ", RECORD-COUNT,
+                " NEW CHARACTER SET RECORDS FROM ", WS-INPUT-FILENAME.
+            IF UPSERT-REQUESTED THEN
+                DISPLAY "  (", UPDATE-COUNT,
+                    " EXISTING RECORDS WERE UPDATED IN PLACE)"
+            ELSE
+                IF SKIP-COUNT NOT = ZERO THEN
+                    DISPLAY "  (", SKIP-COUNT,
+                        " DUPLICATE RECORDS WERE SKIPPED)"
+                END-IF
+            END-IF.
+            STOP RUN.
+
+        END PROGRAM IMPORTCS.
