@@ -0,0 +1,299 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LOADGM.
+      *>
+      *> LOADGM SEEDS MENU-FILE AND ITEM-FILE WITH THE BUILT-IN
+      *> GRAPHICS-CHARACTER PICKER THAT USED TO LIVE ONLY AS COMPILED
+      *> 01-LEVEL VALUE CLAUSES IN GRPHMENU.cbl. ONCE LOADED, THE
+      *> "GRAPHICS-CHAR" MENU AND ITS ITEMS CAN BE RELABELED OR EXTENDED
+      *> THROUGH THE ORDINARY MENU/ITEM MAINTENANCE SCREENS (SD002080/
+      *> SD002090) LIKE ANY OTHER MENU, INSTEAD OF REQUIRING A RECOMPILE
+      *> OF THE LIBRARY.
+      *>
+      *> BY DEFAULT, RUNNING THIS AGAINST A DATADIR THAT ALREADY HAS A
+      *> "GRAPHICS-CHAR" MENU IS REPORTED AND SKIPPED. SETTING
+      *> COBCURSES_GMLOAD_UPSERT TO 'Y' REWRITES THE EXISTING MENU
+      *> HEADER AND ITEMS IN PLACE INSTEAD, SO THE BUILT-IN LIST CAN BE
+      *> RE-SEEDED AFTER BEING TOUCHED UP IN THE DESIGNER.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT MENU-FILE
+                ASSIGN TO MENU-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MNU-MENU-NAME.
+
+            SELECT ITEM-FILE
+                ASSIGN TO ITEM-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS ITM-KEY.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  MENU-FILE.
+        01  MENU-RECORD.
+            COPY MENURECD.
+
+        FD  ITEM-FILE.
+        01  ITEM-RECORD.
+            COPY ITEMRECD.
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-ENV-VAR                          PIC X(512).
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  MENU-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUS.X".
+            10  ITEM-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/ITEMS.X".
+            10  ITEM-COUNT                      PIC 9999 VALUE 0.
+
+        01  GMLOAD-OPTIONS.
+            05  WS-UPSERT-FLAG                  PIC X VALUE 'N'.
+                88  UPSERT-REQUESTED            VALUE 'Y', 'y'.
+
+        01  WS-MENU-ALREADY-LOADED-FLAG         PIC X VALUE 'N'.
+            88  MENU-ALREADY-LOADED             VALUE 'Y'.
+
+        01  WS-ITEM-NAME                        PIC X(20).
+        01  WS-ITEM-GRAPHIC                     PIC X.
+        01  WS-ITEM-DESC                        PIC X(38).
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            MOVE LENGTH OF MENU-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENU-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF ITEM-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE ITEM-FILE-NAME, FILE-NAME-LENGTH.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_GMLOAD_UPSERT".
+            IF WS-ENV-VAR(1:1) = 'Y' OR WS-ENV-VAR(1:1) = 'y' THEN
+                SET UPSERT-REQUESTED TO TRUE
+            END-IF.
+
+            OPEN I-O MENU-FILE.
+            OPEN I-O ITEM-FILE.
+
+            PERFORM 1000-CHECK-ALREADY-LOADED.
+
+            IF MENU-ALREADY-LOADED AND NOT UPSERT-REQUESTED THEN
+                DISPLAY "GRAPHICS-CHAR MENU ALREADY LOADED; ",
+                    "SET COBCURSES_GMLOAD_UPSERT TO Y TO RE-SEED IT."
+            ELSE
+                PERFORM 2000-WRITE-MENU-HEADER
+                PERFORM 3000-WRITE-ITEMS
+                DISPLAY "LOADED THE GRAPHICS-CHAR MENU WITH ",
+                    ITEM-COUNT, " ITEM(S)."
+            END-IF.
+
+            CLOSE MENU-FILE.
+            CLOSE ITEM-FILE.
+            STOP RUN.
+
+        1000-CHECK-ALREADY-LOADED.
+            MOVE "GRAPHICS-CHAR" TO MNU-MENU-NAME.
+            READ MENU-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    SET MENU-ALREADY-LOADED TO TRUE
+            END-READ.
+            EXIT.
+
+        2000-WRITE-MENU-HEADER.
+            INITIALIZE MENU-RECORD.
+            MOVE "GRAPHICS-CHAR" TO MNU-MENU-NAME.
+            MOVE "1" TO MNU-MENU-TYPE.
+            MOVE "Graphics" TO MNU-TITLE.
+            MOVE 013 TO MNU-TOP-LEFT-LINE-NO.
+            MOVE 029 TO MNU-TOP-LEFT-COLUMN-NO.
+            MOVE ZERO TO MNU-ITEM-LIMIT.
+            MOVE 11 TO MNU-OPT-ROWS.
+            MOVE 04 TO MNU-OPT-COLS.
+            MOVE 'Y' TO MNU-OPT-ROWMAJOR.
+            MOVE 'N' TO MNU-OPT-NONCYCLIC.
+            MOVE 'Y' TO MNU-OPT-ONEVALUE.
+            MOVE 'N' TO MNU-OPT-SHOWDESC.
+            MOVE 'Y' TO MNU-OPT-SHOWMATCH.
+            MOVE 'Y' TO MNU-OPT-IGNORECASE.
+            MOVE SPACES TO MNU-SECURITY-ROLE.
+            IF MENU-ALREADY-LOADED THEN
+                REWRITE MENU-RECORD
+                    INVALID KEY
+                        CONTINUE
+                END-REWRITE
+            ELSE
+                WRITE MENU-RECORD
+                    INVALID KEY
+                        CONTINUE
+                END-WRITE
+            END-IF.
+            EXIT.
+
+        3000-WRITE-ITEMS.
+            MOVE ZERO TO ITEM-COUNT.
+            MOVE "ULCORNER" TO WS-ITEM-NAME.
+            MOVE X'01' TO WS-ITEM-GRAPHIC.
+            MOVE " (Upper left corner)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "LLCORNER" TO WS-ITEM-NAME.
+            MOVE X'02' TO WS-ITEM-GRAPHIC.
+            MOVE " (Lower left corner)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "URCORNER" TO WS-ITEM-NAME.
+            MOVE X'03' TO WS-ITEM-GRAPHIC.
+            MOVE " (Upper right corner)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "LRCORNER" TO WS-ITEM-NAME.
+            MOVE X'04' TO WS-ITEM-GRAPHIC.
+            MOVE " (Lower right corner)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "LTEE" TO WS-ITEM-NAME.
+            MOVE X'05' TO WS-ITEM-GRAPHIC.
+            MOVE " (Tee pointing right)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "RTEE" TO WS-ITEM-NAME.
+            MOVE X'06' TO WS-ITEM-GRAPHIC.
+            MOVE " (Tee pointing left)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "BTEE" TO WS-ITEM-NAME.
+            MOVE X'07' TO WS-ITEM-GRAPHIC.
+            MOVE " (Tee pointing up)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "TTEE" TO WS-ITEM-NAME.
+            MOVE X'08' TO WS-ITEM-GRAPHIC.
+            MOVE " (Tee pointing down)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "HLINE" TO WS-ITEM-NAME.
+            MOVE X'09' TO WS-ITEM-GRAPHIC.
+            MOVE " (Horizontal line)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "VLINE" TO WS-ITEM-NAME.
+            MOVE X'0A' TO WS-ITEM-GRAPHIC.
+            MOVE " (Vertical line)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "PLUS" TO WS-ITEM-NAME.
+            MOVE X'0B' TO WS-ITEM-GRAPHIC.
+            MOVE " (Large plus or crossover)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "S1" TO WS-ITEM-NAME.
+            MOVE X'0C' TO WS-ITEM-GRAPHIC.
+            MOVE " (Scan line 1)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "S9" TO WS-ITEM-NAME.
+            MOVE X'0D' TO WS-ITEM-GRAPHIC.
+            MOVE " (Scan line 9)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "DIAMOND" TO WS-ITEM-NAME.
+            MOVE X'0F' TO WS-ITEM-GRAPHIC.
+            MOVE " (Diamond)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "CKBOARD" TO WS-ITEM-NAME.
+            MOVE X'10' TO WS-ITEM-GRAPHIC.
+            MOVE " (Checker board (stipple))" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "DEGREE" TO WS-ITEM-NAME.
+            MOVE X'11' TO WS-ITEM-GRAPHIC.
+            MOVE " (Degree symbol)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "PLMINUS" TO WS-ITEM-NAME.
+            MOVE X'12' TO WS-ITEM-GRAPHIC.
+            MOVE " (Plus/minus)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "BULLET" TO WS-ITEM-NAME.
+            MOVE X'13' TO WS-ITEM-GRAPHIC.
+            MOVE " (Bullet)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "LARROW" TO WS-ITEM-NAME.
+            MOVE X'14' TO WS-ITEM-GRAPHIC.
+            MOVE " (Arrow pointing left)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "RARROW" TO WS-ITEM-NAME.
+            MOVE X'15' TO WS-ITEM-GRAPHIC.
+            MOVE " (Arrow pointing right)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "DARROW" TO WS-ITEM-NAME.
+            MOVE X'16' TO WS-ITEM-GRAPHIC.
+            MOVE " (Arrow pointing down)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "UARROW" TO WS-ITEM-NAME.
+            MOVE X'17' TO WS-ITEM-GRAPHIC.
+            MOVE " (Arrow pointing up)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "BOARD" TO WS-ITEM-NAME.
+            MOVE X'18' TO WS-ITEM-GRAPHIC.
+            MOVE " (Board of squares)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "LANTERN" TO WS-ITEM-NAME.
+            MOVE X'19' TO WS-ITEM-GRAPHIC.
+            MOVE " (Lantern symbol)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+
+            MOVE "BLOCK" TO WS-ITEM-NAME.
+            MOVE X'1A' TO WS-ITEM-GRAPHIC.
+            MOVE " (Solid square block)" TO WS-ITEM-DESC.
+            PERFORM 3100-WRITE-ITEM.
+            EXIT.
+
+        3100-WRITE-ITEM.
+            ADD 1 TO ITEM-COUNT.
+            INITIALIZE ITEM-RECORD.
+            MOVE "GRAPHICS-CHAR" TO ITM-MENU-NAME.
+            MOVE ITEM-COUNT TO ITM-NUMBER.
+            MOVE WS-ITEM-NAME TO ITM-ITEM-NAME.
+            MOVE WS-ITEM-GRAPHIC TO ITM-TEXT(1:1).
+            MOVE WS-ITEM-DESC TO ITM-TEXT(2:38).
+            MOVE 'Y' TO ITM-SELECTABLE.
+            MOVE SPACES TO ITM-SECURITY-ROLE.
+            IF MENU-ALREADY-LOADED THEN
+                REWRITE ITEM-RECORD
+                    INVALID KEY
+                        WRITE ITEM-RECORD
+                            INVALID KEY
+                                CONTINUE
+                        END-WRITE
+                END-REWRITE
+            ELSE
+                WRITE ITEM-RECORD
+                    INVALID KEY
+                        CONTINUE
+                END-WRITE
+            END-IF.
+            EXIT.
+
+        END PROGRAM LOADGM.
