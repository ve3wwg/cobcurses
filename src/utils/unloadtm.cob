@@ -37,6 +37,24 @@
                 VALUE "${COBCURSES_DATADIR}/TEMPLATE.X".
             10  RECORD-COUNT                    PIC 9999 VALUE 0.
 
+      *>
+      *>     INTEGRITY TRAILER -- WRITTEN AS THE LAST LINE OF
+      *>     data_tm.txt SO LOADTM CAN TELL A COMPLETE EXPORT FROM A
+      *>     PARTIAL/TRUNCATED COPY BEFORE IT WIPES AND RELOADS
+      *>     TEMPLATE.X. THE TRAILER IS A NORMAL TEMPDATA RECORD
+      *>     FLAGGED BY THE RESERVED DTA-KEY BELOW, CARRYING THE RECORD
+      *>     COUNT AND A SIMPLE CHECKSUM IN DTA-DATA AT FIXED OFFSETS SO
+      *>     LOADTM CAN READ IT BACK WITHOUT AN UNSTRING.
+      *>
+        01  WS-TRAILER-KEY                      PIC X(48)
+            VALUE "**TRAILER**".
+        01  WS-CHECKSUM                         PIC 9(9) VALUE 0.
+        01  WS-TRAILER-COUNT-EDIT               PIC 9(9).
+        01  WS-TRAILER-CS-EDIT                  PIC 9(9).
+        01  WS-CS-IDX                           PIC 9(4) COMP.
+        01  WS-CS-LEN                           PIC 9(4) COMP.
+        01  WS-CS-CHAR                          PIC 9(3) COMP.
+
         COPY COBCATTR.
         COPY COBCURSG.
         COPY COBCURSL.
@@ -67,15 +85,49 @@
                         PERFORM MOVE-DATA
                         WRITE U-RECD
                         ADD 1 TO RECORD-COUNT
+                        PERFORM 5000-ACCUMULATE-CHECKSUM
                 END-READ
             END-PERFORM.
 
+            PERFORM 5100-WRITE-TRAILER.
+
             CLOSE U-FILE.
             CLOSE DATA-FILE.
 
             DISPLAY "UNLOADED ", RECORD-COUNT, " RECDS FOR TEMPLATE.X".
             STOP RUN.
-            
+
+        5000-ACCUMULATE-CHECKSUM.
+      *>
+      *>     A SIMPLE RUNNING CHECKSUM OVER THE EXACT BYTES JUST WRITTEN
+      *>     TO U-RECD, GOOD ENOUGH TO CATCH A TRUNCATED OR OTHERWISE
+      *>     CORRUPTED COPY OF data_tm.txt -- NOT A CRYPTOGRAPHIC CHECK.
+      *>
+            MOVE LENGTH OF U-RECD TO WS-CS-LEN.
+            PERFORM VARYING WS-CS-IDX FROM 1 BY 1
+                    UNTIL WS-CS-IDX > WS-CS-LEN
+                MOVE FUNCTION ORD(U-RECD(WS-CS-IDX:1)) TO WS-CS-CHAR
+                ADD WS-CS-CHAR TO WS-CHECKSUM
+            END-PERFORM.
+            EXIT.
+
+        5100-WRITE-TRAILER.
+            MOVE SPACES TO U-RECD.
+            MOVE WS-TRAILER-KEY TO DTA-KEY OF U-RECD.
+            MOVE "INTEGRITY TRAILER" TO DTA-DESC OF U-RECD.
+            MOVE RECORD-COUNT TO WS-TRAILER-COUNT-EDIT.
+            MOVE WS-CHECKSUM TO WS-TRAILER-CS-EDIT.
+            MOVE SPACES TO DTA-DATA OF U-RECD.
+            STRING "RECORD-COUNT=" DELIMITED BY SIZE,
+                WS-TRAILER-COUNT-EDIT DELIMITED BY SIZE,
+                " CHECKSUM=" DELIMITED BY SIZE,
+                WS-TRAILER-CS-EDIT DELIMITED BY SIZE
+                INTO DTA-DATA OF U-RECD
+            END-STRING.
+            MOVE ZERO TO DTA-COMP-2 OF U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
         MOVE-DATA.
             MOVE DTA-KEY OF DATA-RECORD
                 TO DTA-KEY OF U-RECD.
