@@ -0,0 +1,105 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MENUREFORPH.
+      *>
+      *> MENUREFORPH WALKS MENUREF-FILE (MAINTAINED BY SD002085) AGAINST
+      *> MENU-FILE (MAINTAINED BY SD002080) AND REPORTS EVERY REFERENCE
+      *> WHOSE TARGET MENU NO LONGER EXISTS. DELETING A MENU HEADER FROM
+      *> SD002080 DOES NOT TOUCH MENUREFS.X, SO THESE DANGLING ENTRIES
+      *> WOULD OTHERWISE GO UNNOTICED UNTIL SDGENERATE SKIPPED THEM.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT MENUREF-FILE
+                ASSIGN TO MENUREF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MREF-KEY.
+
+            SELECT MENU-FILE
+                ASSIGN TO MENU-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MNU-MENU-NAME.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  MENUREF-FILE.
+        01  MENUREF-RECORD.
+            COPY MENUREF.
+
+        FD  MENU-FILE.
+        01  MENU-RECORD.
+            COPY MENURECD.
+
+        WORKING-STORAGE SECTION.
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  END-OF-REFS                     VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  MENUREF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUREFS.X".
+            10  MENU-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUS.X".
+            10  REF-COUNT                       PIC 9999 VALUE 0.
+            10  ORPHAN-COUNT                    PIC 9999 VALUE 0.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            MOVE LENGTH OF MENUREF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENUREF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF MENU-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENU-FILE-NAME, FILE-NAME-LENGTH.
+
+            OPEN INPUT MENUREF-FILE, MENU-FILE.
+
+            DISPLAY "ORPHANED MENU REFERENCES (MENUREFS.X -> MENUS.X)".
+            DISPLAY "SCREEN-NAME      MENU-NAME".
+            DISPLAY "---------------- ----------------".
+
+            INITIALIZE MENUREF-RECORD.
+            START MENUREF-FILE KEY IS >= MREF-KEY
+                INVALID KEY
+                    SET END-OF-REFS TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-REFS
+                READ MENUREF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-REFS TO TRUE
+                    NOT AT END
+                        PERFORM 2000-CHECK-REFERENCE
+                END-READ
+            END-PERFORM.
+
+            CLOSE MENUREF-FILE, MENU-FILE.
+
+            DISPLAY "---------------- ----------------".
+            DISPLAY "CHECKED ", REF-COUNT, " MENU REFERENCE(S), FOUND ",
+                ORPHAN-COUNT, " ORPHAN(S).".
+            STOP RUN.
+
+        2000-CHECK-REFERENCE.
+            ADD 1 TO REF-COUNT.
+            MOVE MREF-MENU-NAME TO MNU-MENU-NAME.
+            READ MENU-FILE
+                INVALID KEY
+                    ADD 1 TO ORPHAN-COUNT
+                    DISPLAY MREF-SCREEN-NAME, " ", MREF-MENU-NAME
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+        END PROGRAM MENUREFORPH.
