@@ -11,6 +11,16 @@
                 ACCESS IS RANDOM
                 RECORD KEY IS SCN-NAME.
 
+            SELECT LIST-FILE ASSIGN TO OPT-F-ARG
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GENSTATE-FILE
+                ASSIGN TO GENSTATE-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS GEN-SCREEN-NAME
+                FILE STATUS IS WS-GENSTATE-FILE-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -18,6 +28,13 @@
         01  SCREEN-RECORD.
             COPY SCREEN-01.
 
+        FD  LIST-FILE.
+        01  LIST-RECORD                     PIC X(16).
+
+        FD  GENSTATE-FILE.
+        01  GENSTATE-RECORD.
+            COPY SDGENSTA.
+
         WORKING-STORAGE SECTION.
 
         01  CMD-LINE.
@@ -34,6 +51,12 @@
                     88  CMD-OPT-I           VALUE 'i'.
                     88  CMD-OPT-UC-D        VALUE 'D'.
                     88  CMD-OPT-S           VALUE 's'.
+                    88  CMD-OPT-F           VALUE 'f'.
+                    88  CMD-OPT-U           VALUE 'u'.
+                    88  CMD-OPT-N           VALUE 'n'.
+                    88  CMD-OPT-B           VALUE 'b'.
+                    88  CMD-OPT-A           VALUE 'a'.
+                    88  CMD-OPT-L           VALUE 'L'.
                     88  CMD-OPT-H           VALUE 'h'.
                     88  CMD-OPT-HELP        VALUE '-help'.
                     88  CMD-OPT-EOF         VALUE '-'.
@@ -67,13 +90,92 @@
                 88  OPT-UC-D                VALUE 'Y'
                     FALSE IS                'N'.
             05  OPT-UC-D-ARG                PIC X(512).
+            05  OPT-F-FLAG                  PIC X.
+                88  OPT-F                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-F-ARG                   PIC X(512).
+            05  OPT-U-FLAG                  PIC X.
+                88  OPT-U                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-N-FLAG                  PIC X.
+                88  OPT-N                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-A-FLAG                  PIC X.
+                88  OPT-A                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-B-FLAG                  PIC X.
+                88  OPT-B                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-B-ARG                   PIC X(512).
             05  OPT-H-FLAG                  PIC X.
                 88  OPT-H                   VALUE 'Y'
                     FALSE IS                'N'.
+            05  OPT-L-FLAG                  PIC X.
+                88  OPT-L                   VALUE 'Y'
+                    FALSE IS                'N'.
+            05  OPT-L-ARG                   PIC X(2).
 
         01  FLD-SCREEN-NAME                 PIC X(16).
         01  SCREEN-FOUND-FLAG               PIC X(1) VALUE 'N'.
             88  SCREEN-FOUND                VALUE 'Y'.
+        01  WS-SCN-LAST-MODIFIED            PIC X(21).
+
+        01  LIST-EOF-FLAG                   PIC X VALUE 'N'.
+            88  LIST-EOF                    VALUE 'Y'
+                FALSE IS                    'N'.
+
+        01  GENSTATE-FOUND-FLAG             PIC X VALUE 'N'.
+            88  GENSTATE-FOUND               VALUE 'Y'
+                FALSE IS                    'N'.
+        01  SCREEN-UNCHANGED-FLAG           PIC X VALUE 'N'.
+            88  SCREEN-UNCHANGED             VALUE 'Y'
+                FALSE IS                    'N'.
+
+        01  WS-DRYRUN-DIR                   PIC X(512)
+            VALUE "./.sdgenerate-dryrun".
+        01  WS-RUN-TIMESTAMP                PIC X(14).
+        01  WS-DATED-DIRNAME                PIC X(32).
+        01  WS-DATED-DIRNAME-LEN5           PIC 9(4) COMP-5
+            VALUE 32.
+        01  WS-DATED-BASE                    PIC X(512).
+        01  WS-DATED-PATH                    PIC X(512).
+        01  WS-COPYBK-SUFFIX                PIC X(4) VALUE ".cbl".
+        01  WS-FINAL-WS-NAME                PIC X(20).
+        01  WS-FINAL-PD-NAME                PIC X(20).
+        01  WS-NAME-LEN5                    PIC 9999 COMP-5 VALUE 20.
+        01  WS-DRYRUN-PATH-WS               PIC X(512).
+        01  WS-DRYRUN-PATH-PD               PIC X(512).
+        01  WS-REAL-PATH-WS                 PIC X(512).
+        01  WS-REAL-PATH-PD                 PIC X(512).
+        01  WS-CMPFILE-A                    PIC X(512).
+        01  WS-CMPFILE-B                    PIC X(512).
+        01  WS-SHELL-CMD                    PIC X(4200).
+
+      *>
+      *>     WS-QARG-IN IS ESCAPED FOR SAFE INTERPOLATION INSIDE A
+      *>     SINGLE-QUOTED SHELL ARGUMENT (SEE 1215-QUOTE-SHELL-ARG).
+      *>     EACH EMBEDDED "'" EXPANDS TO THE 4-CHARACTER SEQUENCE
+      *>     '\'' SO WS-QARG-OUT CAN BE LONGER THAN WS-QARG-IN --
+      *>     WS-QARG-OUT IS SIZED TO THE TRUE WORST CASE OF
+      *>     LENGTH OF WS-QARG-IN * 4 (EVERY BYTE A QUOTE) PLUS THE
+      *>     2 ENCLOSING QUOTES, SO 1215-QUOTE-SHELL-ARG CAN NEVER
+      *>     OVERRUN IT REGARDLESS OF WHAT WS-QARG-IN CONTAINS.
+      *>     WS-SHELL-CMD IS SIZED TO HOLD TWO WS-QARG-OUT-SIZED
+      *>     ARGUMENTS (THE WORST CASE, USED BY 5350-COMPARE-FILE)
+      *>     PLUS THE SURROUNDING COMMAND LITERAL.
+      *>
+        01  WS-QARG-IN                      PIC X(512).
+        01  WS-QARG-OUT                     PIC X(2050).
+        01  WS-QARG-OUT-A                   PIC X(2050).
+        01  WS-QARG-IN-LEN                  PIC 9(4) COMP-5.
+        01  WS-QARG-OUT-PTR                 PIC 9(4) COMP-5.
+        01  WS-QARG-SCAN-POS                PIC 9(4) COMP-5.
+        01  WS-CMP-DIFFERS-FLAG             PIC X VALUE 'N'.
+            88  CMP-DIFFERS                 VALUE 'Y'
+                FALSE IS                    'N'.
+        01  SCREEN-CHANGED-FLAG             PIC X VALUE 'N'.
+            88  SCREEN-CHANGED               VALUE 'Y'
+                FALSE IS                    'N'.
 
         77  WS-ENV-NAME                     PIC X(32)
             VALUE "COBCURSES_DATADIR".
@@ -85,9 +187,13 @@
         01  FILE-NAMES.
             10  SCREEN-FILE-NAME            PIC X(512)
                 VALUE "SCREENS.X".
+            10  GENSTATE-FILE-NAME          PIC X(512)
+                VALUE "SDGENSTA.X".
+            01  WS-GENSTATE-FILE-STATUS     PIC XX.
             01  FILE-NAME-WS                PIC X(16).
             01  FILE-NAME-PD                PIC X(16).
             01  FILE-NAME-SI                PIC X(16).
+            01  WS-NO-IMAGE-NAME            PIC X(16) VALUE SPACES.
 
         77  COUNT-SEGMENTS                  PIC 9999.
         77  COUNT-FIELDS                    PIC 9999.
@@ -198,6 +304,57 @@
                 END-IF
             END-IF.
 
+            IF CMD-OPT-F THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-F TO TRUE
+                PERFORM 7100-GET-ARG
+                IF CMD-EOF OR CMD-ARGUMENT = SPACES THEN
+                    MOVE SPACES TO OPT-F-ARG
+                    SET OPT-ARG-INVALID TO TRUE
+                ELSE
+                    MOVE CMD-ARGUMENT TO OPT-F-ARG
+                END-IF
+            END-IF.
+
+            IF CMD-OPT-U THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-U TO TRUE
+            END-IF.
+
+            IF CMD-OPT-B THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-B TO TRUE
+                PERFORM 7100-GET-ARG
+                IF CMD-EOF OR CMD-ARGUMENT = SPACES THEN
+                    MOVE SPACES TO OPT-B-ARG
+                    SET OPT-ARG-INVALID TO TRUE
+                ELSE
+                    MOVE CMD-ARGUMENT TO OPT-B-ARG
+                END-IF
+            END-IF.
+
+            IF CMD-OPT-N THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-N TO TRUE
+            END-IF.
+
+            IF CMD-OPT-A THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-A TO TRUE
+            END-IF.
+
+            IF CMD-OPT-L THEN
+                SET OPT-VALID TO TRUE
+                SET OPT-L TO TRUE
+                PERFORM 7100-GET-ARG
+                IF CMD-EOF OR CMD-ARGUMENT = SPACES THEN
+                    MOVE SPACES TO OPT-L-ARG
+                    SET OPT-ARG-INVALID TO TRUE
+                ELSE
+                    MOVE CMD-ARGUMENT TO OPT-L-ARG
+                END-IF
+            END-IF.
+
             IF CMD-OPT-H OR CMD-OPT-HELP THEN
                 SET OPT-VALID TO TRUE
                 SET OPT-H TO TRUE
@@ -216,6 +373,11 @@
                 WS-DATADIR, FILE-NAME-LEN5,
                 SCREEN-FILE-NAME, FILE-NAME-LEN5,
                 SCREEN-FILE-NAME, FILE-NAME-LEN5.
+            MOVE LENGTH OF GENSTATE-FILE-NAME TO FILE-NAME-LEN5.
+            CALL "NC_mk_path" USING
+                WS-DATADIR, FILE-NAME-LEN5,
+                GENSTATE-FILE-NAME, FILE-NAME-LEN5,
+                GENSTATE-FILE-NAME, FILE-NAME-LEN5.
       *>
       *>     SET ENVIRONMENT VARIABLE $COBCURSES_DATADIR FOR
       *>     THE BENEFIT OF THE "libcobcurses_codegen" CALL.
@@ -224,24 +386,157 @@
             CALL "NC_setenv" USING
                 WS-ENV-NAME, WS-ENV-NAME-LEN5,
                 WS-DATADIR, FILE-NAME-LEN5.
+            IF OPT-N THEN
+                PERFORM 1210-PREPARE-DRYRUN-DIR
+            END-IF.
+            IF OPT-A THEN
+                PERFORM 1220-PREPARE-DATED-DIR
+            END-IF.
+            EXIT.
+
+        1210-PREPARE-DRYRUN-DIR.
+      *>
+      *>     -n (DRY RUN) : CREATE A SCRATCH DIRECTORY TO GENERATE
+      *>     INTO, SEPARATE FROM THE REAL destdir/imagedir, SO A DRY
+      *>     RUN NEVER TOUCHES WHAT'S ALREADY THERE.
+      *>
+            MOVE WS-DRYRUN-DIR TO WS-QARG-IN.
+            PERFORM 1215-QUOTE-SHELL-ARG.
+            MOVE SPACES TO WS-SHELL-CMD.
+            STRING "mkdir -p " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-QARG-OUT) DELIMITED BY SIZE
+                INTO WS-SHELL-CMD.
+            CALL "SYSTEM" USING WS-SHELL-CMD.
+            EXIT.
+
+      *>
+      *> 1215-QUOTE-SHELL-ARG :
+      *>     WRAP WS-QARG-IN IN SINGLE QUOTES FOR SAFE USE AS ONE
+      *>     ARGUMENT OF A CALL "SYSTEM" COMMAND LINE, GIVING
+      *>     WS-QARG-OUT. ANY EMBEDDED "'" IS REPLACED BY THE
+      *>     4-CHARACTER SHELL ESCAPE '\'' (CLOSE QUOTE, ESCAPED
+      *>     LITERAL QUOTE, REOPEN QUOTE) SO destdir/imagedir/SCREEN
+      *>     NAME ARGUMENTS CANNOT BREAK OUT OF THE QUOTED STRING AND
+      *>     INJECT ADDITIONAL SHELL COMMANDS.
+      *>
+        1215-QUOTE-SHELL-ARG.
+            MOVE SPACES TO WS-QARG-OUT.
+            MOVE 1 TO WS-QARG-OUT-PTR.
+            MOVE "'" TO WS-QARG-OUT(WS-QARG-OUT-PTR:1).
+            ADD 1 TO WS-QARG-OUT-PTR.
+
+            MOVE LENGTH OF WS-QARG-IN TO WS-QARG-IN-LEN.
+            PERFORM UNTIL WS-QARG-IN-LEN = ZERO
+              OR WS-QARG-IN(WS-QARG-IN-LEN:1) NOT = SPACE
+                SUBTRACT 1 FROM WS-QARG-IN-LEN
+            END-PERFORM.
+
+            PERFORM VARYING WS-QARG-SCAN-POS FROM 1 BY 1
+              UNTIL WS-QARG-SCAN-POS > WS-QARG-IN-LEN
+                IF WS-QARG-IN(WS-QARG-SCAN-POS:1) = "'" THEN
+                    MOVE "'\''" TO WS-QARG-OUT(WS-QARG-OUT-PTR:4)
+                    ADD 4 TO WS-QARG-OUT-PTR
+                ELSE
+                    MOVE WS-QARG-IN(WS-QARG-SCAN-POS:1)
+                        TO WS-QARG-OUT(WS-QARG-OUT-PTR:1)
+                    ADD 1 TO WS-QARG-OUT-PTR
+                END-IF
+            END-PERFORM.
+
+            MOVE "'" TO WS-QARG-OUT(WS-QARG-OUT-PTR:1).
+            EXIT.
+
+        1220-PREPARE-DATED-DIR.
+      *>
+      *>     -a (DATED COPY) : BUILD A TIMESTAMPED SUBDIRECTORY UNDER
+      *>     destdir (-d), e.g. destdir/gen-20260808153000, ONCE FOR
+      *>     THIS ENTIRE RUN, SO EVERY GENERATION RUN LEAVES A ROLLBACK
+      *>     POINT WITHOUT A SEPARATE MANUAL BACKUP STEP BEFOREHAND.
+      *>
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-TIMESTAMP.
+            MOVE SPACES TO WS-DATED-DIRNAME.
+            STRING "gen-" DELIMITED BY SIZE
+                WS-RUN-TIMESTAMP DELIMITED BY SIZE
+                INTO WS-DATED-DIRNAME.
+            IF OPT-D-ARG = SPACES THEN
+                MOVE "." TO WS-DATED-BASE
+            ELSE
+                MOVE OPT-D-ARG TO WS-DATED-BASE
+            END-IF.
+            MOVE LENGTH OF WS-DATED-PATH TO FILE-NAME-LEN5.
+            CALL "NC_mk_path" USING
+                WS-DATED-BASE, FILE-NAME-LEN5,
+                WS-DATED-DIRNAME, WS-DATED-DIRNAME-LEN5,
+                WS-DATED-PATH, FILE-NAME-LEN5.
+            MOVE WS-DATED-PATH TO WS-QARG-IN.
+            PERFORM 1215-QUOTE-SHELL-ARG.
+            MOVE SPACES TO WS-SHELL-CMD.
+            STRING "mkdir -p " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-QARG-OUT) DELIMITED BY SIZE
+                INTO WS-SHELL-CMD.
+            CALL "SYSTEM" USING WS-SHELL-CMD.
             EXIT.
 
         5000-PROCESS.
             PERFORM UNTIL CMD-EOF OR CMD-RETURN-CODE NOT = ZERO
                 PERFORM 5100-PROCESS-ARG
                 PERFORM 7100-GET-ARG
-            END-PERFORM
+            END-PERFORM.
+            IF OPT-F AND CMD-RETURN-CODE = ZERO THEN
+                PERFORM 5200-PROCESS-LISTFILE
+            END-IF.
+            EXIT.
+
+        5200-PROCESS-LISTFILE.
+      *>
+      *>     -f listfile : PROCESS ONE SCREEN NAME PER LINE FROM A
+      *>     TEXT FILE, IN ADDITION TO ANY SCREEN NAMES GIVEN AS
+      *>     TRAILING COMMAND-LINE ARGUMENTS. THIS SUPPORTS BATCH
+      *>     GENERATION RUNS DRIVEN BY A MANIFEST FILE.
+      *>
+            SET LIST-EOF TO FALSE.
+            OPEN INPUT LIST-FILE.
+            PERFORM UNTIL LIST-EOF
+                READ LIST-FILE
+                    AT END
+                        SET LIST-EOF TO TRUE
+                    NOT AT END
+                        IF LIST-RECORD NOT = SPACES THEN
+                            MOVE LIST-RECORD TO CMD-ARGUMENT
+                            PERFORM 5100-PROCESS-ARG
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE LIST-FILE.
             EXIT.
 
         5100-PROCESS-ARG.
             MOVE CMD-ARGUMENT TO FLD-SCREEN-NAME.
+            MOVE 'N' TO SCREEN-FOUND-FLAG.
+            SET SCREEN-UNCHANGED TO FALSE.
             PERFORM 6000-LOOKUP-SCREEN.
+            IF SCREEN-FOUND AND OPT-U THEN
+                PERFORM 6100-CHECK-UNCHANGED
+            END-IF.
+            IF SCREEN-UNCHANGED THEN
+                DISPLAY FLD-SCREEN-NAME,
+                    "  : unchanged since last generation, skipped."
+            ELSE
       *>
       *>     SUPPRESS SCREEN IMAGE FILE IF OPTION -s IS GIVEN
       *>
-            IF OPT-S THEN
-                MOVE SPACES TO FILE-NAME-SI
+                IF OPT-S THEN
+                    MOVE SPACES TO FILE-NAME-SI
+                END-IF
+                IF OPT-N THEN
+                    PERFORM 5300-DRYRUN-GENERATE
+                ELSE
+                    PERFORM 5150-REAL-GENERATE
+                END-IF
             END-IF.
+            EXIT.
+
+        5150-REAL-GENERATE.
             CALL "libcobcurses_codegen"
               USING
                 FLD-SCREEN-NAME,
@@ -255,21 +550,223 @@
                 COUNT-STATES,
                 COUNT-MENUS,
                 COUNT-ITEMS,
-                SCREEN-DESCRIPTION.
-            
-            IF RETURN-CODE = NC-RET-OK THEN
+                SCREEN-DESCRIPTION,
+                OPT-L-ARG
+
+            IF RETURN-CODE = NC-RET-OK OR RETURN-CODE = NC-RET-TRUNCATED THEN
                 DISPLAY FLD-SCREEN-NAME, "  : ", SCREEN-DESCRIPTION
                 DISPLAY "  SCREEN SEGMENTS : ", COUNT-SEGMENTS
                 DISPLAY "FIELD DEFINITIONS : ", COUNT-FIELDS
                 DISPLAY "     FIELD STATES : ", COUNT-STATES
                 DISPLAY " MENU DEFINITIONS : ", COUNT-MENUS
                 DISPLAY "       MENU ITEMS : ", COUNT-ITEMS
+                IF RETURN-CODE = NC-RET-TRUNCATED THEN
+                    DISPLAY "  *** WARNING : ONE OR MORE FIELD NUMBERS ",
+                        "EXCEED 80 -- NO AUTO TAB-ORDER CHAIN WAS ",
+                        "GENERATED FOR THIS SCREEN. DEFINE EXPLICIT ",
+                        "STATES FOR IT IN SD002050."
+                END-IF
+                IF OPT-B THEN
+                    PERFORM 5160-REAL-GENERATE-3270
+                END-IF
+                IF OPT-A THEN
+                    PERFORM 5170-REAL-GENERATE-DATED
+                END-IF
+                IF OPT-U THEN
+                    PERFORM 6200-UPDATE-GENSTATE
+                END-IF
             ELSE
                 DISPLAY "SCREEN ", FLD-SCREEN-NAME,
                     " IS NOT ON FILE."
             END-IF.
             EXIT.
 
+        5160-REAL-GENERATE-3270.
+      *>
+      *>     -b destdir : IN THE SAME PASS THAT JUST GENERATED THE
+      *>     ACTION-MODE (CURSES) -WS/-PD COPYBOOKS INTO destdir (-d),
+      *>     ALSO GENERATE THE SAME SCREEN'S -WS/-PD COPYBOOKS INTO THE
+      *>     3270-TARGET destdir GIVEN BY -b, SO ONE SDGENERATE RUN
+      *>     POPULATES BOTH DESTINATIONS INSTEAD OF REQUIRING A SECOND,
+      *>     SEPARATE INVOCATION. THE SCREEN IMAGE (-i) IS NOT
+      *>     RE-WRITTEN HERE -- IT IS ALREADY THE SAME FILE FOR BOTH
+      *>     MODES, WRITTEN BY THE FIRST CALL ABOVE.
+      *>
+            CALL "libcobcurses_codegen"
+              USING
+                FLD-SCREEN-NAME,
+                FILE-NAME-WS,
+                FILE-NAME-PD,
+                WS-NO-IMAGE-NAME,
+                OPT-B-ARG,
+                OPT-I-ARG,
+                COUNT-SEGMENTS,
+                COUNT-FIELDS,
+                COUNT-STATES,
+                COUNT-MENUS,
+                COUNT-ITEMS,
+                SCREEN-DESCRIPTION,
+                OPT-L-ARG
+
+            IF RETURN-CODE = NC-RET-OK OR RETURN-CODE = NC-RET-TRUNCATED THEN
+                DISPLAY FLD-SCREEN-NAME,
+                    "  : 3270-TARGET COPYBOOKS ALSO WRITTEN TO ",
+                    OPT-B-ARG
+            ELSE
+                DISPLAY "SCREEN ", FLD-SCREEN-NAME,
+                    " : 3270-TARGET GENERATION (-b) FAILED."
+            END-IF.
+            EXIT.
+
+        5170-REAL-GENERATE-DATED.
+      *>
+      *>     -a : IN THE SAME PASS THAT JUST GENERATED THE -WS/-PD
+      *>     COPYBOOKS INTO destdir (-d), ALSO WRITE A COPY INTO THIS
+      *>     RUN'S TIMESTAMPED SUBDIRECTORY (SEE 1220-PREPARE-DATED-DIR)
+      *>     SO destdir ALWAYS HAS A DATED ROLLBACK POINT WITHOUT A
+      *>     SEPARATE MANUAL BACKUP STEP. THE SCREEN IMAGE (-i) IS NOT
+      *>     RE-WRITTEN HERE FOR THE SAME REASON GIVEN IN
+      *>     5160-REAL-GENERATE-3270.
+      *>
+            CALL "libcobcurses_codegen"
+              USING
+                FLD-SCREEN-NAME,
+                FILE-NAME-WS,
+                FILE-NAME-PD,
+                WS-NO-IMAGE-NAME,
+                WS-DATED-PATH,
+                OPT-I-ARG,
+                COUNT-SEGMENTS,
+                COUNT-FIELDS,
+                COUNT-STATES,
+                COUNT-MENUS,
+                COUNT-ITEMS,
+                SCREEN-DESCRIPTION,
+                OPT-L-ARG
+
+            IF RETURN-CODE = NC-RET-OK OR RETURN-CODE = NC-RET-TRUNCATED THEN
+                DISPLAY FLD-SCREEN-NAME,
+                    "  : DATED COPY ALSO WRITTEN TO ", WS-DATED-PATH
+            ELSE
+                DISPLAY "SCREEN ", FLD-SCREEN-NAME,
+                    " : DATED-DIRECTORY GENERATION (-a) FAILED."
+            END-IF.
+            EXIT.
+
+        5300-DRYRUN-GENERATE.
+      *>
+      *>     -n (DRY RUN) : GENERATE INTO THE SCRATCH DIRECTORY AND
+      *>     DIFF THE RESULT AGAINST THE COPYBOOKS CURRENTLY IN
+      *>     destdir, WITHOUT TOUCHING destdir OR THE GENERATION
+      *>     STATE FILE.
+      *>
+            CALL "libcobcurses_codegen"
+              USING
+                FLD-SCREEN-NAME,
+                FILE-NAME-WS,
+                FILE-NAME-PD,
+                FILE-NAME-SI,
+                WS-DRYRUN-DIR,
+                WS-DRYRUN-DIR,
+                COUNT-SEGMENTS,
+                COUNT-FIELDS,
+                COUNT-STATES,
+                COUNT-MENUS,
+                COUNT-ITEMS,
+                SCREEN-DESCRIPTION,
+                OPT-L-ARG
+
+            IF RETURN-CODE = NC-RET-OK OR RETURN-CODE = NC-RET-TRUNCATED THEN
+                PERFORM 5310-BUILD-COMPARE-PATHS
+                SET SCREEN-CHANGED TO FALSE
+                IF FILE-NAME-WS NOT = SPACES THEN
+                    MOVE WS-DRYRUN-PATH-WS TO WS-CMPFILE-A
+                    MOVE WS-REAL-PATH-WS TO WS-CMPFILE-B
+                    PERFORM 5350-COMPARE-FILE
+                    IF CMP-DIFFERS THEN
+                        SET SCREEN-CHANGED TO TRUE
+                    END-IF
+                END-IF
+                IF FILE-NAME-PD NOT = SPACES THEN
+                    MOVE WS-DRYRUN-PATH-PD TO WS-CMPFILE-A
+                    MOVE WS-REAL-PATH-PD TO WS-CMPFILE-B
+                    PERFORM 5350-COMPARE-FILE
+                    IF CMP-DIFFERS THEN
+                        SET SCREEN-CHANGED TO TRUE
+                    END-IF
+                END-IF
+                IF SCREEN-CHANGED THEN
+                    DISPLAY FLD-SCREEN-NAME, "  : CHANGED"
+                ELSE
+                    DISPLAY FLD-SCREEN-NAME,
+                        "  : unchanged (byte-identical)"
+                END-IF
+            ELSE
+                DISPLAY "SCREEN ", FLD-SCREEN-NAME,
+                    " IS NOT ON FILE."
+            END-IF.
+            EXIT.
+
+        5310-BUILD-COMPARE-PATHS.
+            CALL "COBCURSES-APPEND-SUFFIX-X16" USING
+                FILE-NAME-WS, WS-COPYBK-SUFFIX, WS-FINAL-WS-NAME.
+            CALL "COBCURSES-APPEND-SUFFIX-X16" USING
+                FILE-NAME-PD, WS-COPYBK-SUFFIX, WS-FINAL-PD-NAME.
+
+            MOVE LENGTH OF WS-DRYRUN-PATH-WS TO FILE-NAME-LEN5.
+            CALL "NC_mk_path" USING
+                WS-DRYRUN-DIR, FILE-NAME-LEN5,
+                WS-FINAL-WS-NAME, WS-NAME-LEN5,
+                WS-DRYRUN-PATH-WS, FILE-NAME-LEN5.
+            MOVE LENGTH OF WS-DRYRUN-PATH-PD TO FILE-NAME-LEN5.
+            CALL "NC_mk_path" USING
+                WS-DRYRUN-DIR, FILE-NAME-LEN5,
+                WS-FINAL-PD-NAME, WS-NAME-LEN5,
+                WS-DRYRUN-PATH-PD, FILE-NAME-LEN5.
+
+            IF OPT-D-ARG = SPACES THEN
+                MOVE WS-FINAL-WS-NAME TO WS-REAL-PATH-WS
+                MOVE WS-FINAL-PD-NAME TO WS-REAL-PATH-PD
+            ELSE
+                MOVE LENGTH OF WS-REAL-PATH-WS TO FILE-NAME-LEN5
+                CALL "NC_mk_path" USING
+                    OPT-D-ARG, FILE-NAME-LEN5,
+                    WS-FINAL-WS-NAME, WS-NAME-LEN5,
+                    WS-REAL-PATH-WS, FILE-NAME-LEN5
+                MOVE LENGTH OF WS-REAL-PATH-PD TO FILE-NAME-LEN5
+                CALL "NC_mk_path" USING
+                    OPT-D-ARG, FILE-NAME-LEN5,
+                    WS-FINAL-PD-NAME, WS-NAME-LEN5,
+                    WS-REAL-PATH-PD, FILE-NAME-LEN5
+            END-IF.
+            EXIT.
+
+        5350-COMPARE-FILE.
+      *>
+      *>     COMPARE WS-CMPFILE-A (SCRATCH) AGAINST WS-CMPFILE-B
+      *>     (destdir) BYTE FOR BYTE. SETS CMP-DIFFERS WHEN THEY ARE
+      *>     NOT IDENTICAL, INCLUDING WHEN destdir's COPY DOESN'T
+      *>     EXIST YET.
+      *>
+            MOVE WS-CMPFILE-A TO WS-QARG-IN.
+            PERFORM 1215-QUOTE-SHELL-ARG.
+            MOVE WS-QARG-OUT TO WS-QARG-OUT-A.
+            MOVE WS-CMPFILE-B TO WS-QARG-IN.
+            PERFORM 1215-QUOTE-SHELL-ARG.
+            MOVE SPACES TO WS-SHELL-CMD.
+            STRING "cmp -s " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-QARG-OUT-A) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-QARG-OUT) DELIMITED BY SIZE
+                INTO WS-SHELL-CMD.
+            CALL "SYSTEM" USING WS-SHELL-CMD.
+            IF RETURN-CODE = ZERO THEN
+                SET CMP-DIFFERS TO FALSE
+            ELSE
+                SET CMP-DIFFERS TO TRUE
+            END-IF.
+            EXIT.
+
         6000-LOOKUP-SCREEN.
             OPEN INPUT SCREEN-FILE.
             MOVE FLD-SCREEN-NAME TO SCN-NAME
@@ -285,10 +782,74 @@
                     MOVE SCN-WS-SECTION TO FILE-NAME-WS
                     MOVE SCN-PROCEDURE-DIVISION TO FILE-NAME-PD
                     MOVE SCN-NAME TO FILE-NAME-SI
+                    MOVE SCN-LAST-MODIFIED TO WS-SCN-LAST-MODIFIED
             END-READ
             CLOSE SCREEN-FILE.
             EXIT.
 
+        6100-CHECK-UNCHANGED.
+      *>
+      *>     -u (SKIP UNCHANGED) : COMPARE THE SCREEN'S
+      *>     SCN-LAST-MODIFIED TIMESTAMP AGAINST THE TIMESTAMP
+      *>     RECORDED THE LAST TIME THIS SCREEN WAS GENERATED. IF
+      *>     THEY MATCH, THE SCREEN IS UNCHANGED AND CAN BE SKIPPED.
+      *>
+            MOVE FLD-SCREEN-NAME TO GEN-SCREEN-NAME.
+            SET GENSTATE-FOUND TO FALSE.
+            OPEN INPUT GENSTATE-FILE.
+            IF WS-GENSTATE-FILE-STATUS = "00" THEN
+                READ GENSTATE-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        SET GENSTATE-FOUND TO TRUE
+                END-READ
+                CLOSE GENSTATE-FILE
+            END-IF.
+            IF GENSTATE-FOUND
+              AND GEN-LAST-MODIFIED = WS-SCN-LAST-MODIFIED THEN
+                SET SCREEN-UNCHANGED TO TRUE
+            END-IF.
+            EXIT.
+
+        6200-UPDATE-GENSTATE.
+      *>
+      *>     RECORD THIS SCREEN'S SCN-LAST-MODIFIED TIMESTAMP AS THE
+      *>     ONE JUST GENERATED, SO A SUBSEQUENT -u RUN CAN SKIP IT
+      *>     IF NOTHING CHANGES.
+      *>
+            MOVE FLD-SCREEN-NAME TO GEN-SCREEN-NAME.
+            MOVE WS-SCN-LAST-MODIFIED TO GEN-LAST-MODIFIED.
+            OPEN I-O GENSTATE-FILE.
+            IF WS-GENSTATE-FILE-STATUS NOT = "00" THEN
+      *>
+      *>     SDGENSTA.X DID NOT EXIST YET (FIRST -u RUN IN THIS SHOP)
+      *>     -- CREATE IT. THE FILE WAS JUST OPENED OUTPUT, SO THIS
+      *>     RECORD MUST BE A WRITE, NOT A REWRITE (REWRITE AGAINST A
+      *>     FILE NOT OPENED I-O FAILS WITH FILE STATUS 49, WHICH
+      *>     INVALID KEY DOES NOT TRAP).
+      *>
+                OPEN OUTPUT GENSTATE-FILE
+                WRITE GENSTATE-RECORD
+                    INVALID KEY
+                        DISPLAY "ERROR: Unable to update ",
+                            "generation state for ",
+                            FLD-SCREEN-NAME
+                END-WRITE
+            ELSE
+                REWRITE GENSTATE-RECORD
+                    INVALID KEY
+                        WRITE GENSTATE-RECORD
+                            INVALID KEY
+                                DISPLAY "ERROR: Unable to update ",
+                                    "generation state for ",
+                                    FLD-SCREEN-NAME
+                        END-WRITE
+                END-REWRITE
+            END-IF.
+            CLOSE GENSTATE-FILE.
+            EXIT.
+
         7000-OPEN-CMDLINE.
             INITIALIZE CMD-LINE.
             ACCEPT CMD-ARGC FROM ARGUMENT-NUMBER.
@@ -302,6 +863,11 @@
             SET OPT-S TO FALSE.
             SET OPT-UC-D TO FALSE.
             SET OPT-UC-D-ARG TO SPACES.
+            SET OPT-F TO FALSE.
+            SET OPT-F-ARG TO SPACES.
+            SET OPT-U TO FALSE.
+            SET OPT-N TO FALSE.
+            SET OPT-A TO FALSE.
             SET OPT-H TO FALSE.
             EXIT.
 
@@ -329,7 +895,8 @@
 
         8900-DISPLAY-USAGE.
             DISPLAY "Usage:  sdgenerate [-d destdir] [-i imagedir] "
-                "[-D datadir] [-s] screens..".
+                "[-D datadir] [-s] [-f listfile] [-u] [-b destdir] "
+                "[-n] [-a] [-L langcode] screens..".
             DISPLAY "where".
             DISPLAY "        -d subdir       Specifies the destination"
                 " for the generated".
@@ -345,6 +912,36 @@
             DISPLAY "                        screens database".
             DISPLAY "        -s              Suppress the screen "
                 "image file.".
+            DISPLAY "        -f listfile     Read additional screen "
+                "names, one per line,".
+            DISPLAY "                        from this text file "
+                "(batch/manifest mode).".
+            DISPLAY "        -u              Skip screens that are "
+                "unchanged since the".
+            DISPLAY "                        last generation run.".
+            DISPLAY "        -b destdir      Also generate the same "
+                "screen's copy books into".
+            DISPLAY "                        this 3270-target destin"
+                "ation in the same pass.".
+            DISPLAY "        -n              Dry run: generate into "
+                "a scratch area and".
+            DISPLAY "                        report which screens "
+                "would change versus".
+            DISPLAY "                        the copybooks already "
+                "in destdir, without".
+            DISPLAY "                        writing anything there.".
+            DISPLAY "        -a              Also write this run's "
+                "copybooks into a".
+            DISPLAY "                        dated destdir/gen-"
+                "<timestamp> subdirectory,".
+            DISPLAY "                        as a rollback point.".
+            DISPLAY "        -L langcode     Generate using the "
+                "alternate-language wording".
+            DISPLAY "                        saved under this 2-"
+                "character language code".
+            DISPLAY "                        (see SD002010's language "
+                "action), instead of".
+            DISPLAY "                        the base language.".
             DISPLAY "        -h              Requests this info.".
             DISPLAY "                        other options and "
                 "arguments.".
@@ -354,7 +951,20 @@
             EXIT.
 
         9000-FINALIZE.
-            MOVE CMD-RETURN-CODE TO RETURN-CODE.        
+            IF OPT-N THEN
+                PERFORM 9100-CLEANUP-DRYRUN-DIR
+            END-IF.
+            MOVE CMD-RETURN-CODE TO RETURN-CODE.
+            EXIT.
+
+        9100-CLEANUP-DRYRUN-DIR.
+            MOVE WS-DRYRUN-DIR TO WS-QARG-IN.
+            PERFORM 1215-QUOTE-SHELL-ARG.
+            MOVE SPACES TO WS-SHELL-CMD.
+            STRING "rm -rf " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-QARG-OUT) DELIMITED BY SIZE
+                INTO WS-SHELL-CMD.
+            CALL "SYSTEM" USING WS-SHELL-CMD.
             EXIT.
             
         COPY COBCURSX.
