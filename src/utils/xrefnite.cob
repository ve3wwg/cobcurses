@@ -0,0 +1,458 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. XREFNITE.
+      *>
+      *> XREFNITE IS A NIGHTLY BATCH UTILITY THAT SWEEPS EVERY SCREEN-
+      *> SHAPED FILE AND REPORTS DANGLING CROSS-FILE REFERENCES THAT
+      *> THE INTERACTIVE DESIGNER SCREENS DON'T ALREADY CATCH AT SAVE/
+      *> DELETE TIME. IT COMPLEMENTS (RATHER THAN DUPLICATES) THE
+      *> NARROWER REPORTS ALREADY IN THIS DIRECTORY:
+      *>
+      *>     MENUREFORPH.COB  -- MENUREF-FILE  -> MENU-FILE
+      *>     FIELDXREF.COB    -- SCRFDEF-FILE  -> CHARSET-FILE / MENU-FILE
+      *>
+      *> XREFNITE CHECKS THE REMAINING PARENT-SCREEN RELATIONSHIPS --
+      *> EVERY FIELD (SCRFDEF-FILE), STATE (SCRFSTA-FILE), BACKGROUND
+      *> SEGMENT (SCRNBG-FILE) AND MENU REFERENCE (MENUREF-FILE) MUST
+      *> BELONG TO A SCREEN THAT STILL EXISTS IN SCREEN-FILE -- PLUS ONE
+      *> CHECK NONE OF THE OTHERS MAKE: EVERY STATE'S FORWARD-TO/
+      *> BACK-TO/ESCAPE-TO/SLASH-TO NAVIGATION TARGET MUST NAME A STATE
+      *> NUMBER THAT ACTUALLY EXISTS FOR THAT SAME SCREEN (SEE
+      *> SD002050'S 5510-CHECK-STATE-IN-USE, WHICH GUARDS THIS ONLY AT
+      *> THE MOMENT A SINGLE STATE IS DELETED -- THIS REPORT IS THE
+      *> SHOP-WIDE SWEEP FOR REFERENCES THAT WENT STALE SOME OTHER WAY,
+      *> E.G. A SCREEN IMPORT OR A DIRECT DATA FIX).
+      *>
+      *> INTENDED TO BE RUN UNATTENDED (E.G. OVERNIGHT) AGAINST THE
+      *> PRODUCTION DATA DIRECTORY; IT OPENS EVERYTHING INPUT-ONLY AND
+      *> CHANGES NOTHING.
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCREEN-FILE
+                ASSIGN TO SCREEN-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCN-NAME.
+
+            SELECT SCRFDEF-FILE
+                ASSIGN TO SCRFDEF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FDEF-KEY.
+
+            SELECT SCRFSTA-FILE
+                ASSIGN TO SCRFSTA-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FST-KEY.
+
+            SELECT SCRNBG-FILE
+                ASSIGN TO SCRNBG-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBG-KEY.
+
+            SELECT MENUREF-FILE
+                ASSIGN TO MENUREF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MREF-KEY.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCREEN-FILE.
+        01  SCREEN-RECORD.
+            COPY SCREEN-01.
+
+        FD  SCRFDEF-FILE.
+        01  SCRFDEF-RECORD.
+            COPY SCREEN-FD.
+
+        FD  SCRFSTA-FILE.
+        01  SCRFSTA-RECORD.
+            COPY SCREEN-FS.
+
+        FD  SCRNBG-FILE.
+        01  SCRNBG-RECORD.
+            COPY SCREEN-BG.
+
+        FD  MENUREF-FILE.
+        01  MENUREF-RECORD.
+            COPY MENUREF.
+
+        WORKING-STORAGE SECTION.
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  END-OF-FILE                     VALUE 'Y'.
+
+        01  SUB-EOF-FLAG                        PIC X VALUE 'N'.
+            88  END-OF-SUBFILE                  VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  SCREEN-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCREENS.X".
+            10  SCRFDEF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
+            10  SCRFSTA-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFSTA.X".
+            10  SCRNBG-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRNBG.X".
+            10  MENUREF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUREFS.X".
+
+        01  WS-SAVED-SCREEN-NAME                PIC X(16).
+        01  WS-SAVED-STATE-NO                    PIC 9(4) COMP.
+        01  WS-NAV-TARGET-STATE-NO               PIC 9(4) COMP.
+        01  WS-NAV-TARGET-NAME                   PIC X(10).
+
+        01  CHECK-COUNTS.
+            10  WS-FIELD-COUNT                  PIC 9(6) VALUE 0.
+            10  WS-FIELD-ORPHAN-COUNT           PIC 9999 VALUE 0.
+            10  WS-STATE-COUNT                  PIC 9(6) VALUE 0.
+            10  WS-STATE-ORPHAN-COUNT           PIC 9999 VALUE 0.
+            10  WS-NAV-CHECK-COUNT              PIC 9(6) VALUE 0.
+            10  WS-NAV-DANGLING-COUNT           PIC 9999 VALUE 0.
+            10  WS-BG-COUNT                     PIC 9(6) VALUE 0.
+            10  WS-BG-ORPHAN-COUNT              PIC 9999 VALUE 0.
+            10  WS-MREF-COUNT                   PIC 9(6) VALUE 0.
+            10  WS-MREF-ORPHAN-COUNT            PIC 9999 VALUE 0.
+
+        01  WS-STATUS                           PIC X(7).
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-INITIALIZE.
+
+            DISPLAY "NIGHTLY CROSS-FILE REFERENTIAL INTEGRITY REPORT".
+            DISPLAY " ".
+
+            DISPLAY "1. FIELDS (SCRFDEF-FILE) -> SCREEN-FILE".
+            PERFORM 2000-CHECK-FIELDS-TO-SCREENS.
+            DISPLAY " ".
+
+            DISPLAY "2. STATES (SCRFSTA-FILE) -> SCREEN-FILE".
+            PERFORM 3000-CHECK-STATES-TO-SCREENS.
+            DISPLAY " ".
+
+            DISPLAY "3. STATE NAVIGATION TARGETS -> SCRFSTA-FILE".
+            PERFORM 4000-CHECK-STATE-NAV-TARGETS.
+            DISPLAY " ".
+
+            DISPLAY "4. BACKGROUND SEGMENTS (SCRNBG-FILE) -> ",
+                "SCREEN-FILE".
+            PERFORM 5000-CHECK-BG-TO-SCREENS.
+            DISPLAY " ".
+
+            DISPLAY "5. MENU REFERENCES (MENUREF-FILE) -> SCREEN-FILE".
+            PERFORM 6000-CHECK-MENUREF-TO-SCREENS.
+            DISPLAY " ".
+
+            PERFORM 9000-FINALIZE.
+
+            DISPLAY "SUMMARY :".
+            DISPLAY "  FIELDS CHECKED  ", WS-FIELD-COUNT,
+                ", ORPHANED  ", WS-FIELD-ORPHAN-COUNT.
+            DISPLAY "  STATES CHECKED  ", WS-STATE-COUNT,
+                ", ORPHANED  ", WS-STATE-ORPHAN-COUNT.
+            DISPLAY "  NAV TARGETS CHECKED  ", WS-NAV-CHECK-COUNT,
+                ", DANGLING  ", WS-NAV-DANGLING-COUNT.
+            DISPLAY "  BACKGROUND SEGMENTS CHECKED  ", WS-BG-COUNT,
+                ", ORPHANED  ", WS-BG-ORPHAN-COUNT.
+            DISPLAY "  MENU REFERENCES CHECKED  ", WS-MREF-COUNT,
+                ", ORPHANED  ", WS-MREF-ORPHAN-COUNT.
+
+            IF WS-FIELD-ORPHAN-COUNT > 0 OR WS-STATE-ORPHAN-COUNT > 0
+            OR WS-NAV-DANGLING-COUNT > 0 OR WS-BG-ORPHAN-COUNT > 0
+            OR WS-MREF-ORPHAN-COUNT > 0 THEN
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE LENGTH OF SCREEN-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCREEN-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFDEF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFDEF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFSTA-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFSTA-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRNBG-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRNBG-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF MENUREF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENUREF-FILE-NAME, FILE-NAME-LENGTH.
+
+            OPEN INPUT SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                SCRNBG-FILE, MENUREF-FILE.
+            EXIT.
+
+      *>
+      *> 2000-CHECK-FIELDS-TO-SCREENS :
+      *>     EVERY SCRFDEF-FILE RECORD'S SCR-FDEF-SCREEN-NAME MUST
+      *>     NAME A RECORD THAT STILL EXISTS IN SCREEN-FILE.
+      *>
+        2000-CHECK-FIELDS-TO-SCREENS.
+            MOVE 'N' TO EOF-FLAG.
+            INITIALIZE SCRFDEF-RECORD.
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 2100-CHECK-ONE-FIELD
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2100-CHECK-ONE-FIELD.
+            ADD 1 TO WS-FIELD-COUNT.
+            MOVE SCR-FDEF-SCREEN-NAME TO WS-SAVED-SCREEN-NAME.
+            MOVE SCR-FDEF-SCREEN-NAME TO SCN-NAME.
+            READ SCREEN-FILE
+                INVALID KEY
+                    ADD 1 TO WS-FIELD-ORPHAN-COUNT
+                    DISPLAY "  ORPHAN FIELD  SCREEN=",
+                        WS-SAVED-SCREEN-NAME, "  FIELD-NO=",
+                        SCR-FDEF-NO, "  -- SCREEN NOT FOUND"
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+      *>
+      *> 3000-CHECK-STATES-TO-SCREENS :
+      *>     EVERY SCRFSTA-FILE RECORD'S SCR-FST-SCREEN-NAME MUST
+      *>     NAME A RECORD THAT STILL EXISTS IN SCREEN-FILE.
+      *>
+        3000-CHECK-STATES-TO-SCREENS.
+            MOVE 'N' TO EOF-FLAG.
+            INITIALIZE SCRFSTA-RECORD.
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 3100-CHECK-ONE-STATE
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        3100-CHECK-ONE-STATE.
+            ADD 1 TO WS-STATE-COUNT.
+            MOVE SCR-FST-SCREEN-NAME TO WS-SAVED-SCREEN-NAME.
+            MOVE SCR-FST-STATE-NO TO WS-SAVED-STATE-NO.
+            MOVE SCR-FST-SCREEN-NAME TO SCN-NAME.
+            READ SCREEN-FILE
+                INVALID KEY
+                    ADD 1 TO WS-STATE-ORPHAN-COUNT
+                    DISPLAY "  ORPHAN STATE  SCREEN=",
+                        WS-SAVED-SCREEN-NAME, "  STATE-NO=",
+                        WS-SAVED-STATE-NO, "  -- SCREEN NOT FOUND"
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+      *>
+      *> 4000-CHECK-STATE-NAV-TARGETS :
+      *>     EVERY NON-ZERO FORWARD-TO/BACK-TO/ESCAPE-TO/SLASH-TO ON A
+      *>     SCRFSTA-FILE RECORD MUST NAME A STATE NUMBER THAT EXISTS
+      *>     FOR THAT SAME SCREEN. EACH CHECK DOES ITS OWN KEYED READ
+      *>     AGAINST SCRFSTA-FILE -- THE SAME FILE THIS PARAGRAPH IS
+      *>     ALSO SEQUENTIALLY WALKING -- SO THE SWEEP RE-POSITIONS
+      *>     WITH AN EXPLICIT START AFTER EVERY RECORD RATHER THAN
+      *>     RELYING ON READ NEXT TO PICK UP WHERE THE LAST SEQUENTIAL
+      *>     READ LEFT OFF (A KEYED READ REPOSITIONS THE FILE FOR THE
+      *>     NEXT SEQUENTIAL READ, SO THE SWEEP WOULD OTHERWISE SKIP OR
+      *>     RE-VISIT RECORDS).
+      *>
+        4000-CHECK-STATE-NAV-TARGETS.
+            MOVE 'N' TO EOF-FLAG.
+            INITIALIZE SCRFSTA-RECORD.
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 4100-CHECK-ONE-STATES-TARGETS
+                        PERFORM 4150-RESUME-AFTER-LOOKUPS
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        4150-RESUME-AFTER-LOOKUPS.
+            MOVE WS-SAVED-SCREEN-NAME TO SCR-FST-SCREEN-NAME.
+            MOVE WS-SAVED-STATE-NO TO SCR-FST-STATE-NO.
+            START SCRFSTA-FILE KEY IS > SCR-FST-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+            EXIT.
+
+        4100-CHECK-ONE-STATES-TARGETS.
+            MOVE SCR-FST-SCREEN-NAME TO WS-SAVED-SCREEN-NAME.
+            MOVE SCR-FST-STATE-NO TO WS-SAVED-STATE-NO.
+
+            IF SCR-FST-FORWARD-TO NOT = 0 THEN
+                MOVE SCR-FST-FORWARD-TO TO WS-NAV-TARGET-STATE-NO
+                MOVE "FORWARD-TO" TO WS-NAV-TARGET-NAME
+                PERFORM 4200-CHECK-ONE-NAV-TARGET
+            END-IF.
+            IF SCR-FST-BACK-TO NOT = 0 THEN
+                MOVE SCR-FST-BACK-TO TO WS-NAV-TARGET-STATE-NO
+                MOVE "BACK-TO" TO WS-NAV-TARGET-NAME
+                PERFORM 4200-CHECK-ONE-NAV-TARGET
+            END-IF.
+            IF SCR-FST-ESCAPE-TO NOT = 0 THEN
+                MOVE SCR-FST-ESCAPE-TO TO WS-NAV-TARGET-STATE-NO
+                MOVE "ESCAPE-TO" TO WS-NAV-TARGET-NAME
+                PERFORM 4200-CHECK-ONE-NAV-TARGET
+            END-IF.
+            IF SCR-FST-SLASH-TO NOT = 0 THEN
+                MOVE SCR-FST-SLASH-TO TO WS-NAV-TARGET-STATE-NO
+                MOVE "SLASH-TO" TO WS-NAV-TARGET-NAME
+                PERFORM 4200-CHECK-ONE-NAV-TARGET
+            END-IF.
+            EXIT.
+
+        4200-CHECK-ONE-NAV-TARGET.
+            ADD 1 TO WS-NAV-CHECK-COUNT.
+            MOVE WS-SAVED-SCREEN-NAME TO SCR-FST-SCREEN-NAME.
+            MOVE WS-NAV-TARGET-STATE-NO TO SCR-FST-STATE-NO.
+            READ SCRFSTA-FILE
+                INVALID KEY
+                    ADD 1 TO WS-NAV-DANGLING-COUNT
+                    DISPLAY "  DANGLING NAV  SCREEN=",
+                        WS-SAVED-SCREEN-NAME, "  STATE-NO=",
+                        WS-SAVED-STATE-NO, "  ", WS-NAV-TARGET-NAME,
+                        " -> STATE-NO=", WS-NAV-TARGET-STATE-NO,
+                        " NOT FOUND"
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+      *>
+      *> 5000-CHECK-BG-TO-SCREENS :
+      *>     EVERY SCRNBG-FILE RECORD'S SCRBG-NAME MUST NAME A RECORD
+      *>     THAT STILL EXISTS IN SCREEN-FILE.
+      *>
+        5000-CHECK-BG-TO-SCREENS.
+            MOVE 'N' TO EOF-FLAG.
+            INITIALIZE SCRNBG-RECORD.
+            START SCRNBG-FILE KEY IS >= SCRBG-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ SCRNBG-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 5100-CHECK-ONE-BG-SEGMENT
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        5100-CHECK-ONE-BG-SEGMENT.
+            ADD 1 TO WS-BG-COUNT.
+            MOVE SCRBG-NAME TO WS-SAVED-SCREEN-NAME.
+            MOVE SCRBG-NAME TO SCN-NAME.
+            READ SCREEN-FILE
+                INVALID KEY
+                    ADD 1 TO WS-BG-ORPHAN-COUNT
+                    DISPLAY "  ORPHAN BACKGROUND SEGMENT  SCREEN=",
+                        WS-SAVED-SCREEN-NAME, "  SEGMENT-NO=",
+                        SCRBG-SEGMENT-NO, "  -- SCREEN NOT FOUND"
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+      *>
+      *> 6000-CHECK-MENUREF-TO-SCREENS :
+      *>     EVERY MENUREF-FILE RECORD'S MREF-SCREEN-NAME MUST NAME A
+      *>     RECORD THAT STILL EXISTS IN SCREEN-FILE.
+      *>
+        6000-CHECK-MENUREF-TO-SCREENS.
+            MOVE 'N' TO EOF-FLAG.
+            INITIALIZE MENUREF-RECORD.
+            START MENUREF-FILE KEY IS >= MREF-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ MENUREF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 6100-CHECK-ONE-MENUREF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        6100-CHECK-ONE-MENUREF.
+            ADD 1 TO WS-MREF-COUNT.
+            MOVE MREF-SCREEN-NAME TO WS-SAVED-SCREEN-NAME.
+            MOVE MREF-SCREEN-NAME TO SCN-NAME.
+            READ SCREEN-FILE
+                INVALID KEY
+                    ADD 1 TO WS-MREF-ORPHAN-COUNT
+                    DISPLAY "  ORPHAN MENU REFERENCE  SCREEN=",
+                        WS-SAVED-SCREEN-NAME, "  MENU=",
+                        MREF-MENU-NAME, "  -- SCREEN NOT FOUND"
+                NOT INVALID KEY
+                    CONTINUE
+            END-READ.
+            EXIT.
+
+        9000-FINALIZE.
+            CLOSE SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                SCRNBG-FILE, MENUREF-FILE.
+            EXIT.
+
+        END PROGRAM XREFNITE.
