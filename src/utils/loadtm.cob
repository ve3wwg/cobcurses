@@ -14,6 +14,13 @@
                 ACCESS IS RANDOM
                 RECORD KEY IS DTA-KEY OF DATA-RECORD.
 
+            SELECT CKPT-FILE ASSIGN TO CKPT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-FILE-STATUS.
+
+            SELECT REJECT-FILE ASSIGN TO WS-REJECT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -25,6 +32,26 @@
         01  DATA-RECORD.
             COPY TEMPDATA.
 
+        FD  CKPT-FILE.
+        01  CKPT-RECORD.
+      *>
+      *>     CKPT-COUNT IS THE NUMBER OF PHYSICAL INPUT RECORDS
+      *>     CONSUMED FROM data_tm.txt SO FAR (NOT JUST THE ONES
+      *>     SUCCESSFULLY WRITTEN) -- THIS IS WHAT A RESTART MUST SKIP
+      *>     PAST TO LAND BACK ON THE CORRECT INPUT RECORD, REGARDLESS
+      *>     OF HOW MANY OF THE RECORDS BEFORE THE CHECKPOINT WERE
+      *>     REJECTED OR DUPLICATES. THE REMAINING COUNTERS ARE CARRIED
+      *>     ALONG SO A RESTART'S SUMMARY DISPLAY PICKS UP WHERE THE
+      *>     PRIOR RUN LEFT OFF INSTEAD OF RESTARTING THEM AT ZERO.
+      *>
+            05  CKPT-COUNT                      PIC 9(9).
+            05  CKPT-RECORD-COUNT                PIC 9(9).
+            05  CKPT-UPDATE-COUNT                PIC 9(9).
+            05  CKPT-REJECT-COUNT                PIC 9(9).
+
+        FD  REJECT-FILE.
+        01  REJECT-RECORD                       PIC X(512).
+
         WORKING-STORAGE SECTION.
 
         01  WS-ENV-VAR                          PIC X(512).
@@ -42,6 +69,59 @@
                 VALUE "${COBCURSES_DATADIR}/TEMPLATE.X".
             10  RECORD-COUNT                    PIC 9999 VALUE 0.
 
+        01  WS-INPUT-COUNT                      PIC 9(9) VALUE 0.
+
+        01  CKPT-FILE-STATUS                    PIC XX.
+        01  CKPT-FILE-NAME                      PIC X(256)
+            VALUE "${COBCURSES_DATADIR}/LOADTM.CKP".
+
+        01  CKPT-OPTIONS.
+            05  WS-CKPT-EVERY                   PIC 9(9) VALUE 500.
+            05  WS-RESTART-FLAG                 PIC X VALUE 'N'.
+                88  RESTART-REQUESTED           VALUE 'Y', 'y'.
+            05  WS-SKIP-COUNT                   PIC 9(9) VALUE 0.
+            05  WS-SKIP-N                       PIC 9(9).
+            05  WS-CKPT-RECORD-COUNT            PIC 9(9) VALUE 0.
+            05  WS-CKPT-UPDATE-COUNT            PIC 9(9) VALUE 0.
+            05  WS-CKPT-REJECT-COUNT            PIC 9(9) VALUE 0.
+            05  WS-REPLAY-LIMIT                 PIC 9(9) VALUE 0.
+            05  WS-UPSERT-FLAG                  PIC X VALUE 'N'.
+                88  UPSERT-REQUESTED            VALUE 'Y', 'y'.
+
+        01  UPDATE-COUNT                        PIC 9999 VALUE 0.
+
+        01  WS-REJECT-FILENAME                  PIC X(512)
+            VALUE "data_tm_rejects.txt".
+        01  WS-REJECT-OPEN-FLAG                 PIC X VALUE 'N'.
+            88  REJECT-FILE-OPEN                VALUE 'Y'.
+        01  REJECT-COUNT                        PIC 9999 VALUE 0.
+
+        01  WS-REJECT-REASON                    PIC X(40).
+
+        01  WS-RECORD-VALID-FLAG                PIC X VALUE 'Y'.
+            88  RECORD-VALID                    VALUE 'Y'.
+
+      *>
+      *>     INTEGRITY TRAILER VERIFICATION -- data_tm.txt IS SCANNED
+      *>     ONCE, BEFORE TEMPLATE.X IS TOUCHED, TO CONFIRM THE RECORD
+      *>     COUNT/CHECKSUM TRAILER UNLOADTM WRITES AS ITS LAST LINE
+      *>     MATCHES WHAT WAS ACTUALLY READ, SO A PARTIAL OR TRUNCATED
+      *>     COPY IS CAUGHT BEFORE THE WIPE-AND-RELOAD BELOW.
+      *>
+        01  WS-TRAILER-KEY                      PIC X(48)
+            VALUE "**TRAILER**".
+        01  WS-TRAILER-FOUND-FLAG                PIC X VALUE 'N'.
+            88  TRAILER-FOUND                   VALUE 'Y'.
+        01  WS-VERIFY-EOF-FLAG                   PIC X VALUE 'N'.
+            88  END-OF-VERIFY-FILE               VALUE 'Y'.
+        01  WS-ACTUAL-COUNT                       PIC 9(9) VALUE 0.
+        01  WS-ACTUAL-CHECKSUM                    PIC 9(9) VALUE 0.
+        01  WS-EXPECTED-COUNT                     PIC 9(9).
+        01  WS-EXPECTED-CHECKSUM                  PIC 9(9).
+        01  WS-CS-IDX                             PIC 9(4) COMP.
+        01  WS-CS-LEN                             PIC 9(4) COMP.
+        01  WS-CS-CHAR                            PIC 9(3) COMP.
+
         PROCEDURE DIVISION.
 
         MAIN-PROGRAM.
@@ -49,38 +129,325 @@
             CALL "COBCURSES-INIT-PATHNAME" USING
                 BY REFERENCE DATA-FILE-NAME, FILE-NAME-LENGTH.
 
+            MOVE LENGTH OF CKPT-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE CKPT-FILE-NAME, FILE-NAME-LENGTH.
+
             ACCEPT WS-ENV-VAR
                 FROM ENVIRONMENT "COBCURSES_SDLOAD_FILE".
             IF WS-ENV-VAR NOT = SPACES THEN
                 MOVE WS-ENV-VAR TO WS-INPUT-FILENAME
             END-IF.
 
-            OPEN INPUT U-FILE.
-            OPEN OUTPUT DATA-FILE.
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_SDLOAD_RESTART".
+            IF WS-ENV-VAR(1:1) = 'Y' OR WS-ENV-VAR(1:1) = 'y' THEN
+                SET RESTART-REQUESTED TO TRUE
+            END-IF.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_SDLOAD_CKPT_EVERY".
+            IF WS-ENV-VAR NOT = SPACES THEN
+                MOVE FUNCTION NUMVAL(WS-ENV-VAR) TO WS-CKPT-EVERY
+            END-IF.
 
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_SDLOAD_UPSERT".
+            IF WS-ENV-VAR(1:1) = 'Y' OR WS-ENV-VAR(1:1) = 'y' THEN
+                SET UPSERT-REQUESTED TO TRUE
+            END-IF.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_SDLOAD_REJECTS_FILE".
+            IF WS-ENV-VAR NOT = SPACES THEN
+                MOVE WS-ENV-VAR TO WS-REJECT-FILENAME
+            END-IF.
+
+            PERFORM 0500-VERIFY-TRAILER.
+
+            PERFORM 1000-READ-CHECKPOINT.
+
+            OPEN INPUT U-FILE.
             INITIALIZE DATA-RECORD.
 
+            IF (RESTART-REQUESTED AND WS-SKIP-COUNT NOT = ZERO)
+              OR UPSERT-REQUESTED THEN
+                OPEN I-O DATA-FILE
+            ELSE
+                OPEN OUTPUT DATA-FILE
+            END-IF.
+
+            IF RESTART-REQUESTED AND WS-SKIP-COUNT NOT = ZERO THEN
+                DISPLAY "RESTARTING LOAD AFTER CHECKPOINT: ",
+                    "SKIPPING ", WS-SKIP-COUNT, " ALREADY-CONSUMED ",
+                    "INPUT RECORDS."
+                MOVE WS-SKIP-COUNT TO WS-INPUT-COUNT
+                MOVE WS-CKPT-RECORD-COUNT TO RECORD-COUNT
+                MOVE WS-CKPT-UPDATE-COUNT TO UPDATE-COUNT
+                MOVE WS-CKPT-REJECT-COUNT TO REJECT-COUNT
+      *>
+      *>     THE LAST CHECKPOINT ONLY PROVES INPUT RECORDS UP THROUGH
+      *>     WS-SKIP-COUNT WERE SAFELY LOADED -- THE CRASH COULD HAVE
+      *>     HAPPENED ANYWHERE IN THE NEXT WS-CKPT-EVERY RECORDS, SO
+      *>     THOSE WILL BE READ AGAIN AND MAY ALREADY BE SITTING IN
+      *>     TEMPLATE.X. A DUPLICATE KEY HIT WITHIN THIS WINDOW IS
+      *>     EXPECTED REPLAY, NOT A GENUINE REJECT.
+      *>
+                COMPUTE WS-REPLAY-LIMIT =
+                    WS-SKIP-COUNT + WS-CKPT-EVERY
+                PERFORM WS-SKIP-COUNT TIMES
+                    READ U-FILE
+                        AT END
+                            SET END-OF-FILE TO TRUE
+                        NOT AT END
+                            CONTINUE
+                    END-READ
+                END-PERFORM
+            END-IF.
+
             PERFORM UNTIL END-OF-FILE
-                READ U-FILE 
+                READ U-FILE
                     AT END
                         SET END-OF-FILE TO TRUE
                     NOT AT END
-                        MOVE U-RECD TO DATA-RECORD
-                        WRITE DATA-RECORD
-                            INVALID KEY
-                                DISPLAY "DUP KEY: ",
+                        IF DTA-KEY OF U-RECD = WS-TRAILER-KEY THEN
+                            CONTINUE
+                        ELSE
+                            MOVE U-RECD TO DATA-RECORD
+                            PERFORM 3500-VALIDATE-RECORD
+                            IF NOT RECORD-VALID THEN
+                                DISPLAY "INVALID ROW: ",
                                     DTA-KEY OF DATA-RECORD,
-                                    "|", DTA-DATA OF DATA-RECORD
-                            NOT INVALID KEY
-                                ADD 1 TO RECORD-COUNT
-                        END-WRITE
+                                    " (", WS-REJECT-REASON, ")"
+                                PERFORM 3000-WRITE-REJECT
+                            ELSE
+                                WRITE DATA-RECORD
+                                    INVALID KEY
+                                        PERFORM 3100-HANDLE-DUP-KEY
+                                    NOT INVALID KEY
+                                        ADD 1 TO RECORD-COUNT
+                                END-WRITE
+                            END-IF
+                            ADD 1 TO WS-INPUT-COUNT
+                            IF WS-CKPT-EVERY NOT = ZERO AND
+                              FUNCTION MOD(WS-INPUT-COUNT,
+                                WS-CKPT-EVERY) = ZERO THEN
+                                PERFORM 2000-WRITE-CHECKPOINT
+                            END-IF
+                        END-IF
                 END-READ
             END-PERFORM.
 
             CLOSE U-FILE.
             CLOSE DATA-FILE.
+            IF REJECT-FILE-OPEN THEN
+                CLOSE REJECT-FILE
+            END-IF.
+
+      *>
+      *>     THE LOAD RAN TO COMPLETION, SO CLEAR THE CHECKPOINT --
+      *>     A SUBSEQUENT RUN SHOULD START A FRESH LOAD, NOT RESTART
+      *>     PARTWAY THROUGH ONE THAT ALREADY FINISHED.
+      *>
+            PERFORM 2100-CLEAR-CHECKPOINT.
 
             DISPLAY "LOADED ", RECORD-COUNT, " RECORDS TO TEMPLATE.X".
+            IF UPSERT-REQUESTED THEN
+                DISPLAY "  (", UPDATE-COUNT,
+                    " EXISTING RECORDS WERE UPDATED IN PLACE)"
+            END-IF.
+            IF REJECT-COUNT NOT = ZERO THEN
+                DISPLAY "  (", REJECT-COUNT,
+                    " RECORDS WERE REJECTED (DUPLICATE KEY OR FAILED ",
+                    "VALIDATION) -- SEE ", WS-REJECT-FILENAME, ")"
+            END-IF.
             STOP RUN.
-            
+
+        0500-VERIFY-TRAILER.
+            OPEN INPUT U-FILE.
+            INITIALIZE U-RECD.
+            PERFORM UNTIL END-OF-VERIFY-FILE OR TRAILER-FOUND
+                READ U-FILE
+                    AT END
+                        SET END-OF-VERIFY-FILE TO TRUE
+                    NOT AT END
+                        IF DTA-KEY OF U-RECD = WS-TRAILER-KEY THEN
+                            PERFORM 0510-PARSE-TRAILER
+                            SET TRAILER-FOUND TO TRUE
+                        ELSE
+                            ADD 1 TO WS-ACTUAL-COUNT
+                            PERFORM 0520-ACCUMULATE-CHECKSUM
+                        END-IF
+                END-READ
+            END-PERFORM.
+            CLOSE U-FILE.
+
+            IF NOT TRAILER-FOUND THEN
+                DISPLAY "WARNING: ", WS-INPUT-FILENAME,
+                    " HAS NO INTEGRITY TRAILER -- PROCEEDING WITHOUT ",
+                    "VERIFICATION (OLDER EXPORT?)."
+            ELSE
+                IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+                  OR WS-ACTUAL-CHECKSUM NOT = WS-EXPECTED-CHECKSUM THEN
+                    DISPLAY "INTEGRITY TRAILER MISMATCH IN ",
+                        WS-INPUT-FILENAME, " -- FILE LOOKS PARTIAL OR ",
+                        "TRUNCATED. TEMPLATE.X WAS NOT TOUCHED."
+                    DISPLAY "  EXPECTED ", WS-EXPECTED-COUNT,
+                        " RECORD(S), CHECKSUM ", WS-EXPECTED-CHECKSUM
+                    DISPLAY "  FOUND    ", WS-ACTUAL-COUNT,
+                        " RECORD(S), CHECKSUM ", WS-ACTUAL-CHECKSUM
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-IF.
+            EXIT.
+
+        0510-PARSE-TRAILER.
+            MOVE DTA-DATA OF U-RECD(14:9) TO WS-EXPECTED-COUNT.
+            MOVE DTA-DATA OF U-RECD(33:9) TO WS-EXPECTED-CHECKSUM.
+            EXIT.
+
+        0520-ACCUMULATE-CHECKSUM.
+      *>
+      *>     MUST MATCH UNLOADTM'S 5000-ACCUMULATE-CHECKSUM PARAGRAPH
+      *>     EXACTLY, BYTE FOR BYTE, OR A GOOD FILE WILL FAIL
+      *>     VERIFICATION.
+      *>
+            MOVE LENGTH OF U-RECD TO WS-CS-LEN.
+            PERFORM VARYING WS-CS-IDX FROM 1 BY 1
+                    UNTIL WS-CS-IDX > WS-CS-LEN
+                MOVE FUNCTION ORD(U-RECD(WS-CS-IDX:1)) TO WS-CS-CHAR
+                ADD WS-CS-CHAR TO WS-ACTUAL-CHECKSUM
+            END-PERFORM.
+            EXIT.
+
+        1000-READ-CHECKPOINT.
+            MOVE ZERO TO WS-SKIP-COUNT.
+            MOVE ZERO TO WS-CKPT-RECORD-COUNT.
+            MOVE ZERO TO WS-CKPT-UPDATE-COUNT.
+            MOVE ZERO TO WS-CKPT-REJECT-COUNT.
+            OPEN INPUT CKPT-FILE.
+            IF CKPT-FILE-STATUS = "00" THEN
+                READ CKPT-FILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE CKPT-COUNT TO WS-SKIP-COUNT
+                        MOVE CKPT-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+                        MOVE CKPT-UPDATE-COUNT TO WS-CKPT-UPDATE-COUNT
+                        MOVE CKPT-REJECT-COUNT TO WS-CKPT-REJECT-COUNT
+                END-READ
+                CLOSE CKPT-FILE
+            END-IF.
+            EXIT.
+
+        2000-WRITE-CHECKPOINT.
+      *>
+      *>     CHECKPOINT ON THE PHYSICAL INPUT-RECORD COUNT (NOT JUST
+      *>     SUCCESSFUL WRITES) SO A RESTART'S SKIP LANDS BACK ON THE
+      *>     CORRECT NEXT INPUT RECORD EVEN WHEN SOME OF THE RECORDS
+      *>     BEFORE THIS POINT WERE REJECTED OR DUPLICATES.
+      *>
+            MOVE WS-INPUT-COUNT TO CKPT-COUNT.
+            MOVE RECORD-COUNT TO CKPT-RECORD-COUNT.
+            MOVE UPDATE-COUNT TO CKPT-UPDATE-COUNT.
+            MOVE REJECT-COUNT TO CKPT-REJECT-COUNT.
+            OPEN OUTPUT CKPT-FILE.
+            WRITE CKPT-RECORD.
+            CLOSE CKPT-FILE.
+            EXIT.
+
+        2100-CLEAR-CHECKPOINT.
+            MOVE ZERO TO CKPT-COUNT.
+            MOVE ZERO TO CKPT-RECORD-COUNT.
+            MOVE ZERO TO CKPT-UPDATE-COUNT.
+            MOVE ZERO TO CKPT-REJECT-COUNT.
+            OPEN OUTPUT CKPT-FILE.
+            WRITE CKPT-RECORD.
+            CLOSE CKPT-FILE.
+            EXIT.
+
+        3500-VALIDATE-RECORD.
+      *>
+      *>     FIELD-LEVEL CHECKS ON A ROW BEFORE IT IS WRITTEN TO
+      *>     TEMPLATE.X -- A BAD ROW SHOULD BE REJECTED HERE INSTEAD OF
+      *>     LOADING AS A GARBAGE DEFAULT THAT SURFACES DOWNSTREAM.
+      *>
+            SET RECORD-VALID TO TRUE.
+            MOVE SPACES TO WS-REJECT-REASON.
+            IF DTA-DESC OF DATA-RECORD = SPACES THEN
+                MOVE 'N' TO WS-RECORD-VALID-FLAG
+                MOVE "DTA-DESC IS BLANK" TO WS-REJECT-REASON
+            END-IF.
+      *>
+      *>     NOTE: "IS NUMERIC" CANNOT BE USED AGAINST A COMP-2 ITEM --
+      *>     IN THIS DIALECT THE CLASS TEST ALWAYS EVALUATES FALSE FOR
+      *>     FLOATING-POINT FIELDS, REGARDLESS OF THE VALUE STORED.
+      *>     A REAL BOUNDS CHECK IS USED INSTEAD TO CATCH A CORRUPT OR
+      *>     WILD VALUE THAT SLIPPED IN FROM A BAD TEMPLATE.X ROW.
+      *>
+            IF RECORD-VALID
+              AND (DTA-COMP-2 OF DATA-RECORD > 999999999999999.0
+               OR DTA-COMP-2 OF DATA-RECORD < -999999999999999.0) THEN
+                MOVE 'N' TO WS-RECORD-VALID-FLAG
+                MOVE "DTA-COMP-2 IS OUT OF RANGE" TO WS-REJECT-REASON
+            END-IF.
+            EXIT.
+
+        3100-HANDLE-DUP-KEY.
+      *>
+      *>     WRITE DATA-RECORD RAISED INVALID KEY -- DTA-KEY IS ALREADY
+      *>     ON FILE. -u UPSERTS IT. OTHERWISE, IF THIS IS A RESTART
+      *>     AND THE KEY FALLS WITHIN THE REPLAY WINDOW (SEE THE
+      *>     RESTART BLOCK IN MAIN-PROGRAM), THE INTERRUPTED RUN MOST
+      *>     LIKELY ALREADY LOADED IT BEFORE THE CRASH, SO IT IS LEFT
+      *>     ALONE RATHER THAN LOGGED AS A REJECT. ANY OTHER DUPLICATE
+      *>     IS A GENUINE REJECT.
+      *>
+            IF UPSERT-REQUESTED THEN
+                REWRITE DATA-RECORD
+                ADD 1 TO UPDATE-COUNT
+            ELSE
+                IF RESTART-REQUESTED
+                  AND WS-INPUT-COUNT < WS-REPLAY-LIMIT THEN
+                    CONTINUE
+                ELSE
+                    DISPLAY "DUP KEY: ", DTA-KEY OF DATA-RECORD,
+                        "|", DTA-DATA OF DATA-RECORD
+                    MOVE "DUPLICATE KEY" TO WS-REJECT-REASON
+                    PERFORM 3000-WRITE-REJECT
+                END-IF
+            END-IF.
+            EXIT.
+
+        3000-WRITE-REJECT.
+      *>
+      *>     WRITE THE FULL KEY/DATA/DESCRIPTION OF A REJECTED ROW
+      *>     (DUPLICATE KEY OR FAILED VALIDATION) TO THE REJECTS FILE,
+      *>     OPENING IT ON FIRST USE SO A CLEAN LOAD NEVER CREATES AN
+      *>     EMPTY FILE. ON A RESTART, THE REJECT COUNT CARRIED FORWARD
+      *>     FROM THE CHECKPOINT INCLUDES ROWS ALREADY WRITTEN TO THIS
+      *>     FILE BY THE INTERRUPTED RUN -- OPEN EXTEND SO THOSE LINES
+      *>     ARE PRESERVED INSTEAD OF BEING TRUNCATED AWAY.
+      *>
+            IF NOT REJECT-FILE-OPEN THEN
+                IF RESTART-REQUESTED THEN
+                    OPEN EXTEND REJECT-FILE
+                ELSE
+                    OPEN OUTPUT REJECT-FILE
+                END-IF
+                SET REJECT-FILE-OPEN TO TRUE
+            END-IF.
+            MOVE SPACES TO REJECT-RECORD.
+            STRING DTA-KEY OF DATA-RECORD, " | ",
+                DTA-DESC OF DATA-RECORD, " | ",
+                DTA-DATA OF DATA-RECORD, " | ",
+                WS-REJECT-REASON
+                DELIMITED BY SIZE
+                INTO REJECT-RECORD
+            END-STRING.
+            WRITE REJECT-RECORD.
+            ADD 1 TO REJECT-COUNT.
+            EXIT.
+
         END PROGRAM LOADTM.
