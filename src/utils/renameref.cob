@@ -0,0 +1,155 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RENAMEREF.
+      *>
+      *> RENAMEREF SCANS SCRFDEF-FILE (MAINTAINED BY SD002040) SHOP-WIDE
+      *> FOR FIELD DEFINITIONS THAT REFERENCE A GIVEN MENU
+      *> (SCR-FDEF-MENU-REF) OR CHARACTER SET (SCR-FDEF-RES-CHARSET) BY
+      *> NAME, AND BULK-UPDATES THOSE REFERENCES TO A NEW NAME IN ONE
+      *> PASS. THIS LETS A MENU RENAMED IN SD002080 OR A CHARSET RENAMED
+      *> IN SD002060 BE RECONCILED ACROSS EVERY SCREEN THAT POINTS AT
+      *> IT, INSTEAD OF OPENING EACH SCREEN BY HAND IN SD002040.
+      *>
+      *> INPUTS (VIA ENVIRONMENT VARIABLES):
+      *>
+      *>     COBCURSES_RENAME_TYPE    "MENU" OR "CHARSET" (REQUIRED)
+      *>     COBCURSES_RENAME_OLD     THE EXISTING NAME TO SEARCH FOR
+      *>                              (REQUIRED)
+      *>     COBCURSES_RENAME_NEW     THE NAME TO REPLACE IT WITH
+      *>                              (REQUIRED)
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCRFDEF-FILE
+                ASSIGN TO SCRFDEF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FDEF-KEY.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCRFDEF-FILE.
+        01  SCRFDEF-RECORD.
+            COPY SCREEN-FD.
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-ENV-VAR                          PIC X(512).
+
+        01  EOF-FLAG                            PIC X VALUE 'N'.
+            88  END-OF-FILE                     VALUE 'Y'.
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  SCRFDEF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
+            10  SCAN-COUNT                      PIC 9(6) VALUE 0.
+            10  UPDATE-COUNT                    PIC 9(6) VALUE 0.
+
+        01  RENAME-OPTIONS.
+            05  WS-RENAME-KIND-FLAG             PIC X VALUE SPACE.
+                88  RENAME-MENU                 VALUE 'M'.
+                88  RENAME-CHARSET              VALUE 'C'.
+            05  WS-RENAME-OLD                   PIC X(16) VALUE SPACES.
+            05  WS-RENAME-NEW                   PIC X(16) VALUE SPACES.
+
+        01  WS-PARMS-OK-FLAG                    PIC X VALUE 'Y'.
+            88  PARMS-OK                        VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-GET-PARAMETERS.
+            IF PARMS-OK THEN
+                MOVE LENGTH OF SCRFDEF-FILE-NAME TO FILE-NAME-LENGTH
+                CALL "COBCURSES-INIT-PATHNAME" USING
+                    BY REFERENCE SCRFDEF-FILE-NAME, FILE-NAME-LENGTH
+
+                OPEN I-O SCRFDEF-FILE
+
+                PERFORM 2000-SCAN-AND-RENAME
+
+                CLOSE SCRFDEF-FILE
+
+                DISPLAY "SCANNED ", SCAN-COUNT,
+                    " FIELD DEFINITION(S), UPDATED ", UPDATE-COUNT,
+                    " REFERENCE(S) FROM ", WS-RENAME-OLD, " TO ",
+                    WS-RENAME-NEW, "."
+            END-IF.
+            STOP RUN.
+
+        1000-GET-PARAMETERS.
+            ACCEPT WS-ENV-VAR FROM ENVIRONMENT "COBCURSES_RENAME_TYPE".
+            IF WS-ENV-VAR(1:1) = 'M' OR WS-ENV-VAR(1:1) = 'm' THEN
+                SET RENAME-MENU TO TRUE
+            ELSE
+                IF WS-ENV-VAR(1:1) = 'C' OR WS-ENV-VAR(1:1) = 'c' THEN
+                    SET RENAME-CHARSET TO TRUE
+                ELSE
+                    DISPLAY "ERROR: COBCURSES_RENAME_TYPE MUST BE ",
+                        "'MENU' OR 'CHARSET'."
+                    MOVE 'N' TO WS-PARMS-OK-FLAG
+                END-IF
+            END-IF.
+
+            ACCEPT WS-ENV-VAR FROM ENVIRONMENT "COBCURSES_RENAME_OLD".
+            MOVE WS-ENV-VAR(1:16) TO WS-RENAME-OLD.
+            IF WS-RENAME-OLD = SPACES THEN
+                DISPLAY "ERROR: COBCURSES_RENAME_OLD IS REQUIRED."
+                MOVE 'N' TO WS-PARMS-OK-FLAG
+            END-IF.
+
+            ACCEPT WS-ENV-VAR FROM ENVIRONMENT "COBCURSES_RENAME_NEW".
+            MOVE WS-ENV-VAR(1:16) TO WS-RENAME-NEW.
+            IF WS-RENAME-NEW = SPACES THEN
+                DISPLAY "ERROR: COBCURSES_RENAME_NEW IS REQUIRED."
+                MOVE 'N' TO WS-PARMS-OK-FLAG
+            END-IF.
+            EXIT.
+
+        2000-SCAN-AND-RENAME.
+            INITIALIZE SCRFDEF-RECORD.
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET END-OF-FILE TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-FILE
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        PERFORM 2100-CHECK-FIELD
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2100-CHECK-FIELD.
+            ADD 1 TO SCAN-COUNT.
+            IF RENAME-MENU AND SCR-FDEF-MENU-REF = WS-RENAME-OLD THEN
+                MOVE WS-RENAME-NEW TO SCR-FDEF-MENU-REF
+                REWRITE SCRFDEF-RECORD
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        ADD 1 TO UPDATE-COUNT
+                END-REWRITE
+            END-IF.
+            IF RENAME-CHARSET
+              AND SCR-FDEF-RES-CHARSET = WS-RENAME-OLD THEN
+                MOVE WS-RENAME-NEW TO SCR-FDEF-RES-CHARSET
+                REWRITE SCRFDEF-RECORD
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        ADD 1 TO UPDATE-COUNT
+                END-REWRITE
+            END-IF.
+            EXIT.
+
+        END PROGRAM RENAMEREF.
