@@ -0,0 +1,588 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SCREENEXP.
+      *>
+      *> SCREENEXP WALKS SCREEN-FILE (MAINTAINED BY SD002010) END TO
+      *> END, THE SAME WAY SCREENINV DOES, AND EMITS A STRUCTURED JSON
+      *> DUMP OF THE WHOLE SCREEN CATALOG: EACH SCREEN'S HEADER, ITS
+      *> FIELDS (SCRFDEF-FILE), ITS NAVIGATION STATES (SCRFSTA-FILE),
+      *> AND ITS ASSOCIATED MENUS/ITEMS (MENUREF-FILE/ITEM-FILE). A
+      *> BROWSER-BASED COMPANION VIEWER CAN BE BUILT ON TOP OF THIS
+      *> EXPORT SO NEW OPERATORS CAN REVIEW THE WHOLE SCREEN CATALOG
+      *> WITHOUT NEEDING TERMINAL ACCESS TO THE DESIGNER.
+      *>
+      *> OUTPUT IS WRITTEN TO screenexp.json IN THE CURRENT DIRECTORY,
+      *> OR TO THE FILE NAMED BY THE COBCURSES_SCREENEXP_FILE
+      *> ENVIRONMENT VARIABLE WHEN IT IS SET (SEE EXPORTCS FOR THE SAME
+      *> OUTPUT-OVERRIDE CONVENTION).
+      *>
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCREEN-FILE
+                ASSIGN TO SCREEN-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCN-NAME.
+
+            SELECT SCRFDEF-FILE
+                ASSIGN TO SCRFDEF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FDEF-KEY.
+
+            SELECT SCRFSTA-FILE
+                ASSIGN TO SCRFSTA-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCR-FST-KEY.
+
+            SELECT MENUREF-FILE
+                ASSIGN TO MENUREF-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS MREF-KEY.
+
+            SELECT ITEM-FILE
+                ASSIGN TO ITEM-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS ITM-KEY.
+
+            SELECT U-FILE ASSIGN TO WS-OUTPUT-FILENAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCREEN-FILE.
+        01  SCREEN-RECORD.
+            COPY SCREEN-01.
+
+        FD  SCRFDEF-FILE.
+        01  SCRFDEF-RECORD.
+            COPY SCREEN-FD.
+
+        FD  SCRFSTA-FILE.
+        01  SCRFSTA-RECORD.
+            COPY SCREEN-FS.
+
+        FD  MENUREF-FILE.
+        01  MENUREF-RECORD.
+            COPY MENUREF.
+
+        FD  ITEM-FILE.
+        01  ITEM-RECORD.
+            COPY ITEMRECD.
+
+        FD  U-FILE.
+        01  U-RECD                              PIC X(200).
+
+        WORKING-STORAGE SECTION.
+
+        01  SCREEN-EOF-FLAG                     PIC X VALUE 'N'.
+            88  END-OF-SCREENS                  VALUE 'Y'.
+
+        01  SUB-EOF-FLAG                        PIC X VALUE 'N'.
+            88  END-OF-SUBFILE                  VALUE 'Y'.
+
+        01  ITEM-EOF-FLAG                       PIC X VALUE 'N'.
+            88  END-OF-ITEMS                    VALUE 'Y'.
+
+        01  WS-ITEM-MENU-NAME                   PIC X(16).
+        01  WS-ENV-VAR                          PIC X(512).
+        01  WS-OUTPUT-FILENAME                  PIC X(512)
+            VALUE "screenexp.json".
+
+        01  MISC.
+            10  FILE-NAME-LENGTH                PIC 9999.
+            10  SCREEN-FILE-NAME                PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCREENS.X".
+            10  SCRFDEF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
+            10  SCRFSTA-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRFSTA.X".
+            10  MENUREF-FILE-NAME               PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/MENUREFS.X".
+            10  ITEM-FILE-NAME                  PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/ITEMS.X".
+            10  SCREEN-COUNT                    PIC 9(6) VALUE 0.
+
+        01  WS-FIRST-FLAGS.
+            10  WS-FIRST-SCREEN-FLAG            PIC X VALUE 'Y'.
+                88  WS-FIRST-SCREEN              VALUE 'Y'
+                    FALSE IS                     'N'.
+            10  WS-FIRST-FIELD-FLAG             PIC X.
+                88  WS-FIRST-FIELD               VALUE 'Y'
+                    FALSE IS                     'N'.
+            10  WS-FIRST-STATE-FLAG             PIC X.
+                88  WS-FIRST-STATE                VALUE 'Y'
+                    FALSE IS                      'N'.
+            10  WS-FIRST-MENU-FLAG              PIC X.
+                88  WS-FIRST-MENU                VALUE 'Y'
+                    FALSE IS                     'N'.
+            10  WS-FIRST-ITEM-FLAG              PIC X.
+                88  WS-FIRST-ITEM                 VALUE 'Y'
+                    FALSE IS                      'N'.
+
+        01  WS-NUM-EDIT                         PIC ZZZZ9.
+        01  WS-QUOTED                           PIC X(80).
+
+        01  WS-ATTR-NAME                        PIC X(24).
+        01  WS-ATTR-VALUE                       PIC X(60).
+        01  WS-SINGLE-QUOTE                      PIC X VALUE QUOTE.
+
+      *>
+      *>     WS-JSON-VALUE HOLDS WS-QUOTED AFTER 2015-JSON-ESCAPE HAS
+      *>     ALSO DOUBLED EVERY EMBEDDED BACKSLASH -- SIZED TO THE
+      *>     WORST CASE OF LENGTH OF WS-QUOTED * 2 (EVERY BYTE A
+      *>     BACKSLASH) SO THE ESCAPE NEVER OVERRUNS IT.
+      *>
+        01  WS-JSON-VALUE                       PIC X(160).
+        01  WS-JSON-IN-LEN                      PIC 9(4) COMP-5.
+        01  WS-JSON-OUT-PTR                     PIC 9(4) COMP-5.
+        01  WS-JSON-SCAN-POS                    PIC 9(4) COMP-5.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-INITIALIZE.
+
+            MOVE '[' TO U-RECD.
+            WRITE U-RECD.
+
+            INITIALIZE SCREEN-RECORD.
+            START SCREEN-FILE KEY IS >= SCN-NAME
+                INVALID KEY
+                    SET END-OF-SCREENS TO TRUE
+                NOT INVALID KEY
+                    CONTINUE
+            END-START.
+
+            PERFORM UNTIL END-OF-SCREENS
+                READ SCREEN-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SCREENS TO TRUE
+                    NOT AT END
+                        PERFORM 2000-EXPORT-SCREEN
+                END-READ
+            END-PERFORM.
+
+            MOVE ']' TO U-RECD.
+            WRITE U-RECD.
+
+            PERFORM 9000-FINALIZE.
+            DISPLAY SCREEN-COUNT, " SCREEN(S) EXPORTED TO ",
+                FUNCTION TRIM(WS-OUTPUT-FILENAME).
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE LENGTH OF SCREEN-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCREEN-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFDEF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFDEF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF SCRFSTA-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE SCRFSTA-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF MENUREF-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE MENUREF-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE LENGTH OF ITEM-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME" USING
+                BY REFERENCE ITEM-FILE-NAME, FILE-NAME-LENGTH.
+
+            ACCEPT WS-ENV-VAR
+                FROM ENVIRONMENT "COBCURSES_SCREENEXP_FILE".
+            IF WS-ENV-VAR NOT = SPACES THEN
+                MOVE WS-ENV-VAR TO WS-OUTPUT-FILENAME
+            END-IF.
+
+            OPEN INPUT SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                MENUREF-FILE, ITEM-FILE.
+            OPEN OUTPUT U-FILE.
+            EXIT.
+
+        2000-EXPORT-SCREEN.
+            IF NOT WS-FIRST-SCREEN THEN
+                MOVE ',' TO U-RECD
+                WRITE U-RECD
+            END-IF.
+            SET WS-FIRST-SCREEN TO FALSE.
+            ADD 1 TO SCREEN-COUNT.
+
+            MOVE '  {' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '    "name"' TO WS-ATTR-NAME.
+            MOVE SCN-NAME TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+            MOVE '    "description"' TO WS-ATTR-NAME.
+            MOVE SCN-DESCRIPTION TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+            MOVE '    "title"' TO WS-ATTR-NAME.
+            MOVE SCN-TITLE TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+
+            MOVE SCN-LINES-MIN TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '    "lines": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE SCN-COLUMNS-MIN TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '    "columns": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '    "fields": [' TO U-RECD.
+            WRITE U-RECD.
+            SET WS-FIRST-FIELD TO TRUE.
+            PERFORM 2100-EXPORT-FIELDS.
+            MOVE '    ],' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '    "states": [' TO U-RECD.
+            WRITE U-RECD.
+            SET WS-FIRST-STATE TO TRUE.
+            PERFORM 2200-EXPORT-STATES.
+            MOVE '    ],' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '    "menus": [' TO U-RECD.
+            WRITE U-RECD.
+            SET WS-FIRST-MENU TO TRUE.
+            PERFORM 2300-EXPORT-MENUS.
+            MOVE '    ]' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '  }' TO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+      *>
+      *> 2010-WRITE-STRING-ATTR :
+      *>     WRITES ONE "NAME": "VALUE", ATTRIBUTE LINE, INDENTED FOUR
+      *>     SPACES UNDER THE CURRENT SCREEN OBJECT. VALUE IS TRIMMED,
+      *>     HAS EMBEDDED DOUBLE QUOTES REPLACED WITH SINGLE QUOTES,
+      *>     AND (VIA 2015-JSON-ESCAPE) HAS EMBEDDED BACKSLASHES
+      *>     DOUBLED, SO THE RESULT STAYS VALID JSON WITHOUT A FULL
+      *>     ESCAPER.
+      *>
+        2010-WRITE-STRING-ATTR.
+            MOVE SPACES TO WS-QUOTED.
+            MOVE WS-ATTR-VALUE TO WS-QUOTED.
+            INSPECT WS-QUOTED REPLACING ALL '"' BY WS-SINGLE-QUOTE.
+            PERFORM 2015-JSON-ESCAPE.
+            MOVE SPACES TO U-RECD.
+            STRING FUNCTION TRIM(WS-ATTR-NAME) DELIMITED BY SIZE,
+                ': "' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-JSON-VALUE) DELIMITED BY SIZE,
+                '",' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+      *>
+      *> 2015-JSON-ESCAPE :
+      *>     DOUBLES EVERY BACKSLASH IN WS-QUOTED (SET BY THE CALLER,
+      *>     ALREADY PASSED THROUGH THE "'"-FOR-'"' SUBSTITUTION
+      *>     ABOVE), GIVING WS-JSON-VALUE. A LONE "\" AHEAD OF AN
+      *>     ORDINARY CHARACTER IS NOT A LEGAL JSON ESCAPE, SO A
+      *>     FIELD LIKE A WINDOWS PATH OR UNC SHARE NAME WOULD
+      *>     OTHERWISE BREAK EVERY STANDARD JSON PARSER READING THIS
+      *>     EXPORT, INCLUDING THE BROWSER-BASED COMPANION VIEWER.
+      *>
+        2015-JSON-ESCAPE.
+            MOVE SPACES TO WS-JSON-VALUE.
+            MOVE 1 TO WS-JSON-OUT-PTR.
+
+            MOVE LENGTH OF WS-QUOTED TO WS-JSON-IN-LEN.
+            PERFORM UNTIL WS-JSON-IN-LEN = ZERO
+              OR WS-QUOTED(WS-JSON-IN-LEN:1) NOT = SPACE
+                SUBTRACT 1 FROM WS-JSON-IN-LEN
+            END-PERFORM.
+
+            PERFORM VARYING WS-JSON-SCAN-POS FROM 1 BY 1
+              UNTIL WS-JSON-SCAN-POS > WS-JSON-IN-LEN
+                IF WS-QUOTED(WS-JSON-SCAN-POS:1) = '\' THEN
+                    MOVE '\\' TO WS-JSON-VALUE(WS-JSON-OUT-PTR:2)
+                    ADD 2 TO WS-JSON-OUT-PTR
+                ELSE
+                    MOVE WS-QUOTED(WS-JSON-SCAN-POS:1)
+                        TO WS-JSON-VALUE(WS-JSON-OUT-PTR:1)
+                    ADD 1 TO WS-JSON-OUT-PTR
+                END-IF
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 2100-EXPORT-FIELDS :
+      *>     WRITES ONE JSON OBJECT PER SCRFDEF-FILE RECORD BELONGING
+      *>     TO THE CURRENT SCREEN.
+      *>
+        2100-EXPORT-FIELDS.
+            INITIALIZE SCRFDEF-RECORD.
+            MOVE SCN-NAME TO SCR-FDEF-SCREEN-NAME.
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF SCR-FDEF-SCREEN-NAME = SCN-NAME THEN
+                            PERFORM 2110-WRITE-FIELD
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2110-WRITE-FIELD.
+            IF NOT WS-FIRST-FIELD THEN
+                MOVE '      ,' TO U-RECD
+                WRITE U-RECD
+            END-IF.
+            SET WS-FIRST-FIELD TO FALSE.
+
+            MOVE '      {' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE SCR-FDEF-NO TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '        "no": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '        "cobolName"' TO WS-ATTR-NAME.
+            MOVE SCR-FDEF-COBOL-NAME TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+            MOVE '        "description"' TO WS-ATTR-NAME.
+            MOVE SCR-FDEF-DESCRIPTION TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+
+            MOVE SCR-FDEF-LINE TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '        "line": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE SCR-FDEF-COLUMN TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '        "column": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '      }' TO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+      *>
+      *> 2200-EXPORT-STATES :
+      *>     WRITES ONE JSON OBJECT PER SCRFSTA-FILE RECORD BELONGING
+      *>     TO THE CURRENT SCREEN.
+      *>
+        2200-EXPORT-STATES.
+            INITIALIZE SCRFSTA-RECORD.
+            MOVE SCN-NAME TO SCR-FST-SCREEN-NAME.
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF SCR-FST-SCREEN-NAME = SCN-NAME THEN
+                            PERFORM 2210-WRITE-STATE
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2210-WRITE-STATE.
+            IF NOT WS-FIRST-STATE THEN
+                MOVE '      ,' TO U-RECD
+                WRITE U-RECD
+            END-IF.
+            SET WS-FIRST-STATE TO FALSE.
+
+            MOVE '      {' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE SCR-FST-STATE-NO TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '        "no": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '        "cobolName"' TO WS-ATTR-NAME.
+            MOVE SCR-FST-STATE-COBOL-NAME TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+
+            MOVE SCR-FST-FIELD-NO TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '        "fieldNo": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '      }' TO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+      *>
+      *> 2300-EXPORT-MENUS :
+      *>     WRITES ONE JSON OBJECT PER MENUREF-FILE RECORD BELONGING
+      *>     TO THE CURRENT SCREEN, EACH WITH ITS ITEM-FILE ITEMS
+      *>     NESTED UNDERNEATH (SEE 2310-EXPORT-ITEMS). THIS IS THE
+      *>     SAME MENUREF-FILE-DRIVEN ASSOCIATION SCREENINV COUNTS.
+      *>
+        2300-EXPORT-MENUS.
+            INITIALIZE MENUREF-RECORD.
+            MOVE SCN-NAME TO MREF-SCREEN-NAME.
+            START MENUREF-FILE KEY IS >= MREF-KEY
+                INVALID KEY
+                    SET END-OF-SUBFILE TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO SUB-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-SUBFILE
+                READ MENUREF-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-SUBFILE TO TRUE
+                    NOT AT END
+                        IF MREF-SCREEN-NAME = SCN-NAME THEN
+                            PERFORM 2305-WRITE-MENU
+                        ELSE
+                            SET END-OF-SUBFILE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2305-WRITE-MENU.
+            IF NOT WS-FIRST-MENU THEN
+                MOVE '      ,' TO U-RECD
+                WRITE U-RECD
+            END-IF.
+            SET WS-FIRST-MENU TO FALSE.
+
+            MOVE '      {' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '        "name"' TO WS-ATTR-NAME.
+            MOVE MREF-MENU-NAME TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+
+            MOVE '        "items": [' TO U-RECD.
+            WRITE U-RECD.
+            SET WS-FIRST-ITEM TO TRUE.
+            PERFORM 2310-EXPORT-ITEMS.
+            MOVE '        ]' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '      }' TO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+        2310-EXPORT-ITEMS.
+            MOVE MREF-MENU-NAME TO WS-ITEM-MENU-NAME.
+            INITIALIZE ITEM-RECORD.
+            MOVE MREF-MENU-NAME TO ITM-MENU-NAME.
+            START ITEM-FILE KEY IS >= ITM-KEY
+                INVALID KEY
+                    SET END-OF-ITEMS TO TRUE
+                NOT INVALID KEY
+                    MOVE 'N' TO ITEM-EOF-FLAG
+            END-START.
+
+            PERFORM UNTIL END-OF-ITEMS
+                READ ITEM-FILE NEXT RECORD
+                    AT END
+                        SET END-OF-ITEMS TO TRUE
+                    NOT AT END
+                        IF ITM-MENU-NAME = WS-ITEM-MENU-NAME THEN
+                            PERFORM 2320-WRITE-ITEM
+                        ELSE
+                            SET END-OF-ITEMS TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        2320-WRITE-ITEM.
+            IF NOT WS-FIRST-ITEM THEN
+                MOVE '          ,' TO U-RECD
+                WRITE U-RECD
+            END-IF.
+            SET WS-FIRST-ITEM TO FALSE.
+
+            MOVE '          {' TO U-RECD.
+            WRITE U-RECD.
+
+            MOVE ITM-NUMBER TO WS-NUM-EDIT.
+            MOVE SPACES TO U-RECD.
+            STRING '            "number": ' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE,
+                ',' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '            "itemName"' TO WS-ATTR-NAME.
+            MOVE ITM-ITEM-NAME TO WS-ATTR-VALUE.
+            PERFORM 2010-WRITE-STRING-ATTR.
+
+            MOVE SPACES TO WS-QUOTED.
+            MOVE ITM-TEXT TO WS-QUOTED.
+            INSPECT WS-QUOTED REPLACING ALL '"' BY WS-SINGLE-QUOTE.
+            PERFORM 2015-JSON-ESCAPE.
+            MOVE SPACES TO U-RECD.
+            STRING '            "text": "' DELIMITED BY SIZE,
+                FUNCTION TRIM(WS-JSON-VALUE) DELIMITED BY SIZE,
+                '"' DELIMITED BY SIZE
+                INTO U-RECD.
+            WRITE U-RECD.
+
+            MOVE '          }' TO U-RECD.
+            WRITE U-RECD.
+            EXIT.
+
+        9000-FINALIZE.
+            CLOSE SCREEN-FILE, SCRFDEF-FILE, SCRFSTA-FILE,
+                MENUREF-FILE, ITEM-FILE, U-FILE.
+            EXIT.
+
+        END PROGRAM SCREENEXP.
