@@ -13,7 +13,24 @@ PROGRAM-ID. ED000010.
 *>  THIS SOURCE MUST BE COMPILED WITH OPEN-COBOL'S -free
 *>  OPTION FOR FREE-FORM SOURCE CODE.
 *>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+    SELECT LAUNCHER-FILE
+        ASSIGN TO LAUNCHER-FILE-NAME
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS LNC-KEY
+        FILE STATUS IS WS-LAUNCHER-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD  LAUNCHER-FILE.
+01  LAUNCHER-RECORD.
+    COPY LAUNCHER.
+
 WORKING-STORAGE SECTION.
 
     COPY COBCATTR.
@@ -28,6 +45,8 @@ WORKING-STORAGE SECTION.
             88  WS-SPLASH                   VALUE 'Y' FALSE IS 'N'.
         05  WS-DO-EXIT-FLAG                 PIC X.
             88  WS-DO-EXIT                  VALUE 'Y' FALSE IS 'N'.
+        05  WS-LAUNCHER-OPEN-FLAG           PIC X.
+            88  WS-LAUNCHER-OPEN            VALUE 'Y' FALSE IS 'N'.
 
     01  FILLER.
         05  WS-SELECTION                    PIC X(20).
@@ -35,6 +54,13 @@ WORKING-STORAGE SECTION.
 
     01  WS-SHELL                            PIC X(16).
 
+    01  FILE-NAMES.
+        05  FILE-NAME-LENGTH                PIC 9999.
+        05  LAUNCHER-FILE-NAME              PIC X(512)
+            VALUE "${COBCURSES_DATADIR}/LAUNCHER.X".
+
+    01  WS-LAUNCHER-FILE-STATUS             PIC XX.
+
 PROCEDURE DIVISION.
 
 MAIN.
@@ -54,6 +80,25 @@ MAIN.
     IF WS-SHELL = SPACES THEN
         ACCEPT WS-SHELL FROM ENVIRONMENT "USER_SHELL"   *> ELSE GO WITH CONFIGURED DEFAULT
     END-IF.
+    PERFORM 1010-OPEN-LAUNCHER-FILE.
+    EXIT.
+
+1010-OPEN-LAUNCHER-FILE.
+*>
+*>  LAUNCHER.X LETS NEW DEMO PROGRAMS BE ADDED TO THIS STARTUP MENU
+*>  WITHOUT EDITING THIS PROGRAM (SEE LAUNCHER.cbl) -- IT IS OPTIONAL,
+*>  SO A SHOP THAT HAS NOT YET CREATED IT JUST GETS THE ORIGINAL,
+*>  HARDCODED SELECTIONS BELOW.
+*>
+    MOVE LENGTH OF LAUNCHER-FILE-NAME TO FILE-NAME-LENGTH.
+    CALL "COBCURSES-INIT-PATHNAME"
+        USING LAUNCHER-FILE-NAME, FILE-NAME-LENGTH.
+    OPEN INPUT LAUNCHER-FILE.
+    IF WS-LAUNCHER-FILE-STATUS = "00" THEN
+        SET WS-LAUNCHER-OPEN TO TRUE
+    ELSE
+        SET WS-LAUNCHER-OPEN TO FALSE
+    END-IF.
     EXIT.
 
 5000-PROCESS.
@@ -84,14 +129,35 @@ MAIN.
                     CALL "EDPR010" USING NC-COBCURSES
                 WHEN "E"
                     SET WS-DO-EXIT TO TRUE
-                WHEN OTHER                              *> EH? SHOULD NOT GET HERE
-                    CONTINUE
+                WHEN OTHER                              *> LOOK IT UP IN LAUNCHER.X
+                    PERFORM 5160-DISPATCH-LAUNCHER-FILE
             END-EVALUATE
         END-IF
     END-PERFORM.
     EXIT.
 
+5160-DISPATCH-LAUNCHER-FILE.
+*>
+*>  DISPATCH ANY SELECTION NOT HANDLED ABOVE BY LOOKING IT UP IN
+*>  LAUNCHER.X (SEE LAUNCHER.cbl) AND CALLING THE REGISTERED PROGRAM.
+*>  A SELECTION THAT ISN'T REGISTERED IS SILENTLY IGNORED, THE SAME AS
+*>  BEFORE LAUNCHER.X EXISTED.
+*>
+    IF WS-LAUNCHER-OPEN THEN
+        MOVE WS-SELECTION TO LNC-SELECTION
+        READ LAUNCHER-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                CALL LNC-PROGRAM-NAME USING NC-COBCURSES
+        END-READ
+    END-IF.
+    EXIT.
+
 9000-FINALIZE.
+    IF WS-LAUNCHER-OPEN THEN
+        CLOSE LAUNCHER-FILE
+    END-IF.
     PERFORM NC-CLOSE.                                   *> CLOSE THE TERMINAL INTERFACE
     STOP RUN.
 
