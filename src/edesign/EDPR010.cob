@@ -9,7 +9,21 @@ PROGRAM-ID. EDPR010.
 *>  THIS SOURCE MUST BE COMPILED WITH OPEN-COBOL'S -free
 *>  OPTION FOR FREE-FORM SOURCE CODE.
 *>
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+    SELECT EDPR010H-FILE
+        ASSIGN TO EDPR010H-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+
+FD  EDPR010H-FILE.
+01  EDPR010H-RECORD.
+    COPY EDPR010H.
+
 WORKING-STORAGE SECTION.
 
     COPY COBCATTR.
@@ -18,6 +32,16 @@ WORKING-STORAGE SECTION.
     COPY COBCURSL.                                      *> LOCAL STUFF FOR COBCURSQ PARAGRAPHS
     COPY EDPR010-WS.                                    *> SCREEN LOCALS
 
+    01  FILE-NAMES.
+        10  FILE-NAME-LENGTH                PIC 9999.
+        10  EDPR010H-FILE-NAME              PIC X(256)
+            VALUE "${COBCURSES_DATADIR}/EDPR010.LOG".
+
+    01  CALC-WORK.
+        10  NUM-R1                          PIC S9(5)V99.
+        10  NUM-R2                          PIC S9(5)V99.
+        10  NUM-RESULT                      PIC S9(5)V99.
+
 LINKAGE SECTION.
     COPY COBCURSG.                                      *> DEFINE COBCURSES GLOBALS
 
@@ -30,6 +54,10 @@ MAIN.
     GOBACK.
 
 1000-INITIALIZE.
+    MOVE LENGTH OF EDPR010H-FILE-NAME TO FILE-NAME-LENGTH.
+    CALL "COBCURSES-INIT-PATHNAME"
+        USING EDPR010H-FILE-NAME, FILE-NAME-LENGTH.
+    OPEN EXTEND EDPR010H-FILE.
     PERFORM NC-INIT.                                    *> INITIALIZE LOCALS
     COPY EDPR010-PD.
     PERFORM NC-DRAW-SCREEN.                             *> PAINT SCREEN BACKGROUND
@@ -40,10 +68,62 @@ MAIN.
     EXIT.
 
 9000-FINALIZE.
+    CLOSE EDPR010H-FILE.
+    EXIT.
+
+6100-COMPUTE-AND-LOG.
+*>
+*>  RECOMPUTE THE PARALLEL RESISTANCE RESULT FROM FLD-R1/FLD-R2, AND
+*>  APPEND ONE HISTORY RECORD TO EDPR010.LOG SO EACH COMPUTED SET OF
+*>  INPUTS AND RESULT BECOMES A RUNNING RECORD INSTEAD OF A ONE-SHOT
+*>  THROWAWAY CALCULATION.
+*>
+    MOVE FLD-R1 TO NUM-R1.
+    MOVE FLD-R2 TO NUM-R2.
+    IF NUM-R1 + NUM-R2 NOT = ZERO THEN
+        COMPUTE NUM-RESULT ROUNDED =
+            (NUM-R1 * NUM-R2) / (NUM-R1 + NUM-R2)
+        MOVE NUM-RESULT TO FLD-RESULT
+        PERFORM 6110-WRITE-HISTORY
+    END-IF.
+    EXIT.
+
+6110-WRITE-HISTORY.
+    MOVE FUNCTION CURRENT-DATE TO EDH-DATE-TIME.
+    MOVE NUM-R1 TO EDH-R1.
+    MOVE NUM-R2 TO EDH-R2.
+    MOVE NUM-RESULT TO EDH-RESULT.
+    WRITE EDPR010H-RECORD.
+    EXIT.
+
+NC-VERIFY-EVENT.
+    EXIT.
+
+NC-CHANGE-EVENT.
+    IF NC-FIELD-NUMBER = FNO-R2 THEN
+        PERFORM 6100-COMPUTE-AND-LOG                    *> R2 IS THE LAST INPUT FIELD
+    END-IF.
+    EXIT.
+
+NC-FIELD-EVENT.
+    EXIT.
+
+NC-MOUSE-EVENT.
+    EXIT.
+
+NC-STATE-CHANGE-EVENT.
+    EXIT.
+
+NC-FKEY-EVENT.
+    EXIT.
+
+NC-HELP-EVENT.
+    EXIT.
+
+NC-PRINT-EVENT.
     EXIT.
 
 COPY COBCURSQ.                                          *> OTHER SCREEN STUFF
-COPY NULLEVENTS.
 
 END PROGRAM EDPR010.
 
