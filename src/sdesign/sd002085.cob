@@ -154,7 +154,8 @@ MAIN-PROGRAM.
 
 4000-MOVE-TO-RECORD.
     PERFORM 4000-MOVE-TO-KEY.                           *> INITIALIZE AND CREATE KEY FIELDS
-    *> CURRENTLY NO DATA FIELDS
+    MOVE FLD-EFFECTIVE-DATE TO MREF-EFFECTIVE-DATE.     *> YYYYMMDD, OR SPACES = NO LOWER LIMIT
+    MOVE FLD-EXPIRY-DATE TO MREF-EXPIRY-DATE.           *> YYYYMMDD, OR SPACES = NO UPPER LIMIT
     EXIT.
 
 4000-MOVE-TO-KEY.
@@ -165,6 +166,8 @@ MAIN-PROGRAM.
 
 4100-MOVE-FROM-RECORD.
     MOVE MREF-MENU-NAME TO FLD-MENU-NAME.               *> REFERENCED MENU NAME
+    MOVE MREF-EFFECTIVE-DATE TO FLD-EFFECTIVE-DATE.     *> WHEN THIS REFERENCE TAKES EFFECT
+    MOVE MREF-EXPIRY-DATE TO FLD-EXPIRY-DATE.           *> WHEN THIS REFERENCE LAPSES
     EXIT.
 
 5000-PROCESS.
@@ -459,6 +462,48 @@ MAIN-PROGRAM.
     END-READ.
     EXIT.
 
+6160-VERIFY-EFFECTIVE-DATE.
+*>
+*>  VERIFY ROUTINE FOR THE FIELD FLD-EFFECTIVE-DATE :
+*>  BLANK MEANS "ALWAYS EFFECTIVE" (NO LOWER LIMIT). OTHERWISE IT MUST
+*>  BE AN 8-DIGIT YYYYMMDD DATE.
+*>
+    IF FLD-EFFECTIVE-DATE = SPACES THEN
+        MOVE 'Y' TO NC-FIELD-VERIFIED
+    ELSE
+        IF FLD-EFFECTIVE-DATE IS NUMERIC THEN
+            MOVE 'Y' TO NC-FIELD-VERIFIED
+        ELSE
+            MOVE "Enter an 8-digit YYYYMMDD date, or leave blank." TO NC-MSGBUF
+            PERFORM NC-PUT-ERROR-OVERRIDE
+        END-IF
+    END-IF.
+    EXIT.
+
+6170-VERIFY-EXPIRY-DATE.
+*>
+*>  VERIFY ROUTINE FOR THE FIELD FLD-EXPIRY-DATE :
+*>  BLANK MEANS "NEVER EXPIRES" (NO UPPER LIMIT). OTHERWISE IT MUST
+*>  BE AN 8-DIGIT YYYYMMDD DATE, NOT EARLIER THAN THE EFFECTIVE DATE.
+*>
+    IF FLD-EXPIRY-DATE = SPACES THEN
+        MOVE 'Y' TO NC-FIELD-VERIFIED
+    ELSE
+        IF FLD-EXPIRY-DATE IS NUMERIC THEN
+            IF FLD-EFFECTIVE-DATE NOT = SPACES
+            AND FLD-EXPIRY-DATE < FLD-EFFECTIVE-DATE THEN
+                MOVE "Expiry date cannot be before the effective date." TO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            ELSE
+                MOVE 'Y' TO NC-FIELD-VERIFIED
+            END-IF
+        ELSE
+            MOVE "Enter an 8-digit YYYYMMDD date, or leave blank." TO NC-MSGBUF
+            PERFORM NC-PUT-ERROR-OVERRIDE
+        END-IF
+    END-IF.
+    EXIT.
+
 6600-COUNT-REFS.
     INITIALIZE MENUREF-RECORD.
     MOVE ZERO TO WS-REF-COUNT.
@@ -513,7 +558,7 @@ MAIN-PROGRAM.
 *>  THIS IS INVOKED FOR EVERY FIELD EXIT EVENT :
 *>
     EVALUATE NC-FSEQ-STATE
-        WHEN FNO-MENU-NAME                              *> END OF DATA ENTRY?
+        WHEN FNO-EXPIRY-DATE                            *> END OF DATA ENTRY?
             SET DEFINED-RECORD TO TRUE                  *> WE HAVE A DEFINED RECORD
             SET NEW-RECORD TO TRUE                      *> IT IS A NEW RECORD
             SET UNSAVED-CHANGES TO TRUE                 *> MARK HAS HAVING UNSAVED CHANGES
@@ -606,6 +651,12 @@ NC-VERIFY-EVENT.
     IF NC-FIELD-NUMBER = FNO-MENU-NAME THEN
         PERFORM 6150-VERIFY-MENU-NAME                   *> VERIFY THE FLD-MENU-NAME CONTENTS
     END-IF.
+    IF NC-FIELD-NUMBER = FNO-EFFECTIVE-DATE THEN
+        PERFORM 6160-VERIFY-EFFECTIVE-DATE              *> VERIFY THE FLD-EFFECTIVE-DATE CONTENTS
+    END-IF.
+    IF NC-FIELD-NUMBER = FNO-EXPIRY-DATE THEN
+        PERFORM 6170-VERIFY-EXPIRY-DATE                 *> VERIFY THE FLD-EXPIRY-DATE CONTENTS
+    END-IF.
     EXIT.
     
 NC-CHANGE-EVENT.
@@ -623,6 +674,9 @@ NC-STATE-CHANGE-EVENT.
 NC-FKEY-EVENT.
     EXIT.                                               *> NO FKEYS PROCESSED HERE
 
+NC-HELP-EVENT.
+    EXIT.                                               *> NO HELP KEY HANDLING HERE
+
     COPY COBCURSQ.                                      *> COBCURSES SCREEN SUPPORT ROUTINES
 
 END PROGRAM SD002085.
