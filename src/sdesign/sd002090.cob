@@ -128,6 +128,7 @@
             MOVE FLD-ITEM-NAME TO ITM-ITEM-NAME.
             MOVE FLD-TEXT TO ITM-TEXT.
             MOVE FLD-ENABLED-FLAG TO ITM-SELECTABLE.
+            MOVE FLD-SECURITY-ROLE TO ITM-SECURITY-ROLE.
             EXIT.
 
         4100-MOVE-FROM-RECORD.
@@ -135,6 +136,7 @@
             MOVE ITM-ITEM-NAME TO FLD-ITEM-NAME.
             MOVE ITM-TEXT TO FLD-TEXT.
             MOVE ITM-SELECTABLE TO FLD-ENABLED-FLAG.
+            MOVE ITM-SECURITY-ROLE TO FLD-SECURITY-ROLE.
             EXIT.
 
         5000-PROCESS.
@@ -533,6 +535,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
         COPY COBCURSQ.
 
         END PROGRAM SD002090.
