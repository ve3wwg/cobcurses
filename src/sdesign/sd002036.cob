@@ -0,0 +1,234 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SD002036.
+      *>
+      *> THIS MODULE RESTORES A SCREEN'S BACKGROUND IMAGE FROM THE MOST
+      *> RECENT VERSION RETAINED BY SD002035 IN THE VERSION HISTORY FILE,
+      *> REPLACING WHATEVER IS CURRENTLY LIVE IN SCRNBG-FILE FOR THAT
+      *> SCREEN, AND REMOVING THE RESTORED VERSION FROM THE HISTORY (SO A
+      *> REPEATED RESTORE STEPS BACK ONE FURTHER VERSION EACH TIME).
+      *>
+      *> INPUTS:
+      *>
+      *>     SCREEN-NAME         THE NAME OF THE SCREEN TO RESTORE
+      *>     SCRNBG-FILE-NAME    THE PATHNAME OF THE LIVE INDEXED FILE
+      *>     SCRNBGH-FILE-NAME   THE PATHNAME OF THE VERSION HISTORY FILE
+      *>
+      *> OUTPUTS:
+      *>
+      *>     RESTORED-FLAG       SET TO 'Y' IF A VERSION WAS RESTORED,
+      *>                         'N' IF THERE WAS NO EARLIER VERSION
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT SCRNBG-FILE
+                ASSIGN TO SCRNBG-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBG-KEY.
+
+            SELECT SCRNBGH-FILE
+                ASSIGN TO SCRNBGH-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBH-KEY
+                FILE STATUS IS WS-SCRNBGH-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  SCRNBG-FILE.
+        01  SCRNBG-RECORD.
+            COPY SCREEN-BG.
+
+        FD  SCRNBGH-FILE.
+        01  SCRNBGH-RECORD.
+            COPY SCREEN-BH.
+
+        WORKING-STORAGE SECTION.
+
+            01  HISTORY-AREAS.
+                10  WS-RESTORE-VERSION      PIC 9(4) COMP.
+                10  WS-LIVE-SEGMENT-NO      PIC 9(4) COMP.
+
+            01  FLAGS.
+                10  HIST-FOUND-FLAG         PIC X.
+                    88  NO-HIST-FOUND       VALUE 'N'.
+                    88  HIST-FOUND          VALUE 'Y'.
+                10  LIVE-FOUND-FLAG         PIC X.
+                    88  NO-LIVE-FOUND       VALUE 'N'.
+                    88  LIVE-FOUND          VALUE 'Y'.
+
+            01  WS-SCRNBGH-FILE-STATUS      PIC XX.
+
+        LINKAGE SECTION.
+
+            01  SCREEN-NAME                 PIC X(16).
+            01  SCRNBG-FILE-NAME            PIC X(256).
+            01  SCRNBGH-FILE-NAME           PIC X(256).
+            01  RESTORED-FLAG               PIC X.
+
+        PROCEDURE DIVISION
+          USING
+            SCREEN-NAME,
+            SCRNBG-FILE-NAME,
+            SCRNBGH-FILE-NAME,
+            BY REFERENCE RESTORED-FLAG.
+
+        MAIN-PROGRAM.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 5000-PROCESS.
+            PERFORM 9000-FINALIZE.
+            EXIT PROGRAM.
+
+        1000-INITIALIZE.
+            MOVE 'N' TO RESTORED-FLAG.
+            MOVE ZERO TO WS-RESTORE-VERSION.
+            OPEN I-O SCRNBG-FILE.
+      *>
+      *>     SCRNBGH.X MAY NOT EXIST YET (NO SCREEN HAS EVER BEEN
+      *>     SAVED SINCE THE VERSION-HISTORY FEATURE WAS ADDED) --
+      *>     THERE IS SIMPLY NOTHING TO RESTORE IN THAT CASE, SO FALL
+      *>     BACK TO CREATING THE (EMPTY) FILE RATHER THAN ABORTING.
+      *>
+            OPEN I-O SCRNBGH-FILE.
+            IF WS-SCRNBGH-FILE-STATUS NOT = "00" THEN
+                OPEN OUTPUT SCRNBGH-FILE
+            END-IF.
+            EXIT.
+
+        5000-PROCESS.
+            PERFORM 5100-FIND-LATEST-VERSION.
+            IF WS-RESTORE-VERSION > 0 THEN
+                PERFORM 5200-CLEAR-LIVE-SEGMENTS
+                PERFORM 5300-RESTORE-VERSION
+                MOVE 'Y' TO RESTORED-FLAG
+            END-IF.
+            EXIT.
+
+      *>
+      *> 5100-FIND-LATEST-VERSION :
+      *>     SETS WS-RESTORE-VERSION TO THE HIGHEST SCRBH-VERSION
+      *>     ARCHIVED FOR SCREEN-NAME, OR LEAVES IT ZERO IF THERE IS
+      *>     NO ARCHIVED VERSION TO RESTORE.
+      *>
+        5100-FIND-LATEST-VERSION.
+            INITIALIZE SCRBH-KEY.
+            MOVE SCREEN-NAME TO SCRBH-NAME.
+            START SCRNBGH-FILE KEY IS >= SCRBH-KEY
+                INVALID KEY
+                    SET NO-HIST-FOUND TO TRUE
+                NOT INVALID KEY
+                    SET HIST-FOUND TO TRUE
+            END-START.
+
+            PERFORM UNTIL NO-HIST-FOUND
+                READ SCRNBGH-FILE NEXT RECORD
+                    AT END
+                        SET NO-HIST-FOUND TO TRUE
+                    NOT AT END
+                        IF SCRBH-NAME = SCREEN-NAME
+                            IF SCRBH-VERSION > WS-RESTORE-VERSION
+                                MOVE SCRBH-VERSION
+                                    TO WS-RESTORE-VERSION
+                            END-IF
+                        ELSE
+                            SET NO-HIST-FOUND TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 5200-CLEAR-LIVE-SEGMENTS :
+      *>     DELETES THE CURRENT LIVE SEGMENTS FOR SCREEN-NAME SO THE
+      *>     RESTORED VERSION CAN BE WRITTEN IN THEIR PLACE.
+      *>
+        5200-CLEAR-LIVE-SEGMENTS.
+            INITIALIZE SCRBG-KEY.
+            MOVE SCREEN-NAME TO SCRBG-NAME.
+            START SCRNBG-FILE KEY IS >= SCRBG-KEY
+                INVALID KEY
+                    SET NO-LIVE-FOUND TO TRUE
+                NOT INVALID KEY
+                    SET LIVE-FOUND TO TRUE
+            END-START.
+
+            PERFORM UNTIL NO-LIVE-FOUND
+                READ SCRNBG-FILE NEXT RECORD
+                    AT END
+                        SET NO-LIVE-FOUND TO TRUE
+                    NOT AT END
+                        IF SCRBG-NAME = SCREEN-NAME
+                            DELETE SCRNBG-FILE
+                                INVALID KEY
+                                    CONTINUE
+                            END-DELETE
+                        ELSE
+                            SET NO-LIVE-FOUND TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 5300-RESTORE-VERSION :
+      *>     COPIES EVERY SEGMENT ARCHIVED UNDER WS-RESTORE-VERSION
+      *>     BACK INTO SCRNBG-FILE, THEN REMOVES THAT VERSION FROM
+      *>     THE HISTORY.
+      *>
+        5300-RESTORE-VERSION.
+            MOVE ZERO TO WS-LIVE-SEGMENT-NO.
+            INITIALIZE SCRBH-KEY.
+            MOVE SCREEN-NAME TO SCRBH-NAME.
+            MOVE WS-RESTORE-VERSION TO SCRBH-VERSION.
+            START SCRNBGH-FILE KEY IS >= SCRBH-KEY
+                INVALID KEY
+                    SET NO-HIST-FOUND TO TRUE
+                NOT INVALID KEY
+                    SET HIST-FOUND TO TRUE
+            END-START.
+
+            PERFORM UNTIL NO-HIST-FOUND
+                READ SCRNBGH-FILE NEXT RECORD
+                    AT END
+                        SET NO-HIST-FOUND TO TRUE
+                    NOT AT END
+                        IF SCRBH-NAME = SCREEN-NAME
+                        AND SCRBH-VERSION = WS-RESTORE-VERSION
+                            PERFORM 5310-RESTORE-SEGMENT
+                            DELETE SCRNBGH-FILE
+                                INVALID KEY
+                                    CONTINUE
+                            END-DELETE
+                        ELSE
+                            SET NO-HIST-FOUND TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        5310-RESTORE-SEGMENT.
+            ADD 1 TO WS-LIVE-SEGMENT-NO.
+            INITIALIZE SCRNBG-RECORD.
+            MOVE SCREEN-NAME TO SCRBG-NAME.
+            MOVE WS-LIVE-SEGMENT-NO TO SCRBG-SEGMENT-NO.
+            MOVE SCRBH-LINE TO SCRBG-LINE.
+            MOVE SCRBH-COLUMN TO SCRBG-COLUMN.
+            MOVE SCRBH-LENGTH TO SCRBG-LENGTH.
+            MOVE SCRBH-ATTRIBUTE TO SCRBG-ATTRIBUTE.
+            MOVE SCRBH-COLOUR-PAIR TO SCRBG-COLOUR-PAIR.
+            MOVE SCRBH-SEGMENT TO SCRBG-SEGMENT.
+            WRITE SCRNBG-RECORD
+                INVALID KEY
+                    CONTINUE
+            END-WRITE.
+            EXIT.
+
+        9000-FINALIZE.
+            CLOSE SCRNBG-FILE.
+            CLOSE SCRNBGH-FILE.
+            EXIT.
+
+        END PROGRAM SD002036.
