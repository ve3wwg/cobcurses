@@ -21,6 +21,13 @@
                 ACCESS IS DYNAMIC
                 RECORD KEY IS SCRBG-KEY.
 
+            SELECT SCRNBGL-FILE
+                ASSIGN TO SCRNBGL-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBL-KEY
+                FILE STATUS IS WS-SCRNBGL-FILE-STATUS.
+
             SELECT SCRFDEF-FILE
                 ASSIGN TO SCRFDEF-FILE-NAME
                 ORGANIZATION IS INDEXED
@@ -33,6 +40,10 @@
                 ACCESS IS DYNAMIC
                 RECORD KEY IS SCR-FST-KEY.
 
+            SELECT SCRAUDIT-FILE
+                ASSIGN TO SCRAUDIT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -44,6 +55,10 @@
         01  SCRNBG-RECORD.
             COPY SCREEN-BG.
 
+        FD  SCRNBGL-FILE.
+        01  SCRNBGL-RECORD.
+            COPY SCREEN-BL.
+
         FD  SCRFDEF-FILE.
         01  SCRFDEF-RECORD.
             COPY SCREEN-FD.
@@ -52,6 +67,10 @@
         01  SCRFSTA-RECORD.
             COPY SCREEN-FS.
 
+        FD  SCRAUDIT-FILE.
+        01  SCRAUDIT-RECORD.
+            COPY SCRAUDIT.
+
         WORKING-STORAGE SECTION.
 
             COPY COBCRETC.
@@ -61,16 +80,24 @@
 
             COPY SD002010-WS.
 
+        01  WS-SCRNBGL-FILE-STATUS          PIC XX.
+
         01  FILE-NAMES.
             10  FILE-NAME-LENGTH            PIC 9999.
             10  SCREEN-FILE-NAME            PIC X(256)
                 VALUE "${COBCURSES_DATADIR}/SCREENS.X".
             10  SCRNBG-FILE-NAME            PIC X(256)
                 VALUE "${COBCURSES_DATADIR}/SCRNBG.X".
+            10  SCRNBGH-FILE-NAME           PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRNBGH.X".
+            10  SCRNBGL-FILE-NAME           PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRNBGL.X".
             10  SCRFDEF-FILE-NAME           PIC X(256)
                 VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
             10  SCRFSTA-FILE-NAME           PIC X(256)
                 VALUE "${COBCURSES_DATADIR}/SCRFSTA.X".
+            10  SCRAUDIT-FILE-NAME          PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/SCRAUDIT.LOG".
 
         01  RECORD-STATE.
             10  RCD-DEFINED                 PIC X.
@@ -90,13 +117,38 @@
             10  SCRNBG-RECORD-FOUND-FLAG    PIC X.
                 88  SCRNBG-RECORD-FOUND     VALUE 'Y'
                     FALSE IS                'N'.
+            10  SCRNBGL-RECORD-FOUND-FLAG   PIC X.
+                88  SCRNBGL-RECORD-FOUND    VALUE 'Y'
+                    FALSE IS                'N'.
             01  FSTA-RECORD-FOUND-FLAG      PIC X.
                 88  FSTA-RECORD-FOUND       VALUE 'Y'
                     FALSE IS                'N'.
+            01  WS-RESTORED-FLAG            PIC X.
+                88  WS-RESTORED             VALUE 'Y'
+                    FALSE IS                'N'.
+            01  RCD-CLONED-FLAG             PIC X.
+                88  RCD-CLONED              VALUE 'Y'
+                    FALSE IS                'N'.
+
+        01  WS-CLONE-SOURCE-NAME            PIC X(16).
+        01  WS-CLONE-TARGET-NAME            PIC X(16).
+
+      *>
+      *> WS-SCREEN-LANG-CODE : SPACES MEANS THE BASE (DEFAULT) LANGUAGE
+      *> IS CURRENTLY LOADED INTO SCREEN-IMAGE FOR PAINTING/SAVING; ANY
+      *> OTHER VALUE IS THE LANGUAGE CODE OF THE VARIANT CURRENTLY
+      *> LOADED (SEE 5995-ACTION-W / SCRNBGL-FILE).
+      *>
+        01  WS-SCREEN-LANG-CODE              PIC X(2).
+        01  WS-REQUESTED-LANG-CODE           PIC X(2).
+        01  WS-LANG-SEGMENT-COUNT            PIC 9(4).
 
         01  IMAGE-SAVED                     PIC X.
         01  LINEX                           PIC 999.
 
+        01  AUDIT-FIELDS.
+            10  AUD-OPERATOR-ID             PIC X(20).
+
         01  SCREEN-IMAGE.
             COPY SCREEN-SI.
 
@@ -129,8 +181,17 @@
                 USING SCRFDEF-FILE-NAME, FILE-NAME-LENGTH.
             CALL "COBCURSES-INIT-PATHNAME"
                 USING SCRNBG-FILE-NAME, FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING SCRNBGH-FILE-NAME, FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING SCRNBGL-FILE-NAME, FILE-NAME-LENGTH.
             CALL "COBCURSES-INIT-PATHNAME"
                 USING SCRFSTA-FILE-NAME, FILE-NAME-LENGTH.
+            MOVE LENGTH OF SCRAUDIT-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING SCRAUDIT-FILE-NAME, FILE-NAME-LENGTH.
+
+            CALL "C$GETENV" USING "USER", AUD-OPERATOR-ID.
 
             PERFORM 9100-OPEN-FILES.
             PERFORM 1010-RECORD-INIT.
@@ -181,6 +242,9 @@
             MOVE FLD-WS-SECTION-COPYBOOK TO SCN-WS-SECTION.
             MOVE FLD-PROC-DIV-COPYBOOK TO SCN-PROCEDURE-DIVISION.
             MOVE FLD-STRIP-CHARACTER TO SCN-STRIP-CHARACTER.
+            MOVE FUNCTION CURRENT-DATE TO SCN-LAST-MODIFIED.
+            MOVE AUD-OPERATOR-ID TO SCN-LOCKED-BY.
+            MOVE FUNCTION CURRENT-DATE TO SCN-LOCK-TIME.
             EXIT.
 
         4100-MOVE-FROM-RECORD.
@@ -207,6 +271,7 @@
             EXIT.
 
         5100-ACTION-C.
+            PERFORM 6060-RELEASE-LOCK.
             PERFORM NC-CLEAR-FIELDS.
             PERFORM NC-RESET-CHANGES.
             PERFORM 1010-RECORD-INIT.
@@ -216,7 +281,8 @@
         5150-ACTION-O.
             MOVE SPACES TO NC-MSGBUF.
             STRING "Other actions: P=paint Q=fields ",
-                "T=states, G=Generate and R=character sets."
+                "T=states, G=Generate, R=character sets, ",
+                "L=clone and W=language."
                 INTO NC-MSGBUF.
             PERFORM NC-PUT-MESSAGE-OVERRIDE.
             EXIT.
@@ -244,25 +310,36 @@
 
         5400-ACTION-S.
             IF DEFINED-RECORD THEN
-                IF NEW-RECORD THEN
-                    PERFORM 5410-ADD-RECORD
-                ELSE
-                    PERFORM 5420-UPDATE-RECORD
-                END-IF
-                PERFORM 9200-CLOSE-FILES
-
-                MOVE SCN-LINES-MIN TO SCREEN-LINES
-                MOVE SCN-COLUMNS-MIN TO SCREEN-COLUMNS
-                MOVE 'N' TO IMAGE-SAVED
-                CALL "SD002035" USING
-                    SCN-NAME, SCREEN-IMAGE,
-                    IMAGE-SAVED, SCRNBG-FILE-NAME
-                IF IMAGE-SAVED NOT = 'Y' THEN
-                    MOVE "Error: Saving the screen background."
-                        TO NC-MSGBUF
+                IF NOT NEW-RECORD
+                AND SCN-LOCKED-BY NOT = SPACES
+                AND SCN-LOCKED-BY NOT = AUD-OPERATOR-ID THEN
+                    STRING "Error: This screen is locked by ",
+                        SCN-LOCKED-BY, " and cannot be saved."
+                        INTO NC-MSGBUF
                     PERFORM NC-PUT-ERROR-OVERRIDE
+                ELSE
+                    IF NEW-RECORD THEN
+                        PERFORM 5410-ADD-RECORD
+                    ELSE
+                        PERFORM 5420-UPDATE-RECORD
+                    END-IF
+                    PERFORM 9200-CLOSE-FILES
+
+                    MOVE SCN-LINES-MIN TO SCREEN-LINES
+                    MOVE SCN-COLUMNS-MIN TO SCREEN-COLUMNS
+                    MOVE 'N' TO IMAGE-SAVED
+                    CALL "SD002035" USING
+                        SCN-NAME, SCREEN-IMAGE,
+                        IMAGE-SAVED, SCRNBG-FILE-NAME,
+                        SCRNBGH-FILE-NAME, WS-SCREEN-LANG-CODE,
+                        SCRNBGL-FILE-NAME
+                    IF IMAGE-SAVED NOT = 'Y' THEN
+                        MOVE "Error: Saving the screen background."
+                            TO NC-MSGBUF
+                        PERFORM NC-PUT-ERROR-OVERRIDE
+                    END-IF
+                    PERFORM 9100-OPEN-FILES
                 END-IF
-                PERFORM 9100-OPEN-FILES
             ELSE
                 MOVE "No record to save." TO NC-MSGBUF
                 PERFORM NC-PUT-ERROR-OVERRIDE
@@ -281,6 +358,10 @@
                     MOVE "A new record was added (saved)."
                         TO NC-MSGBUF
                     PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    MOVE 'A' TO AUD-ACTION OF SCRAUDIT-RECORD
+                    MOVE "Screen record added." TO
+                        AUD-DESCRIPTION OF SCRAUDIT-RECORD
+                    PERFORM 5405-WRITE-AUDIT-RECORD
             END-WRITE.
             PERFORM 9300-FLUSH-FILES.
             EXIT.
@@ -297,10 +378,28 @@
                     MOVE "Your record was updated (saved)."
                         TO NC-MSGBUF
                     PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    MOVE 'C' TO AUD-ACTION OF SCRAUDIT-RECORD
+                    MOVE "Screen record changed." TO
+                        AUD-DESCRIPTION OF SCRAUDIT-RECORD
+                    PERFORM 5405-WRITE-AUDIT-RECORD
             END-REWRITE.
             PERFORM 9300-FLUSH-FILES.
             EXIT.
 
+      *>
+      *> 5405-WRITE-AUDIT-RECORD :
+      *>     WRITES AN AUDIT RECORD FOR THE CURRENT SCREEN (SCN-NAME).
+      *>     THE CALLER MUST SET AUD-ACTION AND AUD-DESCRIPTION OF
+      *>     SCRAUDIT-RECORD BEFORE PERFORMING THIS PARAGRAPH.
+      *>
+        5405-WRITE-AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE TO
+                AUD-DATE-TIME OF SCRAUDIT-RECORD.
+            MOVE AUD-OPERATOR-ID TO AUD-OPERATOR OF SCRAUDIT-RECORD.
+            MOVE SCN-NAME TO AUD-SCREEN-NAME OF SCRAUDIT-RECORD.
+            WRITE SCRAUDIT-RECORD.
+            EXIT.
+
         5500-ACTION-D.
             IF DEFINED-RECORD AND NOT NEW-RECORD THEN
                 INITIALIZE SCREEN-RECORD
@@ -314,6 +413,10 @@
                 END-DELETE
 
                 IF RCD-DELETED THEN
+                    MOVE 'D' TO AUD-ACTION OF SCRAUDIT-RECORD
+                    MOVE "Screen record deleted." TO
+                        AUD-DESCRIPTION OF SCRAUDIT-RECORD
+                    PERFORM 5405-WRITE-AUDIT-RECORD
                     PERFORM 5540-DELETE-SCNBG-RCDS
                     PERFORM 5510-DELETE-FIELD-RCDS
                     PERFORM 5570-DELETE-STATE-RCDS
@@ -518,10 +621,11 @@
                 READ SCREEN-FILE NEXT RECORD
                     AT END 
                         PERFORM 5100-ACTION-C
-                    NOT AT END 
+                    NOT AT END
                         PERFORM 4100-MOVE-FROM-RECORD
                         SET DEFINED-RECORD TO TRUE
                         MOVE 'N' TO RCD-NEW, RCD-CHANGES
+                        PERFORM 6050-CHECK-AND-ACQUIRE-LOCK
                         CALL "SD002033" USING
                             SCREEN-RECORD, SCREEN-IMAGE,
                             SCRNBG-FILE-NAME
@@ -649,6 +753,326 @@
             END-IF.
             EXIT.
 
+      *>
+      *> 5980-ACTION-V :
+      *>     ROLLS THE CURRENT SCREEN'S BACKGROUND IMAGE BACK TO THE
+      *>     MOST RECENT VERSION RETAINED IN SCRNBGH-FILE BY SD002035.
+      *>
+        5980-ACTION-V.
+            IF DEFINED-RECORD AND NOT NEW-RECORD THEN
+                PERFORM 9200-CLOSE-FILES
+                MOVE 'N' TO WS-RESTORED-FLAG
+                CALL "SD002036" USING
+                    SCN-NAME, SCRNBG-FILE-NAME,
+                    SCRNBGH-FILE-NAME, WS-RESTORED-FLAG
+                IF WS-RESTORED THEN
+                    STRING "Screen background restored to the ",
+                        "previous version."
+                        INTO NC-MSGBUF
+                    PERFORM NC-PUT-MESSAGE-OVERRIDE
+                ELSE
+                    MOVE "No earlier version available to restore."
+                        TO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                END-IF
+                PERFORM 9100-OPEN-FILES
+                CALL "SD002033" USING
+                    SCREEN-RECORD, SCREEN-IMAGE,
+                    SCRNBG-FILE-NAME
+                MOVE 'V' TO NC-FIELD-ACTION
+                PERFORM 1040-DRAW-SCREEN
+            ELSE
+                MOVE "No current screen to restore." TO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            END-IF.
+            EXIT.
+
+      *>
+      *> 5990-ACTION-L :
+      *>     CLONES THE CURRENTLY LOADED, SAVED SCREEN (SCN-NAME) UNDER
+      *>     A NEW NAME. THE OPERATOR SIGNALS THE NEW NAME BY RETYPING
+      *>     THE ON-SCREEN SCREEN NAME FIELD (FLD-SCREEN-NAME) BEFORE
+      *>     PRESSING THE CLONE ACTION KEY, SO NO SEPARATE PROMPT IS
+      *>     NEEDED. THE PERSISTED SCREEN-RECORD, ITS SCRNBG-FILE
+      *>     IMAGE, ITS SCRFDEF-FILE FIELDS AND ITS SCRFSTA-FILE STATES
+      *>     ARE ALL DUPLICATED UNDER THE NEW SCN-NAME. THE SOURCE
+      *>     SCREEN REMAINS THE CURRENT RECORD AFTERWARDS.
+      *>
+        5990-ACTION-L.
+            IF DEFINED-RECORD AND NOT NEW-RECORD THEN
+                IF FLD-SCREEN-NAME = SPACES
+                OR FLD-SCREEN-NAME = SCN-NAME THEN
+                    STRING "Error: Change the Screen Name field to a ",
+                        "new, non-blank name before cloning."
+                        INTO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                ELSE
+                    MOVE SCN-NAME TO WS-CLONE-SOURCE-NAME
+                    MOVE FLD-SCREEN-NAME TO WS-CLONE-TARGET-NAME
+                    MOVE WS-CLONE-TARGET-NAME TO SCN-NAME
+                    READ SCREEN-FILE
+                        INVALID KEY
+                            SET RCD-CLONED TO FALSE
+                        NOT INVALID KEY
+                            SET RCD-CLONED TO TRUE
+                    END-READ
+                    MOVE WS-CLONE-SOURCE-NAME TO SCN-NAME
+                    IF RCD-CLONED THEN
+                        STRING "Error: A screen named ",
+                            WS-CLONE-TARGET-NAME, " already exists."
+                            INTO NC-MSGBUF
+                        PERFORM NC-PUT-ERROR-OVERRIDE
+                    ELSE
+                        PERFORM 5991-WRITE-CLONE-HEADER
+                        IF RCD-CLONED THEN
+                            PERFORM 5992-CLONE-SCRNBG-RCDS
+                            PERFORM 5993-CLONE-SCRFDEF-RCDS
+                            PERFORM 5994-CLONE-SCRFSTA-RCDS
+                            MOVE WS-CLONE-TARGET-NAME TO SCN-NAME
+                            MOVE 'K' TO AUD-ACTION OF SCRAUDIT-RECORD
+                            STRING "Screen cloned from ",
+                                WS-CLONE-SOURCE-NAME, "."
+                                INTO AUD-DESCRIPTION OF SCRAUDIT-RECORD
+                            PERFORM 5405-WRITE-AUDIT-RECORD
+      *>
+      *>                     RESTORE SCREEN-RECORD TO THE SOURCE SCREEN'S
+      *>                     OWN ON-DISK VALUES (NOT JUST ITS NAME) -- THE
+      *>                     BUFFER STILL HOLDS THE CLONED TARGET'S
+      *>                     SCN-LOCKED-BY/SCN-LOCK-TIME/SCN-LAST-MODIFIED
+      *>                     FROM 5991-WRITE-CLONE-HEADER, AND THOSE MUST
+      *>                     NOT LEAK BACK AS THE SOURCE'S LOCK STATE.
+      *>
+                            MOVE WS-CLONE-SOURCE-NAME TO SCN-NAME
+                            READ SCREEN-FILE
+                                INVALID KEY
+                                    CONTINUE
+                                NOT INVALID KEY
+                                    CONTINUE
+                            END-READ
+                            PERFORM 9300-FLUSH-FILES
+                            MOVE SCN-NAME TO FLD-SCREEN-NAME
+                            MOVE 'N' TO RCD-CHANGES
+                            PERFORM 6100-UPDATE-SCREEN
+                            STRING "Screen cloned as ",
+                                WS-CLONE-TARGET-NAME, "."
+                                INTO NC-MSGBUF
+                            PERFORM NC-PUT-MESSAGE-OVERRIDE
+                        ELSE
+                            MOVE "Error: Unable to clone this screen."
+                                TO NC-MSGBUF
+                            PERFORM NC-PUT-ERROR-OVERRIDE
+                        END-IF
+                    END-IF
+                END-IF
+            ELSE
+                MOVE "No saved screen to clone." TO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            END-IF.
+            EXIT.
+
+        5991-WRITE-CLONE-HEADER.
+            MOVE WS-CLONE-SOURCE-NAME TO SCN-NAME.
+            READ SCREEN-FILE
+                INVALID KEY
+                    SET RCD-CLONED TO FALSE
+                NOT INVALID KEY
+                    MOVE WS-CLONE-TARGET-NAME TO SCN-NAME
+                    MOVE SPACES TO SCN-LOCKED-BY
+                    MOVE SPACES TO SCN-LOCK-TIME
+                    MOVE FUNCTION CURRENT-DATE TO SCN-LAST-MODIFIED
+                    WRITE SCREEN-RECORD
+                        INVALID KEY
+                            SET RCD-CLONED TO FALSE
+                        NOT INVALID KEY
+                            SET RCD-CLONED TO TRUE
+                    END-WRITE
+            END-READ.
+            EXIT.
+
+        5992-CLONE-SCRNBG-RCDS.
+            INITIALIZE SCRNBG-RECORD.
+            MOVE WS-CLONE-SOURCE-NAME TO SCRBG-NAME.
+            MOVE ZERO TO SCRBG-SEGMENT-NO.
+
+            START SCRNBG-FILE KEY IS >= SCRBG-KEY
+                INVALID KEY
+                    SET SCRNBG-RECORD-FOUND TO FALSE
+                NOT INVALID KEY
+                    SET SCRNBG-RECORD-FOUND TO TRUE
+            END-START.
+            PERFORM UNTIL NOT SCRNBG-RECORD-FOUND
+                READ SCRNBG-FILE NEXT RECORD
+                    AT END
+                        SET SCRNBG-RECORD-FOUND TO FALSE
+                    NOT AT END
+                        IF SCRBG-NAME NOT = WS-CLONE-SOURCE-NAME THEN
+                            SET SCRNBG-RECORD-FOUND TO FALSE
+                        ELSE
+                            MOVE WS-CLONE-TARGET-NAME TO SCRBG-NAME
+                            WRITE SCRNBG-RECORD
+                                INVALID KEY
+                                    CONTINUE
+                            END-WRITE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        5993-CLONE-SCRFDEF-RCDS.
+            INITIALIZE SCRFDEF-RECORD.
+            MOVE WS-CLONE-SOURCE-NAME TO SCR-FDEF-SCREEN-NAME.
+            MOVE ZERO TO SCR-FDEF-NO.
+
+            START SCRFDEF-FILE KEY IS >= SCR-FDEF-KEY
+                INVALID KEY
+                    SET FDEF-RECORD-FOUND TO FALSE
+                NOT INVALID KEY
+                    SET FDEF-RECORD-FOUND TO TRUE
+            END-START.
+            PERFORM UNTIL NOT FDEF-RECORD-FOUND
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
+                        SET FDEF-RECORD-FOUND TO FALSE
+                    NOT AT END
+                        IF SCR-FDEF-SCREEN-NAME NOT
+                                = WS-CLONE-SOURCE-NAME THEN
+                            SET FDEF-RECORD-FOUND TO FALSE
+                        ELSE
+                            MOVE WS-CLONE-TARGET-NAME
+                                TO SCR-FDEF-SCREEN-NAME
+                            WRITE SCRFDEF-RECORD
+                                INVALID KEY
+                                    CONTINUE
+                            END-WRITE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        5994-CLONE-SCRFSTA-RCDS.
+            INITIALIZE SCRFSTA-RECORD.
+            MOVE WS-CLONE-SOURCE-NAME TO SCR-FST-SCREEN-NAME.
+            MOVE ZERO TO SCR-FST-STATE-NO.
+
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    SET FSTA-RECORD-FOUND TO FALSE
+                NOT INVALID KEY
+                    SET FSTA-RECORD-FOUND TO TRUE
+            END-START.
+            PERFORM UNTIL NOT FSTA-RECORD-FOUND
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        SET FSTA-RECORD-FOUND TO FALSE
+                    NOT AT END
+                        IF SCR-FST-SCREEN-NAME NOT
+                                = WS-CLONE-SOURCE-NAME THEN
+                            SET FSTA-RECORD-FOUND TO FALSE
+                        ELSE
+                            MOVE WS-CLONE-TARGET-NAME
+                                TO SCR-FST-SCREEN-NAME
+                            WRITE SCRFSTA-RECORD
+                                INVALID KEY
+                                    CONTINUE
+                            END-WRITE
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 5995-ACTION-W :
+      *>     SWITCHES THE ON-SCREEN PREVIEW BETWEEN THE BASE-LANGUAGE
+      *>     WORDING (SCRNBG-FILE, VIA SD002033) AND AN ALTERNATE-
+      *>     LANGUAGE WORDING (SCRNBGL-FILE) MAINTAINED BY SD002035'S
+      *>     LANGUAGE-VARIANT SAVE LOGIC. AS WITH 5990-ACTION-L, THE
+      *>     OPERATOR SIGNALS THE REQUEST BY RETYPING THE ON-SCREEN
+      *>     SCREEN NAME FIELD (FLD-SCREEN-NAME) BEFORE PRESSING THE
+      *>     LANGUAGE ACTION KEY -- THE FIRST TWO CHARACTERS ARE TAKEN
+      *>     AS THE REQUESTED LANGUAGE CODE, OR SPACES TO SWITCH BACK
+      *>     TO THE BASE LANGUAGE. THIS ONLY CHANGES WHAT IS PAINTED
+      *>     AND SAVED HERE; IT DOES NOT AFFECT ALREADY-GENERATED
+      *>     SCREENS (SEE SDGENERATE'S -L OPTION FOR THAT).
+      *>
+        5995-ACTION-W.
+            IF DEFINED-RECORD AND NOT NEW-RECORD THEN
+                MOVE FLD-SCREEN-NAME(1:2) TO WS-REQUESTED-LANG-CODE
+                MOVE SCN-NAME TO FLD-SCREEN-NAME
+                CALL "SD002033" USING
+                    SCREEN-RECORD, SCREEN-IMAGE,
+                    SCRNBG-FILE-NAME
+                IF WS-REQUESTED-LANG-CODE = SPACES THEN
+                    MOVE SPACES TO WS-SCREEN-LANG-CODE
+                    MOVE "Switched to the base language."
+                        TO NC-MSGBUF
+                    PERFORM NC-PUT-MESSAGE-OVERRIDE
+                ELSE
+                    MOVE WS-REQUESTED-LANG-CODE TO WS-SCREEN-LANG-CODE
+                    PERFORM 5996-OVERLAY-LANG-SEGMENTS
+                    IF WS-LANG-SEGMENT-COUNT > ZERO THEN
+                        STRING "Switched to language ",
+                            WS-SCREEN-LANG-CODE, "."
+                            INTO NC-MSGBUF
+                        PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    ELSE
+                        MOVE SPACES TO WS-SCREEN-LANG-CODE
+                        STRING "No translation on file for language ",
+                            WS-REQUESTED-LANG-CODE,
+                            "; showing the base language."
+                            INTO NC-MSGBUF
+                        PERFORM NC-PUT-ERROR-OVERRIDE
+                    END-IF
+                END-IF
+                MOVE 'W' TO NC-FIELD-ACTION
+                PERFORM 1040-DRAW-SCREEN
+            ELSE
+                MOVE "No saved screen to switch the language of."
+                    TO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            END-IF.
+            EXIT.
+
+      *>
+      *> 5996-OVERLAY-LANG-SEGMENTS :
+      *>     POKES EVERY SCRNBGL-FILE SEGMENT FOR SCN-NAME AND
+      *>     WS-SCREEN-LANG-CODE OVER THE BASE-LANGUAGE TEXT SD002033
+      *>     JUST LOADED INTO SCREEN-IMAGE, THE SAME WAY
+      *>     LIBCOBCURSES_CODEGEN'S 5300-LOAD-SEGMENT POKES SCRNBG-FILE
+      *>     SEGMENTS WHEN GENERATING A SCREEN.
+      *>
+        5996-OVERLAY-LANG-SEGMENTS.
+            MOVE ZERO TO WS-LANG-SEGMENT-COUNT.
+            INITIALIZE SCRNBGL-RECORD.
+            MOVE SCN-NAME TO SCRBL-NAME.
+            MOVE WS-SCREEN-LANG-CODE TO SCRBL-LANG-CODE.
+            MOVE ZERO TO SCRBL-SEGMENT-NO.
+
+            START SCRNBGL-FILE KEY IS >= SCRBL-KEY
+                INVALID KEY
+                    SET SCRNBGL-RECORD-FOUND TO FALSE
+                NOT INVALID KEY
+                    SET SCRNBGL-RECORD-FOUND TO TRUE
+            END-START.
+            PERFORM UNTIL NOT SCRNBGL-RECORD-FOUND
+                READ SCRNBGL-FILE NEXT RECORD
+                    AT END
+                        SET SCRNBGL-RECORD-FOUND TO FALSE
+                    NOT AT END
+                        IF SCRBL-NAME NOT = SCN-NAME
+                        OR SCRBL-LANG-CODE
+                            NOT = WS-SCREEN-LANG-CODE THEN
+                            SET SCRNBGL-RECORD-FOUND TO FALSE
+                        ELSE
+                            MOVE SCRBL-LINE TO LINEX
+                            MOVE SCRBL-SEGMENT
+                                TO SCREEN-LINE(LINEX)
+                                    (SCRBL-COLUMN:SCRBL-LENGTH)
+                            ADD 1 TO WS-LANG-SEGMENT-COUNT
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
         6000-LOOKUP-RECORD.
             MOVE FLD-SCREEN-NAME TO SCN-NAME.
             READ SCREEN-FILE
@@ -659,6 +1083,7 @@
                     MOVE FNO-ACTION TO NC-FSEQ-NEXT
                     SET DEFINED-RECORD TO TRUE
                     MOVE 'N' TO RCD-NEW, RCD-CHANGES
+                    PERFORM 6050-CHECK-AND-ACQUIRE-LOCK
                     PERFORM 6100-UPDATE-SCREEN
                     CALL "SD002033" USING
                         SCREEN-RECORD, SCREEN-IMAGE,
@@ -666,6 +1091,54 @@
             END-READ.
             EXIT.
 
+      *>
+      *> 6050-CHECK-AND-ACQUIRE-LOCK :
+      *>     CALLED JUST AFTER A SCREEN RECORD HAS BEEN READ AND MADE
+      *>     CURRENT. WARNS THE OPERATOR IF ANOTHER OPERATOR ALREADY
+      *>     HAS IT CHECKED OUT, OTHERWISE CHECKS IT OUT TO US SO A
+      *>     LATER OPEN BY SOMEONE ELSE GETS THE SAME WARNING.
+      *>
+        6050-CHECK-AND-ACQUIRE-LOCK.
+            IF SCN-LOCKED-BY NOT = SPACES
+            AND SCN-LOCKED-BY NOT = AUD-OPERATOR-ID THEN
+                STRING "Warning: This screen is checked out by ",
+                    SCN-LOCKED-BY, " -- your save may overwrite ",
+                    "their work."
+                    INTO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            ELSE
+                MOVE AUD-OPERATOR-ID TO SCN-LOCKED-BY
+                MOVE FUNCTION CURRENT-DATE TO SCN-LOCK-TIME
+                REWRITE SCREEN-RECORD
+                    INVALID KEY
+                        CONTINUE
+                END-REWRITE
+            END-IF.
+            EXIT.
+
+      *>
+      *> 6060-RELEASE-LOCK :
+      *>     RELEASES OUR CHECK-OUT LOCK ON THE CURRENT SCREEN RECORD,
+      *>     IF WE HOLD ONE, SO THE NEXT OPERATOR TO OPEN IT DOES NOT
+      *>     SEE A STALE WARNING.
+      *>
+        6060-RELEASE-LOCK.
+            IF DEFINED-RECORD AND NOT NEW-RECORD
+            AND SCN-LOCKED-BY = AUD-OPERATOR-ID THEN
+                READ SCREEN-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        MOVE SPACES TO SCN-LOCKED-BY
+                        MOVE SPACES TO SCN-LOCK-TIME
+                        REWRITE SCREEN-RECORD
+                            INVALID KEY
+                                CONTINUE
+                        END-REWRITE
+                END-READ
+            END-IF.
+            EXIT.
+
         6100-UPDATE-SCREEN.
             PERFORM NC-DRAW-FIELDS.
             EXIT.
@@ -700,6 +1173,12 @@
                     PERFORM 5960-ACTION-M
                 WHEN "X"
                     PERFORM 5970-ACTION-X
+                WHEN "V"
+                    PERFORM 5980-ACTION-V
+                WHEN "L"
+                    PERFORM 5990-ACTION-L
+                WHEN "W"
+                    PERFORM 5995-ACTION-W
                 WHEN " "
                     PERFORM 5900-ACTION-EDIT
                 WHEN OTHER
@@ -773,19 +1252,30 @@
             EXIT.
 
         9000-FINALIZE.
+            PERFORM 6060-RELEASE-LOCK.
             PERFORM 9200-CLOSE-FILES.
             PERFORM NC-CLEAR.
             PERFORM NC-FINALIZE.
             EXIT.
 
         9100-OPEN-FILES.
-            OPEN I-O SCREEN-FILE, SCRNBG-FILE, SCRFDEF-FILE,
-                SCRFSTA-FILE.
+            OPEN I-O SCREEN-FILE, SCRNBG-FILE,
+                SCRFDEF-FILE, SCRFSTA-FILE.
+      *>
+      *>     SCRNBGL.X (ALTERNATE-LANGUAGE SEGMENTS) IS NEW AND MAY
+      *>     NOT EXIST YET ON A SHOP THAT HAS NEVER SAVED A LANGUAGE
+      *>     VARIANT -- FALL BACK TO CREATING IT.
+      *>
+            OPEN I-O SCRNBGL-FILE.
+            IF WS-SCRNBGL-FILE-STATUS NOT = "00" THEN
+                OPEN OUTPUT SCRNBGL-FILE
+            END-IF.
+            OPEN EXTEND SCRAUDIT-FILE.
             EXIT.
 
         9200-CLOSE-FILES.
-            CLOSE SCREEN-FILE, SCRNBG-FILE, SCRFDEF-FILE,
-                SCRFSTA-FILE.
+            CLOSE SCREEN-FILE, SCRNBG-FILE, SCRNBGL-FILE,
+                SCRFDEF-FILE, SCRFSTA-FILE, SCRAUDIT-FILE.
             EXIT.
 
         9300-FLUSH-FILES.
@@ -816,6 +1306,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
             COPY COBCURSQ.
 
         END PROGRAM SD002010.
