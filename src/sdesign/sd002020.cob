@@ -1,11 +1,31 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. SD002020.
       *>
-      *> THIS SCREEN IS A TEMPORARY "FIRST TIME" SCREEN. IT GIVES SOME 
+      *> THIS SCREEN IS A TEMPORARY "FIRST TIME" SCREEN. IT GIVES SOME
       *> PRELIMINARY INSTRUCTIONS TO THE USER FOR THE FIRST TIME, SO THAT
       *> THEY'LL KNOW WHAT TO EXPECT IN THE SCREEN PAINTER.
       *>
+      *> THE INSTRUCTIONS THEMSELVES ARE READ AT RUNTIME FROM TUTORIAL.X
+      *> (ONE MESSAGE LINE PER RECORD, ONE MSGBUF/CR PROMPT PER LINE) SO
+      *> EACH SITE CAN MAINTAIN ITS OWN ONBOARDING WORDING WITHOUT A
+      *> RECOMPILE. IF TUTORIAL.X IS MISSING, A SINGLE BUILT-IN DEFAULT
+      *> LINE IS SHOWN INSTEAD.
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT TUTORIAL-FILE
+                ASSIGN TO TUTORIAL-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS TUTORIAL-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+
+        FD  TUTORIAL-FILE.
+        01  TUTORIAL-RECORD                 PIC X(300).
+
         WORKING-STORAGE SECTION.
 
             COPY COBCRETC.
@@ -17,6 +37,13 @@
 
         01  MISC.
             10  FIRST-TIME                  PIC X VALUE 'Y'.
+            10  FILE-NAME-LENGTH            PIC 9999.
+            10  TUTORIAL-FILE-NAME          PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/TUTORIAL.X".
+
+        01  TUTORIAL-FILE-STATUS            PIC XX.
+        01  TUTORIAL-EOF-FLAG               PIC X VALUE 'N'.
+            88  END-OF-TUTORIAL             VALUE 'Y'.
 
         77  WS-SCREEN-TOO-SMALL-FLAG        PIC X VALUE 'N'.
             88  WS-SCREEN-TOO-SMALL         VALUE 'Y'.
@@ -54,8 +81,7 @@
                     SET WS-SCREEN-TOO-SMALL TO TRUE
                 END-IF
                 IF NOT WS-SCREEN-TOO-SMALL THEN
-                    MOVE "Press RETURN to start:" TO NC-MSGBUF
-                    PERFORM NC-PUT-MESSAGE-CR
+                    PERFORM 2000-SHOW-TUTORIAL
                     MOVE 'N' TO FIRST-TIME
                     PERFORM NC-CLEAR
                 END-IF
@@ -68,6 +94,35 @@
             PERFORM NC-CLEAR.
             EXIT.
 
+        2000-SHOW-TUTORIAL.
+      *>
+      *>     SHOW EACH LINE OF TUTORIAL.X, ONE MSGBUF/CR PROMPT AT A
+      *>     TIME. FALL BACK TO A SINGLE BUILT-IN LINE WHEN THE FILE
+      *>     DOES NOT EXIST.
+      *>
+            MOVE LENGTH OF TUTORIAL-FILE-NAME TO FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING TUTORIAL-FILE-NAME, FILE-NAME-LENGTH.
+
+            MOVE 'N' TO TUTORIAL-EOF-FLAG.
+            OPEN INPUT TUTORIAL-FILE.
+            IF TUTORIAL-FILE-STATUS NOT = "00" THEN
+                MOVE "Press RETURN to start:" TO NC-MSGBUF
+                PERFORM NC-PUT-MESSAGE-CR
+            ELSE
+                PERFORM UNTIL END-OF-TUTORIAL
+                    READ TUTORIAL-FILE
+                        AT END
+                            SET END-OF-TUTORIAL TO TRUE
+                        NOT AT END
+                            MOVE TUTORIAL-RECORD TO NC-MSGBUF
+                            PERFORM NC-PUT-MESSAGE-CR
+                    END-READ
+                END-PERFORM
+                CLOSE TUTORIAL-FILE
+            END-IF.
+            EXIT.
+
         9000-FINALIZE.
             PERFORM NC-CLEAR.
             PERFORM NC-FINALIZE.
