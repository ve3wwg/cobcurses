@@ -9,10 +9,25 @@
       *>     SCREEN-NAME         THE NAME OF THE SCREEN TO SAVE IMAGE FOR
       *>     SCREEN-IMAGE        THE SCREEN IMAGE ITSELF
       *>     SCRNBG-FILE-NAME    THE PATHNAME OF THE INDEXED FILE TO SAVE INTO
+      *>     SCRNBGH-FILE-NAME   THE PATHNAME OF THE VERSION HISTORY FILE
+      *>     SCREEN-LANG-CODE    SPACES FOR THE BASE LANGUAGE, OR A
+      *>                         NON-BLANK LANGUAGE CODE TO SAVE THIS
+      *>                         IMAGE AS AN ALTERNATE-LANGUAGE VARIANT
+      *>     SCRNBGL-FILE-NAME   THE PATHNAME OF THE ALTERNATE-LANGUAGE
+      *>                         SEGMENTS INDEXED FILE (SCREEN-LANG-CODE
+      *>                         NOT = SPACES ONLY)
       *>
       *> OUTPUTS:
       *>
       *>     SCREEN-SAVED        SET TO 'Y' IF THE SAVE WAS SUCCESSFUL
+      *>
+      *> VERSION HISTORY :
+      *>
+      *>     BEFORE THE LIVE SEGMENTS FOR SCREEN-NAME ARE OVERWRITTEN, THEY
+      *>     ARE ARCHIVED TO SCRNBGH-FILE UNDER THE NEXT VERSION NUMBER FOR
+      *>     THAT SCREEN, AND ONLY THE MOST RECENT KEPT-VERSIONS ARE RETAINED.
+      *>     THIS ONLY APPLIES TO THE BASE LANGUAGE; ALTERNATE-LANGUAGE
+      *>     VARIANTS ARE NOT VERSIONED.
       *>
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -24,6 +39,20 @@
                 ACCESS IS DYNAMIC
                 RECORD KEY IS SCRBG-KEY.
 
+            SELECT SCRNBGH-FILE
+                ASSIGN TO SCRNBGH-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBH-KEY
+                FILE STATUS IS WS-SCRNBGH-FILE-STATUS.
+
+            SELECT SCRNBGL-FILE
+                ASSIGN TO SCRNBGL-FILE-NAME
+                ORGANIZATION IS INDEXED
+                ACCESS IS DYNAMIC
+                RECORD KEY IS SCRBL-KEY
+                FILE STATUS IS WS-SCRNBGL-FILE-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -31,10 +60,28 @@
         01  SCRNBG-RECORD.
             COPY SCREEN-BG.
 
+        FD  SCRNBGH-FILE.
+        01  SCRNBGH-RECORD.
+            COPY SCREEN-BH.
+
+        FD  SCRNBGL-FILE.
+        01  SCRNBGL-RECORD.
+            COPY SCREEN-BL.
+
         WORKING-STORAGE SECTION.
 
             COPY COBCATTR.
 
+            01  WS-SCRNBGH-FILE-STATUS      PIC XX.
+            01  WS-SCRNBGL-FILE-STATUS      PIC XX.
+
+            01  KEPT-VERSIONS               PIC 9(4) COMP VALUE 5.
+
+            01  HISTORY-AREAS.
+                10  WS-NEXT-VERSION         PIC 9(4) COMP.
+                10  WS-CUTOFF-VERSION       PIC 9(4) COMP.
+                10  WS-HIST-SEGMENT-NO      PIC 9(4) COMP.
+
             01  WORK-AREAS.
                 10  SEGMENT-NO              PIC 999.
                 10  LINE-NO                 PIC 999.
@@ -61,6 +108,9 @@
                 10  DELETE-FLAG             PIC X.
                     88  NO-DELETE           VALUE 'N'.
                     88  NEEDS-DELETE        VALUE 'Y'.
+                10  HIST-FOUND-FLAG         PIC X.
+                    88  NO-HIST-FOUND       VALUE 'N'.
+                    88  HIST-FOUND          VALUE 'Y'.
 
         LINKAGE SECTION.
 
@@ -73,23 +123,187 @@
 
             01  SCRNBG-FILE-NAME            PIC X(256).
 
+            01  SCRNBGH-FILE-NAME           PIC X(256).
+
+            01  SCREEN-LANG-CODE            PIC X(2).
+
+            01  SCRNBGL-FILE-NAME           PIC X(256).
+
         PROCEDURE DIVISION
           USING
             SCREEN-NAME,
             BY REFERENCE SCREEN-IMAGE,
             BY REFERENCE SCREEN-SAVED,
-            SCRNBG-FILE-NAME.
+            SCRNBG-FILE-NAME,
+            SCRNBGH-FILE-NAME,
+            SCREEN-LANG-CODE,
+            SCRNBGL-FILE-NAME.
 
         MAIN-PROGRAM.
-            PERFORM 1000-INITIALIZE.
-            PERFORM 5000-PROCESS.
-            PERFORM 9000-FINALIZE.
+            IF SCREEN-LANG-CODE = SPACES THEN
+                PERFORM 1000-INITIALIZE
+                PERFORM 5050-ARCHIVE-CURRENT-VERSION
+                PERFORM 5000-PROCESS
+                PERFORM 9000-FINALIZE
+            ELSE
+                PERFORM 1005-INITIALIZE-LANG
+                PERFORM 5010-PROCESS-LANG
+                PERFORM 9010-FINALIZE-LANG
+            END-IF.
             EXIT PROGRAM.
 
         1000-INITIALIZE.
             INITIALIZE SCRNBG-RECORD.
             MOVE 'Y' TO SCREEN-SAVED.
             OPEN I-O SCRNBG-FILE.
+      *>
+      *>     SCRNBGH.X (VERSION HISTORY) IS NEW AND MAY NOT EXIST YET
+      *>     ON A SHOP THAT HAS NEVER SAVED A SCREEN SINCE THIS
+      *>     FEATURE WAS ADDED -- FALL BACK TO CREATING IT.
+      *>
+            OPEN I-O SCRNBGH-FILE.
+            IF WS-SCRNBGH-FILE-STATUS NOT = "00" THEN
+                OPEN OUTPUT SCRNBGH-FILE
+            END-IF.
+            EXIT.
+
+      *>
+      *> 5050-ARCHIVE-CURRENT-VERSION :
+      *>     BEFORE THE LIVE SEGMENTS FOR SCREEN-NAME ARE OVERWRITTEN,
+      *>     COPY THEM TO SCRNBGH-FILE UNDER THE NEXT VERSION NUMBER,
+      *>     THEN PRUNE ANYTHING OLDER THAN THE LAST KEPT-VERSIONS.
+      *>
+        5050-ARCHIVE-CURRENT-VERSION.
+            PERFORM 5060-FIND-NEXT-VERSION.
+
+            INITIALIZE SCRBG-KEY.
+            MOVE SCREEN-NAME TO SCRBG-NAME.
+            MOVE ZERO TO SCRBG-SEGMENT-NO.
+            START SCRNBG-FILE KEY IS >= SCRBG-KEY
+                INVALID KEY
+                    SET NO-HIST-FOUND TO TRUE
+                NOT INVALID KEY
+                    SET HIST-FOUND TO TRUE
+            END-START.
+
+            PERFORM UNTIL NO-HIST-FOUND
+                READ SCRNBG-FILE NEXT RECORD
+                    AT END
+                        SET NO-HIST-FOUND TO TRUE
+                    NOT AT END
+                        IF SCRBG-NAME = SCREEN-NAME
+                            PERFORM 5070-ARCHIVE-SEGMENT
+                        ELSE
+                            SET NO-HIST-FOUND TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+            IF WS-HIST-SEGMENT-NO > 0 THEN
+                PERFORM 5500-PRUNE-OLD-VERSIONS
+            END-IF.
+            EXIT.
+
+      *>
+      *> 5060-FIND-NEXT-VERSION :
+      *>     SETS WS-NEXT-VERSION TO ONE MORE THAN THE HIGHEST
+      *>     SCRBH-VERSION ALREADY ARCHIVED FOR SCREEN-NAME (OR 1 IF
+      *>     NONE HAS BEEN ARCHIVED YET).
+      *>
+        5060-FIND-NEXT-VERSION.
+            MOVE ZERO TO WS-NEXT-VERSION.
+            MOVE ZERO TO WS-HIST-SEGMENT-NO.
+
+            INITIALIZE SCRBH-KEY.
+            MOVE SCREEN-NAME TO SCRBH-NAME.
+            START SCRNBGH-FILE KEY IS >= SCRBH-KEY
+                INVALID KEY
+                    SET NO-HIST-FOUND TO TRUE
+                NOT INVALID KEY
+                    SET HIST-FOUND TO TRUE
+            END-START.
+
+            PERFORM UNTIL NO-HIST-FOUND
+                READ SCRNBGH-FILE NEXT RECORD
+                    AT END
+                        SET NO-HIST-FOUND TO TRUE
+                    NOT AT END
+                        IF SCRBH-NAME = SCREEN-NAME
+                            IF SCRBH-VERSION > WS-NEXT-VERSION
+                                MOVE SCRBH-VERSION TO WS-NEXT-VERSION
+                            END-IF
+                        ELSE
+                            SET NO-HIST-FOUND TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
+
+            ADD 1 TO WS-NEXT-VERSION.
+            EXIT.
+
+      *>
+      *> 5070-ARCHIVE-SEGMENT :
+      *>     THE CURRENT SCRNBG-RECORD (JUST READ) IS A LIVE SEGMENT
+      *>     ABOUT TO BE REPLACED -- COPY IT TO SCRNBGH-FILE UNDER
+      *>     WS-NEXT-VERSION.
+      *>
+        5070-ARCHIVE-SEGMENT.
+            ADD 1 TO WS-HIST-SEGMENT-NO.
+            INITIALIZE SCRNBGH-RECORD.
+            MOVE SCREEN-NAME TO SCRBH-NAME.
+            MOVE WS-NEXT-VERSION TO SCRBH-VERSION.
+            MOVE WS-HIST-SEGMENT-NO TO SCRBH-SEGMENT-NO.
+            MOVE FUNCTION CURRENT-DATE TO SCRBH-SAVED-DATE.
+            MOVE SCRBG-LINE TO SCRBH-LINE.
+            MOVE SCRBG-COLUMN TO SCRBH-COLUMN.
+            MOVE SCRBG-LENGTH TO SCRBH-LENGTH.
+            MOVE SCRBG-ATTRIBUTE TO SCRBH-ATTRIBUTE.
+            MOVE SCRBG-COLOUR-PAIR TO SCRBH-COLOUR-PAIR.
+            MOVE SCRBG-SEGMENT TO SCRBH-SEGMENT.
+            WRITE SCRNBGH-RECORD
+                INVALID KEY
+                    CONTINUE
+            END-WRITE.
+            EXIT.
+
+      *>
+      *> 5500-PRUNE-OLD-VERSIONS :
+      *>     DELETES ANY ARCHIVED VERSION OF SCREEN-NAME OLDER THAN
+      *>     THE LAST KEPT-VERSIONS.
+      *>
+        5500-PRUNE-OLD-VERSIONS.
+            IF WS-NEXT-VERSION > KEPT-VERSIONS THEN
+                SUBTRACT KEPT-VERSIONS FROM WS-NEXT-VERSION
+                    GIVING WS-CUTOFF-VERSION
+
+                INITIALIZE SCRBH-KEY
+                MOVE SCREEN-NAME TO SCRBH-NAME
+                START SCRNBGH-FILE KEY IS >= SCRBH-KEY
+                    INVALID KEY
+                        SET NO-HIST-FOUND TO TRUE
+                    NOT INVALID KEY
+                        SET HIST-FOUND TO TRUE
+                END-START
+
+                PERFORM UNTIL NO-HIST-FOUND
+                    READ SCRNBGH-FILE NEXT RECORD
+                        AT END
+                            SET NO-HIST-FOUND TO TRUE
+                        NOT AT END
+                            IF SCRBH-NAME = SCREEN-NAME
+                            AND SCRBH-VERSION <= WS-CUTOFF-VERSION
+                                DELETE SCRNBGH-FILE
+                                    INVALID KEY
+                                        CONTINUE
+                                END-DELETE
+                            ELSE
+                                IF SCRBH-NAME NOT = SCREEN-NAME
+                                    SET NO-HIST-FOUND TO TRUE
+                                END-IF
+                            END-IF
+                    END-READ
+                END-PERFORM
+            END-IF.
             EXIT.
 
       *>
@@ -205,6 +419,132 @@
 
         9000-FINALIZE.
             CLOSE SCRNBG-FILE.
+            CLOSE SCRNBGH-FILE.
+            EXIT.
+
+      *>
+      *> ALTERNATE-LANGUAGE SAVE LOGIC :
+      *>
+      *>     MIRRORS 1000-INITIALIZE/5000-PROCESS/9000-FINALIZE ABOVE,
+      *>     BUT SAVES THE WHOLE CURRENT SCREEN-IMAGE AS A LANGUAGE
+      *>     VARIANT INTO SCRNBGL-FILE, KEYED BY SCREEN-NAME AND
+      *>     SCREEN-LANG-CODE, WITH NO VERSION HISTORY.
+      *>
+        1005-INITIALIZE-LANG.
+            INITIALIZE SCRNBGL-RECORD.
+            MOVE 'Y' TO SCREEN-SAVED.
+      *>
+      *>     SCRNBGL.X (ALTERNATE-LANGUAGE SEGMENTS) IS NEW AND MAY
+      *>     NOT EXIST YET -- FALL BACK TO CREATING IT.
+      *>
+            OPEN I-O SCRNBGL-FILE.
+            IF WS-SCRNBGL-FILE-STATUS NOT = "00" THEN
+                OPEN OUTPUT SCRNBGL-FILE
+            END-IF.
+            EXIT.
+
+        5010-PROCESS-LANG.
+            MOVE SCREEN-COLUMNS TO NUM-SCREEN-COLS.
+            MOVE 1 TO SEGMENT-NO.
+            IF SCREEN-HAS-TITLE = 'Y'
+                MOVE 1 TO LINE-NO
+            ELSE
+                MOVE 2 TO LINE-NO
+            END-IF.
+            MOVE SCREEN-LINE(LINE-NO) TO TEMP-SEGMENT.
+            PERFORM UNTIL LINE-NO >= SCREEN-LINES
+                MOVE LENGTH OF SCRBL-SEGMENT TO NUM-SEGLENGTH
+                CALL "NC_EXTRACT_SEGMENT" USING
+                    TEMP-SEGMENT,
+                    NUM-SCREEN-COLS,
+                    SV-TEXT,
+                    NUM-SEGLENGTH,
+                    NUM-COLUMN,
+                    NUM-OTLEN
+                MOVE LINE-NO TO SV-LINE
+                MOVE NUM-COLUMN TO SV-COLUMN
+                MOVE NUM-OTLEN TO SV-LENGTH
+                IF SV-LENGTH > 0 THEN
+                    PERFORM 5310-SAVE-LANG-SEGMENT
+                ELSE
+                    ADD 1 TO LINE-NO
+                    MOVE SCREEN-LINE(LINE-NO) TO TEMP-SEGMENT
+                END-IF
+            END-PERFORM.
+            PERFORM 5410-REMOVE-REMAINING-LANG.
+            EXIT.
+
+        5210-INITIALIZE-LANG-KEY.
+            INITIALIZE SCRBL-KEY.
+            MOVE SCREEN-NAME TO SCRBL-NAME.
+            MOVE SCREEN-LANG-CODE TO SCRBL-LANG-CODE.
+            MOVE SEGMENT-NO TO SCRBL-SEGMENT-NO.
+            EXIT.
+
+        5310-SAVE-LANG-SEGMENT.
+            PERFORM 5210-INITIALIZE-LANG-KEY.
+            READ SCRNBGL-FILE
+                INVALID KEY
+                    SET NO-REWRITE TO TRUE
+                NOT INVALID KEY
+                    SET NEEDS-REWRITE TO TRUE
+            END-READ.
+
+            MOVE SV-LINE TO SCRBL-LINE.
+            MOVE SV-COLUMN TO SCRBL-COLUMN.
+            MOVE SV-LENGTH TO SCRBL-LENGTH.
+            MOVE SV-TEXT TO SCRBL-SEGMENT.
+            MOVE NC-ATTR-NORMAL TO SCRBL-ATTRIBUTE.
+            MOVE ZERO TO SCRBL-COLOUR-PAIR.
+
+            IF NO-REWRITE THEN
+                WRITE SCRNBGL-RECORD
+                    INVALID KEY
+                        MOVE 'N' TO SCREEN-SAVED
+                    NOT INVALID KEY
+                        ADD 1 TO SEGMENT-NO
+                END-WRITE
+            ELSE
+                REWRITE SCRNBGL-RECORD
+                    INVALID KEY
+                        MOVE 'N' TO SCREEN-SAVED
+                    NOT INVALID KEY
+                        ADD 1 TO SEGMENT-NO
+                END-REWRITE
+            END-IF.
+            EXIT.
+
+        5410-REMOVE-REMAINING-LANG.
+            PERFORM 5210-INITIALIZE-LANG-KEY.
+            START SCRNBGL-FILE KEY IS >= SCRBL-KEY
+                INVALID KEY
+                    SET NO-DELETE TO TRUE
+                NOT INVALID KEY
+                    SET NEEDS-DELETE TO TRUE
+            END-START.
+            PERFORM UNTIL NO-DELETE
+                READ SCRNBGL-FILE NEXT RECORD
+                    AT END
+                        SET NO-DELETE TO TRUE
+                    NOT AT END
+                        IF SCRBL-NAME = SCREEN-NAME
+                        AND SCRBL-LANG-CODE = SCREEN-LANG-CODE
+                            SET NEEDS-DELETE TO TRUE
+                        ELSE
+                            SET NO-DELETE TO TRUE
+                        END-IF
+                END-READ
+                IF NEEDS-DELETE THEN
+                    DELETE SCRNBGL-FILE
+                        INVALID KEY
+                            ADD 0 TO SEGMENT-NO
+                    END-DELETE
+                END-IF
+            END-PERFORM.
+            EXIT.
+
+        9010-FINALIZE-LANG.
+            CLOSE SCRNBGL-FILE.
             EXIT.
 
         END PROGRAM SD002035.
