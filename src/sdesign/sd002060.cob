@@ -61,6 +61,14 @@
         01  WS-ERROR-OFFSET                 PIC 99.
         01  WS-FLD-UNITS-VALUE-LENGTH       PIC 99.
 
+        01  OTHER-CHARSET-FOUND-FLAG        PIC X VALUE 'N'.
+            88  OTHER-CHARSET-FOUND         VALUE 'Y'
+                FALSE IS                    'N'.
+        01  WS-COLLISION-COUNT              PIC 9(4).
+        01  WS-COLLISION-CHARSET            PIC X(16).
+        01  WS-COLLISION-POS                PIC 999.
+        01  WS-GLYPH-IDX                    PIC 999.
+
         LINKAGE SECTION.
 
             COPY COBCURSG.
@@ -192,6 +200,7 @@
                     MOVE "A new record was added (saved)."
                         TO NC-MSGBUF
                     PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    PERFORM 5430-CHECK-GLYPH-COLLISIONS
             END-WRITE.
             EXIT.
 
@@ -207,9 +216,70 @@
                     MOVE "Your record was updated (saved)."
                         TO NC-MSGBUF
                     PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    PERFORM 5430-CHECK-GLYPH-COLLISIONS
             END-REWRITE.
             EXIT.
 
+      *>
+      *>     AFTER A SUCCESSFUL SAVE, SCAN EVERY OTHER CHARSET-FILE
+      *>     RECORD LOOKING FOR A GLYPH CODE (A BYTE POSITION WITHIN
+      *>     CHARSET-DATA) THAT THIS CHARSET ALSO DEFINES BUT WITH A
+      *>     DIFFERENT GLYPH -- I.E. TWO INDEPENDENTLY MAINTAINED
+      *>     CHARACTER SETS GIVING THE SAME CODE TWO DIFFERENT
+      *>     MEANINGS. THIS ONLY WARNS; IT DOES NOT BLOCK THE SAVE
+      *>     THAT JUST HAPPENED.
+      *>
+        5430-CHECK-GLYPH-COLLISIONS.
+            MOVE ZERO TO WS-COLLISION-COUNT, WS-COLLISION-POS.
+            MOVE SPACES TO WS-COLLISION-CHARSET.
+            INITIALIZE CHARSET-RECORD.
+            START CHARSET-FILE KEY IS NOT LESS THAN CHARSET-NAME
+                INVALID KEY
+                    SET OTHER-CHARSET-FOUND TO FALSE
+                NOT INVALID KEY
+                    SET OTHER-CHARSET-FOUND TO TRUE
+            END-START.
+            PERFORM UNTIL NOT OTHER-CHARSET-FOUND
+                READ CHARSET-FILE NEXT RECORD
+                    AT END
+                        SET OTHER-CHARSET-FOUND TO FALSE
+                    NOT AT END
+                        IF CHARSET-NAME NOT = FLD-CHARSET-NAME THEN
+                            PERFORM 5440-COMPARE-GLYPHS
+                        END-IF
+                END-READ
+            END-PERFORM.
+            MOVE FLD-CHARSET-NAME TO CHARSET-NAME.
+            READ CHARSET-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ.
+            IF WS-COLLISION-COUNT > ZERO THEN
+                STRING "Warning: ", WS-COLLISION-COUNT,
+                    " glyph code(s) collide with charset ",
+                    WS-COLLISION-CHARSET, " (e.g. code ",
+                    WS-COLLISION-POS, ")."
+                    INTO NC-MSGBUF
+                PERFORM NC-PUT-ERROR-OVERRIDE
+            END-IF.
+            EXIT.
+
+        5440-COMPARE-GLYPHS.
+            PERFORM VARYING WS-GLYPH-IDX FROM 1 BY 1
+                    UNTIL WS-GLYPH-IDX > LENGTH OF CHARSET-DATA
+                IF FLD-CHARSET-DATA(WS-GLYPH-IDX:1) NOT = SPACE
+                AND CHARSET-DATA(WS-GLYPH-IDX:1) NOT = SPACE
+                AND FLD-CHARSET-DATA(WS-GLYPH-IDX:1)
+                        NOT = CHARSET-DATA(WS-GLYPH-IDX:1) THEN
+                    ADD 1 TO WS-COLLISION-COUNT
+                    IF WS-COLLISION-CHARSET = SPACES THEN
+                        MOVE CHARSET-NAME TO WS-COLLISION-CHARSET
+                        MOVE WS-GLYPH-IDX TO WS-COLLISION-POS
+                    END-IF
+                END-IF
+            END-PERFORM.
+            EXIT.
+
         5500-ACTION-D.
             IF DEFINED-RECORD AND NOT NEW-RECORD THEN
                 INITIALIZE CHARSET-RECORD
@@ -519,6 +589,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
         COPY COBCURSQ.
 
         END PROGRAM SD002060.
