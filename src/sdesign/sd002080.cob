@@ -135,6 +135,7 @@
             MOVE FLD-FMT-COLS TO MNU-OPT-COLS.
             MOVE FLD-MODULE-NAME TO MNU-MODULE-NAME.
             MOVE FLD-ITEM-LIMIT TO MNU-ITEM-LIMIT.
+            MOVE FLD-SECURITY-ROLE TO MNU-SECURITY-ROLE.
             EXIT.
 
         4100-MOVE-FROM-RECORD.
@@ -151,6 +152,7 @@
             MOVE MNU-OPT-COLS TO FLD-FMT-COLS.
             MOVE MNU-MODULE-NAME TO FLD-MODULE-NAME.
             MOVE MNU-ITEM-LIMIT TO FLD-ITEM-LIMIT.
+            MOVE MNU-SECURITY-ROLE TO FLD-SECURITY-ROLE.
             EXIT.
 
         5000-PROCESS.
@@ -612,6 +614,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
         COPY COBCURSQ.
 
         END PROGRAM SD002080.
