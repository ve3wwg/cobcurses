@@ -83,6 +83,19 @@
             10  NUM-COMP                    PIC 99.
             10  NUM-USE-DIGITS              PIC 999.
             10  NUM-FIELD                   PIC 999.
+            10  NUM-VALID-MINVAL            PIC S9(18)V9(9) COMP-3.
+            10  NUM-VALID-MAXVAL            PIC S9(18)V9(9) COMP-3.
+
+      *>
+      *>     SMALLEST TERMINAL GEOMETRY WE SUPPORT IN THE SHOP, FROM OUR
+      *>     STANDARD 24X80 SESSIONS UP THROUGH WIDESCREEN 43X80. A
+      *>     FIELD PLACED BEYOND THIS FLOOR WILL NOT BE REACHABLE ON OUR
+      *>     SMALLEST TERMINALS EVEN IF IT SATISFIES THIS SCREEN'S OWN
+      *>     SCN-LINES-MIN/SCN-COLUMNS-MIN SETTING.
+      *>
+        01  WS-SHOP-GEOMETRY.
+            10  WS-SHOP-MIN-LINES           PIC 999 VALUE 024.
+            10  WS-SHOP-MIN-COLUMNS         PIC 999 VALUE 080.
 
         01  WS-FLAGS.
             10  WS-SCREEN-TOO-SMALL-FLAG    PIC X VALUE 'N'.
@@ -190,6 +203,7 @@
             MOVE FLD-CLEAR-OPTION TO SCR-FDEF-CLEAR.
             MOVE FLD-OPTION-UPPERCASE TO SCR-FDEF-UPPERCASE.
             MOVE FLD-MASK-OPTION TO SCR-FDEF-PASSWORD.
+            MOVE FLD-SENSITIVE-OPTION TO SCR-FDEF-MASKED.
             MOVE FLD-NOT-BLANK-OPTION TO SCR-FDEF-NOT-BLANK.
             MOVE FLD-YN-FIELD TO SCR-FDEF-YN.
             MOVE FLD-USE-CHARSET TO SCR-FDEF-RES-CHARSET.
@@ -206,6 +220,12 @@
             MOVE FLD-COMP-TYPE TO SCR-FDEF-COMP-TYPE.
             MOVE FLD-MENU-NAME TO SCR-FDEF-MENU-REF.
             MOVE FLD-ACTION-EDIT TO SCR-FDEF-ACTION-EDIT.
+            MOVE FLD-VALID-MIN TO SCR-FDEF-VALID-MIN.
+            MOVE FLD-VALID-MAX TO SCR-FDEF-VALID-MAX.
+            MOVE FLD-VALID-LIST TO SCR-FDEF-VALID-LIST.
+            MOVE FLD-VALID-REQUIRED TO SCR-FDEF-VALID-REQUIRED.
+            MOVE FLD-TAB-ORDER TO SCR-FDEF-TAB-ORDER.
+            MOVE FLD-GROUP-NAME TO SCR-FDEF-GROUP-NAME.
             EXIT.
 
         4100-MOVE-FROM-RECORD.
@@ -219,6 +239,7 @@
             MOVE SCR-FDEF-CLEAR TO FLD-CLEAR-OPTION.
             MOVE SCR-FDEF-UPPERCASE TO FLD-OPTION-UPPERCASE.
             MOVE SCR-FDEF-PASSWORD TO FLD-MASK-OPTION.
+            MOVE SCR-FDEF-MASKED TO FLD-SENSITIVE-OPTION.
             MOVE SCR-FDEF-NOT-BLANK TO FLD-NOT-BLANK-OPTION.
             MOVE SCR-FDEF-YN TO FLD-YN-FIELD.
             MOVE SCR-FDEF-RES-CHARSET TO FLD-USE-CHARSET.
@@ -239,6 +260,12 @@
             MOVE SCR-FDEF-COMP-TYPE TO FLD-COMP-TYPE.
             MOVE SCR-FDEF-MENU-REF TO FLD-MENU-NAME.
             MOVE SCR-FDEF-ACTION-EDIT TO FLD-ACTION-EDIT.
+            MOVE SCR-FDEF-VALID-MIN TO FLD-VALID-MIN.
+            MOVE SCR-FDEF-VALID-MAX TO FLD-VALID-MAX.
+            MOVE SCR-FDEF-VALID-LIST TO FLD-VALID-LIST.
+            MOVE SCR-FDEF-VALID-REQUIRED TO FLD-VALID-REQUIRED.
+            MOVE SCR-FDEF-TAB-ORDER TO FLD-TAB-ORDER.
+            MOVE SCR-FDEF-GROUP-NAME TO FLD-GROUP-NAME.
             EXIT.
 
         4200-MOVE-TO-KEY.
@@ -250,6 +277,7 @@
         4300-FIELD-DEFAULTS.
             MOVE 'Y' TO FLD-OPTION-UPPERCASE.
             MOVE 'N' TO FLD-MASK-OPTION.
+            MOVE 'N' TO FLD-SENSITIVE-OPTION.
             MOVE 'N' TO FLD-NOT-BLANK-OPTION.
             MOVE 'N' TO FLD-YN-FIELD.
             MOVE 'N' TO FLD-CLEAR-OPTION.
@@ -264,6 +292,10 @@
             MOVE 'N' TO FLD-READ-ONLY-OPTION.
             MOVE ZERO TO FLD-COMP-TYPE.
             MOVE 'Y' TO FLD-ACTION-EDIT.
+            MOVE SPACES TO FLD-VALID-MIN, FLD-VALID-MAX, FLD-VALID-LIST.
+            MOVE 'N' TO FLD-VALID-REQUIRED.
+            MOVE ZERO TO FLD-TAB-ORDER.
+            MOVE SPACES TO FLD-GROUP-NAME.
             EXIT.
 
         5000-PROCESS.
@@ -652,6 +684,44 @@
             END-EVALUATE.
             EXIT.
 
+      *>
+      *> 6750-VERIFY-VALID-RULE :
+      *>     DESIGNER-TIME SANITY CHECK ON THE MIN/MAX/LIST VALUES
+      *>     BEING ENTERED FOR A FIELD -- MIN AND MAX (WHEN PRESENT)
+      *>     MUST BE NUMERIC, AND MIN MUST NOT EXCEED MAX. THE ACTUAL
+      *>     ENFORCEMENT AGAINST DATA ENTERED ON GENERATED SCREENS IS
+      *>     DONE BY NC-VERIFY-VALID-RULE IN COBCURSQ AT RUN TIME.
+      *>
+        6750-VERIFY-VALID-RULE.
+            MOVE 'Y' TO NC-FIELD-VERIFIED.
+            IF FLD-VALID-MIN NOT = SPACES THEN
+                IF FUNCTION TEST-NUMVAL(FLD-VALID-MIN) NOT = 0 THEN
+                    MOVE "Minimum value must be numeric." TO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                    MOVE 'N' TO NC-FIELD-VERIFIED
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF.
+            IF FLD-VALID-MAX NOT = SPACES THEN
+                IF FUNCTION TEST-NUMVAL(FLD-VALID-MAX) NOT = 0 THEN
+                    MOVE "Maximum value must be numeric." TO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                    MOVE 'N' TO NC-FIELD-VERIFIED
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF.
+            IF FLD-VALID-MIN NOT = SPACES AND FLD-VALID-MAX NOT = SPACES
+                MOVE FUNCTION NUMVAL(FLD-VALID-MIN) TO NUM-VALID-MINVAL
+                MOVE FUNCTION NUMVAL(FLD-VALID-MAX) TO NUM-VALID-MAXVAL
+                IF NUM-VALID-MINVAL > NUM-VALID-MAXVAL
+                    MOVE "Minimum cannot exceed maximum."
+                        TO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                    MOVE 'N' TO NC-FIELD-VERIFIED
+                END-IF
+            END-IF.
+            EXIT.
+
         6705-SET-RO-FIELDS.
             MOVE 99 TO NUM-COMP.
             MOVE FLD-COMP-TYPE TO NUM-COMP.
@@ -883,6 +953,12 @@
                 MOVE FLD-LINE-NO TO NUM-LINE
                 IF NUM-LINE < SCN-LINES-MIN
                     MOVE 'Y' TO NC-FIELD-VERIFIED
+                    IF NUM-LINE > WS-SHOP-MIN-LINES THEN
+                        STRING "Warning: line ", FLD-LINE-NO,
+                            " is beyond our smallest terminal (",
+                            WS-SHOP-MIN-LINES, " lines)." INTO NC-MSGBUF
+                        PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    END-IF
                 ELSE
                     MOVE "Line # too large." TO NC-MSGBUF
                     PERFORM NC-PUT-ERROR-OVERRIDE
@@ -893,6 +969,13 @@
                 MOVE FLD-COLUMN-NO TO NUM-COLUMN
                 IF NUM-COLUMN < SCN-COLUMNS-MIN
                     MOVE 'Y' TO NC-FIELD-VERIFIED
+                    IF NUM-COLUMN > WS-SHOP-MIN-COLUMNS THEN
+                        STRING "Warning: column ", FLD-COLUMN-NO,
+                            " is beyond our smallest terminal (",
+                            WS-SHOP-MIN-COLUMNS, " columns)."
+                            INTO NC-MSGBUF
+                        PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    END-IF
                 ELSE
                     MOVE "Column # too large." TO NC-MSGBUF
                     PERFORM NC-PUT-ERROR-OVERRIDE
@@ -926,7 +1009,7 @@
                     MOVE 'N' TO FLD-INPUT-SEQUENCE, FLD-ACTION-OPTION,
                         FLD-NOT-BLANK-OPTION, FLD-YN-FIELD,
                         FLD-CLEAR-OPTION, FLD-SIGNED-OPTION,
-                        FLD-MASK-OPTION
+                        FLD-MASK-OPTION, FLD-SENSITIVE-OPTION
                     MOVE ZERO TO FLD-NUMERIC-DIGITS, 
                         FLD-NUMERIC-DECIMALS
                     MOVE SPACES TO FLD-USE-CHARSET, FLD-DSP-CHARSET
@@ -941,6 +1024,11 @@
             IF NC-FIELD-NUMBER = FNO-MENU-NAME THEN
                 PERFORM 8100-VERIFY-MENU-NAME
             END-IF.
+
+            IF NC-FIELD-NUMBER = FNO-VALID-MIN
+            OR NC-FIELD-NUMBER = FNO-VALID-MAX THEN
+                PERFORM 6750-VERIFY-VALID-RULE
+            END-IF.
             EXIT.
 
         7500-FIELD-EVENT.
@@ -1096,6 +1184,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
         COPY COBCURSQ.
 
         END PROGRAM SD002040.
