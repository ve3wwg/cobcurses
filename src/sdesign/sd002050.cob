@@ -63,6 +63,10 @@
             10  NEED-SCREEN-UPDATE          PIC X.
             10  WS-SCREEN-TOO-SMALL-FLAG    PIC X VALUE 'N'.
                 88  WS-SCREEN-TOO-SMALL     VALUE 'Y'.
+            10  WS-STATE-IN-USE-FLAG        PIC X VALUE 'N'.
+                88  WS-STATE-IN-USE         VALUE 'Y'.
+            10  WS-MORE-STATES-FLAG         PIC X VALUE 'N'.
+                88  WS-MORE-STATES          VALUE 'Y'.
 
         LINKAGE SECTION.
 
@@ -201,26 +205,70 @@
 
         5500-ACTION-D.
             IF RCD-DEFINED = 'Y' AND RCD-NEW NOT = 'Y'
-                INITIALIZE SCRFSTA-RECORD
-                MOVE SCN-NAME TO SCR-FST-SCREEN-NAME
-                MOVE FLD-STATE-NUMBER TO SCR-FST-STATE-NO
-                DELETE SCRFSTA-FILE
-                    INVALID KEY
-                        MOVE "Error: Unable to delete this record."
-                            TO NC-MSGBUF
-                        PERFORM NC-PUT-ERROR-OVERRIDE
-                    NOT INVALID KEY
-                        PERFORM 5400-ACTION-C
-                        MOVE "The record was deleted." TO NC-MSGBUF
-                        PERFORM NC-PUT-MESSAGE-OVERRIDE
-                END-DELETE
-                PERFORM 9030-FLUSH-FILES
+                PERFORM 5510-CHECK-STATE-IN-USE
+                IF WS-STATE-IN-USE THEN
+                    STRING "Cannot delete -- another state for this ",
+                        "screen still navigates to this one. Update "
+                        "it first." INTO NC-MSGBUF
+                    PERFORM NC-PUT-ERROR-OVERRIDE
+                ELSE
+                    INITIALIZE SCRFSTA-RECORD
+                    MOVE SCN-NAME TO SCR-FST-SCREEN-NAME
+                    MOVE FLD-STATE-NUMBER TO SCR-FST-STATE-NO
+                    DELETE SCRFSTA-FILE
+                        INVALID KEY
+                            MOVE "Error: Unable to delete this record."
+                                TO NC-MSGBUF
+                            PERFORM NC-PUT-ERROR-OVERRIDE
+                        NOT INVALID KEY
+                            PERFORM 5400-ACTION-C
+                            MOVE "The record was deleted." TO NC-MSGBUF
+                            PERFORM NC-PUT-MESSAGE-OVERRIDE
+                    END-DELETE
+                    PERFORM 9030-FLUSH-FILES
+                END-IF
             ELSE
                 MOVE "No record to delete." TO NC-MSGBUF
                 PERFORM NC-PUT-ERROR-OVERRIDE
             END-IF.
             EXIT.
 
+      *>
+      *> SCAN EVERY OTHER FIELD STATE RECORD FOR THIS SCREEN, LOOKING
+      *> FOR A FORWARD-TO/BACK-TO/ESCAPE-TO/SLASH-TO NAVIGATION TARGET
+      *> THAT STILL POINTS AT THE STATE ABOUT TO BE DELETED. DELETING
+      *> OUT FROM UNDER SUCH A REFERENCE WOULD LEAVE A DANGLING STATE
+      *> CHAIN FOR NC-FIELD-STATE-MACHINE TO TRIP OVER LATER.
+      *>
+        5510-CHECK-STATE-IN-USE.
+            MOVE 'N' TO WS-STATE-IN-USE-FLAG.
+            MOVE SCN-NAME TO SCR-FST-SCREEN-NAME.
+            MOVE 0 TO SCR-FST-STATE-NO.
+            MOVE 'Y' TO WS-MORE-STATES-FLAG.
+            START SCRFSTA-FILE KEY IS >= SCR-FST-KEY
+                INVALID KEY
+                    MOVE 'N' TO WS-MORE-STATES-FLAG
+            END-START.
+            PERFORM UNTIL NOT WS-MORE-STATES OR WS-STATE-IN-USE
+                READ SCRFSTA-FILE NEXT RECORD
+                    AT END
+                        MOVE 'N' TO WS-MORE-STATES-FLAG
+                    NOT AT END
+                        IF SCR-FST-SCREEN-NAME NOT = SCN-NAME THEN
+                            MOVE 'N' TO WS-MORE-STATES-FLAG
+                        ELSE
+                            IF SCR-FST-STATE-NO NOT = FLD-STATE-NUMBER
+                            AND (SCR-FST-FORWARD-TO = FLD-STATE-NUMBER
+                              OR SCR-FST-BACK-TO = FLD-STATE-NUMBER
+                              OR SCR-FST-ESCAPE-TO = FLD-STATE-NUMBER
+                              OR SCR-FST-SLASH-TO = FLD-STATE-NUMBER)
+                                MOVE 'Y' TO WS-STATE-IN-USE-FLAG
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
         5600-ACTION-F.
             STRING "Enter search value + CR, or cursor up/down",
                 "to browse." INTO NC-MSGBUF.
@@ -387,7 +435,8 @@
             MOVE FLD-BACK-TO TO SCR-FDEF-NO.
             CALL "LOOKUP-FIELD" USING
                 "R", SCR-FDEF-NO,
-                FLD-BACK-TO-NAME, FLD-BACK-TO-FNO.
+                FLD-BACK-TO-NAME, FLD-BACK-TO-FNO,
+                FLD-BACK-TO-DESC, FLD-BACK-TO-POS.
             EXIT.
 
         7220-UPDATE-FORWARD-TO.
@@ -395,7 +444,8 @@
             MOVE FLD-FORWARD-TO TO SCR-FDEF-NO.
             CALL "LOOKUP-FIELD" USING
                 "R", SCR-FDEF-NO,
-                FLD-FORWARD-TO-NAME, FLD-FORWARD-TO-FNO.
+                FLD-FORWARD-TO-NAME, FLD-FORWARD-TO-FNO,
+                FLD-FORWARD-TO-DESC, FLD-FORWARD-TO-POS.
             EXIT.
 
         7230-UPDATE-ESCAPE-TO.
@@ -403,7 +453,8 @@
             MOVE FLD-ESCAPE-TO TO SCR-FDEF-NO.
             CALL "LOOKUP-FIELD" USING
                 "R", SCR-FDEF-NO,
-                FLD-ESCAPE-TO-NAME, FLD-ESCAPE-TO-FNO.
+                FLD-ESCAPE-TO-NAME, FLD-ESCAPE-TO-FNO,
+                FLD-ESCAPE-TO-DESC, FLD-ESCAPE-TO-POS.
             EXIT.
 
         7240-UPDATE-SLASH-TO.
@@ -411,7 +462,8 @@
             MOVE FLD-SLASH-TO TO SCR-FDEF-NO.
             CALL "LOOKUP-FIELD" USING
                 "R", SCR-FDEF-NO,
-                FLD-SLASH-TO-NAME, FLD-SLASH-TO-FNO.
+                FLD-SLASH-TO-NAME, FLD-SLASH-TO-FNO,
+                FLD-SLASH-TO-DESC, FLD-SLASH-TO-POS.
             EXIT.
 
         7600-DISPATCH-ACTION.
@@ -569,6 +621,9 @@
         NC-FKEY-EVENT.
             EXIT.
 
+        NC-HELP-EVENT.
+            EXIT.
+
         COPY COBCURSQ.
 
         END PROGRAM SD002050.
@@ -607,6 +662,10 @@
 
         01  WS-SCREEN-NAME                  PIC X(32).
 
+        01  WS-FIELD-POS.
+            10  WS-POS-LINE                 PIC 999.
+            10  WS-POS-COLUMN               PIC 999.
+
         01  FILE-NAMES.
             10  FILE-NAME-LENGTH            PIC 9999.
             10  SCRFSTA-FILE-NAME           PIC X(512)
@@ -623,11 +682,14 @@
                                             PIC 999.
         01  LS-FIELD-NAME                   PIC X(40).
         01  LS-FIELD-NUMBER                 PIC X(3).
+        01  LS-FIELD-DESC                   PIC X(40).
+        01  LS-FIELD-POS                    PIC X(7).
 
         PROCEDURE DIVISION USING
             LS-REQUEST-TYPE, LS-ARG-1,
-            LS-FIELD-NAME, LS-FIELD-NUMBER.
-            
+            LS-FIELD-NAME, LS-FIELD-NUMBER,
+            LS-FIELD-DESC, LS-FIELD-POS.
+
 
         100-MAIN-DISPATCH.
             MOVE ZERO TO RETURN-CODE.
@@ -665,7 +727,8 @@
             MOVE LS-STATE-NO TO SCR-FST-STATE-NO.
             READ SCRFSTA-FILE
                 INVALID KEY
-                    INITIALIZE LS-FIELD-NAME
+                    INITIALIZE LS-FIELD-NAME, LS-FIELD-DESC,
+                        LS-FIELD-POS
                     MOVE 1 TO RETURN-CODE
                 NOT INVALID KEY
                     PERFORM 510-READ-FD
@@ -678,12 +741,18 @@
             MOVE SCR-FST-FIELD-NO TO SCR-FDEF-NO
             READ SCRFDEF-FILE
                 INVALID KEY
-                    INITIALIZE LS-FIELD-NAME
+                    INITIALIZE LS-FIELD-NAME, LS-FIELD-DESC,
+                        LS-FIELD-POS
                     MOVE 2 TO RETURN-CODE
                 NOT INVALID KEY
                     MOVE SCR-FDEF-COBOL-NAME
                         TO LS-FIELD-NAME
                     MOVE SCR-FDEF-NO TO LS-FIELD-NUMBER
+                    MOVE SCR-FDEF-DESCRIPTION TO LS-FIELD-DESC
+                    MOVE SCR-FDEF-LINE TO WS-POS-LINE
+                    MOVE SCR-FDEF-COLUMN TO WS-POS-COLUMN
+                    STRING WS-POS-LINE, ",", WS-POS-COLUMN
+                        INTO LS-FIELD-POS
                     MOVE ZERO TO RETURN-CODE
             END-READ.
             EXIT.
