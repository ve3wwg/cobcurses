@@ -42,6 +42,10 @@
                                             VALUE 0.
         01  WS-EXPONENT                     PIC S999 COMP-5.
 
+        01  WS-ABS-COMP-1                   COMP-1.
+        01  WS-COMP-1-MAX-VALUE             COMP-1 VALUE 3.4E+38.
+        01  WS-COMP-1-MIN-VALUE             COMP-1 VALUE 1.1E-38.
+
         LINKAGE SECTION.
 
         01  LS-COMP-1                       COMP-1.
@@ -76,6 +80,21 @@
                 MOVE LS-BUFLEN TO WS-BUFLEN
             END-IF.
             MOVE ZERO TO WS-EXPONENT.
+            PERFORM 1150-CHECK-RANGE.
+            EXIT.
+
+        1150-CHECK-RANGE.
+      *>
+      *>     FLAG A VALUE THAT IS OUTSIDE THE REPRESENTABLE RANGE FOR
+      *>     THIS CONVERSION INSTEAD OF LETTING NC_ECVT_COMP1 PRODUCE
+      *>     WHATEVER DIGITS FALL OUT OF AN OUT-OF-RANGE INPUT.
+      *>
+            MOVE FUNCTION ABS(WS-COMP-1) TO WS-ABS-COMP-1.
+            IF WS-ABS-COMP-1 > WS-COMP-1-MAX-VALUE
+            OR ( WS-ABS-COMP-1 NOT = ZERO
+                 AND WS-ABS-COMP-1 < WS-COMP-1-MIN-VALUE ) THEN
+                MOVE NC-RET-RANGE TO RETURN-CODE
+            END-IF.
             EXIT.
 
         5000-PROCESS.
