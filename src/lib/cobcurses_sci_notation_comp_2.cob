@@ -44,6 +44,10 @@
         01  WS-EXPONENT                     PIC S999 COMP-5.
         01  WS-E-OFFSET                     PIC 9999 COMP-5.
 
+        01  WS-ABS-COMP-2                   COMP-2.
+        01  WS-COMP-2-MAX-VALUE             COMP-2 VALUE 1.7E+308.
+        01  WS-COMP-2-MIN-VALUE             COMP-2 VALUE 2.2E-308.
+
         LINKAGE SECTION.
 
         01  LS-COMP-2                       COMP-2.
@@ -86,6 +90,21 @@
                 MOVE "Y" TO WS-FORMAT
             END-IF.
             MOVE ZERO TO WS-EXPONENT.
+            PERFORM 1150-CHECK-RANGE.
+            EXIT.
+
+        1150-CHECK-RANGE.
+      *>
+      *>     FLAG A VALUE THAT IS OUTSIDE THE REPRESENTABLE RANGE FOR
+      *>     THIS CONVERSION INSTEAD OF LETTING NC_SCINOTATION_COMP2
+      *>     PRODUCE WHATEVER DIGITS FALL OUT OF AN OUT-OF-RANGE INPUT.
+      *>
+            MOVE FUNCTION ABS(WS-COMP-2) TO WS-ABS-COMP-2.
+            IF WS-ABS-COMP-2 > WS-COMP-2-MAX-VALUE
+            OR ( WS-ABS-COMP-2 NOT = ZERO
+                 AND WS-ABS-COMP-2 < WS-COMP-2-MIN-VALUE ) THEN
+                MOVE NC-RET-RANGE TO RETURN-CODE
+            END-IF.
             EXIT.
 
         5000-PROCESS.
