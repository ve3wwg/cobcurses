@@ -470,6 +470,80 @@
         END PROGRAM COBCURSEX-ASSOC-FETCH-DATA-X.
 
 
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. COBCURSEX-ASSOC-SAVE.
+      *>
+      *> CHECKPOINT A POPULATED ASSOCIATIVE ARRAY INSTANCE TO DISK,
+      *> SO A LATER RUN CAN RELOAD IT INSTEAD OF REBUILDING IT.
+      *>
+      *> RETURN-CODE :
+      *>     0   SUCCESSFUL
+      *>     5   NOT FOUND (INSTANCE)
+      *>     8   RESOURCE - FILE COULD NOT BE WRITTEN
+      *>
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        01  IN-C-INSTANCE               PIC 9(9) COMP-5.
+        01  IN-C-FILENAME-LENGTH        PIC 9999 COMP-5.
+
+        LINKAGE SECTION.
+
+        77  IN-INSTANCE                 PIC 9(9).
+        77  IN-FILENAME                 PIC X(256).
+
+        PROCEDURE DIVISION USING IN-INSTANCE, IN-FILENAME.
+
+            MOVE IN-INSTANCE TO IN-C-INSTANCE.
+            MOVE LENGTH OF IN-FILENAME TO IN-C-FILENAME-LENGTH.
+
+            CALL "NC_ASSOC_SAVE"
+                USING IN-C-INSTANCE, IN-FILENAME, IN-C-FILENAME-LENGTH.
+            GOBACK.
+
+        END PROGRAM COBCURSEX-ASSOC-SAVE.
+
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. COBCURSEX-ASSOC-LOAD.
+      *>
+      *> RELOAD AN ASSOCIATIVE ARRAY INSTANCE PREVIOUSLY CHECKPOINTED
+      *> BY COBCURSEX-ASSOC-SAVE.
+      *>
+      *> NOTES :
+      *>
+      *>     THE ARRAY INSTANCE IS CREATED IF IT DOES NOT YET EXIST,
+      *>     AND IS CLEARED FIRST SO THE LOADED CONTENT REPLACES ANY
+      *>     ASSOCIATIONS ALREADY HELD UNDER THAT INSTANCE.
+      *>
+      *> RETURN-CODE :
+      *>     0   SUCCESSFUL
+      *>     2   OPEN - CHECKPOINT FILE COULD NOT BE OPENED
+      *>     8   RESOURCE - CHECKPOINT FILE WAS MALFORMED OR TRUNCATED
+      *>
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+        01  IN-C-INSTANCE               PIC 9(9) COMP-5.
+        01  IN-C-FILENAME-LENGTH        PIC 9999 COMP-5.
+
+        LINKAGE SECTION.
+
+        77  IN-INSTANCE                 PIC 9(9).
+        77  IN-FILENAME                 PIC X(256).
+
+        PROCEDURE DIVISION USING IN-INSTANCE, IN-FILENAME.
+
+            MOVE IN-INSTANCE TO IN-C-INSTANCE.
+            MOVE LENGTH OF IN-FILENAME TO IN-C-FILENAME-LENGTH.
+
+            CALL "NC_ASSOC_LOAD"
+                USING IN-C-INSTANCE, IN-FILENAME, IN-C-FILENAME-LENGTH.
+            GOBACK.
+
+        END PROGRAM COBCURSEX-ASSOC-LOAD.
+
+
         IDENTIFICATION DIVISION.
         PROGRAM-ID. COBCURSEX-ASSOC-FIRST.
       *>
