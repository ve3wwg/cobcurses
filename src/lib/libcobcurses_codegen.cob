@@ -17,6 +17,13 @@ FILE-CONTROL.
         ACCESS IS DYNAMIC
         RECORD KEY IS SCRBG-KEY.
 
+    SELECT SCRNBGL-FILE
+        ASSIGN TO SCRNBGL-FILE-NAME
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS SCRBL-KEY
+        FILE STATUS IS WS-SCRNBGL-FILE-STATUS.
+
     SELECT SCRNFDEF-FILE
         ASSIGN TO SCRNFDEF-FILE-NAME
         ORGANIZATION IS INDEXED
@@ -76,6 +83,10 @@ FILE SECTION.
     01  SCRNBG-RECORD.
         COPY SCREEN-BG.
 
+    FD  SCRNBGL-FILE.
+    01  SCRNBGL-RECORD.
+        COPY SCREEN-BL.
+
     FD  SCRNFDEF-FILE.
     01  SCRNFDEF-RECORD.
         COPY SCREEN-FD.
@@ -119,6 +130,7 @@ WORKING-STORAGE SECTION.
         10  FILE-NAME-LEN5                  PIC 9999 COMP-5.
         10  SCREEN-FILE-NAME                PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCREENS.X".
         10  SCRNBG-FILE-NAME                PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCRNBG.X".
+        10  SCRNBGL-FILE-NAME               PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCRNBGL.X".
         10  SCRNFDEF-FILE-NAME              PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
         10  SCRFSTA-FILE-NAME               PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCRFSTA.X".
         10  CHARSET-FILE-NAME               PIC X(512)        VALUE "${COBCURSES_DATADIR}/SCRCHRSET.X".
@@ -129,6 +141,8 @@ WORKING-STORAGE SECTION.
         10  PATH-PD                         PIC X(512).
         10  PATH-SI                         PIC X(512).
 
+    01  WS-SCRNBGL-FILE-STATUS              PIC XX.
+
     01  WS-FLAGS.
         10  WS-EOF-FLAG                     PIC X.
             88  WS-EOF                      VALUE IS 'Y' FALSE IS 'N'.
@@ -147,6 +161,8 @@ WORKING-STORAGE SECTION.
         10  USE-SEGNO                       PIC 9999.
         10  SCREEN-FOUND-FLAG               PIC X VALUE 'N'.
             88  SCREEN-FOUND                VALUE 'Y'.
+        10  AUTO-STATE-SKIP-FLAG            PIC X VALUE 'N'.
+            88  AUTO-STATE-SKIPPED          VALUE 'Y'.
         10  COPYBK-SUFFIX                   PIC X(4) VALUE ".cbl".
         10  SI-SUFFIX                       PIC X(4) VALUE ".txt".
         10  WS-INSTANCE-ID                  PIC 9(9).
@@ -161,6 +177,7 @@ WORKING-STORAGE SECTION.
 
     01  WS-MENU-NAME                        PIC X(16).
     01  WS-DATA-LENGTH                      PIC 9999.
+    01  WS-TODAY-DATE                       PIC X(8).
 
     01  WS-TEXT-AREA.
         10  WS-TEXT                         PIC X(80).
@@ -173,6 +190,10 @@ WORKING-STORAGE SECTION.
         10  WS-TEXT-SEG                     PIC X(80).
         10  WS-TEXT-LEN                     PIC 99 COMP.
 
+    01  VL-WORK.
+        10  VL-OFFSET                       PIC 99.
+        10  VL-LENGTH                       PIC 99.
+
     01  WS-MENU-FLAG                        PIC X.
         88  VALID-MENU                      VALUE 'Y' FALSE IS 'N'.
     01  WS-ITEM-FLAG                        PIC X.
@@ -527,7 +548,63 @@ WORKING-STORAGE SECTION.
         10  DSP-FST-FORWARD-TO              PIC 999.
         10  DSP-FST-ESCAPE-TO               PIC 999.
         10  DSP-FST-SLASH-TO                PIC 999.
-    
+
+      *>
+      *>  AUTO-TAB SEQUENCE TABLE :
+      *>      WHEN A SCREEN HAS NO HAND-AUTHORED SCRFSTA-FILE STATES
+      *>      OF ITS OWN, 6045-AUTO-GENERATE-STATES BUILDS A DEFAULT
+      *>      FORWARD/BACKWARD TAB CHAIN STRAIGHT FROM SCRFDEF-FILE,
+      *>      ORDERED BY SCR-FDEF-TAB-ORDER (FIELDS LEFT AT THE
+      *>      DEFAULT TAB-ORDER OF ZERO FALL IN AFTER THE EXPLICITLY
+      *>      ORDERED ONES, IN FIELD-NUMBER ORDER).
+      *>
+    01  AT-FIELD-TABLE.
+        10  AT-ENTRY                         OCCURS 80 TIMES.
+            15  AT-FIELD-NO                  PIC 999 COMP.
+            15  AT-TAB-ORDER                 PIC 999 COMP.
+            15  AT-KEY                       PIC 9(4) COMP.
+    01  AT-COUNT                             PIC 9999 COMP VALUE 0.
+    01  AT-X                                 PIC 9999 COMP.
+    01  AT-Y                                 PIC 9999 COMP.
+    01  AT-BEST                              PIC 9999 COMP.
+    01  AT-TEMP-FIELD-NO                      PIC 999 COMP.
+    01  AT-TEMP-TAB-ORDER                     PIC 999 COMP.
+    01  AT-TEMP-KEY                          PIC 9(4) COMP.
+    01  AT-THIS-FIELD-NO                     PIC 999.
+    01  AT-FWD-FIELD-NO                      PIC 999.
+    01  AT-BCK-FIELD-NO                      PIC 999.
+
+      *>
+      *>  GROUP BOX TABLE :
+      *>      SCR-FDEF-GROUP-NAME TAGS FIELDS THAT BELONG TOGETHER ON
+      *>      A SCREEN. 6025-WRITE-GROUP-BOXES WALKS SCRNFDEF-FILE ONCE
+      *>      PER DISTINCT NON-BLANK GROUP NAME, MEASURES THE BOUNDING
+      *>      RECTANGLE OF ITS MEMBER FIELDS AND EMITS GENERATED PD CODE
+      *>      THAT DRAWS A BOX AROUND THEM VIA NC-DRAW-BOX. GBOX-NAME
+      *>      REMEMBERS WHICH GROUP NAMES HAVE ALREADY BEEN MEASURED SO
+      *>      A GROUP SHARED BY SEVERAL FIELDS ONLY PRODUCES ONE BOX.
+      *>
+    01  GROUP-BOX-TABLE.
+        10  GBOX-ENTRY                       OCCURS 40 TIMES.
+            15  GBOX-NAME                    PIC X(16).
+    01  GROUP-BOX-COUNT                     PIC 99 COMP VALUE 0.
+    01  GBX                                 PIC 99 COMP.
+    01  WS-CURRENT-GROUP-NAME               PIC X(16).
+    01  WS-GROUP-ALREADY-SEEN-FLAG          PIC X.
+        88  GROUP-ALREADY-SEEN              VALUE 'Y'.
+    01  WS-GROUP-FIRST-FIELD-FLAG           PIC X.
+        88  GROUP-FIRST-FIELD                VALUE 'Y'.
+    01  WS-GROUP-TOP                        PIC 999 COMP.
+    01  WS-GROUP-LEFT                       PIC 999 COMP.
+    01  WS-GROUP-BOTTOM                     PIC 999 COMP.
+    01  WS-GROUP-RIGHT                      PIC 999 COMP.
+    01  WS-GROUP-FIELD-RIGHT                PIC 999 COMP.
+    01  GROUP-BOX-DISP.
+        10  DSP-GROUP-TOP                   PIC 999.
+        10  DSP-GROUP-LEFT                  PIC 999.
+        10  DSP-GROUP-BOTTOM                PIC 999.
+        10  DSP-GROUP-RIGHT                 PIC 999.
+
     77  DEV-NULL                            PIC X(9)    VALUE "/dev/null".
     77  DEV-NULL-LEN9                       PIC 9(4)    VALUE 9.
     
@@ -557,13 +634,14 @@ LINKAGE SECTION.
     01  COUNT-MENUS                         PIC 9999.
     01  COUNT-ITEMS                         PIC 9999.
     01  SCREEN-DESCRIPTION                  PIC X(50).
+    01  LS-LANGUAGE-CODE                    PIC X(2).
 
 PROCEDURE DIVISION USING
     LS-SCREEN-NAME, FILE-NAME-WS, FILE-NAME-PD, FILE-NAME-SI,
     COPY-BOOK-DIR, SCREEN-IMAGE-DIR,
     COUNT-SEGMENTS, COUNT-FIELDS, COUNT-STATES,
     COUNT-MENUS, COUNT-ITEMS,
-    SCREEN-DESCRIPTION.
+    SCREEN-DESCRIPTION, LS-LANGUAGE-CODE.
 
 MAIN-PROGRAM.
     PERFORM 1000-INITIALIZE.
@@ -571,7 +649,11 @@ MAIN-PROGRAM.
         PERFORM 5000-PROCESS
         PERFORM 9000-FINALIZE
         IF SCREEN-FOUND THEN
-            MOVE NC-RET-OK TO RETURN-CODE
+            IF AUTO-STATE-SKIPPED THEN
+                MOVE NC-RET-TRUNCATED TO RETURN-CODE
+            ELSE
+                MOVE NC-RET-OK TO RETURN-CODE
+            END-IF
         ELSE
             MOVE NC-RET-NOTFOUND TO RETURN-CODE
         END-IF
@@ -593,6 +675,20 @@ MAIN-PROGRAM.
 
     OPEN INPUT SCREEN-FILE, SCRNBG-FILE, SCRNFDEF-FILE, SCRFSTA-FILE, CHARSET-FILE, MENU-FILE, ITEM-FILE, MREF-FILE.
 
+*>
+*>  SCRNBGL.X (ALTERNATE-LANGUAGE SEGMENTS) IS NEWER THAN THE REST OF
+*>  THE SCREEN-DESIGNER FILE SET AND MAY NOT EXIST YET ON A SHOP THAT
+*>  HAS NEVER SAVED A LANGUAGE VARIANT -- FALL BACK TO CREATING IT SO
+*>  5250-OVERLAY-LANG-SEGMENT ALWAYS HAS AN OPEN (IF EMPTY) FILE TO
+*>  READ AGAINST INSTEAD OF ABORTING THE WHOLE GENERATION RUN.
+*>
+    OPEN INPUT SCRNBGL-FILE.
+    IF WS-SCRNBGL-FILE-STATUS NOT = "00" THEN
+        OPEN OUTPUT SCRNBGL-FILE
+        CLOSE SCRNBGL-FILE
+        OPEN INPUT SCRNBGL-FILE
+    END-IF.
+
     IF FILE-NAME-WS = SPACES
         MOVE DEV-NULL TO FINAL-WS-FILENAME
     END-IF.
@@ -643,6 +739,7 @@ MAIN-PROGRAM.
             
     CALL "COBCURSES-INIT-PATHNAME" USING SCREEN-FILE-NAME, FILE-NAME-LENGTH.
     CALL "COBCURSES-INIT-PATHNAME" USING SCRNBG-FILE-NAME, FILE-NAME-LENGTH.
+    CALL "COBCURSES-INIT-PATHNAME" USING SCRNBGL-FILE-NAME, FILE-NAME-LENGTH.
     CALL "COBCURSES-INIT-PATHNAME" USING SCRNFDEF-FILE-NAME, FILE-NAME-LENGTH.
     CALL "COBCURSES-INIT-PATHNAME" USING SCRFSTA-FILE-NAME, FILE-NAME-LENGTH.
     CALL "COBCURSES-INIT-PATHNAME" USING CHARSET-FILE-NAME, FILE-NAME-LENGTH.
@@ -667,6 +764,7 @@ MAIN-PROGRAM.
         IF COUNT-FIELDS > 0 THEN
             PERFORM 6000-WRITE-FINFO
             PERFORM 6020-WRITE-FDEFS
+            PERFORM 6025-WRITE-GROUP-BOXES
         END-IF
         IF COUNT-STATES > 0 THEN
             PERFORM 6030-WRITE-STATE
@@ -770,6 +868,7 @@ MAIN-PROGRAM.
 
         ADD 1 TO X2
         MOVE X2 TO SCRBG-LENGTH
+        PERFORM 5250-OVERLAY-LANG-SEGMENT
         PERFORM 5300-LOAD-SEGMENT
     END-IF.
 
@@ -788,6 +887,7 @@ MAIN-PROGRAM.
         END-READ
 
         IF SEGMENTS-REMAINING = 'Y' THEN
+            PERFORM 5250-OVERLAY-LANG-SEGMENT
             PERFORM 5300-LOAD-SEGMENT
         END-IF
 
@@ -796,6 +896,32 @@ MAIN-PROGRAM.
     PERFORM 5800-GENERATE-COUNT.
     EXIT.
 
+*>
+*>  5250-OVERLAY-LANG-SEGMENT :
+*>
+*>      WHEN THE CALLER ASKED FOR AN ALTERNATE LANGUAGE (LS-LANGUAGE-CODE
+*>      NOT SPACES), REPLACE THE CURRENT SCRBG-SEGMENT / SCRBG-LENGTH
+*>      WITH THE MATCHING SCRNBGL-FILE SEGMENT (SAME SCREEN NAME AND
+*>      SEGMENT NUMBER) BEFORE 5300-LOAD-SEGMENT WRITES THE WS/PD
+*>      LITERAL AND POKES THE SCREEN IMAGE. IF NO TRANSLATION IS ON
+*>      FILE FOR THIS SEGMENT, THE BASE-LANGUAGE TEXT IS LEFT AS IS.
+*>
+5250-OVERLAY-LANG-SEGMENT.
+    IF LS-LANGUAGE-CODE NOT = SPACES THEN
+        MOVE SCRBG-NAME TO SCRBL-NAME
+        MOVE LS-LANGUAGE-CODE TO SCRBL-LANG-CODE
+        MOVE SCRBG-SEGMENT-NO TO SCRBL-SEGMENT-NO
+        READ SCRNBGL-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                MOVE SPACES TO SCRBG-SEGMENT
+                MOVE SCRBL-SEGMENT TO SCRBG-SEGMENT
+                MOVE SCRBL-LENGTH TO SCRBG-LENGTH
+        END-READ
+    END-IF.
+    EXIT.
+
 5200-START-SEGMENT.
     MOVE FLD-SCREEN-NAME TO SCRBG-KEY.
     MOVE 1 TO SCRBG-SEGMENT-NO, USE-SEGNO.
@@ -1045,7 +1171,135 @@ MAIN-PROGRAM.
         END-IF
     END-PERFORM.
     EXIT.
-            
+
+      *>
+      *>  DRAW A BOX AROUND EACH GROUP OF RELATED FIELDS (SCR-FDEF-
+      *>  GROUP-NAME). THE BOUNDING RECTANGLE IS MEASURED ONE CELL
+      *>  OUTSIDE THE MEMBER FIELDS SO THE BORDER DOES NOT OVERWRITE
+      *>  ANY FIELD'S OWN WINDOW.
+      *>
+6025-WRITE-GROUP-BOXES.
+    MOVE ZERO TO GROUP-BOX-COUNT.
+    PERFORM 6010-START-FIELDS.
+    PERFORM UNTIL SEGMENTS-REMAINING = 'N'
+        READ SCRNFDEF-FILE NEXT RECORD
+            AT END
+                MOVE 'N' TO SEGMENTS-REMAINING
+            NOT AT END
+                IF SCR-FDEF-SCREEN-NAME NOT = FLD-SCREEN-NAME
+                    MOVE 'N' TO SEGMENTS-REMAINING
+                END-IF
+        END-READ
+        IF SEGMENTS-REMAINING = 'Y'
+        AND SCR-FDEF-GROUP-NAME NOT = SPACES THEN
+            PERFORM 6026-CHECK-GROUP-SEEN
+            IF NOT GROUP-ALREADY-SEEN THEN
+                PERFORM 6027-MEASURE-AND-WRITE-GROUP-BOX
+            END-IF
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+6026-CHECK-GROUP-SEEN.
+    MOVE 'N' TO WS-GROUP-ALREADY-SEEN-FLAG.
+    PERFORM VARYING GBX FROM 1 BY 1 UNTIL GBX > GROUP-BOX-COUNT
+        IF GBOX-NAME(GBX) = SCR-FDEF-GROUP-NAME THEN
+            MOVE 'Y' TO WS-GROUP-ALREADY-SEEN-FLAG
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+6027-MEASURE-AND-WRITE-GROUP-BOX.
+    ADD 1 TO GROUP-BOX-COUNT.
+    MOVE SCR-FDEF-GROUP-NAME TO GBOX-NAME(GROUP-BOX-COUNT).
+    MOVE SCR-FDEF-GROUP-NAME TO WS-CURRENT-GROUP-NAME.
+    MOVE 'Y' TO WS-GROUP-FIRST-FIELD-FLAG.
+
+    PERFORM 6010-START-FIELDS.
+    PERFORM UNTIL SEGMENTS-REMAINING = 'N'
+        READ SCRNFDEF-FILE NEXT RECORD
+            AT END
+                MOVE 'N' TO SEGMENTS-REMAINING
+            NOT AT END
+                IF SCR-FDEF-SCREEN-NAME NOT = FLD-SCREEN-NAME
+                    MOVE 'N' TO SEGMENTS-REMAINING
+                END-IF
+        END-READ
+        IF SEGMENTS-REMAINING = 'Y'
+        AND SCR-FDEF-GROUP-NAME = WS-CURRENT-GROUP-NAME THEN
+            PERFORM 6029-MEASURE-ONE-FIELD
+        END-IF
+    END-PERFORM.
+
+    SUBTRACT 1 FROM WS-GROUP-TOP.
+    SUBTRACT 1 FROM WS-GROUP-LEFT.
+    ADD 1 TO WS-GROUP-BOTTOM.
+    ADD 1 TO WS-GROUP-RIGHT.
+
+    MOVE WS-GROUP-TOP TO DSP-GROUP-TOP.
+    MOVE WS-GROUP-LEFT TO DSP-GROUP-LEFT.
+    MOVE WS-GROUP-BOTTOM TO DSP-GROUP-BOTTOM.
+    MOVE WS-GROUP-RIGHT TO DSP-GROUP-RIGHT.
+
+    INITIALIZE SRC.
+    MOVE "*>" TO SRC-COMMENT.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    MOVE "*>" TO SRC-COMMENT.
+    STRING "BOX AROUND GROUP '", WS-CURRENT-GROUP-NAME, "' :"
+        INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", DSP-GROUP-TOP, " TO NC-BOX-TOP-LINE" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", DSP-GROUP-LEFT, " TO NC-BOX-LEFT-COLUMN"
+        INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", DSP-GROUP-BOTTOM, " TO NC-BOX-BOTTOM-LINE"
+        INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", DSP-GROUP-RIGHT, " TO NC-BOX-BOTTOM-COLUMN"
+        INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    MOVE "PERFORM NC-DRAW-BOX" TO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+    EXIT.
+
+6029-MEASURE-ONE-FIELD.
+    COMPUTE WS-GROUP-FIELD-RIGHT =
+        SCR-FDEF-COLUMN + SCR-FDEF-WINDOW-LENGTH - 1.
+    IF GROUP-FIRST-FIELD THEN
+        MOVE SCR-FDEF-LINE TO WS-GROUP-TOP
+        MOVE SCR-FDEF-LINE TO WS-GROUP-BOTTOM
+        MOVE SCR-FDEF-COLUMN TO WS-GROUP-LEFT
+        MOVE WS-GROUP-FIELD-RIGHT TO WS-GROUP-RIGHT
+        MOVE 'N' TO WS-GROUP-FIRST-FIELD-FLAG
+    ELSE
+        IF SCR-FDEF-LINE < WS-GROUP-TOP THEN
+            MOVE SCR-FDEF-LINE TO WS-GROUP-TOP
+        END-IF
+        IF SCR-FDEF-LINE > WS-GROUP-BOTTOM THEN
+            MOVE SCR-FDEF-LINE TO WS-GROUP-BOTTOM
+        END-IF
+        IF SCR-FDEF-COLUMN < WS-GROUP-LEFT THEN
+            MOVE SCR-FDEF-COLUMN TO WS-GROUP-LEFT
+        END-IF
+        IF WS-GROUP-FIELD-RIGHT > WS-GROUP-RIGHT THEN
+            MOVE WS-GROUP-FIELD-RIGHT TO WS-GROUP-RIGHT
+        END-IF
+    END-IF.
+    EXIT.
+
 6030-WRITE-STATE.
     WRITE GENWS-LINE FROM " ".
     WRITE GENPD-LINE FROM " ".
@@ -1062,19 +1316,29 @@ MAIN-PROGRAM.
 
     PERFORM 6040-START-STATES.
 
-    PERFORM UNTIL SEGMENTS-REMAINING = 'N'
-        READ SCRFSTA-FILE NEXT RECORD
-            AT END
-                MOVE 'N' TO SEGMENTS-REMAINING
-            NOT AT END
-                IF SCR-FST-SCREEN-NAME NOT = FLD-SCREEN-NAME
+    IF SEGMENTS-REMAINING = 'N' THEN
+      *>
+      *>  THE SCREEN HAS NO HAND-AUTHORED SCRFSTA-FILE STATES OF ITS
+      *>  OWN (SD002050 WAS NEVER USED FOR IT) -- FALL BACK TO A
+      *>  DEFAULT TAB CHAIN DERIVED FROM SCR-FDEF-TAB-ORDER SO THE
+      *>  SCREEN STILL GETS A WORKING FIELD SEQUENCE.
+      *>
+        PERFORM 6045-AUTO-GENERATE-STATES
+    ELSE
+        PERFORM UNTIL SEGMENTS-REMAINING = 'N'
+            READ SCRFSTA-FILE NEXT RECORD
+                AT END
                     MOVE 'N' TO SEGMENTS-REMAINING
-                END-IF
-        END-READ
-        IF SEGMENTS-REMAINING = 'Y' THEN
-            PERFORM 6700-GENERATE-STATE
-        END-IF
-    END-PERFORM.
+                NOT AT END
+                    IF SCR-FST-SCREEN-NAME NOT = FLD-SCREEN-NAME
+                        MOVE 'N' TO SEGMENTS-REMAINING
+                    END-IF
+            END-READ
+            IF SEGMENTS-REMAINING = 'Y' THEN
+                PERFORM 6700-GENERATE-STATE
+            END-IF
+        END-PERFORM
+    END-IF.
 
     INITIALIZE SRC.
     MOVE "*>" TO SRC-COMMENT.
@@ -1258,6 +1522,10 @@ MAIN-PROGRAM.
     MOVE SCR-FDEF-PASSWORD TO GENPD-F4-FLAG.
     WRITE GENPD-LINE FROM GENPD-F4.
 
+    MOVE "SENSITIVE" TO GENPD-F4-FDESC-NAME.
+    MOVE SCR-FDEF-MASKED TO GENPD-F4-FLAG.
+    WRITE GENPD-LINE FROM GENPD-F4.
+
     MOVE "NOT-BLANK" TO GENPD-F4-FDESC-NAME.
     MOVE SCR-FDEF-NOT-BLANK TO GENPD-F4-FLAG.
     WRITE GENPD-LINE FROM GENPD-F4.
@@ -1294,6 +1562,34 @@ MAIN-PROGRAM.
     MOVE SCR-FDEF-IGNORE-CHANGES TO GENPD-F4-FLAG.
     WRITE GENPD-LINE FROM GENPD-F4.
 
+    MOVE "REQUIRED" TO GENPD-F4-FDESC-NAME.
+    MOVE SCR-FDEF-VALID-REQUIRED TO GENPD-F4-FLAG.
+    WRITE GENPD-LINE FROM GENPD-F4.
+
+    IF SCR-FDEF-VALID-MIN NOT = SPACES THEN
+        MOVE SCR-FDEF-VALID-MIN TO LO-BUFFER
+        PERFORM 7000-INIT-LENGTH-OFFSET
+        INITIALIZE SRC
+        STRING "MOVE """, LO-BUFFER(1:LO-BUFLEN),
+            """ TO NC-FDESC-VALID-MIN(", SCR-FDEF-NO, ")."
+            INTO SRC-LINE
+        WRITE GENPD-LINE FROM SRC
+    END-IF.
+
+    IF SCR-FDEF-VALID-MAX NOT = SPACES THEN
+        MOVE SCR-FDEF-VALID-MAX TO LO-BUFFER
+        PERFORM 7000-INIT-LENGTH-OFFSET
+        INITIALIZE SRC
+        STRING "MOVE """, LO-BUFFER(1:LO-BUFLEN),
+            """ TO NC-FDESC-VALID-MAX(", SCR-FDEF-NO, ")."
+            INTO SRC-LINE
+        WRITE GENPD-LINE FROM SRC
+    END-IF.
+
+    IF SCR-FDEF-VALID-LIST NOT = SPACES THEN
+        PERFORM 6650-GENERATE-VALID-LIST
+    END-IF.
+
     MOVE "INFO" TO GENPD-F2-FDESC-NAME.
     MOVE SCR-FDEF-NO TO GENPD-F2-SUBSCR.
     WRITE GENPD-LINE FROM GENPD-F2.
@@ -1376,6 +1672,35 @@ MAIN-PROGRAM.
     WRITE GENPD-LINE FROM SRC.
     EXIT.
 
+*>
+*>  6650-GENERATE-VALID-LIST :
+*>      SCR-FDEF-VALID-LIST CAN BE UP TO 60 CHARACTERS, TOO LONG TO
+*>      FIT ON ONE GENERATED SOURCE LINE AS A QUOTED LITERAL. BREAK
+*>      IT INTO SHORT SEGMENTS (LIKE 8210-EMIT-MENU-TITLE DOES FOR
+*>      MENU TITLES) AND EMIT ONE REFERENCE-MODIFIED MOVE PER
+*>      SEGMENT SO EACH GENERATED LINE STAYS WELL WITHIN COLUMN 72.
+*>
+6650-GENERATE-VALID-LIST.
+    INITIALIZE WS-TEXT-AREA.
+    MOVE 15 TO WS-TEXT-MAX.
+    MOVE SCR-FDEF-VALID-LIST TO WS-TEXT.
+    INSPECT WS-TEXT REPLACING ALL '"' BY "'".
+
+    MOVE 1 TO VL-OFFSET.
+    PERFORM TEST AFTER UNTIL WS-TEXT-LEN <= 0
+        CALL "EXTRACT-TEXT" USING WS-TEXT-AREA, WS-TEXT-SEG, WS-TEXT-LEN
+        IF WS-TEXT-LEN > 0 THEN
+            MOVE WS-TEXT-LEN TO VL-LENGTH
+            INITIALIZE SRC
+            STRING "MOVE """, WS-TEXT-SEG(1:WS-TEXT-LEN),
+                """ TO NC-FDESC-VALID-LIST(", SCR-FDEF-NO, ")(",
+                VL-OFFSET, ":", VL-LENGTH, ")." INTO SRC-LINE
+            WRITE GENPD-LINE FROM SRC
+            ADD WS-TEXT-LEN TO VL-OFFSET
+        END-IF
+    END-PERFORM.
+    EXIT.
+
 6700-GENERATE-STATE.
     PERFORM 6800-LOOKUP-FIELD.
 
@@ -1423,6 +1748,152 @@ MAIN-PROGRAM.
     WRITE GENPD-LINE FROM SRC.
     EXIT.
 
+6045-AUTO-GENERATE-STATES.
+    MOVE 0 TO AT-COUNT.
+    MOVE 'N' TO AUTO-STATE-SKIP-FLAG.
+    PERFORM 6010-START-FIELDS.
+
+    PERFORM UNTIL SEGMENTS-REMAINING = 'N'
+        READ SCRNFDEF-FILE NEXT RECORD
+            AT END
+                MOVE 'N' TO SEGMENTS-REMAINING
+            NOT AT END
+                IF SCR-FDEF-SCREEN-NAME NOT = FLD-SCREEN-NAME
+                    MOVE 'N' TO SEGMENTS-REMAINING
+                END-IF
+        END-READ
+        IF SEGMENTS-REMAINING = 'Y' THEN
+      *>
+      *>         THE FIELD'S OWN NUMBER (SCR-FDEF-NO) BECOMES THE STATE
+      *>         NUMBER THAT 6048-EMIT-ONE-AUTO-STATE INDEXES
+      *>         NC-FSEQUENCE WITH, AND NC-FSEQUENCE (COBCURSL.CBL) IS
+      *>         ONLY OCCURS 1 TO 80 TIMES. FIELD NUMBERS ARE THE
+      *>         FIELD'S PERMANENT IDENTITY (NEVER RENUMBERED, PER THE
+      *>         DELETE-IMPACT CHECK IN SD002050), SO A SCREEN WHOSE
+      *>         FIELDS HAPPEN TO BE NUMBERED PAST 80 CANNOT SAFELY GET
+      *>         AN AUTO-GENERATED CHAIN -- SKIP THAT FIELD RATHER THAN
+      *>         INDEX NC-FSEQUENCE OUT OF BOUNDS AT RUNTIME.
+      *>
+            IF SCR-FDEF-NO > 80 THEN
+                SET AUTO-STATE-SKIPPED TO TRUE
+            ELSE
+                ADD 1 TO AT-COUNT
+                MOVE SCR-FDEF-NO TO AT-FIELD-NO(AT-COUNT)
+                MOVE SCR-FDEF-TAB-ORDER TO AT-TAB-ORDER(AT-COUNT)
+      *>
+      *>             FIELDS WITH NO EXPLICIT TAB-ORDER (ZERO) SORT
+      *>             AFTER EVERY EXPLICITLY ORDERED FIELD, IN
+      *>             FIELD-NUMBER ORDER.
+      *>
+                IF AT-TAB-ORDER(AT-COUNT) = 0
+                    COMPUTE AT-KEY(AT-COUNT) = 9000 + AT-FIELD-NO(AT-COUNT)
+                ELSE
+                    MOVE AT-TAB-ORDER(AT-COUNT) TO AT-KEY(AT-COUNT)
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+      *>
+      *>     IF ANY FIELD HAD TO BE SKIPPED, A PARTIAL CHAIN WOULD LEAVE
+      *>     THE SKIPPED FIELDS UNREACHABLE BY TAB/BACK-TAB -- FALL BACK
+      *>     TO NO AUTO-CHAIN AT ALL RATHER THAN GENERATE AN INCOMPLETE
+      *>     ONE. MAIN-PROGRAM REPORTS THIS VIA NC-RET-TRUNCATED.
+      *>
+    IF AT-COUNT > 0 AND NOT AUTO-STATE-SKIPPED THEN
+        PERFORM 6046-SORT-AUTO-TABLE
+        PERFORM 6047-EMIT-AUTO-STATES
+    END-IF.
+    EXIT.
+
+6046-SORT-AUTO-TABLE.
+      *>
+      *>     SELECTION SORT OF AT-FIELD-TABLE(1:AT-COUNT) BY AT-KEY,
+      *>     ASCENDING. 6045-AUTO-GENERATE-STATES ONLY REACHES THIS
+      *>     PARAGRAPH WHEN EVERY FIELD NUMBER ON THE SCREEN IS <= 80,
+      *>     SO AT-COUNT IS AT MOST 80 (NC-FSEQUENCE'S LIMIT) AND AN
+      *>     O(N**2) SORT IS PLENTY.
+      *>
+    PERFORM VARYING AT-X FROM 1 BY 1 UNTIL AT-X > AT-COUNT
+        MOVE AT-X TO AT-BEST
+        PERFORM VARYING AT-Y FROM AT-X BY 1 UNTIL AT-Y > AT-COUNT
+            IF AT-KEY(AT-Y) < AT-KEY(AT-BEST)
+                MOVE AT-Y TO AT-BEST
+            END-IF
+        END-PERFORM
+        IF AT-BEST NOT = AT-X
+            MOVE AT-FIELD-NO(AT-X)  TO AT-TEMP-FIELD-NO
+            MOVE AT-TAB-ORDER(AT-X) TO AT-TEMP-TAB-ORDER
+            MOVE AT-KEY(AT-X)       TO AT-TEMP-KEY
+
+            MOVE AT-FIELD-NO(AT-BEST)  TO AT-FIELD-NO(AT-X)
+            MOVE AT-TAB-ORDER(AT-BEST) TO AT-TAB-ORDER(AT-X)
+            MOVE AT-KEY(AT-BEST)       TO AT-KEY(AT-X)
+
+            MOVE AT-TEMP-FIELD-NO  TO AT-FIELD-NO(AT-BEST)
+            MOVE AT-TEMP-TAB-ORDER TO AT-TAB-ORDER(AT-BEST)
+            MOVE AT-TEMP-KEY       TO AT-KEY(AT-BEST)
+        END-IF
+    END-PERFORM.
+    EXIT.
+
+6047-EMIT-AUTO-STATES.
+      *>
+      *>     EMIT AN NC-FSEQUENCE ENTRY PER FIELD, USING THE FIELD'S
+      *>     OWN NUMBER AS ITS STATE NUMBER (THE SAME CONVENTION A
+      *>     HAND-BUILT SD002050 SEQUENCE NORMALLY FOLLOWS), CHAINED
+      *>     IN SORTED TAB-ORDER WITH WRAP-AROUND AT BOTH ENDS.
+      *>     NC-FSEQ-ESC-TO/NC-FSEQ-SLASH-TO ARE LEFT AT ZERO, SO
+      *>     ESCAPE/SLASH EXITS FALL BACK TO THE FORWARD/BACKWARD
+      *>     TARGET (SAME RULE NC-FIELD-STATE-MACHINE APPLIES WHEN A
+      *>     HAND-BUILT STATE LEAVES THEM AT ZERO).
+      *>
+    PERFORM VARYING AT-X FROM 1 BY 1 UNTIL AT-X > AT-COUNT
+        PERFORM 6048-EMIT-ONE-AUTO-STATE
+    END-PERFORM.
+    EXIT.
+
+6048-EMIT-ONE-AUTO-STATE.
+    MOVE AT-FIELD-NO(AT-X) TO AT-THIS-FIELD-NO.
+
+    IF AT-X = AT-COUNT
+        MOVE AT-FIELD-NO(1) TO AT-FWD-FIELD-NO
+    ELSE
+        MOVE AT-FIELD-NO(AT-X + 1) TO AT-FWD-FIELD-NO
+    END-IF.
+
+    IF AT-X = 1
+        MOVE AT-FIELD-NO(AT-COUNT) TO AT-BCK-FIELD-NO
+    ELSE
+        MOVE AT-FIELD-NO(AT-X - 1) TO AT-BCK-FIELD-NO
+    END-IF.
+
+    INITIALIZE SRC.
+    MOVE "*>" TO SRC-COMMENT.
+    STRING "STATE # ", AT-THIS-FIELD-NO, " (AUTO TAB-ORDER)" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", AT-THIS-FIELD-NO, " TO NC-FSEQ-FIELD-NO(", AT-THIS-FIELD-NO, ")" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", AT-FWD-FIELD-NO, " TO NC-FSEQ-FWD-TO(", AT-THIS-FIELD-NO, ")" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE ", AT-BCK-FIELD-NO, " TO NC-FSEQ-BCK-TO(", AT-THIS-FIELD-NO, ")" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE 0 TO NC-FSEQ-ESC-TO(", AT-THIS-FIELD-NO, ")" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+
+    INITIALIZE SRC.
+    STRING "MOVE 0 TO NC-FSEQ-SLASH-TO(", AT-THIS-FIELD-NO, ")" INTO SRC-LINE.
+    WRITE GENPD-LINE FROM SRC.
+    EXIT.
+
 6800-LOOKUP-FIELD.
     INITIALIZE SCRNFDEF-RECORD.
     MOVE SCR-FST-SCREEN-NAME TO SCR-FDEF-SCREEN-NAME.
@@ -1541,8 +2012,13 @@ MAIN-PROGRAM.
         END-IF
     END-PERFORM.
 *>
-*>  NOW ADD ANY MENUS THAT ARE REGISTERED IN THE MENUREFS.X FILE :
+*>  NOW ADD ANY MENUS THAT ARE REGISTERED IN THE MENUREFS.X FILE, THAT
+*>  ARE ALSO CURRENTLY EFFECTIVE (SEE MREF-EFFECTIVE-DATE/MREF-EXPIRY-DATE
+*>  IN MENUREF.cbl) -- A PRE-STAGED REFERENCE FOR A FUTURE RELEASE IS
+*>  SKIPPED UNTIL ITS EFFECTIVE DATE ARRIVES, AND A LAPSED ONE IS SKIPPED
+*>  ONCE ITS EXPIRY DATE HAS PASSED, WITH NO FILE EDIT REQUIRED AT CUTOVER:
 *>
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
     INITIALIZE MREF-RECORD.
     START MREF-FILE KEY IS >= MREF-KEY
         INVALID KEY
@@ -1556,9 +2032,14 @@ MAIN-PROGRAM.
             AT END
                 SET WS-EOF TO TRUE
             NOT AT END
-                INITIALIZE MENU-RECORD
-                MOVE MREF-MENU-NAME TO MNU-MENU-NAME    *> THIS IS THE MENU WE WANT
-                PERFORM 8105-PROCESS-THIS-MENU          *> ADD THIS MENU TO THE CODE IF WE'VE NOT ALREADY DONE SO
+                IF (MREF-EFFECTIVE-DATE = SPACES
+                    OR MREF-EFFECTIVE-DATE <= WS-TODAY-DATE)
+                AND (MREF-EXPIRY-DATE = SPACES
+                    OR MREF-EXPIRY-DATE >= WS-TODAY-DATE) THEN
+                    INITIALIZE MENU-RECORD
+                    MOVE MREF-MENU-NAME TO MNU-MENU-NAME    *> THIS IS THE MENU WE WANT
+                    PERFORM 8105-PROCESS-THIS-MENU          *> ADD THIS MENU TO THE CODE IF WE'VE NOT ALREADY DONE SO
+                END-IF
         END-READ
     END-PERFORM.
     EXIT.
@@ -1816,10 +2297,33 @@ MAIN-PROGRAM.
 
 9000-FINALIZE.
     CLOSE GENWS-FILE, GENPD-FILE, GENSI-FILE.
-    CLOSE SCREEN-FILE, SCRNBG-FILE, SCRFSTA-FILE, SCRNFDEF-FILE, CHARSET-FILE, MENU-FILE, ITEM-FILE, MREF-FILE.
+    CLOSE SCREEN-FILE, SCRNBG-FILE, SCRNBGL-FILE, SCRFSTA-FILE, SCRNFDEF-FILE, CHARSET-FILE, MENU-FILE, ITEM-FILE, MREF-FILE.
+
+    IF NOT SCREEN-FOUND THEN
+        PERFORM 9010-CLEANUP-PARTIAL-OUTPUT
+    END-IF.
 
     CALL "COBCURSEX-ASSOC-CLEAR" USING WS-INSTANCE-ID.
     EXIT.
+
+*>
+*>  THE REQUESTED SCREEN WAS NOT FOUND, SO GENWS-FILE/GENPD-FILE/
+*>  GENSI-FILE WERE OPENED AND CLOSED WITHOUT A SINGLE LINE EVER
+*>  BEING WRITTEN TO THEM. REMOVE THESE EMPTY STUBS RATHER THAN
+*>  LEAVE PARTIAL GENERATED OUTPUT ON DISK FOR A SCREEN THAT WAS
+*>  NEVER ACTUALLY GENERATED.
+*>
+9010-CLEANUP-PARTIAL-OUTPUT.
+    IF FINAL-WS-FILENAME NOT = DEV-NULL THEN
+        CALL "CBL_DELETE_FILE" USING PATH-WS
+    END-IF.
+    IF FINAL-PD-FILENAME NOT = DEV-NULL THEN
+        CALL "CBL_DELETE_FILE" USING PATH-PD
+    END-IF.
+    IF FINAL-SI-FILENAME NOT = DEV-NULL THEN
+        CALL "CBL_DELETE_FILE" USING PATH-SI
+    END-IF.
+    EXIT.
             
     COPY NULLEVENTS.
     COPY COBCURSQ.
