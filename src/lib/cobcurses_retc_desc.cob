@@ -0,0 +1,68 @@
+        PROGRAM-ID. COBCURSES-RETC-DESC.
+      *>
+      *>     MAP AN NC-RET-* VALUE (COBCRETC) TO ITS HUMAN-READABLE
+      *>     NAME AND DESCRIPTION, E.G. "NC-RET-NOTFOUND (5): Record
+      *>     not found." -- FOR RUN-BOOK/LOG OUTPUT SO A DISPLAYED
+      *>     RETURN CODE DOESN'T NEED THE CHEAT-SHEET TAPED UP NEXT TO
+      *>     THE CONSOLE TO DECODE.
+      *>
+      *> INPUTS:
+      *>     LS-RET-CODE                 MANDATORY
+      *>
+      *> OUTPUTS:
+      *>     LS-RET-DESC
+      *>
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+            COPY COBCRETC.
+
+        LINKAGE SECTION.
+
+        01  LS-RET-CODE                 PIC S9(9).
+        01  LS-RET-DESC                 PIC X(60).
+
+        PROCEDURE DIVISION USING LS-RET-CODE, LS-RET-DESC.
+
+            EVALUATE LS-RET-CODE
+                WHEN NC-RET-OK
+                    MOVE "NC-RET-OK (0): Successful."
+                        TO LS-RET-DESC
+                WHEN NC-RET-FAILED
+                    MOVE "NC-RET-FAILED (1): Failed."
+                        TO LS-RET-DESC
+                WHEN NC-RET-OPEN
+                    STRING "NC-RET-OPEN (2): Was already open ",
+                        "(or was already not-open)."
+                        INTO LS-RET-DESC
+                WHEN NC-RET-NSUPPORT
+                    MOVE "NC-RET-NSUPPORT (3): Not supported."
+                        TO LS-RET-DESC
+                WHEN NC-RET-TRUNCATED
+                    MOVE "NC-RET-TRUNCATED (4): Results were truncated."
+                        TO LS-RET-DESC
+                WHEN NC-RET-NOTFOUND
+                    MOVE "NC-RET-NOTFOUND (5): Record not found."
+                        TO LS-RET-DESC
+                WHEN NC-RET-BADPARM
+                    MOVE "NC-RET-BADPARM (6): Bad parameter in call."
+                        TO LS-RET-DESC
+                WHEN NC-RET-END
+                    STRING "NC-RET-END (7): End was reached ",
+                        "(no data returned)."
+                        INTO LS-RET-DESC
+                WHEN NC-RET-RESOURCE
+                    STRING "NC-RET-RESOURCE (8): Resources exhausted ",
+                        "for requested function."
+                        INTO LS-RET-DESC
+                WHEN NC-RET-RANGE
+                    STRING "NC-RET-RANGE (9): Value is outside the ",
+                        "representable range for conversion."
+                        INTO LS-RET-DESC
+                WHEN OTHER
+                    STRING "Unknown return code (", LS-RET-CODE, ")."
+                        INTO LS-RET-DESC
+            END-EVALUATE.
+            GOBACK.
+
+        END PROGRAM COBCURSES-RETC-DESC.
