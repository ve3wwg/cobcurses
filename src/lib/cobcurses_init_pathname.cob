@@ -1,7 +1,10 @@
         PROGRAM-ID. COBCURSES-INIT-PATHNAME.
       *>
       *>     SUBSTITUTE ANY OCCURRENCES OF ${VARNAME} IN THE PATHNAME
-      *>     WITH THE CONTENTS OF AN ENVIRONMENT VARIABLE
+      *>     WITH THE CONTENTS OF AN ENVIRONMENT VARIABLE. A
+      *>     ${VARNAME:-DEFAULT} FORM IS ALSO RECOGNIZED, SUPPLYING
+      *>     DEFAULT WHEN VARNAME IS UNSET OR EMPTY, SO CALLERS DON'T
+      *>     HAVE TO PRE-CHECK THE ENVIRONMENT THEMSELVES.
       *>
       *> INPUTS:
       *>     IO-PATHNAME                 MANDATORY
@@ -21,12 +24,35 @@
         01  WS-PATH-LENGTH-PTR          POINTER.
         01  WS-PATH-LENGTH              PIC 9999 COMP-5 VALUE 0.
 
+      *>
+      *> ${VARNAME:-DEFAULT} EXPANSION WORK AREA :
+      *>
+        01  WS-EXPAND-WORK.
+            05  WS-EXPAND-BUFFER        PIC X(2048).
+            05  WS-EXPAND-LEN           PIC 9999 COMP-5 VALUE 0.
+            05  WS-EXPAND-RESULT        PIC X(2048).
+            05  WS-RESULT-PTR           PIC 9999 COMP-5 VALUE 1.
+            05  WS-SCAN-POS             PIC 9999 COMP-5 VALUE 1.
+            05  WS-DOLLAR-POS           PIC 9999 COMP-5 VALUE 0.
+            05  WS-COLON-DASH-POS       PIC 9999 COMP-5 VALUE 0.
+            05  WS-CLOSE-POS            PIC 9999 COMP-5 VALUE 0.
+            05  WS-VARNAME              PIC X(64).
+            05  WS-VARNAME-LEN          PIC 9999 COMP-5 VALUE 0.
+            05  WS-DEFAULT-VALUE        PIC X(256).
+            05  WS-DEFAULT-LEN          PIC 9999 COMP-5 VALUE 0.
+            05  WS-ENV-VALUE            PIC X(256).
+            05  WS-COPY-LEN             PIC 9999 COMP-5 VALUE 0.
+            05  WS-TOKEN-FOUND-FLAG     PIC X VALUE 'N'.
+                88  WS-TOKEN-FOUND      VALUE 'Y'.
+            05  WS-SUBST-OCCURRED-FLAG  PIC X VALUE 'N'.
+                88  WS-SUBST-OCCURRED   VALUE 'Y'.
+
         LINKAGE SECTION.
 
         01  IO-PATHNAME                 PIC X(2048).
         01  IN-LENGTH                   PIC 9999.
 
-        PROCEDURE DIVISION 
+        PROCEDURE DIVISION
             USING IO-PATHNAME, IN-LENGTH.
 
             IF IO-PATHNAME OMITTED THEN
@@ -44,6 +70,7 @@
             END-IF.
 
             IF RETURN-CODE = ZERO THEN
+                PERFORM 6000-EXPAND-DEFAULTS
                 SET WS-PATHNAME-PTR
                     TO ADDRESS OF IO-PATHNAME
                 SET WS-PATH-LENGTH-PTR
@@ -53,4 +80,168 @@
             END-IF.
             GOBACK.
 
+      *>
+      *> 6000-EXPAND-DEFAULTS :
+      *>     PRE-EXPAND ANY ${VARNAME:-DEFAULT} TOKENS IN IO-PATHNAME
+      *>     BEFORE HANDING OFF TO NC_PATHNAME, WHICH ONLY KNOWS THE
+      *>     PLAIN ${VARNAME} FORM. PLAIN ${VARNAME} TOKENS ARE LEFT
+      *>     UNTOUCHED FOR NC_PATHNAME TO RESOLVE AS BEFORE.
+      *>
+        6000-EXPAND-DEFAULTS.
+            MOVE SPACES TO WS-EXPAND-BUFFER.
+            MOVE IO-PATHNAME(1:WS-PATH-LENGTH) TO WS-EXPAND-BUFFER.
+            MOVE WS-PATH-LENGTH TO WS-EXPAND-LEN.
+            MOVE SPACES TO WS-EXPAND-RESULT.
+            MOVE 1 TO WS-RESULT-PTR.
+            MOVE 1 TO WS-SCAN-POS.
+            MOVE 'N' TO WS-SUBST-OCCURRED-FLAG.
+
+            PERFORM UNTIL WS-SCAN-POS > WS-EXPAND-LEN
+                PERFORM 6100-FIND-FALLBACK-TOKEN
+                IF WS-TOKEN-FOUND THEN
+                    PERFORM 6200-APPLY-FALLBACK-TOKEN
+                ELSE
+                    PERFORM 6300-COPY-REMAINDER
+                END-IF
+            END-PERFORM.
+
+      *>
+      *>     ONLY WRITE BACK THROUGH IO-PATHNAME WHEN A
+      *>     ${VARNAME:-DEFAULT} TOKEN WAS ACTUALLY REPLACED (SET
+      *>     ONLY BY 6200-APPLY-FALLBACK-TOKEN, NOT BY THE NO-TOKEN
+      *>     6300-COPY-REMAINDER PATH THAT RUNS ON EVERY OTHER CALL)
+      *>     -- AND THEN ONLY THE BYTES ACTUALLY NEEDED, NOT THE
+      *>     FULL 2048-BYTE WORK AREA, SINCE MOST CALLERS PASS A
+      *>     MUCH SMALLER PIC X FIELD BY REFERENCE.
+      *>
+            IF WS-SUBST-OCCURRED THEN
+                MOVE WS-RESULT-PTR TO WS-PATH-LENGTH
+                SUBTRACT 1 FROM WS-PATH-LENGTH
+                MOVE WS-EXPAND-RESULT(1:WS-PATH-LENGTH)
+                    TO IO-PATHNAME(1:WS-PATH-LENGTH)
+            END-IF.
+            EXIT.
+
+      *>
+      *> 6100-FIND-FALLBACK-TOKEN :
+      *>     LOCATE THE NEXT "${...:-...}" TOKEN AT OR AFTER
+      *>     WS-SCAN-POS. SETS WS-TOKEN-FOUND, WS-DOLLAR-POS,
+      *>     WS-COLON-DASH-POS, WS-CLOSE-POS, WS-VARNAME AND
+      *>     WS-DEFAULT-VALUE WHEN FOUND.
+      *>
+        6100-FIND-FALLBACK-TOKEN.
+            MOVE 'N' TO WS-TOKEN-FOUND-FLAG.
+            PERFORM VARYING WS-DOLLAR-POS FROM WS-SCAN-POS BY 1
+              UNTIL WS-DOLLAR-POS > WS-EXPAND-LEN - 1
+              OR WS-TOKEN-FOUND
+                IF WS-EXPAND-BUFFER(WS-DOLLAR-POS:2) = "${" THEN
+                    PERFORM 6110-SCAN-FALLBACK-BODY
+                END-IF
+            END-PERFORM.
+            EXIT.
+
+      *>
+      *> 6110-SCAN-FALLBACK-BODY :
+      *>     WS-DOLLAR-POS POINTS AT THE "$" OF A "${". LOOK FOR
+      *>     ":-" FOLLOWED BY A CLOSING "}", WITH NO OTHER "${"
+      *>     TOKEN STARTING IN BETWEEN. IF FOUND, EXTRACTS THE
+      *>     VARIABLE NAME AND DEFAULT TEXT AND SETS
+      *>     WS-TOKEN-FOUND-FLAG TO 'Y'.
+      *>
+        6110-SCAN-FALLBACK-BODY.
+            MOVE ZERO TO WS-COLON-DASH-POS.
+            ADD WS-DOLLAR-POS, 2 GIVING WS-CLOSE-POS.
+            PERFORM VARYING WS-CLOSE-POS
+              FROM WS-CLOSE-POS BY 1
+              UNTIL WS-CLOSE-POS > WS-EXPAND-LEN
+              OR WS-EXPAND-BUFFER(WS-CLOSE-POS:1) = "}"
+                IF WS-COLON-DASH-POS = ZERO
+                AND WS-EXPAND-BUFFER(WS-CLOSE-POS:2) = ":-" THEN
+                    MOVE WS-CLOSE-POS TO WS-COLON-DASH-POS
+                END-IF
+            END-PERFORM.
+
+            IF WS-CLOSE-POS > WS-EXPAND-LEN
+            OR WS-COLON-DASH-POS = ZERO THEN
+      *>         NOT A ${VARNAME:-DEFAULT} TOKEN -- LEAVE IT FOR
+      *>         NC_PATHNAME'S OWN ${VARNAME} SUBSTITUTION.
+                EXIT PARAGRAPH
+            END-IF.
+
+            MOVE WS-COLON-DASH-POS TO WS-VARNAME-LEN.
+            SUBTRACT WS-DOLLAR-POS, 2 FROM WS-VARNAME-LEN.
+            MOVE SPACES TO WS-VARNAME.
+            IF WS-VARNAME-LEN > 0 THEN
+                MOVE WS-EXPAND-BUFFER(WS-DOLLAR-POS + 2:
+                    WS-VARNAME-LEN) TO WS-VARNAME
+            END-IF.
+
+            MOVE WS-CLOSE-POS TO WS-DEFAULT-LEN.
+            SUBTRACT WS-COLON-DASH-POS, 2 FROM WS-DEFAULT-LEN.
+            MOVE SPACES TO WS-DEFAULT-VALUE.
+            IF WS-DEFAULT-LEN > 0 THEN
+                MOVE WS-EXPAND-BUFFER(WS-COLON-DASH-POS + 2:
+                    WS-DEFAULT-LEN) TO WS-DEFAULT-VALUE
+            END-IF.
+
+            SET WS-TOKEN-FOUND TO TRUE.
+            EXIT.
+
+      *>
+      *> 6200-APPLY-FALLBACK-TOKEN :
+      *>     COPY THE LITERAL TEXT BEFORE THE TOKEN, THEN THE
+      *>     RESOLVED ENVIRONMENT VALUE (OR DEFAULT WHEN UNSET/
+      *>     EMPTY) INTO WS-EXPAND-RESULT, AND ADVANCE PAST THE
+      *>     TOKEN'S CLOSING "}".
+      *>
+        6200-APPLY-FALLBACK-TOKEN.
+            MOVE 'Y' TO WS-SUBST-OCCURRED-FLAG.
+            IF WS-DOLLAR-POS > WS-SCAN-POS THEN
+                STRING WS-EXPAND-BUFFER(WS-SCAN-POS:
+                        WS-DOLLAR-POS - WS-SCAN-POS)
+                    DELIMITED BY SIZE
+                    INTO WS-EXPAND-RESULT
+                    WITH POINTER WS-RESULT-PTR
+                END-STRING
+            END-IF.
+
+            MOVE SPACES TO WS-ENV-VALUE.
+            ACCEPT WS-ENV-VALUE FROM ENVIRONMENT WS-VARNAME.
+            IF WS-ENV-VALUE = SPACES THEN
+                STRING FUNCTION TRIM(WS-DEFAULT-VALUE)
+                    DELIMITED BY SIZE
+                    INTO WS-EXPAND-RESULT
+                    WITH POINTER WS-RESULT-PTR
+                END-STRING
+            ELSE
+                STRING FUNCTION TRIM(WS-ENV-VALUE)
+                    DELIMITED BY SIZE
+                    INTO WS-EXPAND-RESULT
+                    WITH POINTER WS-RESULT-PTR
+                END-STRING
+            END-IF.
+
+            MOVE WS-CLOSE-POS TO WS-SCAN-POS.
+            ADD 1 TO WS-SCAN-POS.
+            EXIT.
+
+      *>
+      *> 6300-COPY-REMAINDER :
+      *>     NO MORE FALLBACK TOKENS -- COPY WHATEVER'S LEFT OF THE
+      *>     PATHNAME AS-IS AND END THE SCAN.
+      *>
+        6300-COPY-REMAINDER.
+            MOVE WS-EXPAND-LEN TO WS-COPY-LEN.
+            SUBTRACT WS-SCAN-POS, -1 FROM WS-COPY-LEN.
+            IF WS-COPY-LEN > 0 THEN
+                STRING WS-EXPAND-BUFFER(WS-SCAN-POS:WS-COPY-LEN)
+                    DELIMITED BY SIZE
+                    INTO WS-EXPAND-RESULT
+                    WITH POINTER WS-RESULT-PTR
+                END-STRING
+            END-IF.
+            MOVE WS-EXPAND-LEN TO WS-SCAN-POS.
+            ADD 1 TO WS-SCAN-POS.
+            EXIT.
+
         END PROGRAM COBCURSES-INIT-PATHNAME.
