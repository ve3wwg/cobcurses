@@ -7,6 +7,9 @@
       *>         'O' - OPEN FILE (DOES NOT USE OTHER ARGS)
       *>         'R' - READ NEXT (MENU ITEM)
       *>         'C' - CLOSE
+      *>         'F' - FILTER BY NAME PREFIX (LS-ITEM-NAME HOLDS THE
+      *>               PREFIX; NARROWS THE NEXT 'O' OPEN AND ALL
+      *>               SUBSEQUENT 'R' READS TO NAMES STARTING WITH IT)
       *>
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -31,6 +34,11 @@
         01  WS-SCREEN-FILE-NAME         PIC X(256)
             VALUE "${COBCURSES_DATADIR}/SCREENS.X".
 
+        01  WS-FILTER-PREFIX            PIC X(16) VALUE SPACES.
+        01  WS-FILTER-LEN               PIC 99 VALUE 0.
+        01  WS-FILTER-ACTIVE            PIC X VALUE 'N'.
+            88  FILTER-ACTIVE           VALUE 'Y'.
+
         LINKAGE SECTION.
 
         01  LS-REQUEST-TYPE             PIC X.
@@ -53,6 +61,8 @@
                 PERFORM 500-READ-FILE
             WHEN 'C'
                 PERFORM 900-CLOSE-FILE
+            WHEN 'F'
+                PERFORM 250-SET-FILTER
             WHEN OTHER
                 MOVE 1 TO RETURN-CODE
             END-EVALUATE.
@@ -71,6 +81,9 @@
       *>     PREPARE FOR THE 'R' READ NEXT RECORD REQUEST :
       *>
             INITIALIZE SCREEN-RECORD.
+            IF FILTER-ACTIVE THEN
+                MOVE WS-FILTER-PREFIX TO SCN-NAME
+            END-IF.
             START SCREEN-FILE KEY IS >= SCN-NAME
                 INVALID KEY
                     PERFORM 900-CLOSE-FILE
@@ -78,6 +91,17 @@
             END-START.
             EXIT.
 
+        250-SET-FILTER.
+      *>
+      *>     'F' - FILTER BY NAME PREFIX
+      *>
+            MOVE LS-ITEM-NAME(1:16) TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
+            INSPECT WS-FILTER-PREFIX TALLYING WS-FILTER-LEN
+                FOR CHARACTERS BEFORE ' '.
+            SET FILTER-ACTIVE TO TRUE.
+            EXIT.
+
         500-READ-FILE.
       *>
       *>     'R' - READ NEXT RECORD
@@ -87,16 +111,27 @@
                     MOVE 1 TO RETURN-CODE
                     INITIALIZE LS-ITEM-NAME, LS-ITEM-DESCRIPTION
                 NOT AT END
-                    MOVE SCN-NAME TO LS-ITEM-NAME
-                    MOVE SCN-DESCRIPTION TO LS-ITEM-DESCRIPTION
+                    IF FILTER-ACTIVE AND WS-FILTER-LEN > 0 AND
+                       SCN-NAME(1:WS-FILTER-LEN) NOT =
+                           WS-FILTER-PREFIX(1:WS-FILTER-LEN) THEN
+                        MOVE 1 TO RETURN-CODE
+                        INITIALIZE LS-ITEM-NAME, LS-ITEM-DESCRIPTION
+                    ELSE
+                        MOVE SCN-NAME TO LS-ITEM-NAME
+                        MOVE SCN-DESCRIPTION TO LS-ITEM-DESCRIPTION
+                    END-IF
             END-READ
             EXIT.
 
         900-CLOSE-FILE.
       *>
-      *>     'C' - CLOSE FILE
+      *>     'C' - CLOSE FILE -- CLEAR ANY ACTIVE 'F' FILTER SO THE
+      *>     NEXT CALLER'S 'O'/'R' SEQUENCE STARTS UNFILTERED.
       *>
             CLOSE SCREEN-FILE.
+            MOVE 'N' TO WS-FILTER-ACTIVE.
+            MOVE SPACES TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
             EXIT.
 
         END PROGRAM COBCURSES-MENU-SD-SCREENS.
