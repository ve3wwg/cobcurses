@@ -5,7 +5,28 @@
       *> IN EXPONENTIAL NOTATION, OPTIONALLY ENGINEERING EXPONENTS,
       *> OPTIONALLY WITH UNITS.
       *>
+      *> THE RESULT IS THEN ADJUSTED TO THE OPTIONAL PER-SITE LOCALE
+      *> CONVENTION LOADED FROM ${COBCURSES_DATADIR}/LOCALE.X (DECIMAL
+      *> COMMA VS. DECIMAL POINT, CURRENCY SYMBOL AND ITS PLACEMENT).
+      *> LOCALE.X IS OPTIONAL AND IS LOADED ONCE PER RUN -- WHEN IT
+      *> DOES NOT EXIST, OUTPUT IS UNCHANGED FROM BEFORE THIS FEATURE
+      *> EXISTED.
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT LOCALE-FILE
+                ASSIGN TO WS-LOCALE-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LOCALE-FILE-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+
+        FD  LOCALE-FILE.
+        01  LOCALE-RECORD                   PIC X(80).
+
         WORKING-STORAGE SECTION.
 
             COPY COBCRETC.
@@ -17,6 +38,27 @@
             01  WS-OUT-BUFFER-PTR           POINTER.
             01  WS-IN-BUFFER-LENGTH         PIC 9999 COMP-5 VALUE 0.
 
+      *>
+      *>     LOCALE.X CONFIGURATION -- LOADED ONCE AND CACHED HERE FOR
+      *>     THE REMAINDER OF THE RUN (SEE 0500-LOAD-LOCALE-CONFIG).
+      *>     THIS ROUTINE HAS NO NC-COBCURSES PARAMETER TO CACHE THE
+      *>     TABLE IN, SO IT IS KEPT IN THIS SUBPROGRAM'S OWN
+      *>     WORKING-STORAGE, THE SAME WAY WS-IN-BUFFER-LENGTH ABOVE
+      *>     ALREADY REMEMBERS ITS LAST VALUE ACROSS CALLS.
+      *>
+            01  WS-LOCALE-LOADED-FLAG       PIC X VALUE 'N'.
+                88  WS-LOCALE-LOADED        VALUE 'Y'.
+            01  WS-LOCALE-CONFIGURED-FLAG   PIC X VALUE 'N'.
+                88  WS-LOCALE-CONFIGURED    VALUE 'Y'.
+            01  WS-LOCALE-DECIMAL-SEP       PIC X VALUE '.'.
+            01  WS-LOCALE-CURRENCY-SYM      PIC X(4) VALUE SPACES.
+            01  WS-LOCALE-PLACEMENT         PIC X VALUE 'P'.
+            01  WS-LOCALE-FILE-NAME         PIC X(256)
+                VALUE "${COBCURSES_DATADIR}/LOCALE.X".
+            01  WS-LOCALE-FILE-NAME-LENGTH  PIC 9999.
+            01  WS-LOCALE-FILE-STATUS       PIC XX.
+            01  WS-LOCALE-SAVE-BUFFER       PIC X(40).
+
         LINKAGE SECTION.
 
             77  LS-IN-COMP-2-ITEM           COMP-2.
@@ -40,12 +82,56 @@
             OR LS-IN-DIGITS OMITTED THEN
                 MOVE NC-RET-BADPARM TO RETURN-CODE
             ELSE
+                PERFORM 0500-LOAD-LOCALE-CONFIG
                 PERFORM 1000-INITIALIZE
                 PERFORM 5000-PROCESS
+                PERFORM 6000-APPLY-LOCALE-FORMAT
                 PERFORM 9000-FINALIZE
             END-IF.
             GOBACK.
 
+        0500-LOAD-LOCALE-CONFIG.
+            IF NOT WS-LOCALE-LOADED THEN
+                SET WS-LOCALE-LOADED TO TRUE
+                MOVE LENGTH OF WS-LOCALE-FILE-NAME
+                    TO WS-LOCALE-FILE-NAME-LENGTH
+                CALL "COBCURSES-INIT-PATHNAME"
+                    USING WS-LOCALE-FILE-NAME,
+                        WS-LOCALE-FILE-NAME-LENGTH
+                OPEN INPUT LOCALE-FILE
+                IF WS-LOCALE-FILE-STATUS = "00" THEN
+                    READ LOCALE-FILE
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            PERFORM 0510-PARSE-LOCALE-RECORD
+                    END-READ
+                    CLOSE LOCALE-FILE
+                END-IF
+            END-IF.
+            EXIT.
+
+        0510-PARSE-LOCALE-RECORD.
+      *>
+      *>     ONE LOCALE.X RECORD: DECIMAL SEPARATOR (COL 1), CURRENCY
+      *>     SYMBOL (COLS 3-6), PLACEMENT 'P'REFIX OR 'S'UFFIX (COL 8).
+      *>     BLANK AND COMMENT (LEADING '*') LINES ARE SKIPPED.
+      *>
+            IF LOCALE-RECORD = SPACES
+            OR LOCALE-RECORD(1:1) = '*' THEN
+                CONTINUE
+            ELSE
+                SET WS-LOCALE-CONFIGURED TO TRUE
+                MOVE LOCALE-RECORD(1:1) TO WS-LOCALE-DECIMAL-SEP
+                MOVE LOCALE-RECORD(3:4) TO WS-LOCALE-CURRENCY-SYM
+                IF LOCALE-RECORD(8:1) = 'S' THEN
+                    MOVE 'S' TO WS-LOCALE-PLACEMENT
+                ELSE
+                    MOVE 'P' TO WS-LOCALE-PLACEMENT
+                END-IF
+            END-IF.
+            EXIT.
+
         1000-INITIALIZE.
             MOVE LS-IN-COMP-2-ITEM TO WS-IN-COMP-2-ITEM.
             IF LS-IN-ENG-FORMAT-FLAG OMITTED THEN
@@ -76,6 +162,44 @@
                 WS-IN-BUFFER-LENGTH.
             EXIT.
 
+        6000-APPLY-LOCALE-FORMAT.
+      *>
+      *>     POST-PROCESS THE NATIVE OUTPUT PER THE OPTIONAL LOCALE.X
+      *>     CONVENTION. WHEN LOCALE.X IS ABSENT OR HAS NO CONFIGURED
+      *>     RECORD, LS-OUT-BUFFER IS LEFT EXACTLY AS NC_FORMAT_COMP2
+      *>     PRODUCED IT.
+      *>
+            IF WS-LOCALE-CONFIGURED THEN
+                IF WS-LOCALE-DECIMAL-SEP NOT = '.' THEN
+                    INSPECT LS-OUT-BUFFER
+                        CONVERTING '.' TO WS-LOCALE-DECIMAL-SEP
+                END-IF
+                IF WS-LOCALE-CURRENCY-SYM NOT = SPACES THEN
+                    PERFORM 6010-PLACE-CURRENCY-SYMBOL
+                END-IF
+            END-IF.
+            EXIT.
+
+        6010-PLACE-CURRENCY-SYMBOL.
+            MOVE LS-OUT-BUFFER TO WS-LOCALE-SAVE-BUFFER.
+            MOVE SPACES TO LS-OUT-BUFFER.
+            IF WS-LOCALE-PLACEMENT = 'S' THEN
+                STRING
+                    FUNCTION TRIM(WS-LOCALE-SAVE-BUFFER)
+                        DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-LOCALE-CURRENCY-SYM)
+                        DELIMITED BY SIZE
+                    INTO LS-OUT-BUFFER
+            ELSE
+                STRING
+                    FUNCTION TRIM(WS-LOCALE-CURRENCY-SYM)
+                        DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-LOCALE-SAVE-BUFFER)
+                        DELIMITED BY SIZE
+                    INTO LS-OUT-BUFFER
+            END-IF.
+            EXIT.
+
         9000-FINALIZE.
             EXIT.
 
