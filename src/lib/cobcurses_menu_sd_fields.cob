@@ -8,6 +8,9 @@
       *>         'O' - OPEN FILE (DOES NOT USE OTHER ARGS)
       *>         'R' - READ NEXT (MENU ITEM)
       *>         'C' - CLOSE
+      *>         'F' - FILTER BY DESCRIPTION PREFIX (LS-ITEM-NAME HOLDS
+      *>               THE PREFIX; SUBSEQUENT 'R' READS SKIP ANY FIELD
+      *>               WHOSE LS-ITEM-DESCRIPTION DOESN'T START WITH IT)
       *>
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -34,6 +37,14 @@
         01  WS-SCRFDEF-FILE-NAME        PIC X(512)
             VALUE "${COBCURSES_DATADIR}/SCRFDEF.X".
 
+        01  WS-FILTER-PREFIX            PIC X(64) VALUE SPACES.
+        01  WS-FILTER-LEN               PIC 99 VALUE 0.
+        01  WS-FILTER-ACTIVE            PIC X VALUE 'N'.
+            88  FILTER-ACTIVE           VALUE 'Y'.
+
+        01  WS-DONE-FLAG                PIC X VALUE 'N'.
+            88  RECORD-DONE              VALUE 'Y'.
+
         LINKAGE SECTION.
 
         01  LS-REQUEST-TYPE             PIC X.
@@ -58,11 +69,24 @@
                 PERFORM 500-READ-FILE
             WHEN 'C'
                 PERFORM 900-CLOSE-FILE
+            WHEN 'F'
+                PERFORM 250-SET-FILTER
             WHEN OTHER
                 MOVE 1 TO RETURN-CODE
             END-EVALUATE.
             GOBACK.
 
+        250-SET-FILTER.
+      *>
+      *>     'F' - FILTER BY DESCRIPTION PREFIX
+      *>
+            MOVE LS-ITEM-NAME TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
+            INSPECT WS-FILTER-PREFIX TALLYING WS-FILTER-LEN
+                FOR CHARACTERS BEFORE ' '.
+            SET FILTER-ACTIVE TO TRUE.
+            EXIT.
+
         200-OPEN-FILE.
       *>
       *>     'O' - OPEN FILE REQUEST
@@ -88,19 +112,30 @@
       *>
       *>     'R' - READ NEXT RECORD
       *>
-            READ SCRFDEF-FILE NEXT RECORD
-                AT END
-                    PERFORM 510-END-FILE
-                NOT AT END
-                    IF SCR-FDEF-SCREEN-NAME = WS-SCREEN-NAME THEN
-                        MOVE SCR-FDEF-NO TO LS-ITEM-NAME
-                        INITIALIZE LS-ITEM-DESCRIPTION
-                        STRING "FLD-", SCR-FDEF-COBOL-NAME
-                            INTO LS-ITEM-DESCRIPTION
-                    ELSE
+            MOVE 'N' TO WS-DONE-FLAG.
+            PERFORM UNTIL RECORD-DONE
+                READ SCRFDEF-FILE NEXT RECORD
+                    AT END
                         PERFORM 510-END-FILE
-                    END-IF
-            END-READ
+                        SET RECORD-DONE TO TRUE
+                    NOT AT END
+                        IF SCR-FDEF-SCREEN-NAME = WS-SCREEN-NAME THEN
+                            MOVE SCR-FDEF-NO TO LS-ITEM-NAME
+                            INITIALIZE LS-ITEM-DESCRIPTION
+                            STRING "FLD-", SCR-FDEF-COBOL-NAME
+                                INTO LS-ITEM-DESCRIPTION
+                            IF NOT FILTER-ACTIVE
+                                OR WS-FILTER-LEN = 0
+                                OR LS-ITEM-DESCRIPTION(1:WS-FILTER-LEN)
+                                   = WS-FILTER-PREFIX(1:WS-FILTER-LEN)
+                                SET RECORD-DONE TO TRUE
+                            END-IF
+                        ELSE
+                            PERFORM 510-END-FILE
+                            SET RECORD-DONE TO TRUE
+                        END-IF
+                END-READ
+            END-PERFORM.
             EXIT.
 
         510-END-FILE.
@@ -110,9 +145,13 @@
 
         900-CLOSE-FILE.
       *>
-      *>     'C' - CLOSE FILE
+      *>     'C' - CLOSE FILE -- CLEAR ANY ACTIVE 'F' FILTER SO THE
+      *>     NEXT CALLER'S 'O'/'R' SEQUENCE STARTS UNFILTERED.
       *>
             CLOSE SCRFDEF-FILE.
+            MOVE 'N' TO WS-FILTER-ACTIVE.
+            MOVE SPACES TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
             EXIT.
 
         END PROGRAM COBCURSES-MENU-SD-FIELDS.
