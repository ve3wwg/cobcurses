@@ -0,0 +1,95 @@
+        PROGRAM-ID. COBCURSES-LOAD-KEYMAP.
+      *>
+      *>     LOAD THE PER-SHOP PF-KEY REMAP TABLE FROM
+      *>     ${COBCURSES_DATADIR}/KEYMAP.X INTO NC-KEYMAP-DATA (SEE
+      *>     COBCURSG.cbl). EACH RECORD IS "FROMCODE TOCODE" (TWO
+      *>     4-DIGIT KEY CODES, SPACE SEPARATED) -- FROMCODE IS THE RAW
+      *>     CODE THE TERMINAL EMULATOR SENDS, TOCODE IS THE NC-KEY-*
+      *>     VALUE IT SHOULD BE TREATED AS. WHEN KEYMAP.X DOES NOT
+      *>     EXIST, NC-KEYMAP-COUNT IS LEFT AT ZERO AND NC-GETCH PASSES
+      *>     RAW KEY CODES THROUGH UNCHANGED, EXACTLY AS BEFORE THIS
+      *>     TABLE EXISTED.
+      *>
+      *> INPUTS:
+      *>     LS-COBCURSES                MANDATORY
+      *>
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+            SELECT KEYMAP-FILE
+                ASSIGN TO WS-KEYMAP-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-KEYMAP-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  KEYMAP-FILE.
+        01  KEYMAP-RECORD                  PIC X(80).
+
+        WORKING-STORAGE SECTION.
+
+            COPY COBCRETC.
+
+        01  WS-FILE-NAME-LENGTH             PIC 9999.
+        01  WS-KEYMAP-FILE-NAME             PIC X(256)
+            VALUE "${COBCURSES_DATADIR}/KEYMAP.X".
+        01  WS-KEYMAP-FILE-STATUS           PIC XX.
+        01  WS-KEYMAP-EOF-FLAG              PIC X VALUE 'N'.
+            88  END-OF-KEYMAP               VALUE 'Y'.
+
+        LINKAGE SECTION.
+
+            COPY COBCURSG.
+
+        PROCEDURE DIVISION USING NC-COBCURSES.
+
+        100-MAIN-DISPATCH-ENTRY.
+            MOVE ZERO TO RETURN-CODE.
+            MOVE ZERO TO NC-KEYMAP-COUNT.
+
+            MOVE LENGTH OF WS-KEYMAP-FILE-NAME
+                TO WS-FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING WS-KEYMAP-FILE-NAME, WS-FILE-NAME-LENGTH.
+
+            MOVE 'N' TO WS-KEYMAP-EOF-FLAG.
+            OPEN INPUT KEYMAP-FILE.
+            IF WS-KEYMAP-FILE-STATUS = "00" THEN
+                PERFORM UNTIL END-OF-KEYMAP
+                  OR NC-KEYMAP-COUNT >= 40
+                    READ KEYMAP-FILE
+                        AT END
+                            SET END-OF-KEYMAP TO TRUE
+                        NOT AT END
+                            PERFORM 200-ADD-KEYMAP-ENTRY
+                    END-READ
+                END-PERFORM
+                CLOSE KEYMAP-FILE
+            END-IF.
+      *>
+      *>     KEYMAP.X IS OPTIONAL -- ITS ABSENCE IS NOT AN ERROR, IT
+      *>     JUST MEANS NO SHOP IS REMAPPING KEYS AND NC-GETCH PASSES
+      *>     RAW CODES THROUGH UNCHANGED.
+      *>
+            GOBACK.
+
+        200-ADD-KEYMAP-ENTRY.
+      *>
+      *>     PARSE ONE "FROMCODE TOCODE" RECORD AND APPEND IT. BLANK
+      *>     AND COMMENT (LEADING '*') LINES ARE SKIPPED.
+      *>
+            IF KEYMAP-RECORD = SPACES
+            OR KEYMAP-RECORD(1:1) = '*' THEN
+                CONTINUE
+            ELSE
+                ADD 1 TO NC-KEYMAP-COUNT
+                MOVE FUNCTION NUMVAL(KEYMAP-RECORD(1:4))
+                    TO NC-KEYMAP-FROM(NC-KEYMAP-COUNT)
+                MOVE FUNCTION NUMVAL(KEYMAP-RECORD(6:4))
+                    TO NC-KEYMAP-TO(NC-KEYMAP-COUNT)
+            END-IF.
+            EXIT.
+
+        END PROGRAM COBCURSES-LOAD-KEYMAP.
