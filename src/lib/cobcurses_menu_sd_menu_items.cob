@@ -8,6 +8,19 @@
       *>         'O' - OPEN FILE (DOES NOT USE OTHER ARGS)
       *>         'R' - READ NEXT (MENU ITEM)
       *>         'C' - CLOSE
+      *>         'F' - FILTER BY DESCRIPTION PREFIX (LS-ITEM-NAME HOLDS
+      *>               THE PREFIX; SUBSEQUENT 'R' READS SKIP ANY ITEM
+      *>               WHOSE LS-ITEM-DESCRIPTION DOESN'T START WITH IT)
+      *>         'A' - ADD A MENU NAME TO THE BATCH LIST (LS-ITEM-NAME
+      *>               HOLDS THE MENU NAME). BUILD THE LIST WITH ONE
+      *>               'A' CALL PER MENU BEFORE ISSUING 'B'.
+      *>         'B' - OPEN FOR BATCH READ (DOES NOT USE OTHER ARGS).
+      *>               RETURNS THE COMBINED ITEM LIST FOR EVERY MENU
+      *>               ADDED VIA 'A' USING A SINGLE SEQUENTIAL PASS OF
+      *>               ITEM-FILE, INSTEAD OF ONE START/READ PASS PER
+      *>               MENU. SUBSEQUENT 'R' CALLS ALSO RETURN THE OWNING
+      *>               MENU NAME IN LS-MENU-NAME. 'C' CLOSES AND CLEARS
+      *>               THE BATCH LIST.
       *>
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -35,14 +48,35 @@
             VALUE "${COBCURSES_DATADIR}/ITEMS.X".
         01  WS-X                        PIC 9999 COMP-5.
 
+        01  WS-FILTER-PREFIX            PIC X(64) VALUE SPACES.
+        01  WS-FILTER-LEN               PIC 99 VALUE 0.
+        01  WS-FILTER-ACTIVE            PIC X VALUE 'N'.
+            88  FILTER-ACTIVE           VALUE 'Y'.
+
+        01  WS-DONE-FLAG                PIC X VALUE 'N'.
+            88  RECORD-DONE              VALUE 'Y'.
+
+        01  WS-BATCH-MODE-FLAG          PIC X VALUE 'N'.
+            88  BATCH-MODE-ACTIVE       VALUE 'Y'.
+
+        01  WS-BATCH-MATCH-FLAG         PIC X VALUE 'N'.
+            88  ITEM-IN-BATCH-LIST      VALUE 'Y'.
+
+        01  WS-MENU-LIST-COUNT         PIC 99 VALUE 0.
+        01  WS-MENU-LIST-TABLE.
+            05  WS-MENU-LIST            PIC X(16) OCCURS 80 TIMES.
+        01  WS-MENU-LIST-X              PIC 99.
+
         LINKAGE SECTION.
 
         01  LS-REQUEST-TYPE             PIC X.
         01  LS-ITEM-NAME                PIC X(32).
         01  LS-ITEM-DESCRIPTION         PIC X(64).
+        01  LS-MENU-NAME                PIC X(16).
 
         PROCEDURE DIVISION
-            USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION.
+            USING LS-REQUEST-TYPE, LS-ITEM-NAME, LS-ITEM-DESCRIPTION,
+            LS-MENU-NAME.
 
         100-MAIN-DISPATCH-ENTRY.
       *>
@@ -59,11 +93,61 @@
                 PERFORM 500-READ-FILE
             WHEN 'C'
                 PERFORM 900-CLOSE-FILE
+            WHEN 'F'
+                PERFORM 250-SET-FILTER
+            WHEN 'A'
+                PERFORM 260-ADD-BATCH-MENU
+            WHEN 'B'
+                PERFORM 300-OPEN-BATCH-FILE
             WHEN OTHER
                 MOVE 1 TO RETURN-CODE
             END-EVALUATE.
             GOBACK.
 
+        260-ADD-BATCH-MENU.
+      *>
+      *>     'A' - ADD A MENU NAME TO THE BATCH LIST
+      *>
+            IF WS-MENU-LIST-COUNT < 80 THEN
+                ADD 1 TO WS-MENU-LIST-COUNT
+                MOVE LS-ITEM-NAME TO WS-MENU-LIST(WS-MENU-LIST-COUNT)
+            END-IF.
+            EXIT.
+
+        300-OPEN-BATCH-FILE.
+      *>
+      *>     'B' - OPEN FOR BATCH READ ACROSS ALL BATCH-LIST MENUS
+      *>
+            MOVE LENGTH OF WS-ITEM-FILE-NAME
+                TO WS-FILE-NAME-LENGTH.
+            CALL "COBCURSES-INIT-PATHNAME"
+                USING WS-ITEM-FILE-NAME, WS-FILE-NAME-LENGTH.
+            OPEN INPUT ITEM-FILE.
+            SET BATCH-MODE-ACTIVE TO TRUE.
+      *>
+      *>     ONE SEQUENTIAL PASS FROM THE START OF THE FILE COVERS
+      *>     EVERY MENU IN THE BATCH LIST, AVOIDING A SEPARATE
+      *>     START/READ PASS PER MENU :
+      *>
+            INITIALIZE ITEM-RECORD.
+            START ITEM-FILE KEY IS >= ITM-KEY
+                INVALID KEY
+                    PERFORM 900-CLOSE-FILE
+                    MOVE 1 TO RETURN-CODE
+            END-START.
+            EXIT.
+
+        250-SET-FILTER.
+      *>
+      *>     'F' - FILTER BY DESCRIPTION PREFIX
+      *>
+            MOVE LS-ITEM-NAME TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
+            INSPECT WS-FILTER-PREFIX TALLYING WS-FILTER-LEN
+                FOR CHARACTERS BEFORE ' '.
+            SET FILTER-ACTIVE TO TRUE.
+            EXIT.
+
         200-OPEN-FILE.
       *>
       *>     'O' - OPEN FILE REQUEST
@@ -89,35 +173,78 @@
       *>
       *>     'R' - READ NEXT RECORD
       *>
-            READ ITEM-FILE NEXT RECORD
-                AT END
-                    PERFORM 510-END-FILE
-                NOT AT END
-                    IF ITM-MENU-NAME = WS-MENU-NAME THEN
-                        MOVE ITM-NUMBER TO LS-ITEM-NAME
-                        INITIALIZE LS-ITEM-DESCRIPTION
-                        MOVE ZERO TO WS-X
-                        INSPECT ITM-ITEM-NAME TALLYING WS-X
-                            FOR CHARACTERS BEFORE ' '
-                        STRING "(", ITM-ITEM-NAME(1:WS-X), ") ", 
-                            ITM-TEXT
-                            INTO LS-ITEM-DESCRIPTION
-                    ELSE
+            MOVE 'N' TO WS-DONE-FLAG.
+            PERFORM UNTIL RECORD-DONE
+                READ ITEM-FILE NEXT RECORD
+                    AT END
                         PERFORM 510-END-FILE
-                    END-IF
-            END-READ
+                        SET RECORD-DONE TO TRUE
+                    NOT AT END
+                        IF BATCH-MODE-ACTIVE THEN
+                            PERFORM 520-CHECK-BATCH-LIST
+                        ELSE
+                            MOVE 'N' TO WS-BATCH-MATCH-FLAG
+                        END-IF
+                        IF (BATCH-MODE-ACTIVE
+                                AND ITEM-IN-BATCH-LIST)
+                            OR (NOT BATCH-MODE-ACTIVE
+                                AND ITM-MENU-NAME = WS-MENU-NAME)
+                            MOVE ITM-NUMBER TO LS-ITEM-NAME
+                            MOVE ITM-MENU-NAME TO LS-MENU-NAME
+                            INITIALIZE LS-ITEM-DESCRIPTION
+                            MOVE ZERO TO WS-X
+                            INSPECT ITM-ITEM-NAME TALLYING WS-X
+                                FOR CHARACTERS BEFORE ' '
+                            STRING "(", ITM-ITEM-NAME(1:WS-X), ") ",
+                                ITM-TEXT
+                                INTO LS-ITEM-DESCRIPTION
+                            IF NOT FILTER-ACTIVE
+                                OR WS-FILTER-LEN = 0
+                                OR LS-ITEM-DESCRIPTION(1:WS-FILTER-LEN)
+                                   = WS-FILTER-PREFIX(1:WS-FILTER-LEN)
+                                SET RECORD-DONE TO TRUE
+                            END-IF
+                        ELSE
+                            IF NOT BATCH-MODE-ACTIVE THEN
+                                PERFORM 510-END-FILE
+                                SET RECORD-DONE TO TRUE
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM.
+            EXIT.
+
+        520-CHECK-BATCH-LIST.
+      *>
+      *>     SETS WS-BATCH-MATCH-FLAG WHEN ITM-MENU-NAME IS ONE OF THE
+      *>     MENUS ADDED VIA 'A'.
+      *>
+            MOVE 'N' TO WS-BATCH-MATCH-FLAG.
+            PERFORM VARYING WS-MENU-LIST-X FROM 1 BY 1
+                UNTIL WS-MENU-LIST-X > WS-MENU-LIST-COUNT
+                IF ITM-MENU-NAME = WS-MENU-LIST(WS-MENU-LIST-X) THEN
+                    SET ITEM-IN-BATCH-LIST TO TRUE
+                    MOVE WS-MENU-LIST-COUNT TO WS-MENU-LIST-X
+                END-IF
+            END-PERFORM.
             EXIT.
 
         510-END-FILE.
             MOVE 1 TO RETURN-CODE
-            INITIALIZE LS-ITEM-NAME, LS-ITEM-DESCRIPTION
+            INITIALIZE LS-ITEM-NAME, LS-ITEM-DESCRIPTION, LS-MENU-NAME
             EXIT.
 
         900-CLOSE-FILE.
       *>
-      *>     'C' - CLOSE FILE
+      *>     'C' - CLOSE FILE -- CLEAR ANY ACTIVE 'F' FILTER SO THE
+      *>     NEXT CALLER'S 'O'/'R' SEQUENCE STARTS UNFILTERED.
       *>
             CLOSE ITEM-FILE.
+            MOVE 'N' TO WS-BATCH-MODE-FLAG.
+            MOVE ZERO TO WS-MENU-LIST-COUNT.
+            MOVE 'N' TO WS-FILTER-ACTIVE.
+            MOVE SPACES TO WS-FILTER-PREFIX.
+            MOVE ZERO TO WS-FILTER-LEN.
             EXIT.
 
         END PROGRAM COBCURSES-MENU-SD-MENU-ITEMS.
