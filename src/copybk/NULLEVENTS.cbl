@@ -0,0 +1,40 @@
+      *>***********************************************
+      *>     COBCURSES       COBOL NCURSES INTERFACE
+      *>     WARREN W. GAY   ve3wwg@cogeco.ca
+      *>***********************************************
+      *>
+      *> NULL EVENT HANDLERS :
+      *>     THIS COPYBOOK PROVIDES DO-NOTHING STUBS FOR EVERY
+      *>     EVENT PARAGRAPH THAT COBCURSQ'S STATE MACHINE MAY
+      *>     PERFORM, FOR PROGRAMS THAT HAVE NO SCREEN EVENT
+      *>     LOGIC OF THEIR OWN.
+      *>
+      *>***********************************************
+
+        NC-VERIFY-EVENT.
+            EXIT.
+
+        NC-CHANGE-EVENT.
+            EXIT.
+
+        NC-FIELD-EVENT.
+            EXIT.
+
+        NC-MOUSE-EVENT.
+            EXIT.
+
+        NC-STATE-CHANGE-EVENT.
+            EXIT.
+
+        NC-FKEY-EVENT.
+            EXIT.
+
+        NC-PRINT-EVENT.
+            EXIT.
+
+        NC-HELP-EVENT.
+            EXIT.
+
+      *>***********************************************
+      *>     END NULLEVENTS.cbl
+      *>***********************************************
