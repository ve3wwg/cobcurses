@@ -19,16 +19,37 @@
       *> NC-3270-STATE-MACHINE :
       *>     (FOR 3270 MODE USE ONLY)
       *>     ASK FOR INPUT FROM ANY/ALL FIELDS, UNTIL THE
-      *>     USER PRESSES "ENTER" OR A PF KEY.
+      *>     USER PRESSES "ENTER", A PF KEY, OR THE PRINT KEY.
       *>
         NC-3270-STATE-MACHINE.
             CALL "COBCURSES-3270-STATE-MACHINE" USING
                 COPY COBCPARMS..
-            IF NOT NC-FIELD-MOUSE-EVENT THEN
-                PERFORM NC-FIELD-EVENT
+            IF NC-FIELD-EXIT-PRINT THEN
+                PERFORM NC-3270-PRINT-SCREEN
+            ELSE
+                IF NOT NC-FIELD-MOUSE-EVENT THEN
+                    PERFORM NC-FIELD-EVENT
+                END-IF
             END-IF.
             EXIT.
 
+      *>
+      *> NC-3270-PRINT-SCREEN :
+      *>     (FOR 3270 MODE USE ONLY)
+      *>     THE USER PRESSED THE PRINT KEY -- SPOOL THE CURRENT
+      *>     3270 SCREEN BUFFER TO HARDCOPY, THEN GIVE THE PROGRAM
+      *>     A CHANCE TO REACT (E.G. AN "SCREEN PRINTED" MESSAGE)
+      *>     VIA NC-PRINT-EVENT.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     8 = PRINT SPOOL RESOURCES EXHAUSTED (SEE NC-RET-RESOURCE)
+      *>
+        NC-3270-PRINT-SCREEN.
+            CALL "COBCURSES-3270-PRINT-SCREEN" USING
+                COPY COBCPARMS..
+            PERFORM NC-PRINT-EVENT.
+            EXIT.
+
       *>
       *> NC-3270-VERIFY-FIELD :
       *>
