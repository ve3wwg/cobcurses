@@ -0,0 +1,23 @@
+      *> VIDEO ATTRIBUTE CONSTANTS FOR THE COBCURSES PACKAGE :
+      *>
+      *> WARREN W. GAY VE3WWG
+      *>
+        01  NC-ATTRIBUTES.
+      *>        Normal video :
+            10  NC-ATTR-NORMAL          PIC 9(9) COMP-5 VALUE 0.
+      *>        Bold :
+            10  NC-ATTR-BOLD            PIC 9(9) COMP-5 VALUE 1.
+      *>        Dim :
+            10  NC-ATTR-DIM             PIC 9(9) COMP-5 VALUE 2.
+      *>        Reverse video :
+            10  NC-ATTR-REVERSE         PIC 9(9) COMP-5 VALUE 4.
+      *>        Standout :
+            10  NC-ATTR-STANDOUT        PIC 9(9) COMP-5 VALUE 8.
+      *>        Underline :
+            10  NC-ATTR-UNDERLINE       PIC 9(9) COMP-5 VALUE 16.
+      *>        Blink :
+            10  NC-ATTR-BLINK           PIC 9(9) COMP-5 VALUE 32.
+
+      *>
+      *> END OF COBCATTR
+      *>
