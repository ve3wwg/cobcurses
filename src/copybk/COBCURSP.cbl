@@ -18,6 +18,7 @@
         NC-OPEN.
             CALL "libcobcurses" USING NC-COBCURSES.
             CALL "COBCURSES-OPEN" USING NC-COBCURSES.
+            CALL "COBCURSES-LOAD-KEYMAP" USING NC-COBCURSES.
             EXIT.
 
       *>
