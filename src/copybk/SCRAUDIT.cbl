@@ -0,0 +1,26 @@
+      *>********************************************************************************
+      *>  SCREEN MAINTENANCE AUDIT RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRAUDIT.LOG
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER ADD/CHANGE/DELETE MADE AGAINST THE SCREEN-FILE HEADER
+      *>  RECORD, SO WE KNOW WHO CHANGED A SCREEN AND WHEN.
+      *>
+
+      *>  01  SCRAUDIT-RECORD.
+            05  AUD-DATE-TIME               PIC X(21).
+            05  AUD-OPERATOR                PIC X(20).
+            05  AUD-SCREEN-NAME             PIC X(16).
+            05  AUD-ACTION                  PIC X.
+                88  AUD-ACTION-ADD          VALUE 'A'.
+                88  AUD-ACTION-CHANGE       VALUE 'C'.
+                88  AUD-ACTION-DELETE       VALUE 'D'.
+                88  AUD-ACTION-CLONE        VALUE 'K'.
+            05  AUD-DESCRIPTION             PIC X(40).
+
+      *>********************************************************************************
+      *>  END SCREEN MAINTENANCE AUDIT RECORD.
+      *>********************************************************************************
