@@ -0,0 +1,23 @@
+      *>********************************************************************************
+      *>  PARALLEL RESISTANCE CALCULATION HISTORY RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/EDPR010.LOG
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER CALCULATION PERFORMED ON THE EDPR010 PARALLEL
+      *>  RESISTANCE CALCULATOR SCREEN, SO EACH COMPUTED SET OF INPUTS
+      *>  AND RESULT BECOMES A RUNNING RECORD RATHER THAN A ONE-SHOT
+      *>  THROWAWAY CALCULATION.
+      *>
+
+      *>  01  EDPR010H-RECORD.
+            05  EDH-DATE-TIME               PIC X(21).
+            05  EDH-R1                      PIC ZZZZ9.99.
+            05  EDH-R2                      PIC ZZZZ9.99.
+            05  EDH-RESULT                  PIC ZZZZ9.99.
+
+      *>********************************************************************************
+      *>  END PARALLEL RESISTANCE CALCULATION HISTORY RECORD.
+      *>********************************************************************************
