@@ -0,0 +1,34 @@
+      *>********************************************************************************
+      *>  SCREEN HEADER RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCREENS.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  THIS IS THE MASTER RECORD FOR EVERY SCREEN KNOWN TO THE SCREEN DESIGNER.
+      *>
+
+      *>  01  SCREEN-RECORD.
+            05  SCN-NAME                    PIC X(16).
+            05  SCN-DESCRIPTION             PIC X(40).
+            05  SCN-AUTHOR                  PIC X(20).
+            05  SCN-NOTES                   PIC X(60).
+            05  SCN-TITLE                   PIC X(60).
+            05  SCN-SHOW-DATE               PIC X.
+            05  SCN-SHOW-TIME               PIC X.
+            05  SCN-ACTION-REQUIRED         PIC X.
+            05  SCN-COLUMNS-MIN             PIC 999.
+            05  SCN-LINES-MIN               PIC 999.
+            05  SCN-PAIRS                   PIC 999.
+            05  SCN-WS-SECTION              PIC X(30).
+            05  SCN-PROCEDURE-DIVISION      PIC X(30).
+            05  SCN-STRIP-CHARACTER         PIC X.
+            05  SCN-LANGUAGE                PIC X(4).
+            05  SCN-LOCKED-BY               PIC X(20).
+            05  SCN-LOCK-TIME               PIC X(26).
+            05  SCN-LAST-MODIFIED           PIC X(21).
+
+      *>********************************************************************************
+      *>  END SCREEN HEADER RECORD.
+      *>********************************************************************************
