@@ -0,0 +1,23 @@
+      *>********************************************************************************
+      *>  MENU ITEM DEFINITION RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/ITEMS.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER SELECTABLE ITEM BELONGING TO A NAMED MENU.
+      *>
+
+      *>  01  ITEM-RECORD.
+            05  ITM-KEY.
+                10  ITM-MENU-NAME           PIC X(16).
+                10  ITM-NUMBER              PIC 9(4).
+            05  ITM-ITEM-NAME               PIC X(20).
+            05  ITM-TEXT                    PIC X(40).
+            05  ITM-SELECTABLE              PIC X.
+            05  ITM-SECURITY-ROLE           PIC X(16).
+
+      *>********************************************************************************
+      *>  END MENU ITEM DEFINITION RECORD.
+      *>********************************************************************************
