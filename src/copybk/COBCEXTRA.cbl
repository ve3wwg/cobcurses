@@ -14,6 +14,9 @@
                 15  NC-CSV-QUOTE-CONVENTION PIC X VALUE '"'.
                     88  NC-CSV-QUOTE        VALUE '"'.
                     88  NC-CSV-BACKSLASH    VALUE '\'.
+                15  NC-CSV-FORMAT-MODE     PIC X VALUE 'D'.
+                    88  NC-CSV-DELIMITED    VALUE 'D'.
+                    88  NC-CSV-FIXED-WIDTH  VALUE 'F'.
             10  COBCURSES-EXTRA-CONSTANTS.
                 15  NC-NULL-HANDLE          PIC 9(9) VALUE 999999999.
             10  COBCURSES-CSV-TEXT.
@@ -38,6 +41,27 @@
                                             SYNCHRONIZED.
                 15  NC-CSV-COL-BUFLEN       PIC 9999 COMP-5
                                             SYNCHRONIZED.
+                15  NC-CSV-COL-WIDTH        PIC 9999 COMP-5 VALUE 0
+                                            SYNCHRONIZED.
+            10  COBCURSES-CSV-OUT-TEXT.
+                15  NC-CSV-OUT-TEXT         POINTER VALUE NULL
+                                            SYNCHRONIZED.
+                15  NC-CSV-OUT-BUFLEN       PIC 9999 COMP-5 VALUE 0
+                                            SYNCHRONIZED.
+                15  NC-CSV-OUT-LENGTH       PIC 9999 COMP-5 VALUE 0
+                                            SYNCHRONIZED.
+            10  COBCURSES-REGISTER-OUT-COLUMN.
+                15  NC-CSV-OUT-HEADING      PIC X(64).
+                15  NC-CSV-OUT-COL-BUFFER   POINTER VALUE NULL
+                                            SYNCHRONIZED.
+                15  NC-CSV-OUT-COL-BUFLEN   PIC 9999 COMP-5
+                                            SYNCHRONIZED.
+                15  NC-CSV-OUT-COL-WIDTH    PIC 9999 COMP-5 VALUE 0
+                                            SYNCHRONIZED.
+            10  COBCURSES-CSV-REJECT.
+                15  NC-CSV-REJECT-FILE      PIC X(256) VALUE SPACES.
+                15  NC-CSV-REJECT-LINE-NO   PIC 9(9) COMP-5 VALUE 0
+                                            SYNCHRONIZED.
       *>
       *>    END COBCEXTRA
       *>
