@@ -0,0 +1,25 @@
+      *>********************************************************************************
+      *>  SCREEN BACKGROUND (LITERAL TEXT) RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRNBG.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER LITERAL TEXT SEGMENT PAINTED ON A SCREEN'S BACKGROUND.
+      *>
+
+      *>  01  SCRNBG-RECORD.
+            05  SCRBG-KEY.
+                10  SCRBG-NAME              PIC X(16).
+                10  SCRBG-SEGMENT-NO        PIC 9(4) COMP.
+            05  SCRBG-LINE                  PIC 999 COMP.
+            05  SCRBG-COLUMN                PIC 999 COMP.
+            05  SCRBG-LENGTH                PIC 999 COMP.
+            05  SCRBG-ATTRIBUTE             PIC X(8).
+            05  SCRBG-COLOUR-PAIR           PIC 999 COMP.
+            05  SCRBG-SEGMENT               PIC X(80).
+
+      *>********************************************************************************
+      *>  END SCREEN BACKGROUND RECORD.
+      *>********************************************************************************
