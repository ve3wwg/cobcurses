@@ -0,0 +1,33 @@
+      *>********************************************************************************
+      *>  MENU DEFINITION RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/MENU.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER NAMED MENU KNOWN TO THE SCREEN DESIGNER.
+      *>
+
+      *>  01  MENU-RECORD.
+            05  MNU-KEY.
+                10  MNU-MENU-NAME           PIC X(16).
+            05  MNU-MODULE-NAME             PIC X(8).
+            05  MNU-MENU-TYPE               PIC X.
+            05  MNU-TITLE                   PIC X(40).
+            05  MNU-TOP-LEFT-LINE-NO        PIC 999 COMP.
+            05  MNU-TOP-LEFT-COLUMN-NO      PIC 999 COMP.
+            05  MNU-ITEM-LIMIT              PIC 9(4) COMP.
+            05  MNU-OPT-ROWS                PIC 999 COMP.
+            05  MNU-OPT-COLS                PIC 999 COMP.
+            05  MNU-OPT-ROWMAJOR            PIC X.
+            05  MNU-OPT-NONCYCLIC           PIC X.
+            05  MNU-OPT-ONEVALUE            PIC X.
+            05  MNU-OPT-SHOWDESC            PIC X.
+            05  MNU-OPT-SHOWMATCH           PIC X.
+            05  MNU-OPT-IGNORECASE          PIC X.
+            05  MNU-SECURITY-ROLE           PIC X(16).
+
+      *>********************************************************************************
+      *>  END MENU DEFINITION RECORD.
+      *>********************************************************************************
