@@ -0,0 +1,8 @@
+      *>***********************************************
+      *>     COBCURSES       COBOL NCURSES INTERFACE
+      *>     WARREN W. GAY   ve3wwg@cogeco.ca
+      *>
+      *>     STANDARD USING PARAMETER LIST FOR THE
+      *>     LOW LEVEL "COBCURSES-*" LIBRARY CALLS.
+      *>***********************************************
+                BY REFERENCE NC-COBCURSES
