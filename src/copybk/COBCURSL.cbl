@@ -90,9 +90,41 @@
                 20  NC-FDESC-COMP-TYPE      PIC 99.
                 20  NC-FDESC-COMP-PTR       POINTER SYNCHRONIZED.
                 20  NC-FDESC-MENU-PTR       POINTER SYNCHRONIZED.
+                20  NC-FDESC-VALID-MIN      PIC X(20).
+                20  NC-FDESC-VALID-MAX      PIC X(20).
+                20  NC-FDESC-VALID-LIST     PIC X(60).
+                20  NC-FDESC-REQUIRED       PIC X.
+                20  NC-FDESC-SENSITIVE      PIC X.
 
       *>     REFERENCED FROM NC-FIELD-DESCRIPTORS.
 
+      *>
+      *>     SCRATCH STORAGE FOR NC-VERIFY-VALID-RULE (FIELD-LEVEL
+      *>     MIN/MAX/LIST/REQUIRED VALIDATION AGAINST SCR-FDEF-VALID-*
+      *>     RULES CARRIED DOWN THROUGH NC-FDESC-VALID-*). THE FIELD'S
+      *>     OWN BUFFER IS ADDRESSED VIA NC-FDESC-ADDRESS SO NO CHANGE
+      *>     TO THE NATIVE CALL PARAMETER BLOCK IS NEEDED. SIZED TO
+      *>     999 BYTES, THE LARGEST BUFFER LENGTH THE SCREEN DESIGNER
+      *>     WILL LET AN OPERATOR ASSIGN A FIELD (SCR-FDEF-BUFFER-
+      *>     LENGTH PIC 999 COMP), SO NC-VR-FIELD-TEXT CAN ALWAYS BE
+      *>     REFERENCE-MODIFIED OUT TO THE FIELD'S ACTUAL LENGTH.
+      *>
+       01   NC-VR-FIELD-TEXT                PIC X(999) BASED.
+
+       01   NC-VR-WORK.
+            10  NC-VR-VALUE                 PIC X(999).
+            10  NC-VR-NUMVAL                PIC S9(18)V9(9) COMP-3.
+            10  NC-VR-MINVAL                PIC S9(18)V9(9) COMP-3.
+            10  NC-VR-MAXVAL                PIC S9(18)V9(9) COMP-3.
+            10  NC-VR-FAILED-FLAG           PIC X VALUE 'N'.
+                88  NC-VR-FAILED            VALUE 'Y'.
+            10  NC-VR-LIST-REMAINING        PIC X(60).
+            10  NC-VR-LIST-TOKEN            PIC X(60).
+            10  NC-VR-LIST-PTR              PIC 9(4) COMP-5 VALUE 1.
+            10  NC-VR-LIST-MATCHED-FLAG     PIC X VALUE 'N'.
+                88  NC-VR-LIST-MATCHED      VALUE 'Y'.
+            10  NC-VR-MESSAGE               PIC X(60).
+
        01   NC-RESTRICT-MAPS.
             10  NC-RESTRICTX                PIC 99 COMP-5
                                             SYNCHRONIZED.
