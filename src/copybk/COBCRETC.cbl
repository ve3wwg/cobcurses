@@ -23,6 +23,8 @@
             10  NC-RET-END              PIC S9(9) VALUE 7.
       *>        Resources exhausted for requested function
             10  NC-RET-RESOURCE         PIC S9(9) VALUE 8.
+      *>        Value is outside the representable range for conversion
+            10  NC-RET-RANGE            PIC S9(9) VALUE 9.
 
       *>
       *> END OF COBCRETC
