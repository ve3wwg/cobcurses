@@ -0,0 +1,22 @@
+      *>********************************************************************************
+      *>  SDGENERATE LAST-GENERATED STATE RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SDGENSTA.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER SCREEN, RECORDING THE SCN-LAST-MODIFIED TIMESTAMP
+      *>  THAT WAS IN EFFECT THE LAST TIME SDGENERATE SUCCESSFULLY
+      *>  GENERATED THAT SCREEN'S COPYBOOKS. USED BY THE -u (SKIP
+      *>  UNCHANGED) OPTION TO AVOID REGENERATING SCREENS THAT HAVE NOT
+      *>  CHANGED SINCE THE LAST RUN.
+      *>
+
+      *>  01  SDGENSTA-RECORD.
+            05  GEN-SCREEN-NAME             PIC X(16).
+            05  GEN-LAST-MODIFIED           PIC X(21).
+
+      *>********************************************************************************
+      *>  END SDGENERATE LAST-GENERATED STATE RECORD.
+      *>********************************************************************************
