@@ -1,24 +1,28 @@
-*>********************************************************************************
-*>  MENU REFERENCES RECORD :
-*>
-*>  FILE:
-*>      ${COBCURSES_DATADIR}/MENUREFS.X
-*>
-*>********************************************************************************
-*>
-*>  THIS FILE LISTS SCREEN PROGRAMS THAT WISH TO HAVE CERTAIN MENU'S GENERATED
-*>  THAT ARE NOT REFERENCED BY SCREEN FIELDS.
-*>
-
-*>  01  MENUREF-RECORD.
-        05  MREF-KEY.
-            10  MREF-SCREEN-NAME            PIC X(16).
-            10  MREF-MENU-NAME              PIC X(16).
-        05  MREF-DATA.
-            10  FILLER                      PIC X(16).
-
-*>********************************************************************************
-*>  END MENU REFERENCES RECORD.
-*>********************************************************************************
+      *>********************************************************************************
+      *>  MENU REFERENCES RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/MENUREFS.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  THIS FILE LISTS SCREEN PROGRAMS THAT WISH TO HAVE CERTAIN MENU'S GENERATED
+      *>  THAT ARE NOT REFERENCED BY SCREEN FIELDS.
+      *>
+      *>  MREF-EFFECTIVE-DATE/MREF-EXPIRY-DATE LET A REFERENCE BE PRE-STAGED AHEAD
+      *>  OF A RELEASE AND HAVE IT TAKE EFFECT (OR LAPSE) AUTOMATICALLY AT CUTOVER,
+      *>  RATHER THAN REQUIRING SOMEONE TO ADD/REMOVE THE ENTRY AT GO-LIVE. BOTH ARE
+      *>  YYYYMMDD, AND SPACES MEANS "NO LIMIT" (ALWAYS EFFECTIVE / NEVER EXPIRES).
+      *>
 
+      *>  01  MENUREF-RECORD.
+            05  MREF-KEY.
+                10  MREF-SCREEN-NAME            PIC X(16).
+                10  MREF-MENU-NAME              PIC X(16).
+            05  MREF-DATA.
+                10  MREF-EFFECTIVE-DATE         PIC X(8).
+                10  MREF-EXPIRY-DATE            PIC X(8).
 
+      *>********************************************************************************
+      *>  END MENU REFERENCES RECORD.
+      *>********************************************************************************
