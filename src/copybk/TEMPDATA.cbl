@@ -0,0 +1,21 @@
+      *>********************************************************************************
+      *>  TEMPLATE DATA RECORD :
+      *>
+      *>  FILE:
+      *>      TEMPLATE.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  GENERIC KEY/DATA RECORD USED BY THE LOADTM/UNLOADTM UTILITIES TO SAVE AND
+      *>  RESTORE THE CONTENTS OF AN INDEXED DATA FILE.
+      *>
+
+      *>  01  TEMPDATA-RECORD.
+            05  DTA-KEY                     PIC X(48).
+            05  DTA-DESC                    PIC X(40).
+            05  DTA-DATA                    PIC X(256).
+            05  DTA-COMP-2                  COMP-2.
+
+      *>********************************************************************************
+      *>  END TEMPLATE DATA RECORD.
+      *>********************************************************************************
