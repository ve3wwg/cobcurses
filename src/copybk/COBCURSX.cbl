@@ -0,0 +1,224 @@
+      *>***********************************************
+      *>     COBCURSES       COBOL NCURSES INTERFACE
+      *>     WARREN W. GAY   ve3wwg@cogeco.ca
+      *>***********************************************
+      *>
+      *> CSV EXTRACTION SUPPORT
+      *>
+      *>***********************************************
+
+      *>
+      *> NC-EXTRA-INIT :
+      *>     ONE-TIME INITIALIZATION OF THE COBCURSES-EXTRA SHARED
+      *>     LIBRARY (CSV AND ASSOCIATIVE ARRAY SUPPORT).
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-EXTRA-INIT.
+            IF NC-SHLIB-EXTRA-NI THEN
+                CALL "libcobcurses_extra"
+                MOVE 'Y' TO NC-SHLIB-EXTRA-FLAG
+            END-IF.
+            EXIT.
+
+      *>
+      *> NC-CLEAR-CSV-HEADINGS :
+      *>     DISCARD ANY PRIOR COLUMN HEADING REGISTRATIONS.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-CLEAR-CSV-HEADINGS.
+            CALL "COBCURSES-CLEAR-CSV-HEADINGS".
+            EXIT.
+
+      *>
+      *> NC-LOAD-CSV-HEADINGS :
+      *>     TREAT THE TEXT AT NC-CSV-TEXT/NC-CSV-LENGTH AS THE
+      *>     CSV HEADING RECORD AND REMEMBER THE COLUMN ORDER.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     3 = INVALID DATA
+      *>
+        NC-LOAD-CSV-HEADINGS.
+            CALL "COBCURSES-LOAD-CSV-HEADINGS" USING NC-CSV-TEXT,
+                NC-CSV-LENGTH.
+            EXIT.
+
+      *>
+      *> NC-REGISTER-CSV-COLUMN :
+      *>     BIND NC-CSV-HEADING'S COLUMN TO THE CALLER'S BUFFER
+      *>     AT NC-CSV-COL-BUFFER/NC-CSV-COL-BUFLEN. WHEN NC-CSV-
+      *>     FIXED-WIDTH IS IN EFFECT, NC-CSV-COL-WIDTH GIVES THE
+      *>     COLUMN'S WIDTH IN THE FIXED-WIDTH INPUT RECORD, AND
+      *>     NC-CSV-HEADING IS STILL USED TO LOOK UP THE COLUMN'S
+      *>     POSITION FROM THE HEADING RECORD LOADED BY NC-LOAD-CSV-
+      *>     HEADINGS (COLUMN WIDTHS THERE ARE INFERRED FROM THE
+      *>     HEADING RECORD'S OWN SPACING). IGNORED IN NC-CSV-
+      *>     DELIMITED MODE.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     3 = HEADING NOT FOUND
+      *>
+        NC-REGISTER-CSV-COLUMN.
+            CALL "COBCURSES-REGISTER-CSV-COLUMN" USING NC-CSV-HEADING,
+                NC-CSV-COL-BUFFER, NC-CSV-COL-BUFLEN, NC-CSV-COL-WIDTH.
+            EXIT.
+
+      *>
+      *> NC-EXTRACT-CSV-RECORD :
+      *>     PARSE THE TEXT AT NC-CSV-TEXT/NC-CSV-LENGTH AND MOVE
+      *>     EACH REGISTERED COLUMN INTO ITS BOUND BUFFER. IN NC-CSV-
+      *>     FIXED-WIDTH MODE, COLUMNS ARE SLICED BY POSITION/WIDTH
+      *>     INSTEAD OF BEING SPLIT ON NC-CSV-DELIMITER, AND NC-CSV-
+      *>     QUOTE-CONVENTION DOES NOT APPLY.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     4 = TRUNCATED (SEE NC-RET-TRUNCATED)
+      *>     3 = MALFORMED RECORD (WRONG COLUMN COUNT OR AN
+      *>         UNTERMINATED QUOTE -- SEE NC-LOG-CSV-REJECT BELOW --
+      *>         OR, IN NC-CSV-FIXED-WIDTH MODE, A SHORT RECORD)
+      *>
+        NC-EXTRACT-CSV-RECORD.
+            CALL "COBCURSES-EXTRACT-CSV-RECORD" USING NC-CSV-TEXT,
+                NC-CSV-LENGTH.
+            EXIT.
+
+      *>
+      *> NC-EXTRACT-CSV-FIELD :
+      *>     EXTRACT A SINGLE COLUMN NUMBER (NC-EXTRACT-FIELD) FROM
+      *>     THE TEXT AT NC-CSV-TEXT/NC-CSV-LENGTH INTO
+      *>     NC-EXTRACT-BUFFER/NC-EXTRACT-BUFLEN.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     4 = TRUNCATED
+      *>     3 = COLUMN NOT FOUND
+      *>
+        NC-EXTRACT-CSV-FIELD.
+            CALL "COBCURSES-EXTRACT-CSV-FIELD" USING NC-CSV-TEXT,
+                NC-CSV-LENGTH, NC-EXTRACT-FIELD, NC-EXTRACT-BUFFER,
+                NC-EXTRACT-BUFLEN.
+            EXIT.
+
+      *>
+      *> NC-COUNT-CSV-COLUMNS :
+      *>     COUNT THE NUMBER OF COLUMNS FOUND IN THE LAST RECORD
+      *>     EXTRACTED, RETURNED IN NC-CSV-COLUMNS.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-COUNT-CSV-COLUMNS.
+            CALL "COBCURSES-COUNT-CSV-COLUMNS" USING NC-CSV-TEXT,
+                NC-CSV-LENGTH, NC-CSV-COLUMNS.
+            EXIT.
+
+      *>
+      *> NC-SET-CSV-REJECT-FILE :
+      *>     CONFIGURE THE PATHNAME OF THE MALFORMED-ROW REJECT LOG
+      *>     (NC-CSV-REJECT-FILE). IF NEVER CALLED, OR SET TO SPACES,
+      *>     NC-LOG-CSV-REJECT BELOW IS A NO-OP.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-SET-CSV-REJECT-FILE.
+            CALL "COBCURSES-SET-CSV-REJECT-FILE" USING
+                NC-CSV-REJECT-FILE, LENGTH OF NC-CSV-REJECT-FILE.
+            EXIT.
+
+      *>
+      *> NC-LOG-CSV-REJECT :
+      *>     APPEND THE CURRENT NC-CSV-TEXT/NC-CSV-LENGTH RAW RECORD,
+      *>     TOGETHER WITH NC-CSV-REJECT-LINE-NO, TO THE REJECT FILE
+      *>     CONFIGURED BY NC-SET-CSV-REJECT-FILE. CALL THIS WHEN
+      *>     NC-EXTRACT-CSV-RECORD RETURNS RETURN-CODE = 3 (MALFORMED
+      *>     RECORD), SO A BATCH CSV IMPORT KEEPS RUNNING INSTEAD OF
+      *>     DYING ON THE FIRST BAD ROW, WITH SOMETHING USABLE TO HAND
+      *>     BACK TO THE SOURCE SYSTEM.
+      *> RETURN-CODE:
+      *>     0 = OK (INCLUDING WHEN NO REJECT FILE IS CONFIGURED)
+      *>     3 = COULD NOT OPEN/WRITE THE REJECT FILE
+      *>
+        NC-LOG-CSV-REJECT.
+            CALL "COBCURSES-LOG-CSV-REJECT" USING NC-CSV-REJECT-LINE-NO,
+                NC-CSV-TEXT, NC-CSV-LENGTH.
+            EXIT.
+
+      *>***********************************************
+      *>
+      *> CSV OUTPUT SUPPORT
+      *>
+      *> THE WRITER USES THE SAME NC-CSV-DELIMITER AND
+      *> NC-CSV-QUOTE-CONVENTION SETTINGS AS THE READER ABOVE, SO A
+      *> PROGRAM THAT SETS THEM ONCE GETS MATCHING READ AND WRITE
+      *> BEHAVIOUR.
+      *>
+      *>***********************************************
+
+      *>
+      *> NC-CLEAR-CSV-OUT-HEADINGS :
+      *>     DISCARD ANY PRIOR OUTPUT COLUMN REGISTRATIONS.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-CLEAR-CSV-OUT-HEADINGS.
+            CALL "COBCURSES-CLEAR-CSV-OUT-HEADINGS".
+            EXIT.
+
+      *>
+      *> NC-REGISTER-CSV-OUT-COLUMN :
+      *>     BIND NC-CSV-OUT-HEADING'S COLUMN TO THE CALLER'S BUFFER
+      *>     AT NC-CSV-OUT-COL-BUFFER/NC-CSV-OUT-COL-BUFLEN, ADDING IT
+      *>     TO THE END OF THE OUTPUT COLUMN ORDER. WHEN NC-CSV-
+      *>     FIXED-WIDTH IS IN EFFECT, NC-CSV-OUT-COL-WIDTH GIVES THE
+      *>     COLUMN'S WIDTH IN THE FIXED-WIDTH OUTPUT RECORD (VALUES
+      *>     SHORTER THAN THE WIDTH ARE SPACE-PADDED, LONGER ONES
+      *>     TRUNCATED TO IT). IGNORED IN NC-CSV-DELIMITED MODE.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>
+        NC-REGISTER-CSV-OUT-COLUMN.
+            CALL "COBCURSES-REGISTER-CSV-OUT-COLUMN" USING
+                NC-CSV-OUT-HEADING, NC-CSV-OUT-COL-BUFFER,
+                NC-CSV-OUT-COL-BUFLEN, NC-CSV-OUT-COL-WIDTH.
+            EXIT.
+
+      *>
+      *> NC-FORMAT-CSV-OUT-HEADINGS :
+      *>     BUILD A HEADING RECORD FROM THE REGISTERED OUTPUT
+      *>     COLUMN NAMES INTO NC-CSV-OUT-TEXT, WHOSE BUFFER SIZE IS
+      *>     GIVEN BY NC-CSV-OUT-BUFLEN. IN NC-CSV-DELIMITED MODE,
+      *>     NAMES ARE DELIMITED/QUOTED PER NC-CSV-DELIMITER AND
+      *>     NC-CSV-QUOTE-CONVENTION; IN NC-CSV-FIXED-WIDTH MODE,
+      *>     EACH NAME IS PADDED/TRUNCATED TO ITS NC-CSV-OUT-COL-
+      *>     WIDTH INSTEAD. THE NUMBER OF CHARACTERS ACTUALLY WRITTEN
+      *>     IS RETURNED IN NC-CSV-OUT-LENGTH.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     4 = TRUNCATED (RECORD DIDN'T FIT NC-CSV-OUT-BUFLEN)
+      *>
+        NC-FORMAT-CSV-OUT-HEADINGS.
+            CALL "COBCURSES-FORMAT-CSV-OUT-HEADINGS" USING
+                NC-CSV-OUT-TEXT, NC-CSV-OUT-BUFLEN, NC-CSV-OUT-LENGTH.
+            EXIT.
+
+      *>
+      *> NC-FORMAT-CSV-RECORD :
+      *>     BUILD ONE CSV OUTPUT RECORD FROM THE REGISTERED OUTPUT
+      *>     COLUMNS' CURRENT BUFFER CONTENTS INTO NC-CSV-OUT-TEXT/
+      *>     NC-CSV-OUT-BUFLEN. IN NC-CSV-DELIMITED MODE EACH VALUE IS
+      *>     ESCAPED PER NC-CSV-DELIMITER AND NC-CSV-QUOTE-CONVENTION;
+      *>     IN NC-CSV-FIXED-WIDTH MODE EACH VALUE IS INSTEAD PADDED/
+      *>     TRUNCATED TO ITS COLUMN'S NC-CSV-OUT-COL-WIDTH, WITH NO
+      *>     DELIMITER BETWEEN COLUMNS. THE NUMBER OF CHARACTERS
+      *>     ACTUALLY WRITTEN IS RETURNED IN NC-CSV-OUT-LENGTH.
+      *> RETURN-CODE:
+      *>     0 = OK
+      *>     4 = TRUNCATED (RECORD DIDN'T FIT NC-CSV-OUT-BUFLEN)
+      *>
+        NC-FORMAT-CSV-RECORD.
+            CALL "COBCURSES-FORMAT-CSV-RECORD" USING NC-CSV-OUT-TEXT,
+                NC-CSV-OUT-BUFLEN, NC-CSV-OUT-LENGTH.
+            EXIT.
+
+      *>***********************************************
+      *>     END COBCURSX.cbl
+      *>***********************************************
