@@ -228,6 +228,30 @@
         NC-GETCH.
             CALL "COBCURSES-GETCH" USING
                 COPY COBCPARMS..
+            IF RETURN-CODE = ZERO
+            AND NC-KEYMAP-COUNT > 0 THEN
+                PERFORM NC-APPLY-KEYMAP
+            END-IF.
+            EXIT.
+
+      *>
+      *> NC-APPLY-KEYMAP :
+      *>     RETARGET NC-KEY-CODE THROUGH THE PER-SHOP REMAP TABLE
+      *>     LOADED BY NC-OPEN (SEE COBCURSES-LOAD-KEYMAP), SO A
+      *>     TERMINAL EMULATOR'S OWN RAW KEY CODE CAN BE MADE TO MEAN
+      *>     WHATEVER NC-KEY-* THE SHOP WANTS, WITH NO RECOMPILE OF ANY
+      *>     PROGRAM THAT TESTS NC-KEY-* VALUES.
+      *>
+        NC-APPLY-KEYMAP.
+            IF IS-KEY-CODE THEN
+                PERFORM VARYING NC-KEYMAP-X FROM 1 BY 1
+                    UNTIL NC-KEYMAP-X > NC-KEYMAP-COUNT
+                    IF NC-KEY-CODE = NC-KEYMAP-FROM(NC-KEYMAP-X) THEN
+                        MOVE NC-KEYMAP-TO(NC-KEYMAP-X) TO NC-KEY-CODE
+                        MOVE NC-KEYMAP-COUNT TO NC-KEYMAP-X
+                    END-IF
+                END-PERFORM
+            END-IF.
             EXIT.
 
       *>
@@ -276,7 +300,9 @@
             MOVE NC-FDESC-UPPERCASE(NC-FIELD-NUMBER)
                 TO NC-FIELD-UPPERCASE.
             MOVE NC-FDESC-MASK(NC-FIELD-NUMBER) TO NC-FIELD-MASK.
-            MOVE NC-FDESC-NOT-BLANK(NC-FIELD-NUMBER) 
+            MOVE NC-FDESC-SENSITIVE(NC-FIELD-NUMBER)
+                TO NC-FIELD-SENSITIVE.
+            MOVE NC-FDESC-NOT-BLANK(NC-FIELD-NUMBER)
                 TO NC-FIELD-NOT-BLANK.
 
             MOVE NC-FDESC-SIGNED(NC-FIELD-NUMBER) TO NC-FIELD-SIGNED.
@@ -323,12 +349,18 @@
       *>         GO GET INPUT FROM THE USER FOR THIS FIELD
       *>
                 MOVE 0 TO NC-FIELD-X-POS
-                PERFORM TEST AFTER UNTIL NOT NC-FIELD-EXIT-FKEY
+                PERFORM TEST AFTER
+                  UNTIL NOT (NC-FIELD-EXIT-FKEY OR NC-FIELD-EXIT-HELP)
                     PERFORM NC-GET-TEXT-X
 
                     IF NC-FIELD-EXIT-FKEY THEN
                         PERFORM NC-FKEY-EVENT
                     END-IF
+
+                    IF NC-FIELD-EXIT-HELP THEN
+                        PERFORM NC-SHOW-FIELD-HELP
+                        PERFORM NC-HELP-EVENT
+                    END-IF
                 END-PERFORM
 
                 IF NC-FIELD-MOUSE-EVENT THEN
@@ -366,12 +398,24 @@
                     PERFORM INTERNAL-TRACE-STATE
                 END-IF
 
+                MOVE 'N' TO NC-VR-FAILED-FLAG
+                IF NOT ( NC-FIELD-EXIT-ESC OR NC-FIELD-EXIT-DOT
+                         OR NC-FIELD-EXIT-SLASH ) THEN
+                    CALL "NC_TRACE_MSG" USING
+                        "EVENT: NC-VERIFY-VALID-RULE.  "
+                    PERFORM NC-VERIFY-VALID-RULE
+                END-IF
+
                 IF NC-FDESC-VERIFY(NC-FIELD-NUMBER) NOT = 'Y'
-                OR NC-FIELD-EXIT-ESC OR NC-FIELD-EXIT-DOT 
+                OR NC-FIELD-EXIT-ESC OR NC-FIELD-EXIT-DOT
                 OR NC-FIELD-EXIT-SLASH THEN
                     MOVE 'Y' TO NC-FIELD-VERIFIED
                 END-IF
 
+                IF NC-VR-FAILED THEN
+                    MOVE 'N' TO NC-FIELD-VERIFIED
+                END-IF
+
                 IF NC-FIELD-VERIFIED = 'Y' THEN
                     CALL "NC_TRACE_MSG" USING
                         "NC-FIELD-VERIFIED = 'Y'.  "
@@ -385,6 +429,144 @@
                 "EXITING NC-GET-TEXT LOOP.  "
             EXIT.
 
+      *>
+      *> NC-SHOW-FIELD-HELP :
+      *>     EXPLICITLY REDISPLAY A FIELD'S ONLINE HELP TEXT (CARRIED
+      *>     DOWN FROM SCR-FDEF-HELP AS NC-FDESC-INFO/NC-FDESC-INFOLEN)
+      *>     ON REQUEST FROM THE HELP KEY, EVEN IF THE FIELD'S
+      *>     AUTOMATIC ON-ENTRY INFO MESSAGE WAS ALREADY SHOWN OR
+      *>     WAIVED FOR THIS VISIT.
+      *>
+      *> INPUT :
+      *>     NC-FIELD-NUMBER
+      *>
+        NC-SHOW-FIELD-HELP.
+            IF NOT NC-FDESC-INFO(NC-FIELD-NUMBER) = NULL
+            AND NC-FDESC-INFOLEN(NC-FIELD-NUMBER) > 0
+                SET NC-MSG-TEXT TO NC-FDESC-INFO(NC-FIELD-NUMBER)
+                MOVE NC-FDESC-INFOLEN(NC-FIELD-NUMBER)
+                    TO NC-MSG-LENGTH
+                PERFORM NC-INFO-MESSAGE-OVERRIDE
+            END-IF.
+            EXIT.
+
+      *>
+      *> NC-VERIFY-VALID-RULE :
+      *>     ENFORCE THE MIN/MAX/LIST/REQUIRED VALIDATION RULES
+      *>     STORED AGAINST A FIELD'S DEFINITION (SCR-FDEF-VALID-MIN,
+      *>     SCR-FDEF-VALID-MAX, SCR-FDEF-VALID-LIST,
+      *>     SCR-FDEF-VALID-REQUIRED), AS CARRIED INTO NC-FDESC-VALID-*
+      *>     AND NC-FDESC-REQUIRED BY SDGENERATE. THIS RUNS FOR EVERY
+      *>     FIELD AUTOMATICALLY, SO GENERATED SCREENS NO LONGER NEED
+      *>     HAND-WRITTEN VERIFY LOGIC JUST TO ENFORCE THESE RULES.
+      *>
+      *> INPUT :
+      *>     NC-FIELD-NUMBER
+      *> OUTPUT :
+      *>     NC-VR-FAILED        SET TRUE IF THE FIELD FAILED A RULE.
+      *>
+        NC-VERIFY-VALID-RULE.
+            IF NC-FDESC-VALID-MIN(NC-FIELD-NUMBER) = SPACES
+            AND NC-FDESC-VALID-MAX(NC-FIELD-NUMBER) = SPACES
+            AND NC-FDESC-VALID-LIST(NC-FIELD-NUMBER) = SPACES
+            AND NC-FDESC-REQUIRED(NC-FIELD-NUMBER) NOT = 'Y' THEN
+                EXIT PARAGRAPH
+            END-IF.
+
+            SET ADDRESS OF NC-VR-FIELD-TEXT
+                TO NC-FDESC-ADDRESS(NC-FIELD-NUMBER).
+            MOVE SPACES TO NC-VR-VALUE.
+            MOVE NC-VR-FIELD-TEXT(1:NC-FDESC-LENGTH(NC-FIELD-NUMBER))
+                TO NC-VR-VALUE.
+
+            IF NC-FDESC-REQUIRED(NC-FIELD-NUMBER) = 'Y'
+            AND NC-VR-VALUE = SPACES THEN
+                MOVE "THIS FIELD IS REQUIRED." TO NC-VR-MESSAGE
+                PERFORM NC-VR-REPORT-FAILURE
+                EXIT PARAGRAPH
+            END-IF.
+
+            IF NC-VR-VALUE = SPACES THEN
+                EXIT PARAGRAPH
+            END-IF.
+
+            IF NC-FDESC-VALID-LIST(NC-FIELD-NUMBER) NOT = SPACES THEN
+                PERFORM NC-VR-VERIFY-LIST
+                IF NC-VR-FAILED THEN
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF.
+
+            IF NC-FDESC-VALID-MIN(NC-FIELD-NUMBER) NOT = SPACES
+            OR NC-FDESC-VALID-MAX(NC-FIELD-NUMBER) NOT = SPACES THEN
+                PERFORM NC-VR-VERIFY-RANGE
+            END-IF.
+            EXIT.
+
+        NC-VR-VERIFY-LIST.
+            MOVE NC-FDESC-VALID-LIST(NC-FIELD-NUMBER)
+                TO NC-VR-LIST-REMAINING.
+            MOVE 'N' TO NC-VR-LIST-MATCHED-FLAG.
+            MOVE 1 TO NC-VR-LIST-PTR.
+            PERFORM UNTIL NC-VR-LIST-PTR >
+                       LENGTH OF NC-VR-LIST-REMAINING
+                       OR NC-VR-LIST-MATCHED
+                MOVE SPACES TO NC-VR-LIST-TOKEN
+                UNSTRING NC-VR-LIST-REMAINING DELIMITED BY ","
+                    INTO NC-VR-LIST-TOKEN
+                    WITH POINTER NC-VR-LIST-PTR
+                IF FUNCTION TRIM(NC-VR-LIST-TOKEN) =
+                   FUNCTION TRIM(NC-VR-VALUE) THEN
+                    MOVE 'Y' TO NC-VR-LIST-MATCHED-FLAG
+                END-IF
+            END-PERFORM.
+            IF NOT NC-VR-LIST-MATCHED THEN
+                STRING "MUST BE ONE OF: "
+                    NC-FDESC-VALID-LIST(NC-FIELD-NUMBER)
+                    DELIMITED BY SIZE INTO NC-VR-MESSAGE
+                PERFORM NC-VR-REPORT-FAILURE
+            END-IF.
+            EXIT.
+
+        NC-VR-VERIFY-RANGE.
+            IF FUNCTION TEST-NUMVAL(NC-VR-VALUE) NOT = 0 THEN
+                EXIT PARAGRAPH
+            END-IF.
+            MOVE FUNCTION NUMVAL(NC-VR-VALUE) TO NC-VR-NUMVAL.
+
+            IF NC-FDESC-VALID-MIN(NC-FIELD-NUMBER) NOT = SPACES THEN
+                MOVE FUNCTION
+                    NUMVAL(NC-FDESC-VALID-MIN(NC-FIELD-NUMBER))
+                    TO NC-VR-MINVAL
+                IF NC-VR-NUMVAL < NC-VR-MINVAL THEN
+                    STRING "MUST BE AT LEAST "
+                        NC-FDESC-VALID-MIN(NC-FIELD-NUMBER)
+                        DELIMITED BY SIZE INTO NC-VR-MESSAGE
+                    PERFORM NC-VR-REPORT-FAILURE
+                    EXIT PARAGRAPH
+                END-IF
+            END-IF.
+
+            IF NC-FDESC-VALID-MAX(NC-FIELD-NUMBER) NOT = SPACES THEN
+                MOVE FUNCTION
+                    NUMVAL(NC-FDESC-VALID-MAX(NC-FIELD-NUMBER))
+                    TO NC-VR-MAXVAL
+                IF NC-VR-NUMVAL > NC-VR-MAXVAL THEN
+                    STRING "MUST BE AT MOST "
+                        NC-FDESC-VALID-MAX(NC-FIELD-NUMBER)
+                        DELIMITED BY SIZE INTO NC-VR-MESSAGE
+                    PERFORM NC-VR-REPORT-FAILURE
+                END-IF
+            END-IF.
+            EXIT.
+
+        NC-VR-REPORT-FAILURE.
+            MOVE 'Y' TO NC-VR-FAILED-FLAG.
+            SET NC-MSG-TEXT TO ADDRESS OF NC-VR-MESSAGE.
+            MOVE LENGTH OF NC-VR-MESSAGE TO NC-MSG-LENGTH.
+            PERFORM NC-ERROR-MESSAGE.
+            EXIT.
+
       *>
       *> NC-GET-TEXT-X :
       *>     GET TEXT FROM A WINDOWED FIELD.
