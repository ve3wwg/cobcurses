@@ -0,0 +1,17 @@
+      *> COLOUR CONSTANTS FOR THE COBCURSES PACKAGE :
+      *>
+      *> WARREN W. GAY VE3WWG
+      *>
+        01  NC-COLOURS.
+            10  NC-COLOUR-BLACK         PIC 999 COMP-5 VALUE 0.
+            10  NC-COLOUR-RED           PIC 999 COMP-5 VALUE 1.
+            10  NC-COLOUR-GREEN         PIC 999 COMP-5 VALUE 2.
+            10  NC-COLOUR-YELLOW        PIC 999 COMP-5 VALUE 3.
+            10  NC-COLOUR-BLUE          PIC 999 COMP-5 VALUE 4.
+            10  NC-COLOUR-MAGENTA       PIC 999 COMP-5 VALUE 5.
+            10  NC-COLOUR-CYAN          PIC 999 COMP-5 VALUE 6.
+            10  NC-COLOUR-WHITE         PIC 999 COMP-5 VALUE 7.
+
+      *>
+      *> END OF COBCCOLOUR
+      *>
