@@ -0,0 +1,31 @@
+      *>********************************************************************************
+      *>  SCREEN BACKGROUND HISTORY RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRNBGH.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER LITERAL TEXT SEGMENT, PER RETAINED VERSION, OF A
+      *>  SCREEN'S PAINTED BACKGROUND. WHENEVER SD002035 IS ABOUT TO OVERWRITE
+      *>  SCRNBG-FILE FOR A SCREEN, THE SEGMENTS BEING REPLACED ARE FIRST
+      *>  ARCHIVED HERE UNDER A NEW SCRBH-VERSION SO A BAD SAVE CAN BE ROLLED
+      *>  BACK WITHOUT RESTORING THE WHOLE INDEXED FILE.
+      *>
+
+      *>  01  SCRNBGH-RECORD.
+            05  SCRBH-KEY.
+                10  SCRBH-NAME              PIC X(16).
+                10  SCRBH-VERSION           PIC 9(4) COMP.
+                10  SCRBH-SEGMENT-NO        PIC 9(4) COMP.
+            05  SCRBH-SAVED-DATE            PIC X(21).
+            05  SCRBH-LINE                  PIC 999 COMP.
+            05  SCRBH-COLUMN                PIC 999 COMP.
+            05  SCRBH-LENGTH                PIC 999 COMP.
+            05  SCRBH-ATTRIBUTE             PIC X(8).
+            05  SCRBH-COLOUR-PAIR           PIC 999 COMP.
+            05  SCRBH-SEGMENT               PIC X(80).
+
+      *>********************************************************************************
+      *>  END SCREEN BACKGROUND HISTORY RECORD.
+      *>********************************************************************************
