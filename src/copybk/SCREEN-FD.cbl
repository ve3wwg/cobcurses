@@ -0,0 +1,51 @@
+      *>********************************************************************************
+      *>  SCREEN FIELD DEFINITION RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRFDEF.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER INPUT/OUTPUT FIELD DEFINED ON A SCREEN.
+      *>
+
+      *>  01  SCRFDEF-RECORD.
+            05  SCR-FDEF-KEY.
+                10  SCR-FDEF-SCREEN-NAME    PIC X(16).
+                10  SCR-FDEF-NO             PIC 9(4).
+            05  SCR-FDEF-COBOL-NAME         PIC X(32).
+            05  SCR-FDEF-DESCRIPTION        PIC X(40).
+            05  SCR-FDEF-LINE               PIC 999 COMP.
+            05  SCR-FDEF-COLUMN             PIC 999 COMP.
+            05  SCR-FDEF-BUFFER-LENGTH      PIC 999 COMP.
+            05  SCR-FDEF-WINDOW-LENGTH      PIC 999 COMP.
+            05  SCR-FDEF-CLEAR              PIC X.
+            05  SCR-FDEF-UPPERCASE          PIC X.
+            05  SCR-FDEF-PASSWORD           PIC X.
+            05  SCR-FDEF-NOT-BLANK          PIC X.
+            05  SCR-FDEF-YN                 PIC X.
+            05  SCR-FDEF-RES-CHARSET        PIC X(16).
+            05  SCR-FDEF-SIGNED             PIC X.
+            05  SCR-FDEF-DIGITS             PIC 99 COMP.
+            05  SCR-FDEF-DECIMALS           PIC 99 COMP.
+            05  SCR-FDEF-VERIFY             PIC X.
+            05  SCR-FDEF-VISIBLE            PIC X.
+            05  SCR-FDEF-IGNORE-CHANGES     PIC X.
+            05  SCR-FDEF-INPUT-SEQ          PIC 999 COMP.
+            05  SCR-FDEF-ACTION             PIC X.
+            05  SCR-FDEF-HELP               PIC X(60).
+            05  SCR-FDEF-READ-ONLY          PIC X.
+            05  SCR-FDEF-COMP-TYPE          PIC X(4).
+            05  SCR-FDEF-MENU-REF           PIC X(16).
+            05  SCR-FDEF-ACTION-EDIT        PIC X(30).
+            05  SCR-FDEF-MASKED             PIC X.
+            05  SCR-FDEF-TAB-ORDER          PIC 999 COMP.
+            05  SCR-FDEF-GROUP-NAME         PIC X(16).
+            05  SCR-FDEF-VALID-MIN          PIC X(20).
+            05  SCR-FDEF-VALID-MAX          PIC X(20).
+            05  SCR-FDEF-VALID-LIST         PIC X(60).
+            05  SCR-FDEF-VALID-REQUIRED     PIC X.
+
+      *>********************************************************************************
+      *>  END SCREEN FIELD DEFINITION RECORD.
+      *>********************************************************************************
