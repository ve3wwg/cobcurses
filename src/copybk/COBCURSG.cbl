@@ -206,6 +206,8 @@
                     88  NC-FIELD-EXIT-DOT   VALUE '.'.
                     88  NC-FIELD-EXIT-SLASH VALUE '/'.
                     88  NC-FIELD-EXIT-FKEY  VALUE 'F'.
+                    88  NC-FIELD-EXIT-PRINT VALUE 'P'.
+                    88  NC-FIELD-EXIT-HELP  VALUE 'H'.
                 20  NC-FIELD-ACTION         PIC X VALUE ' '.
                 20  NC-FIELD-SEARCH         PIC 9999 COMP-5
                                             SYNCHRONIZED.
@@ -246,6 +248,33 @@
                 20  NC-BOX-BOTTOM-COLUMN    PIC 9999 COMP-5
                                             SYNCHRONIZED.
 
+      *>
+      *>     PER-SHOP PF-KEY REMAP TABLE, LOADED AT NC-OPEN TIME BY
+      *>     COBCURSES-LOAD-KEYMAP FROM ${COBCURSES_DATADIR}/KEYMAP.X.
+      *>     NC-GETCH CONSULTS THIS TABLE (VIA NC-APPLY-KEYMAP) TO
+      *>     RETARGET WHATEVER RAW KEY CODE THE TERMINAL EMULATOR SENT
+      *>     TO THE NC-KEY-* CODE THE SHOP WANTS IT TO MEAN, WITH NO
+      *>     RECOMPILE OF ANY PROGRAM THAT TESTS NC-KEY-* VALUES.
+      *>
+            10  NC-KEYMAP-DATA.
+                20  NC-KEYMAP-COUNT         PIC 999 COMP-5 VALUE 0
+                                            SYNCHRONIZED.
+                20  NC-KEYMAP-ENTRY OCCURS 40 TIMES
+                                            SYNCHRONIZED.
+                    25  NC-KEYMAP-FROM      PIC 9999 COMP-5
+                                            SYNCHRONIZED.
+                    25  NC-KEYMAP-TO        PIC 9999 COMP-5
+                                            SYNCHRONIZED.
+                20  NC-KEYMAP-X             PIC 999 COMP-5
+                                            SYNCHRONIZED.
+
+      *>     APPENDED FIELDS -- ADDED AFTER THE ORIGINAL RECORD LAYOUT
+      *>     WAS FROZEN, SO THEY ARE DECLARED HERE (RATHER THAN INSIDE
+      *>     AN EARLIER GROUP) TO PRESERVE THE BYTE OFFSETS OF EVERY
+      *>     FIELD ABOVE FOR CALLERS THAT COPY THIS RECORD BY REFERENCE
+      *>     INTO THE NATIVE COBCURSES-* LIBRARY.
+            10  NC-FIELD-SENSITIVE          PIC X VALUE 'N'.
+
       *>***********************************************
       *>     END NCURSESG.cbl
       *>***********************************************
