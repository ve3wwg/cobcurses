@@ -0,0 +1,27 @@
+      *>********************************************************************************
+      *>  LAUNCHER PROGRAM REGISTRY RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/LAUNCHER.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER LAUNCHABLE DEMO PROGRAM OFFERED BY A LAUNCHER'S
+      *>  STARTUP MENU (E.G. ED000010). LNC-SELECTION IS THE MENU SELECTION
+      *>  CODE RETURNED BY COBCURSES-SHOW-MENU (THE MENU ITSELF IS STILL
+      *>  MAINTAINED VIA THE SCREEN DESIGNER'S MENU-FILE/ITEM-FILE);
+      *>  LNC-PROGRAM-NAME IS THE PROGRAM CALLED WHEN THAT SELECTION IS
+      *>  MADE. ADDING A NEW UTILITY TO A LAUNCHER MEANS ADDING A RECORD
+      *>  HERE (AND A MATCHING MENU ITEM VIA THE SCREEN DESIGNER), NOT
+      *>  EDITING THE LAUNCHER PROGRAM ITSELF.
+      *>
+
+      *>  01  LAUNCHER-RECORD.
+            05  LNC-KEY.
+                10  LNC-SELECTION           PIC X(20).
+            05  LNC-PROGRAM-NAME            PIC X(8).
+            05  LNC-DESCRIPTION             PIC X(40).
+
+      *>********************************************************************************
+      *>  END LAUNCHER PROGRAM REGISTRY RECORD.
+      *>********************************************************************************
