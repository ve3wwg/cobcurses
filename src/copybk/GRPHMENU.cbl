@@ -4,6 +4,11 @@
 *>
 *>  THIS DEFINITION IS USING FREE FORMAT COBOL (Compile option -free)
 *>
+*>  THE VALUES BELOW ARE ALSO THE SEED DATA WRITTEN TO MENU-FILE AND
+*>  ITEM-FILE BY src/utils/LOADGM.cob. ONCE LOADED, RELABEL OR EXTEND
+*>  THE "GRAPHICS-CHAR" MENU THROUGH SD002080/SD002090 LIKE ANY OTHER
+*>  MENU INSTEAD OF EDITING THIS COPYBOOK.
+*>
 *>  Warren W. Gay
 *>******************************************************************************************
 01  GRAPHICS-CHAR-MENU.
