@@ -0,0 +1,26 @@
+      *>********************************************************************************
+      *>  SCREEN FIELD STATE (STATE MACHINE) RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRFSTA.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER FIELD-TO-FIELD NAVIGATION STATE FOR A SCREEN.
+      *>
+
+      *>  01  SCRFSTA-RECORD.
+            05  SCR-FST-KEY.
+                10  SCR-FST-SCREEN-NAME     PIC X(16).
+                10  SCR-FST-STATE-NO        PIC 9(4) COMP.
+            05  SCR-FST-STATE-COBOL-NAME    PIC X(32).
+            05  SCR-FST-FIELD-NO            PIC 9(4).
+            05  SCR-FST-GROUP-HEADER        PIC X.
+            05  SCR-FST-FORWARD-TO          PIC 9(4) COMP.
+            05  SCR-FST-BACK-TO             PIC 9(4) COMP.
+            05  SCR-FST-ESCAPE-TO           PIC 9(4) COMP.
+            05  SCR-FST-SLASH-TO            PIC 9(4) COMP.
+
+      *>********************************************************************************
+      *>  END SCREEN FIELD STATE RECORD.
+      *>********************************************************************************
