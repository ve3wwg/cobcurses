@@ -0,0 +1,31 @@
+      *>********************************************************************************
+      *>  SCREEN BACKGROUND, ALTERNATE-LANGUAGE (LITERAL TEXT) RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/SCRNBGL.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER LITERAL TEXT SEGMENT, FOR A GIVEN SCREEN AND A
+      *>  GIVEN NON-DEFAULT LANGUAGE CODE, THAT OVERRIDES THE WORDING OF
+      *>  THE MATCHING SCRNBG-FILE SEGMENT AT GENERATION TIME. THIS IS A
+      *>  SEPARATE FILE FROM SCRNBG-FILE (RATHER THAN A KEY EXTENSION OF
+      *>  IT) SO THAT SCREENS WITH NO TRANSLATIONS, AND PROGRAMS THAT
+      *>  ONLY KNOW ABOUT SCRNBG-FILE, ARE COMPLETELY UNAFFECTED.
+      *>
+
+      *>  01  SCRNBGL-RECORD.
+            05  SCRBL-KEY.
+                10  SCRBL-NAME              PIC X(16).
+                10  SCRBL-LANG-CODE         PIC X(2).
+                10  SCRBL-SEGMENT-NO        PIC 9(4) COMP.
+            05  SCRBL-LINE                  PIC 999 COMP.
+            05  SCRBL-COLUMN                PIC 999 COMP.
+            05  SCRBL-LENGTH                PIC 999 COMP.
+            05  SCRBL-ATTRIBUTE             PIC X(8).
+            05  SCRBL-COLOUR-PAIR           PIC 999 COMP.
+            05  SCRBL-SEGMENT               PIC X(80).
+
+      *>********************************************************************************
+      *>  END SCREEN BACKGROUND, ALTERNATE-LANGUAGE RECORD.
+      *>********************************************************************************
