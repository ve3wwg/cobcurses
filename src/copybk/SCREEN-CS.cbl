@@ -0,0 +1,21 @@
+      *>********************************************************************************
+      *>  CHARACTER SET DEFINITION RECORD :
+      *>
+      *>  FILE:
+      *>      ${COBCURSES_DATADIR}/CHARSET.X
+      *>
+      *>********************************************************************************
+      *>
+      *>  ONE RECORD PER NAMED CHARACTER SET, HOLDING THE GRAPHIC GLYPH TABLE USED BY
+      *>  RESTRICTED-CHARACTER-SET FIELDS AND THE GRAPHICS CHARACTER MENU.
+      *>
+
+      *>  01  CHARSET-RECORD.
+            05  CHARSET-NAME                PIC X(16).
+            05  CHARSET-FLAG                PIC X.
+            05  CHARSET-STATE               PIC X.
+            05  CHARSET-DATA                PIC X(256).
+
+      *>********************************************************************************
+      *>  END CHARACTER SET RECORD.
+      *>********************************************************************************
